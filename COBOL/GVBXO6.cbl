@@ -0,0 +1,679 @@
+           PROCESS RENT
+           PROCESS NODYNAM
+           PROCESS RMODE(AUTO)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GVBXO6.
+      *****************************************************************
+      *                                                               *
+      * (C) COPYRIGHT IBM CORPORATION 2023.                           *
+      *     Copyright Contributors to the GenevaERS Project.          *
+      * SPDX-License-Identifier: Apache-2.0                           *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+      * Licensed under the Apache License,                            *
+      * Version 2.0 (the "License");                                  *
+      * you may not use this file except in                           *
+      * compliance with the License.                                  *
+      * You may obtain a copy of the License at                       *
+      *                                                               *
+      *     http://www.apache.org/licenses/LICENSE-2.0                *
+      *                                                               *
+      *  Unless required by applicable law or                         *
+      *  agreed to in writing, software                               *
+      *  distributed under the License is distributed                 *
+      *  on an "AS IS" BASIS,                                         *
+      *  WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express *
+      *  or implied.                                                  *
+      *  See the License for the specific language governing          *
+      *  permissions and limitations under the License.               *
+      *                                                               *
+      *                     G V B X O 6                               *
+      *                                                               *
+      *         GENEVA WRITE EXIT - CUSTNAME OPEN-SYSTEMS EXTRACT     *
+      *                                                               *
+      *  PURPOSE:   THIS PROGRAM IS A GENEVA WRITE EXIT.  IT IS THE   *
+      *             OPEN-SYSTEMS COUNTERPART TO THE GVBXW6 WRITE      *
+      *             EXIT - INSTEAD OF WRITING CUSTNAME'S PACKED/      *
+      *             SIGNED NUMERIC FIELDS THROUGH AS-IS, IT CALLS     *
+      *             GVBDL96 TO CONVERT THEM TO A CONSISTENTLY-SCALED, *
+      *             SIGN-STRIPPED DISPLAY FORMAT BEFORE THEY GO OUT   *
+      *             TO A DOWNSTREAM OPEN-SYSTEMS FEED, SO A DOWNSTREAM*
+      *             CONSUMER DOES NOT HAVE TO REVERSE-ENGINEER OUR    *
+      *             INTERNAL COMP-3 LAYOUTS ITSELF.                   *
+      *                                                               *
+      *   INPUTS:   1. THE CURRENT EXTRACT RECORD, VIA                *
+      *                X95PARM5-EXTRACT-REC                          *
+      *                                                               *
+      *   OUTPUTS:  1. QSAM OPEN-SYSTEMS FEED FILE (DDNAME=CUSTNAMD)   *
+      *             2. QSAM REJECT FILE            (DDNAME=CUSTODRJ)   *
+      *                                                               *
+      *   PROCESS:                                                    *
+      *    THE PROGRAM IS INVOKED BY GENEVA AS A WRITE EXIT AND IS    *
+      *    EXECUTED IN A MULTI-THREAD ENVIRONMENT.  ON THE OPEN       *
+      *    PHASE THE OUTPUT FILE IS OPENED; ON EACH SUBSEQUENT CALL   *
+      *    (GVBX95PC'S "READ PHASE", REUSED BY GVBMR95 TO MEAN "WRITE *
+      *    ONE EXTRACT RECORD") THE CURRENT EXTRACT RECORD'S AGRE-    *
+      *    BUSN-ID IS RUN THROUGH GVBDL96 (PACKED, SIGNED IN -         *
+      *    DISPLAY, UNSIGNED OUT) AND THE CONVERTED RECORD IS         *
+      *    WRITTEN; ON THE CLOSE PHASE THE OUTPUT AND REJECT FILES    *
+      *    ARE CLOSED.                                                 *
+      *                                                               *
+      *    IMPORTANT: PROGRAM MUST HAVE RES, RENT IN COMPILE          *
+      *               PROCESS OPTIONS AND RENT IN LINK FOR EXECUTION  *
+      *               IN LE 370 MULTI-THREAD ENVIRONMENT.             *
+      *                                                               *
+      *   CALLED PROGRAMS:                                            *
+      *    GVBUR05  - GENEVA OBTAIN STORAGE IN MEMORY                 *
+      *    GVBTP90  - FILE I-O PROCESSING                             *
+      *    GVBDL96  - VALUE FORMAT/CONTENT/DECIMALS/SCALING CONVERSION*
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  FILLER                       PIC X(40)  VALUE
+           'WORKING STORAGE FOR GVBXO6 STARTS HERE'.
+      *
+      *****************************************************************
+      *             S W I T C H E S                                   *
+      *****************************************************************
+
+       01  WS-REJECT-FILE-OPEN-SW       PIC X(01)  VALUE 'N'.
+           88  WS-REJECT-FILE-OPEN               VALUE 'Y'.
+      *
+      *****************************************************************
+      *             C O N S T A N T S                                 *
+      *****************************************************************
+
+       01  WS-GVBUR05                   PIC X(08)  VALUE 'GVBUR05 '.
+       01  WS-GVBTP90                   PIC X(08)  VALUE 'GVBTP90 '.
+       01  WS-GVBDL96                   PIC X(08)  VALUE 'GVBDL96 '.
+      *                  FOR ERROR MESSAGING
+       01  MODNAME                      PIC  X(08) VALUE 'GVBXO6  '.
+       01  WS-OUTPUT-DDNAME             PIC X(08)  VALUE 'CUSTNAMD'.
+       01  WS-REJECT-DDNAME             PIC X(08)  VALUE 'CUSTODRJ'.
+      *
+      *      THE DL96 FORMAT/CONTENT/SIGN/JUSTIFY CONSTANTS, PULLED IN
+      *      FROM THE SHARED GVBCDL9C COPYBOOK.
+       COPY GVBCDL9C.
+
+      *****************************************************************
+      *             C O U N T E R S                                   *
+      *****************************************************************
+
+       01  WS-RCRDS-WRITTEN             PIC S9(11) COMP-3 VALUE +0.
+       01  WS-RCRDS-REJECTED            PIC S9(11) COMP-3 VALUE +0.
+      *
+      *****************************************************************
+      *                P O I N T E R S
+      *****************************************************************
+
+       01  WS-TP90-OUTP-PTR             POINTER.
+       01  WS-TP90-RJCT-PTR             POINTER.
+      *
+      *****************************************************************
+      *  GVBTP90 - I/O COMMUNICATION WITH OPERATING SYSTEM
+      *      SAME SHARED GVBCTP9R/GVBCTP90 COPYBOOKS GVBXW6 USES,
+      *      KEEPING THE FAMILIAR GVBTP90- PREFIX.
+      *****************************************************************
+       COPY GVBCTP9R REPLACING ==TP90-RECORD-AREA==     BY
+                                ==GVBTP90-RECORD-AREA==
+                                ==TP90-FB-RECORD-AREA==  BY
+                                ==GVBTP90-FB-RECORD-AREA==
+                                ==TP90-RECORD-KEY==      BY
+                                ==GVBTP90-RECORD-KEY==.
+      *
+      *      CUSTNAME OPEN-SYSTEMS FEED LAYOUT - THE SAME KEY AND
+      *      DATE FIELDS AS THE MAINFRAME CUSTNAME LAYOUT, BUT WITH
+      *      AGRE-BUSN-ID CARRIED AS AN UNSIGNED DISPLAY FIELD (THE
+      *      GVBDL96-CONVERTED OUTPUT) INSTEAD OF PACKED-SIGNED, AND
+      *      PADDED TO THE SAME 96-BYTE RECORD LENGTH AS THE REST OF
+      *      THE CUSTNAME FAMILY OF FILES.
+       01  GVBTP90-RECORD-OPEN-FIELDS  REDEFINES  GVBTP90-RECORD-AREA.
+           05  GVBTP90-OPEN-KEY-ID             PIC X(10).
+           05  GVBTP90-OPEN-PLCY-TERM-EFF-DT   PIC X(08).
+           05  GVBTP90-OPEN-AGRE-BUSN-ID       PIC 9(11).
+           05  FILLER                          PIC X(67).
+      *
+       COPY GVBCTP90 REPLACING ==TP90-FUNCTION-CODES==      BY
+                                ==GVBTP90-FUNCTION-CODES==
+                                ==TP90-FILE-TYPES==          BY
+                                ==GVBTP90-FILE-TYPES==
+                                ==TP90-FILE-MODES==          BY
+                                ==GVBTP90-FILE-MODES==
+                                ==TP90-RETURN-CODES==        BY
+                                ==GVBTP90-RETURN-CODES==
+                                ==TP90-RECORD-FORMATS==      BY
+                                ==GVBTP90-RECORD-FORMATS==
+                                ==TP90-VALUE-CLOSE==         BY
+                                ==GVBTP90-VALUE-CLOSE==
+                                ==TP90-VALUE-DELETE==        BY
+                                ==GVBTP90-VALUE-DELETE==
+                                ==TP90-VALUE-INFO==          BY
+                                ==GVBTP90-VALUE-INFO==
+                                ==TP90-VALUE-LOCATE==        BY
+                                ==GVBTP90-VALUE-LOCATE==
+                                ==TP90-VALUE-OPEN==          BY
+                                ==GVBTP90-VALUE-OPEN==
+                                ==TP90-VALUE-READNEXT==      BY
+                                ==GVBTP90-VALUE-READNEXT==
+                                ==TP90-VALUE-READ==          BY
+                                ==GVBTP90-VALUE-READ==
+                                ==TP90-VALUE-START-BROWSE==  BY
+                                ==GVBTP90-VALUE-START-BROWSE==
+                                ==TP90-VALUE-UPDATE==        BY
+                                ==GVBTP90-VALUE-UPDATE==
+                                ==TP90-VALUE-WRITE==         BY
+                                ==GVBTP90-VALUE-WRITE==
+                                ==TP90-VALUE-RELEASE==       BY
+                                ==GVBTP90-VALUE-RELEASE==
+                                ==TP90-VALUE-SEQUENTIAL==    BY
+                                ==GVBTP90-VALUE-SEQUENTIAL==
+                                ==TP90-VALUE-VSAM==          BY
+                                ==GVBTP90-VALUE-VSAM==
+                                ==TP90-VALUE-INPUT==         BY
+                                ==GVBTP90-VALUE-INPUT==
+                                ==TP90-VALUE-OUTPUT==        BY
+                                ==GVBTP90-VALUE-OUTPUT==
+                                ==TP90-VALUE-IO==            BY
+                                ==GVBTP90-VALUE-IO==
+                                ==TP90-VALUE-EXTEND==        BY
+                                ==GVBTP90-VALUE-EXTEND==
+                                ==TP90-VALUE-SUCCESSFUL==    BY
+                                ==GVBTP90-VALUE-SUCCESSFUL==
+                                ==TP90-VALUE-NOT-FOUND==     BY
+                                ==GVBTP90-VALUE-NOT-FOUND==
+                                ==TP90-VALUE-END-OF-FILE==   BY
+                                ==GVBTP90-VALUE-END-OF-FILE==
+                                ==TP90-VALUE-BAD-PARAMETER== BY
+                                ==GVBTP90-VALUE-BAD-PARAMETER==
+                                ==TP90-VALUE-IO-ERROR==      BY
+                                ==GVBTP90-VALUE-IO-ERROR==
+                                ==TP90-VALUE-LOGIC-ERROR==   BY
+                                ==GVBTP90-VALUE-LOGIC-ERROR==
+                                ==TP90-VALUE-FIXED-LEN==     BY
+                                ==GVBTP90-VALUE-FIXED-LEN==
+                                ==TP90-VALUE-VARIABLE-LEN==  BY
+                                ==GVBTP90-VALUE-VARIABLE-LEN==.
+      *****************************************************************
+      *          STYLE REJECT RECORD LAYOUT
+      *****************************************************************
+       01  WS-REJECT-RECORD.
+           05  WS-REJECT-DATA               PIC X(96).
+           05  WS-REJECT-RTN-CODE           PIC X(01).
+           05  WS-REJECT-VSAM-RC            PIC -9(9).
+      *
+      *****************************************************************
+      *  ERROR TEXT RETURNED TO GVBMR95 VIA X95PARM1-ERROR-BUFFER
+      *****************************************************************
+       01  WS-ERROR-MSG.
+           05  WS-ERROR-MSG-DDNAME          PIC X(08).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  WS-ERROR-MSG-FUNCTION        PIC X(02).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  WS-ERROR-MSG-RETURN-CODE     PIC X(01).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  WS-ERROR-MSG-VSAM-RC         PIC -9(9).
+      *
+       01  WS-WORK-AREA-LNGTH           PIC S9(08) COMP.
+      *
+      *****************************************************************
+      *  GVBDL96 PARAMETER AREA - USED TO CONVERT AGRE-BUSN-ID FROM
+      *  PACKED-SIGNED TO A CONSISTENTLY-SCALED, SIGN-STRIPPED
+      *  DISPLAY FIELD FOR THE OPEN-SYSTEMS FEED.
+      *****************************************************************
+       COPY GVBCDL96.
+      *
+      *      GVBDL96 CONVERTS IN PLACE - THE SAME BUFFER DL96-VALUE-PTR
+      *      POINTS AT IS OVERLAID WITH THE DL96-OUTPUT-FMT RESULT, SO
+      *      THE BUFFER HAS TO BE SIZED FOR THE LARGER OF THE TWO
+      *      FORMS.  THE PACKED INPUT IS 6 BYTES BUT THE SIGN-STRIPPED
+      *      DISPLAY OUTPUT IS 11 BYTES, SO WS-DL96-CONVERT-AREA IS
+      *      DECLARED AT THE FULL 11 BYTES AND THE PACKED VALUE IS
+      *      MOVED INTO ITS LEADING 6 BYTES.  WS-DL96-AGRE-BUSN-ID-DISP
+      *      REDEFINES THE SAME AREA TO PICK UP GVBDL96'S OUTPUT.
+       01  WS-DL96-CONVERT-AREA.
+           05 WS-DL96-AGRE-BUSN-ID-IN   PIC S9(11) COMP-3.
+           05 FILLER                    PIC X(05).
+       01  WS-DL96-AGRE-BUSN-ID-DISP REDEFINES WS-DL96-CONVERT-AREA
+                                        PIC 9(11).
+       01  WS-DL96-AGRE-BUSN-ID-OUT     PIC 9(11).
+      *
+       01  FILLER                       PIC X(40)       VALUE
+           'WORKING STORAGE FOR GVBXO6 ENDS HERE'.
+
+       EJECT
+       LINKAGE SECTION.
+
+      *** THIS IS A COPY OF GVBX95PC ***
+           COPY GVBX95PC.
+
+      *****************************************************************
+      *          INPUT RECORD LAYOUTS                                 *
+      *****************************************************************
+      *------------------------------------------------------------
+      *
+      *  MAP OF THE EXTRACT RECORD'S VARIABLE-LENGTH AREA ONTO THE
+      *  CUSTNAME LAYOUT.  SET ADDRESS BEFORE EVERY REFERENCE, PER
+      *  THE GVBX95PC CALLING EXAMPLE, SINCE THE POINTER MAY MOVE
+      *  BETWEEN CALLS.
+      *------------------------------------------------------------
+       01  LS-EXTRACT-CUST-FIELDS.
+           05  LS-EXTRACT-CUST-KEY-ID           PIC X(10).
+           05  LS-EXTRACT-CUST-PLCY-TERM-EFF-DT PIC X(08).
+           05  LS-EXTRACT-CUST-AGRE-BUSN-ID     PIC S9(11) COMP-3.
+      *------------------------------------------------------------
+      *
+      *             STORAGE FOR I-O PROGRAM GVBTP90 - OUTPUT FILE
+      *------------------------------------------------------------
+      *      PULLED IN FROM THE SHARED GVBCTP9P COPYBOOK, KEEPING THE
+      *      BARE GVBTP90- PREFIX SO NO CALL SITE BELOW HAS TO CHANGE.
+       COPY GVBCTP9P REPLACING ==TP90-PARAMETER-AREA== BY
+                                ==GVBTP90-PARAMETER-AREA-OUTP==
+                                ==TP90-ANCHOR==          BY
+                                ==GVBTP90-ANCHOR==
+                                ==TP90-DDNAME==          BY
+                                ==GVBTP90-DDNAME==
+                                ==TP90-FUNCTION-CODE==   BY
+                                ==GVBTP90-FUNCTION-CODE==
+                                ==TP90-FILE-TYPE==       BY
+                                ==GVBTP90-FILE-TYPE==
+                                ==TP90-FILE-MODE==       BY
+                                ==GVBTP90-FILE-MODE==
+                                ==TP90-RETURN-CODE==     BY
+                                ==GVBTP90-RETURN-CODE==
+                                ==TP90-VSAM-RETURN-CODE== BY
+                                ==GVBTP90-VSAM-RETURN-CODE==
+                                ==TP90-RECORD-LENGTH==   BY
+                                ==GVBTP90-RECORD-LENGTH==
+                                ==TP90-RECFM==           BY
+                                ==GVBTP90-RECFM==
+                                ==TP90-ESDS==            BY
+                                ==GVBTP90-ESDS==.
+      *------------------------------------------------------------
+      *
+      *  STORAGE FOR I-O PROGRAM GVBTP90 - REJECT FILE
+      *------------------------------------------------------------
+       COPY GVBCTP9P REPLACING ==TP90-PARAMETER-AREA== BY
+                                ==GVBTP90-PARAMETER-AREA-RJCT==
+                                ==TP90-ANCHOR==          BY
+                                ==GVBTP90R-ANCHOR==
+                                ==TP90-DDNAME==          BY
+                                ==GVBTP90R-DDNAME==
+                                ==TP90-FUNCTION-CODE==   BY
+                                ==GVBTP90R-FUNCTION-CODE==
+                                ==TP90-FILE-TYPE==       BY
+                                ==GVBTP90R-FILE-TYPE==
+                                ==TP90-FILE-MODE==       BY
+                                ==GVBTP90R-FILE-MODE==
+                                ==TP90-RETURN-CODE==     BY
+                                ==GVBTP90R-RETURN-CODE==
+                                ==TP90-VSAM-RETURN-CODE== BY
+                                ==GVBTP90R-VSAM-RETURN-CODE==
+                                ==TP90-RECORD-LENGTH==   BY
+                                ==GVBTP90R-RECORD-LENGTH==
+                                ==TP90-RECFM==           BY
+                                ==GVBTP90R-RECFM==
+                                ==TP90-ESDS==            BY
+                                ==GVBTP90R-ESDS==.
+      *
+      *****************************************************************
+      * MAIN LOGIC.                                                   *
+      *    OPEN PHASE OPENS THE OUTPUT AND REJECT FILES.  EACH WRITE   *
+      *    CALL (X95PARM1-READ-PHASE) CONVERTS AGRE-BUSN-ID VIA GVBDL96*
+      *    AND WRITES ONE EXTRACT RECORD.  CLOSE PHASE CLOSES BOTH     *
+      *    FILES AND DISPLAYS TOTALS.                                  *
+      *****************************************************************
+
+       PROCEDURE DIVISION USING X95PARM1-ENV-DATA
+                                X95PARM2-EVENT-FILE-DATA
+                                X95PARM3-STARTUP-DATA
+                                X95PARM4-EVENT-REC-PTR
+                                X95PARM5-EXTRACT-REC
+                                X95PARM6-LOOKUP-KEY
+                                X95PARM7-WORK-AREA-ANCHOR
+                                X95PARM8-RETURN-CODE
+                                X95PARM9-RESULT-PTR
+                                X95PARMA-RESULT-BLOCK-SIZE.
+
+       000-MAIN-LOGIC.
+
+           DISPLAY 'GVBXO6: X95PARM1-PHASE-CODE     = '
+                      X95PARM1-PHASE-CODE
+           DISPLAY 'GVBXO6: X95PARM2-EVENT-DDNAME   = '
+                      X95PARM2-EVENT-DDNAME
+      *
+           MOVE ZERO                  TO X95PARM8-RETURN-CODE
+                                          RETURN-CODE
+      *
+      *OPEN PHASE
+           IF   X95PARM1-OPEN-PHASE
+             DISPLAY 'GVBXO6: OPEN PHASE'
+             DISPLAY 'GVBXO6: THREAD-NBR = ' X95PARM1-THREAD-NBR
+             PERFORM 100-INIT               THRU 100-EXIT
+             GOBACK
+           END-IF
+      *
+      *CLOSE PHASE
+           IF   X95PARM1-CLOSE-PHASE
+             DISPLAY 'GVBXO6: CLOSE PHASE'
+             PERFORM 9900-FINALIZATION      THRU 9900-EXIT
+             GOBACK
+           END-IF
+      *
+      *WRITE CALL - ONE PER EXTRACT RECORD
+           IF   X95PARM1-READ-PHASE
+             PERFORM 200-WRITE-CUST-RCRD    THRU 200-EXIT
+           END-IF
+      *
+           GOBACK
+           .
+      *
+       000-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      *  PROGRAM INITIALIZATIONS:                                      *
+      *  - ACQUIRE STORAGE FOR THE OUTPUT AND REJECT PARAMETER AREAS   *
+      *  - CALL GVBTP90 TO OPEN BOTH FILES                             *
+      ******************************************************************
+       100-INIT.
+
+           DISPLAY 'GVBXO6: 100-INIT'
+      *
+           MOVE +0                    TO WS-RCRDS-WRITTEN
+           MOVE +0                    TO WS-RCRDS-REJECTED
+      *
+      *   ACQUIRE STORAGE FOR TP90 - OUTPUT FILE
+      *
+           MOVE LENGTH               OF GVBTP90-PARAMETER-AREA-OUTP
+                                     TO WS-WORK-AREA-LNGTH
+
+           CALL WS-GVBUR05 USING     WS-TP90-OUTP-PTR
+                                     WS-WORK-AREA-LNGTH
+           END-CALL
+
+           SET ADDRESS                OF GVBTP90-PARAMETER-AREA-OUTP
+                                      TO WS-TP90-OUTP-PTR
+           SET X95PARM7-WORK-AREA-ANCHOR
+                                      TO WS-TP90-OUTP-PTR
+      *
+           DISPLAY 'GVBXO6: ' WS-WORK-AREA-LNGTH
+                   ' BYTES OF MEMORY ACQUIRED FOR TP90'
+      *
+      *   OPEN THE OUTPUT FILE
+      *
+           MOVE  WS-OUTPUT-DDNAME      TO GVBTP90-DDNAME
+           MOVE  GVBTP90-VALUE-OPEN    TO GVBTP90-FUNCTION-CODE
+      *      SET THE RECORD LENGTH/RECFM BEFORE THE OPEN, THE SAME
+      *      AS EVERY OTHER QSAM OUTPUT OPEN IN THE SUITE (MLOADVS,
+      *      GVBXC6, MBRARCV, ETC.) ALREADY DOES.
+           MOVE  LENGTH OF GVBTP90-RECORD-AREA
+                                       TO GVBTP90-RECORD-LENGTH
+           MOVE  GVBTP90-VALUE-FIXED-LEN
+                                       TO GVBTP90-RECFM
+
+           PERFORM 0900-CUSTNAMD-OUTP-FILE
+
+           IF   GVBTP90-RETURN-CODE NOT = GVBTP90-VALUE-SUCCESSFUL
+                PERFORM 9995-FATAL-TP90-ERR THRU 9995-EXIT
+           END-IF
+      *
+      *   ACQUIRE STORAGE AND OPEN THE REJECT FILE.  THE REJECT DD IS
+      *   OPTIONAL - IF IT IS NOT ALLOCATED IN THE JCL, GVBTP90 FAILS
+      *   THE OPEN AND WE SIMPLY REJECT WITHOUT WRITING A REJECT ROW.
+      *
+           MOVE LENGTH               OF GVBTP90-PARAMETER-AREA-RJCT
+                                     TO WS-WORK-AREA-LNGTH
+
+           CALL WS-GVBUR05 USING     WS-TP90-RJCT-PTR
+                                     WS-WORK-AREA-LNGTH
+           END-CALL
+
+           SET ADDRESS                OF GVBTP90-PARAMETER-AREA-RJCT
+                                      TO WS-TP90-RJCT-PTR
+
+           MOVE  WS-REJECT-DDNAME       TO GVBTP90R-DDNAME
+           MOVE  GVBTP90-VALUE-OPEN     TO GVBTP90R-FUNCTION-CODE
+           MOVE  GVBTP90-VALUE-SEQUENTIAL
+                                        TO GVBTP90R-FILE-TYPE
+           MOVE  GVBTP90-VALUE-OUTPUT   TO GVBTP90R-FILE-MODE
+      *      SAME AS ABOVE, FOR THE REJECT FILE.
+           MOVE  LENGTH OF WS-REJECT-RECORD
+                                        TO GVBTP90R-RECORD-LENGTH
+           MOVE  GVBTP90-VALUE-FIXED-LEN
+                                        TO GVBTP90R-RECFM
+
+           CALL WS-GVBTP90  USING GVBTP90-PARAMETER-AREA-RJCT
+                                  WS-REJECT-RECORD
+                                  GVBTP90-RECORD-KEY
+           END-CALL
+
+           IF   GVBTP90R-RETURN-CODE = GVBTP90-VALUE-SUCCESSFUL
+                SET WS-REJECT-FILE-OPEN  TO TRUE
+           ELSE
+                DISPLAY 'GVBXO6: UNABLE TO OPEN REJECT FILE '
+                        WS-REJECT-DDNAME ' RC=' GVBTP90R-RETURN-CODE
+           END-IF
+           .
+       100-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  MAP THE CURRENT EXTRACT RECORD ONTO THE OPEN-SYSTEMS LAYOUT,
+      *  CONVERTING AGRE-BUSN-ID VIA GVBDL96, AND WRITE IT.  A RECORD
+      *  WITH A BLANK OR LOW-VALUES KEY IS NOT A RECORD THE VIEW
+      *  MEANT TO PRODUCE, SO IT IS REJECTED INSTEAD OF BEING
+      *  WRITTEN, THE SAME WAY GVBXW6 REJECTS ONE.
+      ***************************************************************
+       200-WRITE-CUST-RCRD.
+      *
+           SET ADDRESS OF LS-EXTRACT-CUST-FIELDS
+                       TO ADDRESS OF X95PARM5-EXTRACT-VAR-LEN-AREA
+      *
+           IF   LS-EXTRACT-CUST-KEY-ID = SPACES
+           OR   LS-EXTRACT-CUST-KEY-ID = LOW-VALUES
+                PERFORM 9997-WRITE-REJECT-RCRD THRU 9997-EXIT
+                SET  X95PARM8-SKIP-EXTRACT-REC TO TRUE
+           ELSE
+                MOVE LS-EXTRACT-CUST-KEY-ID
+                                  TO GVBTP90-OPEN-KEY-ID
+                MOVE LS-EXTRACT-CUST-PLCY-TERM-EFF-DT
+                                  TO GVBTP90-OPEN-PLCY-TERM-EFF-DT
+      *
+                PERFORM 250-CONVERT-BUSN-ID  THRU 250-EXIT
+      *
+                MOVE  WS-OUTPUT-DDNAME    TO GVBTP90-DDNAME
+                MOVE  GVBTP90-VALUE-WRITE TO GVBTP90-FUNCTION-CODE
+                PERFORM 0900-CUSTNAMD-OUTP-FILE
+      *
+                IF   GVBTP90-RETURN-CODE = GVBTP90-VALUE-SUCCESSFUL
+                     ADD  +1                TO WS-RCRDS-WRITTEN
+                     SET  X95PARM8-SUCCESSFUL TO TRUE
+                ELSE
+                     PERFORM 9995-FATAL-TP90-ERR THRU 9995-EXIT
+                END-IF
+           END-IF
+      *
+           MOVE X95PARM8-RETURN-CODE     TO RETURN-CODE
+           .
+       200-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  CONVERT AGRE-BUSN-ID FROM ITS INTERNAL PACKED-SIGNED FORMAT
+      *  TO THE SIGN-STRIPPED DISPLAY FORMAT THE OPEN-SYSTEMS FEED
+      *  EXPECTS.  NO SCALING IS APPLIED (DECIMALS = 0 ON BOTH SIDES)
+      *  SINCE AGRE-BUSN-ID CARRIES NO FRACTIONAL PART.
+      ***************************************************************
+       250-CONVERT-BUSN-ID.
+      *
+           MOVE LS-EXTRACT-CUST-AGRE-BUSN-ID TO WS-DL96-AGRE-BUSN-ID-IN
+      *
+      *      POINT GVBDL96 AT THE FULL CONVERT AREA, NOT JUST THE
+      *      6-BYTE PACKED FIELD, SO ITS 11-BYTE DISPLAY OUTPUT HAS
+      *      ROOM TO LAND.
+           SET  DL96-VALUE-PTR-LOW    TO
+                          ADDRESS OF WS-DL96-CONVERT-AREA
+           SET  DL96-VALUE-PTR-HIGH   TO NULL
+           MOVE LENGTH OF WS-DL96-CONVERT-AREA
+                                       TO DL96-VALUE-LEN
+           MOVE ZERO                  TO DL96-MASK-LEN
+           SET  DL96-MASK-PTR         TO NULL
+      *
+           MOVE DL96-FMT-PACKED       TO DL96-VALUE-FMT
+           MOVE DL96-CONTENT-NUMERIC  TO DL96-VALUE-CONTENT
+           MOVE ZERO                  TO DL96-VALUE-DECIMALS
+           MOVE ZERO                  TO DL96-VALUE-SCALING
+           MOVE DL96-SIGNED           TO DL96-VALUE-SIGNED
+      *
+           MOVE DL96-FMT-DISPLAY      TO DL96-OUTPUT-FMT
+           MOVE DL96-CONTENT-NUMERIC  TO DL96-OUTPUT-CONTENT
+           MOVE ZERO                  TO DL96-OUTPUT-DECIMALS
+           MOVE ZERO                  TO DL96-OUTPUT-SCALING
+           MOVE DL96-UNSIGNED         TO DL96-OUTPUT-SIGNED
+           MOVE DL96-JUSTIFY-RIGHT    TO DL96-OUTPUT-JUSTIFY
+      *
+           MOVE DL96-NO-FORMAT-ERR    TO DL96-FORMAT-ERR
+      *
+           CALL WS-GVBDL96  USING DL96-PARAMETER-AREA
+      *
+           IF   DL96-FORMAT-ERR = DL96-HAS-FORMAT-ERR
+                DISPLAY 'GVBXO6: GVBDL96 FORMAT ERROR ON AGRE-BUSN-ID '
+                        'FOR KEY ' LS-EXTRACT-CUST-KEY-ID
+                MOVE FUNCTION ABS(LS-EXTRACT-CUST-AGRE-BUSN-ID)
+                                      TO WS-DL96-AGRE-BUSN-ID-OUT
+           ELSE
+      *      CONSUME GVBDL96'S ACTUAL OUTPUT, NOT THE ORIGINAL
+      *      PACKED-SIGNED INPUT FIELD.
+                MOVE WS-DL96-AGRE-BUSN-ID-DISP
+                                      TO WS-DL96-AGRE-BUSN-ID-OUT
+           END-IF
+      *
+           MOVE WS-DL96-AGRE-BUSN-ID-OUT TO GVBTP90-OPEN-AGRE-BUSN-ID
+           .
+       250-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  ISSUE THE GVBTP90 CALL FOR THE OUTPUT FILE.  THE FUNCTION
+      *  CODE (OPEN/WRITE/CLOSE) IS SET BY THE CALLING PARAGRAPH.
+      ***************************************************************
+       0900-CUSTNAMD-OUTP-FILE.
+      *
+           MOVE GVBTP90-VALUE-SEQUENTIAL  TO GVBTP90-FILE-TYPE
+           MOVE GVBTP90-VALUE-OUTPUT      TO GVBTP90-FILE-MODE
+
+           CALL WS-GVBTP90  USING GVBTP90-PARAMETER-AREA-OUTP
+                                  GVBTP90-RECORD-AREA
+                                  GVBTP90-RECORD-KEY
+           END-CALL
+           .
+       0900-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  CLOSE THE OUTPUT AND REJECT FILES AND DISPLAY RUN TOTALS.
+      ***************************************************************
+       9900-FINALIZATION.
+      *
+           MOVE  WS-OUTPUT-DDNAME      TO GVBTP90-DDNAME
+           MOVE  GVBTP90-VALUE-CLOSE   TO GVBTP90-FUNCTION-CODE
+           PERFORM 0900-CUSTNAMD-OUTP-FILE
+      *
+           IF   WS-REJECT-FILE-OPEN
+                MOVE  WS-REJECT-DDNAME      TO GVBTP90R-DDNAME
+                MOVE  GVBTP90-VALUE-CLOSE   TO GVBTP90R-FUNCTION-CODE
+                MOVE  GVBTP90-VALUE-SEQUENTIAL
+                                            TO GVBTP90R-FILE-TYPE
+                MOVE  GVBTP90-VALUE-OUTPUT  TO GVBTP90R-FILE-MODE
+
+                CALL WS-GVBTP90  USING GVBTP90-PARAMETER-AREA-RJCT
+                                       WS-REJECT-RECORD
+                                       GVBTP90-RECORD-KEY
+                END-CALL
+           END-IF
+      *
+           DISPLAY 'GVBXO6: ' WS-RCRDS-WRITTEN  ' RECORDS WRITTEN'
+           DISPLAY 'GVBXO6: ' WS-RCRDS-REJECTED ' RECORDS REJECTED'
+           .
+       9900-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  WRITE THE REJECTED EXTRACT RECORD TO THE REJECT FILE, IF IT
+      *  IS OPEN, AND COUNT IT.
+      ***************************************************************
+       9997-WRITE-REJECT-RCRD.
+      *
+           ADD  +1                        TO WS-RCRDS-REJECTED
+           DISPLAY 'GVBXO6: EXTRACT RECORD WITH NO KEY REJECTED'
+      *
+           IF   WS-REJECT-FILE-OPEN
+                MOVE LS-EXTRACT-CUST-FIELDS TO WS-REJECT-DATA
+                MOVE GVBTP90-RETURN-CODE     TO WS-REJECT-RTN-CODE
+                MOVE GVBTP90-VSAM-RETURN-CODE
+                                              TO WS-REJECT-VSAM-RC
+                MOVE  GVBTP90-VALUE-WRITE    TO GVBTP90R-FUNCTION-CODE
+
+                CALL WS-GVBTP90  USING GVBTP90-PARAMETER-AREA-RJCT
+                                       WS-REJECT-RECORD
+                                       GVBTP90-RECORD-KEY
+                END-CALL
+           END-IF
+           .
+       9997-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  A FAILURE OPENING OR WRITING THE OUTPUT FILE IS FATAL TO
+      *  THIS VIEW - THERE IS NO SENSIBLE WAY TO KEEP WRITING WITHOUT
+      *  IT.  ABORT THE WHOLE RUN ON A FAILED OPEN; A LATER FAILURE
+      *  (E.G. CLOSE OR AN ISOLATED BAD WRITE) ONLY DISABLES THE
+      *  CURRENT VIEW.
+      ***************************************************************
+       9995-FATAL-TP90-ERR.
+      *
+           DISPLAY 'GVBXO6: ' ' '
+           DISPLAY 'GVBXO6: '
+               X95PARM2-EVENT-DDNAME '  ' GVBTP90-DDNAME
+           DISPLAY 'GVBXO6: '
+               '  FUNCTION = ' GVBTP90-FUNCTION-CODE
+           DISPLAY 'GVBXO6: '
+               '    REASON = ' GVBTP90-RETURN-CODE
+           DISPLAY 'GVBXO6: '
+               '   MODNAME = ' MODNAME
+           DISPLAY 'GVBXO6: '
+               '   #WRITTEN= ' WS-RCRDS-WRITTEN
+      *
+           MOVE X95PARM2-EVENT-DDNAME      TO WS-ERROR-MSG-DDNAME
+           MOVE GVBTP90-FUNCTION-CODE      TO WS-ERROR-MSG-FUNCTION
+           MOVE GVBTP90-RETURN-CODE        TO WS-ERROR-MSG-RETURN-CODE
+           MOVE GVBTP90-VSAM-RETURN-CODE   TO WS-ERROR-MSG-VSAM-RC
+
+           SET  X95PARM1-ERROR-BUFFER-PTR  TO ADDRESS OF WS-ERROR-MSG
+           MOVE LENGTH OF WS-ERROR-MSG     TO X95PARM1-ERROR-BUFFER-LEN
+           MOVE GVBTP90-VSAM-RETURN-CODE   TO X95PARM1-ERROR-REASON
+
+           IF   GVBTP90-FUNCTION-CODE = GVBTP90-VALUE-OPEN
+                SET X95PARM8-ABORT-RUN          TO TRUE
+           ELSE
+                SET X95PARM8-DISABLE-CURRENT-VIEW  TO TRUE
+           END-IF
+           MOVE X95PARM8-RETURN-CODE       TO RETURN-CODE
+           GOBACK
+           .
+       9995-EXIT.
+           EXIT.
