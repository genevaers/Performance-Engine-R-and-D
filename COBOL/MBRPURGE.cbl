@@ -0,0 +1,596 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MBRPURGE.
+      *****************************************************************
+      *                                                               *
+      * (C) COPYRIGHT IBM CORPORATION 2023.                           *
+      *     Copyright Contributors to the GenevaERS Project.          *
+      * SPDX-License-Identifier: Apache-2.0                           *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+      * Licensed under the Apache License,                            *
+      * Version 2.0 (the "License");                                  *
+      * you may not use this file except in                           *
+      * compliance with the License.                                  *
+      * You may obtain a copy of the License at                       *
+      *                                                               *
+      *     http://www.apache.org/licenses/LICENSE-2.0                *
+      *                                                               *
+      *  Unless required by applicable law or                         *
+      *  agreed to in writing, software                               *
+      *  distributed under the License is distributed                 *
+      *  on an "AS IS" BASIS,                                         *
+      *  WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express *
+      *  or implied.                                                  *
+      *  See the License for the specific language governing          *
+      *  permissions and limitations under the License.               *
+      *                                                               *
+      ******************************************************************
+      **                PROGRAM INFORMATION                            *
+      ******************************************************************
+      **                                                               *
+      ** DESCRIPTION: CUSTNAME AGE-BASED RETENTION/PURGE-CANDIDATE      *
+      **              REPORT.  BROWSES CUSTNAMV THE WAY MBRSEVS DOES,   *
+      **              CONVERTS EACH RECORD'S PLCY-TERM-EFF-DT TO A     *
+      **              JULIAN DAY VIA GVBJDAY, COMPARES IT AGAINST      *
+      **              TODAY (CONVERTED THE SAME WAY), AND ROUTES ANY   *
+      **              CUSTOMER OLDER THAN THE CONFIGURED RETENTION     *
+      **              THRESHOLD TO A PURGE-CANDIDATE REPORT.  WHEN     *
+      **              THE CTLCARD DD ASKS FOR IT, A PURGE-CANDIDATE    *
+      **              ROW IS ALSO ACTUALLY DELETED FROM CUSTNAMV VIA   *
+      **              TP90-VALUE-DELETE INSTEAD OF ONLY BEING          *
+      **              REPORTED.                                       *
+      **                                                               *
+      ** MODULES CALLED: GVBTP90 - I/O HANDLER                        *
+      **                 GVBUR66 - ENQ/DEQ SERIALIZATION               *
+      **                 GVBJDAY - GREGORIAN-TO-JULIAN CONVERSION      *
+      **                                                               *
+      ** INPUT FILES:   VSAM CUSTNAME FILE          (DDNAME=CUSTNAMV) *
+      **                OPTIONAL CONTROL CARD       (DDNAME=CTLCARD)  *
+      **                                                               *
+      ** OUTPUT FILES:  PURGE-CANDIDATE REPORT       (DDNAME=PURGERPT)*
+      **                                                               *
+      ** RETURN CDS:  0000 - SUCCESSFUL PROCESSING                     *
+      **              0016 - ABEND                                     *
+      **                                                               *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-ABEND-CD                 PIC X(4)   VALUE '0016'.
+      *
+       01  GVBTP90                     PIC X(08)  VALUE 'GVBTP90 '.
+       01  WS-GVBJDAY                  PIC X(08)  VALUE 'GVBJDAY '.
+      *
+       01  EOF-FLAG                    PIC X(01)  VALUE ' '.
+       01  SEVERE-ERROR                PIC X(01)  VALUE ' '.
+       01  RECORD-CNT                  PIC S9(08) COMP VALUE +0.
+       01  WS-CANDIDATE-CNT            PIC S9(08) COMP VALUE +0.
+       01  WS-DELETED-CNT              PIC S9(08) COMP VALUE +0.
+      *      THE MODE CUSTNAMV WAS ACTUALLY OPENED WITH (IO FOR A
+      *      DELETE-MODE RUN, INPUT FOR A REPORT-ONLY RUN), SO
+      *      9900-FINALIZATION CAN CLOSE IT WITH THE SAME MODE
+      *      REGARDLESS OF WHAT 500/600 LEFT IN TP90-FILE-MODE FROM
+      *      THE LAST BROWSE CALL.
+       01  WS-CUSTNAMV-OPEN-MODE       PIC X(02)  VALUE SPACES.
+      *
+      *      PULLED IN FROM THE SHARED GVBCUR66 COPYBOOK INSTEAD OF A
+      *      LOCALLY HAND-DUPLICATED PARAMETER AREA, THE SAME PATTERN
+      *      MBRSEVS USES FOR ITS OWN SHARED ENQ ACROSS THE BROWSE OF
+      *      CUSTNAMV.  FIELD NAMES ARE KEPT AS ENQ-DEQ-* VIA
+      *      REPLACING SO CALL SITES READ THE SAME AS MBRSEVS'S.
+       COPY GVBCUR66 REPLACING ==UR66-PARAMETER-AREA== BY
+                                ==ENQ-DEQ-PARMS-WRITE==
+                                ==UR66-REQUEST-TYPE==   BY
+                                ==ENQ-DEQ-FUNC==
+                                ==UR66-CONTROL-TYPE==   BY
+                                ==ENQ-DEQ-CTRL==
+                                ==UR66-MAJOR-NAME==     BY
+                                ==ENQ-DEQ-RNAME==
+                                ==UR66-MINOR-NAME==     BY
+                                ==ENQ-DEQ-QNAME==
+                                ==UR66-SCOPE-REQUEST==  BY
+                                ==ENQ-DEQ-SCOPE-RQST==
+                                ==UR66-REQ-ENQ==        BY
+                                ==ENQ-DEQ-REQ-ENQ==
+                                ==UR66-REQ-DEQ==        BY
+                                ==ENQ-DEQ-REQ-DEQ==
+                                ==UR66-CNTR-EXCLUSIVE== BY
+                                ==ENQ-DEQ-CNTR-EXCL==
+                                ==UR66-CNTR-SHARED==    BY
+                                ==ENQ-DEQ-CNTR-SHARED==
+                                ==UR66-SCOPE-STEP==     BY
+                                ==ENQ-DEQ-SCOPE-STEP==
+                                ==UR66-SCOPE-SYSTEM==   BY
+                                ==ENQ-DEQ-SCOPE-SYS==
+                                ==UR66-SCOPE-SYSTEMS==  BY
+                                ==ENQ-DEQ-SCOPE-SYSS==
+                                ==UR66-MAX-WAIT-MS==    BY
+                                ==ENQ-DEQ-MAX-WAIT-MS==
+                                ==UR66-ELAPSED-WAIT-MS== BY
+                                ==ENQ-DEQ-ELAPSED-WAIT-MS==.
+       01  WS-GVBUR66                  PIC X(08)  VALUE 'GVBUR66 '.
+      *
+      *****************************************************************
+      *  OPTIONAL CONTROL CARD (CTLCARD DD) SETTING THE RETENTION
+      *  THRESHOLD (IN DAYS) AND WHETHER PURGE CANDIDATES ARE ACTUALLY
+      *  DELETED OR ONLY REPORTED.  NOT ALLOCATED DEFAULTS TO A
+      *  1825-DAY (5-YEAR) THRESHOLD, REPORT-ONLY, THE SAME "MISSING
+      *  DD DEFAULTS THE RUN" CONVENTION MBRSEVS/MLOADVS USE FOR
+      *  THEIR OWN CTLCARD DDS.
+      *****************************************************************
+       01  WS-CONTROL-DDNAME           PIC X(08)  VALUE 'CTLCARD '.
+       01  WS-CONTROL-RECORD.
+           05  WS-CTL-RETENTION-DAYS   PIC 9(05)  VALUE 01825.
+           05  WS-CTL-PURGE-MODE       PIC X(06)  VALUE 'REPORT'.
+               88  WS-CTL-REPORT-ONLY             VALUE 'REPORT'.
+               88  WS-CTL-DELETE-ROWS              VALUE 'DELETE'.
+           05  FILLER                  PIC X(69)  VALUE SPACES.
+      *
+      *****************************************************************
+      *  TODAY'S DATE, ACCEPTED FROM THE SYSTEM CLOCK AND CONVERTED
+      *  TO A JULIAN DAY ONCE AT THE START OF THE RUN.
+      *****************************************************************
+       01  WS-TODAY-DATE.
+           05  WS-TODAY-CC             PIC 9(02).
+           05  WS-TODAY-YYMMDD         PIC 9(06).
+       01  WS-TODAY-CCYYMMDD           PIC 9(08).
+       01  WS-TODAY-JULIAN             PIC S9(08) COMP.
+      *
+      *      PULLED IN FROM THE SHARED GVBCJDAY COPYBOOK RATHER THAN A
+      *      LOCALLY HAND-DUPLICATED LAYOUT, SO THE CONVERSION
+      *      INTERFACE STAYS IN STEP WITH GVBJDAY'S OWN CONTRACT.
+       COPY GVBCJDAY.
+      *
+       01  WS-RECORD-JULIAN            PIC S9(08) COMP.
+       01  WS-RECORD-AGE-DAYS          PIC S9(08) COMP.
+      *
+       01  WS-DISPLAY-MASK-1           PIC ZZ,ZZZ,ZZZ,ZZ9.
+      *
+      *****************************************************************
+      *  PURGE-CANDIDATE REPORT LINE.
+      *****************************************************************
+       01  WS-RPT-DETAIL-LINE.
+           05  FILLER                  PIC X(14) VALUE
+               'PURGE CAND KEY'.
+           05  WS-RPT-KEY-ID           PIC X(10).
+           05  FILLER                  PIC X(11) VALUE
+               '  EFF DATE'.
+           05  WS-RPT-EFF-DT           PIC X(08).
+           05  FILLER                  PIC X(10) VALUE
+               '  AGE DYS'.
+           05  WS-RPT-AGE              PIC -(6)9.
+           05  FILLER                  PIC X(10) VALUE
+               '  ACTION'.
+           05  WS-RPT-ACTION           PIC X(08).
+      *
+      *****************************************************************
+      *  GVBTP90 I/O COMMUNICATION WITH CUSTNAMV
+      *****************************************************************
+       COPY GVBCTP9P.
+       COPY GVBCTP9R.
+      *
+       01  TP90-RECORD-CUST-FIELDS  REDEFINES  TP90-RECORD-AREA.
+           05  TP90-CUST-KEY-ID             PIC X(10).
+           05  TP90-CUST-PLCY-TERM-EFF-DT   PIC X(08).
+           05  FILLER                       PIC X(78).
+      *
+       COPY GVBCTP90.
+      *
+      *****************************************************************
+      *  REPORT FILE I/O - A SECOND TP90 PARAMETER AREA FOR PURGERPT,
+      *  THE SAME PATTERN MLOADVS/MBRARCV USE WHEN A SECOND DD IS
+      *  OPEN CONCURRENTLY WITH THE MAIN CUSTNAMV PARAMETER AREA.
+      *****************************************************************
+       COPY GVBCTP9P REPLACING ==TP90-PARAMETER-AREA== BY
+                                ==TP90R-PARAMETER-AREA==
+                                ==TP90-ANCHOR==          BY
+                                ==TP90R-ANCHOR==
+                                ==TP90-DDNAME==          BY
+                                ==TP90R-DDNAME==
+                                ==TP90-FUNCTION-CODE==   BY
+                                ==TP90R-FUNCTION-CODE==
+                                ==TP90-FILE-TYPE==       BY
+                                ==TP90R-FILE-TYPE==
+                                ==TP90-FILE-MODE==       BY
+                                ==TP90R-FILE-MODE==
+                                ==TP90-RETURN-CODE==     BY
+                                ==TP90R-RETURN-CODE==
+                                ==TP90-VSAM-RETURN-CODE== BY
+                                ==TP90R-VSAM-RETURN-CODE==
+                                ==TP90-RECORD-LENGTH==   BY
+                                ==TP90R-RECORD-LENGTH==
+                                ==TP90-RECFM==           BY
+                                ==TP90R-RECFM==
+                                ==TP90-ESDS==            BY
+                                ==TP90R-ESDS==.
+      *
+       EJECT
+       PROCEDURE DIVISION.
+      *
+       000-MAIN-LOGIC.
+      *
+           MOVE 'GENEVA'                  TO ENQ-DEQ-RNAME
+           MOVE 'CUSTNAMV'                TO ENQ-DEQ-QNAME
+           MOVE '1'                       TO ENQ-DEQ-SCOPE-RQST
+           SET  ENQ-DEQ-CNTR-SHARED       TO TRUE
+      *
+           PERFORM 100-INIT                  THRU 100-EXIT
+      *
+           IF   SEVERE-ERROR = ' '
+                MOVE 'ENQ'                   TO ENQ-DEQ-FUNC
+                CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-WRITE
+      *      LOG HOW LONG THE ENQ ABOVE ACTUALLY WAITED
+                DISPLAY 'MBRPURGE: ENQ WAIT = '
+                        ENQ-DEQ-ELAPSED-WAIT-MS ' MS, CUSTNAMV'
+      *
+                PERFORM 500-START-BROWSE      THRU 500-EXIT
+                PERFORM UNTIL (EOF-FLAG = 'Y' OR SEVERE-ERROR NOT = ' ')
+                     PERFORM 600-BROWSE-RECORD THRU 600-EXIT
+                END-PERFORM
+      *
+                MOVE 'DEQ'                   TO ENQ-DEQ-FUNC
+                CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-WRITE
+           END-IF
+      *
+           PERFORM 9900-FINALIZATION         THRU 9900-EXIT
+      *
+           IF   SEVERE-ERROR NOT = ' '
+                MOVE WS-ABEND-CD             TO RETURN-CODE
+           END-IF
+      *
+           GOBACK
+           .
+       000-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  READ THE OPTIONAL CTLCARD DD, ESTABLISH TODAY'S JULIAN DAY,
+      *  OPEN CUSTNAMV FOR BROWSE (OR I-O, IF DELETE MODE IS ON), AND
+      *  OPEN THE PURGE-CANDIDATE REPORT.
+      ***************************************************************
+       100-INIT.
+      *
+           PERFORM 150-READ-CONTROL-CARD     THRU 150-EXIT
+      *
+           ACCEPT WS-TODAY-DATE           FROM DATE YYYYMMDD
+           MOVE WS-TODAY-CC               TO WS-TODAY-CCYYMMDD(1:2)
+           MOVE WS-TODAY-YYMMDD           TO WS-TODAY-CCYYMMDD(3:6)
+           MOVE WS-TODAY-CCYYMMDD         TO JDAY-GREGORIAN-DATE
+           CALL WS-GVBJDAY  USING JDAY-GREGORIAN-DATE,
+                                  JDAY-JULIAN-DAY
+           MOVE JDAY-JULIAN-DAY           TO WS-TODAY-JULIAN
+      *
+           PERFORM 110-OPEN-CUSTNAMV         THRU 110-EXIT
+           PERFORM 120-OPEN-REPORT           THRU 120-EXIT
+           .
+       100-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  STYLE OPTIONAL CTLCARD READ.  NOT ALLOCATED MEANS THE
+      *  1825-DAY REPORT-ONLY DEFAULT ABOVE.
+      ***************************************************************
+       150-READ-CONTROL-CARD.
+      *
+           MOVE  WS-CONTROL-DDNAME     TO TP90R-DDNAME
+           MOVE  TP90-VALUE-OPEN       TO TP90R-FUNCTION-CODE
+           MOVE  TP90-VALUE-SEQUENTIAL TO TP90R-FILE-TYPE
+           MOVE  TP90-VALUE-INPUT      TO TP90R-FILE-MODE
+           MOVE  SPACES                TO TP90R-RETURN-CODE
+           MOVE  +0                    TO TP90R-VSAM-RETURN-CODE
+           MOVE  LENGTH OF WS-CONTROL-RECORD
+                                       TO TP90R-RECORD-LENGTH
+           MOVE  TP90-VALUE-FIXED-LEN  TO TP90R-RECFM
+           MOVE  SPACES                TO TP90-RECORD-KEY
+
+           CALL GVBTP90    USING TP90R-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF   TP90R-RETURN-CODE = TP90-VALUE-SUCCESSFUL
+                MOVE  TP90-VALUE-READ      TO TP90R-FUNCTION-CODE
+                CALL GVBTP90    USING TP90R-PARAMETER-AREA,
+                                      WS-CONTROL-RECORD,
+                                      TP90-RECORD-KEY
+
+                IF   TP90R-RETURN-CODE = TP90-VALUE-SUCCESSFUL
+                     DISPLAY 'MBRPURGE: CONTROL CARD READ, '
+                             'RETENTION DAYS = ' WS-CTL-RETENTION-DAYS
+                             ' MODE = ' WS-CTL-PURGE-MODE
+                ELSE
+                     DISPLAY 'MBRPURGE: CTLCARD DD ALLOCATED BUT '
+                             'EMPTY, USING DEFAULTS'
+                END-IF
+
+                MOVE  TP90-VALUE-CLOSE     TO TP90R-FUNCTION-CODE
+                CALL GVBTP90    USING TP90R-PARAMETER-AREA,
+                                      TP90-RECORD-AREA,
+                                      TP90-RECORD-KEY
+      *      NULL THE ANCHOR RIGHT AFTER THIS CLOSE, BEFORE
+      *      120-OPEN-REPORT REUSES TP90R-PARAMETER-AREA TO OPEN
+      *      PURGERPT, THE SAME CLOSE/NULL-ANCHOR/REOPEN SEQUENCE
+      *      MLOADVS AND MBRSEVS FOLLOW FOR EVERY DD THEY REUSE.
+                SET   TP90R-ANCHOR         TO NULL
+           ELSE
+                DISPLAY 'MBRPURGE: NO CTLCARD DD ALLOCATED, '
+                        'DEFAULTING TO A 1825-DAY REPORT-ONLY RUN'
+           END-IF
+           .
+       150-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  OPEN CUSTNAMV FOR VSAM I-O SO TP90-VALUE-DELETE IS AVAILABLE
+      *  IF DELETE MODE IS ON; A REPORT-ONLY RUN ONLY EVER ISSUES
+      *  START-BROWSE/READNEXT AGAINST IT, THE SAME AS ANY OTHER
+      *  INPUT-MODE OPEN.
+      ***************************************************************
+       110-OPEN-CUSTNAMV.
+      *
+           MOVE 'CUSTNAMV'                TO TP90-DDNAME
+           MOVE TP90-VALUE-OPEN           TO TP90-FUNCTION-CODE
+           MOVE TP90-VALUE-VSAM           TO TP90-FILE-TYPE
+           IF   WS-CTL-DELETE-ROWS
+                MOVE TP90-VALUE-IO            TO TP90-FILE-MODE
+           ELSE
+                MOVE TP90-VALUE-INPUT         TO TP90-FILE-MODE
+           END-IF
+           MOVE TP90-FILE-MODE             TO WS-CUSTNAMV-OPEN-MODE
+           MOVE SPACES                    TO TP90-RETURN-CODE
+           MOVE +0                        TO TP90-VSAM-RETURN-CODE
+           MOVE +0                        TO TP90-RECORD-LENGTH
+           MOVE SPACES                    TO TP90-RECFM
+
+           MOVE SPACES                    TO TP90-RECORD-KEY
+
+           CALL GVBTP90    USING TP90-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF   TP90-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                DISPLAY 'MBRPURGE DD: ' TP90-DDNAME
+                        ', GVBTP90 FAILED, RET CD = '
+                        TP90-RETURN-CODE
+                MOVE  'Y'                   TO SEVERE-ERROR
+           ELSE
+                DISPLAY 'DATASET OPENED: ' TP90-DDNAME
+           END-IF
+           .
+       110-EXIT.
+           EXIT.
+      *
+      *
+       120-OPEN-REPORT.
+      *
+           MOVE 'PURGERPT'                TO TP90R-DDNAME
+           MOVE TP90-VALUE-OPEN           TO TP90R-FUNCTION-CODE
+           MOVE TP90-VALUE-SEQUENTIAL     TO TP90R-FILE-TYPE
+           MOVE TP90-VALUE-OUTPUT         TO TP90R-FILE-MODE
+           MOVE SPACES                    TO TP90R-RETURN-CODE
+           MOVE +0                        TO TP90R-VSAM-RETURN-CODE
+           MOVE LENGTH OF WS-RPT-DETAIL-LINE
+                                          TO TP90R-RECORD-LENGTH
+           MOVE TP90-VALUE-FIXED-LEN      TO TP90R-RECFM
+
+           MOVE SPACES                    TO TP90-RECORD-KEY
+
+           CALL GVBTP90    USING TP90R-PARAMETER-AREA,
+                                 WS-RPT-DETAIL-LINE,
+                                 TP90-RECORD-KEY
+
+           IF   TP90R-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                DISPLAY 'MBRPURGE DD: ' TP90R-DDNAME
+                        ', GVBTP90 FAILED, RET CD = '
+                        TP90R-RETURN-CODE
+                MOVE  'Y'                   TO SEVERE-ERROR
+           ELSE
+                DISPLAY 'DATASET OPENED: ' TP90R-DDNAME
+           END-IF
+           .
+       120-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  START A FULL BROWSE OF CUSTNAMV FROM THE LOW KEY.
+      ***************************************************************
+       500-START-BROWSE.
+      *
+           MOVE 'CUSTNAMV'                TO TP90-DDNAME
+           MOVE TP90-VALUE-START-BROWSE   TO TP90-FUNCTION-CODE
+           MOVE TP90-VALUE-VSAM           TO TP90-FILE-TYPE
+           MOVE TP90-VALUE-INPUT          TO TP90-FILE-MODE
+           MOVE SPACES                    TO TP90-RETURN-CODE
+           MOVE +0                        TO TP90-VSAM-RETURN-CODE
+           MOVE +96                       TO TP90-RECORD-LENGTH
+           MOVE TP90-VALUE-FIXED-LEN      TO TP90-RECFM
+
+           MOVE LOW-VALUES                TO TP90-RECORD-KEY
+           MOVE SPACES                    TO TP90-FB-RECORD-AREA
+
+           CALL GVBTP90    USING TP90-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF   TP90-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                IF   TP90-RETURN-CODE = TP90-VALUE-END-OF-FILE
+                     MOVE 'Y' TO EOF-FLAG
+                     DISPLAY 'END OF FILE REACHED ' TP90-DDNAME
+                ELSE
+                     DISPLAY 'MBRPURGE DD: ' TP90-DDNAME
+                             ', GVBTP90 FAILED, RET CD = '
+                             TP90-RETURN-CODE
+                     MOVE  'Y'                  TO SEVERE-ERROR
+                END-IF
+           ELSE
+                DISPLAY 'BROWSE STARTED AT: ' TP90-RECORD-KEY
+           END-IF
+           .
+       500-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  READ THE NEXT CUSTNAMV RECORD, AGE IT, AND ROUTE IT TO
+      *  650-EVALUATE-AGE IF IT WAS SUCCESSFULLY READ.
+      ***************************************************************
+       600-BROWSE-RECORD.
+      *
+           MOVE 'CUSTNAMV'                TO TP90-DDNAME
+           MOVE TP90-VALUE-READNEXT       TO TP90-FUNCTION-CODE
+           MOVE TP90-VALUE-VSAM           TO TP90-FILE-TYPE
+           MOVE TP90-VALUE-INPUT          TO TP90-FILE-MODE
+           MOVE SPACES                    TO TP90-RETURN-CODE
+           MOVE +0                        TO TP90-VSAM-RETURN-CODE
+           MOVE +96                       TO TP90-RECORD-LENGTH
+           MOVE TP90-VALUE-FIXED-LEN      TO TP90-RECFM
+
+           MOVE SPACES                    TO TP90-FB-RECORD-AREA
+
+           CALL GVBTP90    USING TP90-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF   TP90-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                IF   TP90-RETURN-CODE = TP90-VALUE-END-OF-FILE
+                     MOVE 'Y' TO EOF-FLAG
+                     DISPLAY 'END OF FILE REACHED ' TP90-DDNAME
+                ELSE
+                     DISPLAY 'MBRPURGE DD: ' TP90-DDNAME
+                             ', GVBTP90 FAILED, RET CD = '
+                             TP90-RETURN-CODE
+                     MOVE  'Y'                  TO SEVERE-ERROR
+                END-IF
+           ELSE
+                ADD  +1                    TO RECORD-CNT
+                PERFORM 650-EVALUATE-AGE   THRU 650-EXIT
+           END-IF
+           .
+       600-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  CONVERT THE RECORD'S PLCY-TERM-EFF-DT (CCYYMMDD) TO A
+      *  JULIAN DAY AND COMPARE IT AGAINST TODAY'S JULIAN DAY.  A
+      *  RECORD OLDER THAN THE RETENTION THRESHOLD IS A PURGE
+      *  CANDIDATE.
+      ***************************************************************
+       650-EVALUATE-AGE.
+      *
+           MOVE TP90-CUST-PLCY-TERM-EFF-DT TO JDAY-GREGORIAN-DATE
+           CALL WS-GVBJDAY  USING JDAY-GREGORIAN-DATE,
+                                  JDAY-JULIAN-DAY
+           MOVE JDAY-JULIAN-DAY             TO WS-RECORD-JULIAN
+      *
+           COMPUTE WS-RECORD-AGE-DAYS =
+                   WS-TODAY-JULIAN - WS-RECORD-JULIAN
+      *
+           IF   WS-RECORD-AGE-DAYS > WS-CTL-RETENTION-DAYS
+                ADD  +1                     TO WS-CANDIDATE-CNT
+                PERFORM 700-WRITE-CANDIDATE THRU 700-EXIT
+                IF   WS-CTL-DELETE-ROWS
+                     PERFORM 750-DELETE-RECORD THRU 750-EXIT
+                END-IF
+           END-IF
+           .
+       650-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  WRITE ONE PURGE-CANDIDATE LINE TO PURGERPT.
+      ***************************************************************
+       700-WRITE-CANDIDATE.
+      *
+           MOVE TP90-CUST-KEY-ID           TO WS-RPT-KEY-ID
+           MOVE TP90-CUST-PLCY-TERM-EFF-DT TO WS-RPT-EFF-DT
+           MOVE WS-RECORD-AGE-DAYS         TO WS-RPT-AGE
+           IF   WS-CTL-DELETE-ROWS
+                MOVE 'DELETED '            TO WS-RPT-ACTION
+           ELSE
+                MOVE 'REPORTED'            TO WS-RPT-ACTION
+           END-IF
+      *
+           MOVE TP90-VALUE-WRITE          TO TP90R-FUNCTION-CODE
+           CALL GVBTP90    USING TP90R-PARAMETER-AREA,
+                                 WS-RPT-DETAIL-LINE,
+                                 TP90-RECORD-KEY
+      *
+           IF   TP90R-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                DISPLAY 'MBRPURGE: ERROR WRITING PURGERPT RC = '
+                        TP90R-RETURN-CODE
+                MOVE  'Y'                   TO SEVERE-ERROR
+           END-IF
+           .
+       700-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  DELETE MODE - REMOVE THE JUST-READ RECORD FROM CUSTNAMV.
+      *  GVBTP90 DELETES THE MOST RECENTLY READ RECORD OF THE
+      *  BROWSE, THE SAME WAY A READNEXT-THEN-DELETE PAIR WORKS
+      *  UNDER STANDARD VSAM BROWSE SEMANTICS.
+      ***************************************************************
+       750-DELETE-RECORD.
+      *
+           MOVE 'CUSTNAMV'                TO TP90-DDNAME
+           MOVE TP90-VALUE-DELETE         TO TP90-FUNCTION-CODE
+           MOVE TP90-VALUE-VSAM           TO TP90-FILE-TYPE
+           MOVE TP90-VALUE-IO             TO TP90-FILE-MODE
+
+           CALL GVBTP90    USING TP90-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF   TP90-RETURN-CODE = TP90-VALUE-SUCCESSFUL
+                ADD  +1                    TO WS-DELETED-CNT
+           ELSE
+                DISPLAY 'MBRPURGE: ERROR DELETING KEY '
+                        TP90-RECORD-KEY ' RC = ' TP90-RETURN-CODE
+                MOVE  'Y'                   TO SEVERE-ERROR
+           END-IF
+           .
+       750-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  CLOSE CUSTNAMV AND PURGERPT AND DISPLAY RUN TOTALS.
+      ***************************************************************
+       9900-FINALIZATION.
+      *
+           MOVE TP90-VALUE-CLOSE          TO TP90-FUNCTION-CODE
+      *      CLOSE WITH THE MODE CUSTNAMV WAS OPENED UNDER, NOT
+      *      WHATEVER 500/600-BROWSE-RECORD LAST LEFT IN
+      *      TP90-FILE-MODE.
+           MOVE WS-CUSTNAMV-OPEN-MODE     TO TP90-FILE-MODE
+           CALL GVBTP90    USING TP90-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+      *
+           MOVE TP90-VALUE-CLOSE          TO TP90R-FUNCTION-CODE
+           CALL GVBTP90    USING TP90R-PARAMETER-AREA,
+                                 WS-RPT-DETAIL-LINE,
+                                 TP90-RECORD-KEY
+      *
+           MOVE RECORD-CNT                TO WS-DISPLAY-MASK-1
+           DISPLAY 'MBRPURGE: ' WS-DISPLAY-MASK-1 ' RECORDS BROWSED'
+           MOVE WS-CANDIDATE-CNT          TO WS-DISPLAY-MASK-1
+           DISPLAY 'MBRPURGE: ' WS-DISPLAY-MASK-1 ' PURGE CANDIDATES'
+           MOVE WS-DELETED-CNT            TO WS-DISPLAY-MASK-1
+           DISPLAY 'MBRPURGE: ' WS-DISPLAY-MASK-1 ' RECORDS DELETED'
+           .
+       9900-EXIT.
+           EXIT.
