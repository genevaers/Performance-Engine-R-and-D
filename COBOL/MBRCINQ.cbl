@@ -0,0 +1,315 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MBRCINQ.
+      *****************************************************************
+      *                                                               *
+      * (C) COPYRIGHT IBM CORPORATION 2023.                           *
+      *     Copyright Contributors to the GenevaERS Project.          *
+      * SPDX-License-Identifier: Apache-2.0                           *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+      * Licensed under the Apache License,                            *
+      * Version 2.0 (the "License");                                  *
+      * you may not use this file except in                           *
+      * compliance with the License.                                  *
+      * You may obtain a copy of the License at                       *
+      *                                                               *
+      *     http://www.apache.org/licenses/LICENSE-2.0                *
+      *                                                               *
+      *  Unless required by applicable law or                         *
+      *  agreed to in writing, software                               *
+      *  distributed under the License is distributed                 *
+      *  on an "AS IS" BASIS,                                         *
+      *  WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express *
+      *  or implied.                                                  *
+      *  See the License for the specific language governing          *
+      *  permissions and limitations under the License.               *
+      *                                                               *
+      ******************************************************************
+      **                PROGRAM INFORMATION                            *
+      ******************************************************************
+      **                                                               *
+      ** DESCRIPTION: CICS ONLINE INQUIRY TRANSACTION.  LETS AN        *
+      **              OPERATOR KEY IN A CUSTNAMV KEY AND SEE THE       *
+      **              MATCHING RECORD BACK IMMEDIATELY, WITHOUT        *
+      **              WAITING ON THE MBRSEVS BATCH BROWSE JOB.         *
+      **              MODELED ON MBRSEVS'S GVBTP90 CALLING PATTERN,   *
+      **              BUT ISSUES TP90-VALUE-LOCATE INSTEAD OF          *
+      **              START-BROWSE/READ-NEXT SINCE ONLY ONE KEY IS     *
+      **              LOOKED UP PER INQUIRY.                           *
+      **                                                               *
+      ** TRANSACTION: MCIQ                                             *
+      **                                                               *
+      ** MODULES CALLED: GVBTP90 - I/O HANDLER                         *
+      **                                                               *
+      ** INPUT FILES:   VSAM CUSTNAME DDNAME (CUSTNAMV)                *
+      **                                                               *
+      ** OUTPUT FILES:  NONE - RESULT IS SENT BACK TO THE TERMINAL     *
+      **                                                               *
+      ** PROCESS:                                                      *
+      **   THIS IS A PSEUDO-CONVERSATIONAL CICS TRANSACTION.  THE      *
+      **   FIRST-TIME INVOCATION (NO COMMAREA) SENDS THE OPERATOR A    *
+      **   PROMPT FOR A CUSTOMER KEY AND RETURNS TO CICS WITH TRANSID  *
+      **   MCIQ SO THE NEXT AID KEY RE-ENTERS THIS PROGRAM.  THE       *
+      **   SECOND INVOCATION RECEIVES THE OPERATOR'S INPUT, LOCATES    *
+      **   THE KEY IN CUSTNAMV VIA GVBTP90, AND SENDS THE RESULT BACK  *
+      **   TO THE TERMINAL.                                            *
+      **                                                               *
+      ** RETURN CDS:  0000 - SUCCESSFUL PROCESSING                     *
+      **              0016 - ABEND                                     *
+      **                                                               *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-ABEND-CD                 PIC X(4)    VALUE '0016'.
+      *
+       01  WS-PROMPT-TEXT.
+           05  FILLER                  PIC X(40)   VALUE
+               'MBRCINQ - CUSTNAME INQUIRY'.
+           05  FILLER                  PIC X(40)   VALUE
+               'ENTER CUSTOMER KEY (10 CHARACTERS):'.
+      *
+       01  WS-INPUT-KEY                PIC X(10).
+       01  WS-INPUT-LENGTH             PIC S9(04)  COMP VALUE +10.
+      *
+       01  WS-RESULT-TEXT.
+           05  WS-RESULT-LINE-1.
+               10  FILLER              PIC X(14)   VALUE
+                   'KEY-ID       :'.
+               10  WS-RSLT-KEY-ID      PIC X(10).
+           05  WS-RESULT-LINE-2.
+               10  FILLER              PIC X(14)   VALUE
+                   'EFF DATE     :'.
+               10  WS-RSLT-EFF-DT      PIC X(08).
+           05  WS-RESULT-LINE-3.
+               10  FILLER              PIC X(14)   VALUE
+                   'BUSN ID      :'.
+               10  WS-RSLT-BUSN-ID     PIC -(11)9.
+      *
+       01  WS-NOT-FOUND-TEXT           PIC X(40)   VALUE
+           'CUSTOMER KEY NOT FOUND ON CUSTNAMV'.
+       01  WS-ERROR-TEXT.
+           05  FILLER                  PIC X(20)   VALUE
+               'GVBTP90 ERROR RC = '.
+           05  WS-ERROR-RC             PIC X(01).
+      *
+      *      SAME SHARED TP90 CONSTANTS/PARAMETER-AREA/RECORD-AREA
+      *      COPYBOOKS THE REST OF THE CUSTNAME FAMILY OF PROGRAMS
+      *      USES, KEPT WITH THE SAME BARE TP90- PREFIX MBRSEVS USES
+      *      FOR ITS OWN SINGLE-DD CUSTNAMV ACCESS.
+       COPY GVBCTP90.
+       COPY GVBCTP9P.
+       COPY GVBCTP9R.
+      *
+       01  TP90-RECORD-CUST-FIELDS  REDEFINES  TP90-RECORD-AREA.
+           05  TP90-CUST-KEY-ID             PIC X(10).
+           05  TP90-CUST-PLCY-TERM-EFF-DT   PIC X(08).
+           05  TP90-CUST-AGRE-BUSN-ID       PIC S9(11) COMP-3.
+           05  FILLER                       PIC X(72).
+      *
+      ******************************************************************
+      *  COMMAREA - CARRIES THE "HAVE WE ALREADY PROMPTED" SWITCH      *
+      *  ACROSS THE PSEUDO-CONVERSATIONAL RETURN TO CICS.              *
+      ******************************************************************
+       01  WS-COMMAREA.
+           05  WS-CA-STATE             PIC X(01).
+               88  WS-CA-AWAITING-KEY      VALUE 'K'.
+      *
+       EJECT
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA                 PIC X(01).
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+      *
+           IF   EIBCALEN = 0
+                PERFORM 1000-FIRST-TIME    THRU 1000-EXIT
+           ELSE
+                MOVE DFHCOMMAREA           TO WS-COMMAREA
+                PERFORM 2000-PROCESS-KEY   THRU 2000-EXIT
+                EXEC CICS RETURN
+                END-EXEC
+           END-IF
+      *
+           GOBACK
+           .
+       0000-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      *  FIRST ENTRY INTO THE TRANSACTION - PROMPT THE OPERATOR FOR A  *
+      *  CUSTOMER KEY AND RETURN TO CICS, RE-ENTERING THIS PROGRAM ON  *
+      *  THE NEXT AID KEY UNDER THE SAME TRANSID.                      *
+      ******************************************************************
+       1000-FIRST-TIME.
+      *
+           EXEC CICS SEND TEXT
+                FROM     (WS-PROMPT-TEXT)
+                LENGTH   (LENGTH OF WS-PROMPT-TEXT)
+                ERASE
+           END-EXEC
+      *
+           SET  WS-CA-AWAITING-KEY        TO TRUE
+           MOVE WS-COMMAREA                TO DFHCOMMAREA
+      *
+           EXEC CICS RETURN
+                TRANSID  ('MCIQ')
+                COMMAREA (DFHCOMMAREA)
+                LENGTH   (LENGTH OF DFHCOMMAREA)
+           END-EXEC
+           .
+       1000-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      *  SECOND ENTRY - RECEIVE THE OPERATOR'S KEY, LOCATE IT ON       *
+      *  CUSTNAMV, AND SEND THE RESULT BACK TO THE TERMINAL.           *
+      ******************************************************************
+       2000-PROCESS-KEY.
+      *
+           MOVE SPACES                    TO WS-INPUT-KEY
+           MOVE +10                       TO WS-INPUT-LENGTH
+      *
+           EXEC CICS RECEIVE
+                INTO      (WS-INPUT-KEY)
+                LENGTH    (WS-INPUT-LENGTH)
+                NOHANDLE
+           END-EXEC
+      *
+           IF   WS-INPUT-KEY = SPACES OR LOW-VALUES
+                PERFORM 2900-NO-INPUT          THRU 2900-EXIT
+           ELSE
+                PERFORM 2500-LOCATE-RECORD     THRU 2500-EXIT
+           END-IF
+           .
+       2000-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      *  A PSEUDO-CONVERSATIONAL CICS TRANSACTION GETS FRESH     *
+      *  WORKING-STORAGE ON EVERY RE-ENTRY, SO THERE IS NO "ALREADY    *
+      *  OPENED" STATE TO PERSIST ACROSS TRANSACTIONS THE WAY A        *
+      *  LONG-LIVED BATCH EXIT LIKE GVBXK6 CAN.  OPEN CUSTNAMV FOR     *
+      *  THIS ONE LOCATE AND CLOSE IT AGAIN BEFORE RETURNING TO CICS.  *
+      ******************************************************************
+       2500-LOCATE-RECORD.
+      *
+           PERFORM 2450-OPEN-CUSTNAMV     THRU 2450-EXIT
+      *
+           MOVE 'CUSTNAMV'                TO TP90-DDNAME
+           MOVE TP90-VALUE-LOCATE         TO TP90-FUNCTION-CODE
+           MOVE TP90-VALUE-VSAM           TO TP90-FILE-TYPE
+           MOVE TP90-VALUE-INPUT          TO TP90-FILE-MODE
+           MOVE SPACES                    TO TP90-RETURN-CODE
+           MOVE +0                        TO TP90-VSAM-RETURN-CODE
+           MOVE +96                       TO TP90-RECORD-LENGTH
+           MOVE TP90-VALUE-FIXED-LEN      TO TP90-RECFM
+      *
+           MOVE WS-INPUT-KEY              TO TP90-RECORD-KEY
+           MOVE SPACES                    TO TP90-FB-RECORD-AREA
+      *
+           CALL GVBTP90    USING TP90-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+      *
+           EVALUATE TRUE
+             WHEN TP90-RETURN-CODE = TP90-VALUE-SUCCESSFUL
+                  PERFORM 2600-SEND-RESULT      THRU 2600-EXIT
+             WHEN TP90-RETURN-CODE = TP90-VALUE-NOT-FOUND
+                  EXEC CICS SEND TEXT
+                       FROM     (WS-NOT-FOUND-TEXT)
+                       LENGTH   (LENGTH OF WS-NOT-FOUND-TEXT)
+                       ERASE
+                  END-EXEC
+             WHEN OTHER
+                  MOVE TP90-RETURN-CODE         TO WS-ERROR-RC
+                  EXEC CICS SEND TEXT
+                       FROM     (WS-ERROR-TEXT)
+                       LENGTH   (LENGTH OF WS-ERROR-TEXT)
+                       ERASE
+                  END-EXEC
+           END-EVALUATE
+      *
+           PERFORM 2550-CLOSE-CUSTNAMV    THRU 2550-EXIT
+           .
+       2500-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      *  OPEN CUSTNAMV FOR KEYED (VSAM) INPUT FOR THIS ONE INQUIRY.    *
+      ******************************************************************
+       2450-OPEN-CUSTNAMV.
+      *
+           MOVE 'CUSTNAMV'                TO TP90-DDNAME
+           MOVE TP90-VALUE-OPEN           TO TP90-FUNCTION-CODE
+           MOVE TP90-VALUE-VSAM           TO TP90-FILE-TYPE
+           MOVE TP90-VALUE-INPUT          TO TP90-FILE-MODE
+           MOVE SPACES                    TO TP90-RETURN-CODE
+           MOVE +0                        TO TP90-VSAM-RETURN-CODE
+           MOVE +0                        TO TP90-RECORD-LENGTH
+           MOVE SPACES                    TO TP90-RECFM
+      *
+           MOVE SPACES                    TO TP90-RECORD-KEY
+      *
+           CALL GVBTP90    USING TP90-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+           .
+       2450-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      *  CLOSE CUSTNAMV AGAIN BEFORE RETURNING TO CICS.                *
+      ******************************************************************
+       2550-CLOSE-CUSTNAMV.
+      *
+           MOVE 'CUSTNAMV'                TO TP90-DDNAME
+           MOVE TP90-VALUE-CLOSE          TO TP90-FUNCTION-CODE
+      *
+           CALL GVBTP90    USING TP90-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+           .
+       2550-EXIT.
+           EXIT.
+      *
+      *
+       2600-SEND-RESULT.
+      *
+           MOVE TP90-CUST-KEY-ID              TO WS-RSLT-KEY-ID
+           MOVE TP90-CUST-PLCY-TERM-EFF-DT    TO WS-RSLT-EFF-DT
+           MOVE TP90-CUST-AGRE-BUSN-ID        TO WS-RSLT-BUSN-ID
+      *
+           EXEC CICS SEND TEXT
+                FROM     (WS-RESULT-TEXT)
+                LENGTH   (LENGTH OF WS-RESULT-TEXT)
+                ERASE
+           END-EXEC
+           .
+       2600-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      *  NO INPUT WAS RECEIVED (OPERATOR PRESSED ENTER WITH A BLANK    *
+      *  KEY, OR CLEAR).  RE-PROMPT RATHER THAN LOCATING ON SPACES.    *
+      ******************************************************************
+       2900-NO-INPUT.
+      *
+           PERFORM 1000-FIRST-TIME        THRU 1000-EXIT
+           .
+       2900-EXIT.
+           EXIT.
