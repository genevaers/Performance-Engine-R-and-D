@@ -0,0 +1,374 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MBRUNLD.
+      *****************************************************************
+      *                                                               *
+      * (C) COPYRIGHT IBM CORPORATION 2023.                           *
+      *     Copyright Contributors to the GenevaERS Project.          *
+      * SPDX-License-Identifier: Apache-2.0                           *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+      * Licensed under the Apache License,                            *
+      * Version 2.0 (the "License");                                  *
+      * you may not use this file except in                           *
+      * compliance with the License.                                  *
+      * You may obtain a copy of the License at                       *
+      *                                                               *
+      *     http://www.apache.org/licenses/LICENSE-2.0                *
+      *                                                               *
+      *  Unless required by applicable law or                         *
+      *  agreed to in writing, software                               *
+      *  distributed under the License is distributed                 *
+      *  on an "AS IS" BASIS,                                         *
+      *  WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express *
+      *  or implied.                                                  *
+      *  See the License for the specific language governing          *
+      *  permissions and limitations under the License.               *
+      *                                                               *
+      ******************************************************************
+      **                PROGRAM INFORMATION                            *
+      ******************************************************************
+      **                                                               *
+      ** DESCRIPTION: CUSTNAMV-TO-CUSTNAMS DISASTER-RECOVERY UNLOAD.  *
+      **              BROWSES CUSTNAMV WITH THE SAME SB/BR PATTERN    *
+      **              MBRSEVS USES AND WRITES EVERY RECORD BACK OUT   *
+      **              IN THE SAME FIXED 96-BYTE FLAT LAYOUT MLOADVS   *
+      **              READS AS ITS CUSTNAMS INPUT, SO THE RESULT IS A *
+      **              CUSTNAMS-COMPATIBLE SEQUENTIAL SNAPSHOT THAT    *
+      **              CAN BE KEPT FOR RECOVERY OR FED BACK INTO       *
+      **              MLOADVS ON ANOTHER SYSTEM IF CUSTNAMV IS EVER   *
+      **              LOST OR CORRUPTED.                              *
+      **                                                               *
+      ** MODULES CALLED: GVBTP90 - I/O HANDLER                        *
+      **                                                               *
+      ** INPUT FILES:   VSAM CUSTNAME FILE           (DDNAME=CUSTNAMV)*
+      **                                                               *
+      ** OUTPUT FILES:  CUSTNAMS-COMPATIBLE SNAPSHOT (DDNAME=CUSTNAMS)*
+      **                                                               *
+      ** RETURN CDS:  0000 - SUCCESSFUL PROCESSING                     *
+      **              0016 - ABEND                                     *
+      **                                                               *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-ABEND-CD                 PIC X(4)   VALUE '0016'.
+      *
+       01  GVBTP90                     PIC X(08)  VALUE 'GVBTP90 '.
+      *
+       01  EOF-FLAG                    PIC X(01)  VALUE ' '.
+       01  SEVERE-ERROR                PIC X(01)  VALUE ' '.
+       01  RECORD-CNT                  PIC S9(08) COMP VALUE +0.
+      *
+       01  WS-DISPLAY-MASK-1           PIC ZZ,ZZZ,ZZZ,ZZ9.
+      *
+      *      SHARED ENQ/DEQ COPYBOOK, THE SAME MINOR NAME (THE
+      *CUSTNAMV CLUSTER ITSELF) AND SHARED-READ SCOPE MBRSEVS USES SO
+      *THIS UNLOAD DOESN'T BLOCK OTHER CONCURRENT BROWSES BUT STILL
+      *WAITS OUT MLOADVS'S EXCLUSIVE UPDATE LOCK.
+       COPY GVBCUR66 REPLACING ==UR66-PARAMETER-AREA== BY
+                                ==ENQ-DEQ-PARMS-WRITE==
+                                ==UR66-REQUEST-TYPE==   BY
+                                ==ENQ-DEQ-FUNC==
+                                ==UR66-CONTROL-TYPE==   BY
+                                ==ENQ-DEQ-CTRL==
+                                ==UR66-MAJOR-NAME==     BY
+                                ==ENQ-DEQ-RNAME==
+                                ==UR66-MINOR-NAME==     BY
+                                ==ENQ-DEQ-QNAME==
+                                ==UR66-SCOPE-REQUEST==  BY
+                                ==ENQ-DEQ-SCOPE-RQST==
+                                ==UR66-REQ-ENQ==        BY
+                                ==ENQ-DEQ-REQ-ENQ==
+                                ==UR66-REQ-DEQ==        BY
+                                ==ENQ-DEQ-REQ-DEQ==
+                                ==UR66-CNTR-EXCLUSIVE== BY
+                                ==ENQ-DEQ-CNTR-EXCL==
+                                ==UR66-CNTR-SHARED==    BY
+                                ==ENQ-DEQ-CNTR-SHARED==
+                                ==UR66-SCOPE-STEP==     BY
+                                ==ENQ-DEQ-SCOPE-STEP==
+                                ==UR66-SCOPE-SYSTEM==   BY
+                                ==ENQ-DEQ-SCOPE-SYS==
+                                ==UR66-SCOPE-SYSTEMS==  BY
+                                ==ENQ-DEQ-SCOPE-SYSS==
+                                ==UR66-MAX-WAIT-MS==    BY
+                                ==ENQ-DEQ-MAX-WAIT-MS==
+                                ==UR66-ELAPSED-WAIT-MS== BY
+                                ==ENQ-DEQ-ELAPSED-WAIT-MS==.
+       01  WS-GVBUR66                  PIC X(08)  VALUE 'GVBUR66 '.
+      *
+      *****************************************************************
+      *  GVBTP90 I/O COMMUNICATION - ONE PARAMETER AREA FOR CUSTNAMV,
+      *  ONE FOR THE CUSTNAMS SNAPSHOT OUTPUT, THE SAME ONE-PER-
+      *  CONCURRENTLY-OPEN-DD CONVENTION MBRPURGE/MLOADVS USE.
+      *****************************************************************
+       COPY GVBCTP9P.
+       COPY GVBCTP9R.
+       COPY GVBCTP90.
+      *
+       COPY GVBCTP9P REPLACING ==TP90-PARAMETER-AREA== BY
+                                ==TP90S-PARAMETER-AREA==
+                                ==TP90-ANCHOR==          BY
+                                ==TP90S-ANCHOR==
+                                ==TP90-DDNAME==          BY
+                                ==TP90S-DDNAME==
+                                ==TP90-FUNCTION-CODE==   BY
+                                ==TP90S-FUNCTION-CODE==
+                                ==TP90-FILE-TYPE==       BY
+                                ==TP90S-FILE-TYPE==
+                                ==TP90-FILE-MODE==       BY
+                                ==TP90S-FILE-MODE==
+                                ==TP90-RETURN-CODE==     BY
+                                ==TP90S-RETURN-CODE==
+                                ==TP90-VSAM-RETURN-CODE== BY
+                                ==TP90S-VSAM-RETURN-CODE==
+                                ==TP90-RECORD-LENGTH==   BY
+                                ==TP90S-RECORD-LENGTH==
+                                ==TP90-RECFM==           BY
+                                ==TP90S-RECFM==
+                                ==TP90-ESDS==            BY
+                                ==TP90S-ESDS==.
+      *
+       01  WS-CUSTNAMS-RECORD          PIC X(96).
+      *
+       EJECT
+       PROCEDURE DIVISION.
+      *
+       000-MAIN-LOGIC.
+      *
+           MOVE 'GENEVA'                  TO ENQ-DEQ-RNAME
+           MOVE 'CUSTNAMV'                TO ENQ-DEQ-QNAME
+           MOVE '1'                       TO ENQ-DEQ-SCOPE-RQST
+           SET  ENQ-DEQ-CNTR-SHARED       TO TRUE
+      *
+           PERFORM 100-INIT                  THRU 100-EXIT
+      *
+           IF   SEVERE-ERROR = ' '
+                MOVE 'ENQ'                   TO ENQ-DEQ-FUNC
+                CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-WRITE
+      *      LOG HOW LONG THE ENQ ABOVE ACTUALLY WAITED
+                DISPLAY 'MBRUNLD: ENQ WAIT = '
+                        ENQ-DEQ-ELAPSED-WAIT-MS ' MS, CUSTNAMV'
+      *
+                PERFORM 500-START-BROWSE      THRU 500-EXIT
+                PERFORM UNTIL (EOF-FLAG = 'Y' OR SEVERE-ERROR NOT = ' ')
+                     PERFORM 600-BROWSE-RECORD THRU 600-EXIT
+                END-PERFORM
+      *
+                MOVE 'DEQ'                   TO ENQ-DEQ-FUNC
+                CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-WRITE
+           END-IF
+      *
+           PERFORM 9900-FINALIZATION         THRU 9900-EXIT
+      *
+           IF   SEVERE-ERROR NOT = ' '
+                MOVE WS-ABEND-CD             TO RETURN-CODE
+           END-IF
+      *
+           GOBACK
+           .
+       000-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  OPEN CUSTNAMV FOR BROWSE AND THE CUSTNAMS SNAPSHOT OUTPUT.
+      ***************************************************************
+       100-INIT.
+      *
+           PERFORM 110-OPEN-CUSTNAMV         THRU 110-EXIT
+           PERFORM 120-OPEN-CUSTNAMS         THRU 120-EXIT
+           .
+       100-EXIT.
+           EXIT.
+      *
+      *
+       110-OPEN-CUSTNAMV.
+      *
+           MOVE 'CUSTNAMV'                TO TP90-DDNAME
+           MOVE TP90-VALUE-OPEN           TO TP90-FUNCTION-CODE
+           MOVE TP90-VALUE-VSAM           TO TP90-FILE-TYPE
+           MOVE TP90-VALUE-INPUT          TO TP90-FILE-MODE
+           MOVE SPACES                    TO TP90-RETURN-CODE
+           MOVE +0                        TO TP90-VSAM-RETURN-CODE
+           MOVE +0                        TO TP90-RECORD-LENGTH
+           MOVE SPACES                    TO TP90-RECFM
+
+           MOVE SPACES                    TO TP90-RECORD-KEY
+
+           CALL GVBTP90    USING TP90-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF   TP90-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                DISPLAY 'MBRUNLD DD: ' TP90-DDNAME
+                        ', GVBTP90 FAILED, RET CD = '
+                        TP90-RETURN-CODE
+                MOVE  'Y'                   TO SEVERE-ERROR
+           ELSE
+                DISPLAY 'DATASET OPENED: ' TP90-DDNAME
+           END-IF
+           .
+       110-EXIT.
+           EXIT.
+      *
+      *
+       120-OPEN-CUSTNAMS.
+      *
+           MOVE 'CUSTNAMS'                TO TP90S-DDNAME
+           MOVE TP90-VALUE-OPEN           TO TP90S-FUNCTION-CODE
+           MOVE TP90-VALUE-SEQUENTIAL     TO TP90S-FILE-TYPE
+           MOVE TP90-VALUE-OUTPUT         TO TP90S-FILE-MODE
+           MOVE SPACES                    TO TP90S-RETURN-CODE
+           MOVE +0                        TO TP90S-VSAM-RETURN-CODE
+           MOVE +96                       TO TP90S-RECORD-LENGTH
+           MOVE TP90-VALUE-FIXED-LEN      TO TP90S-RECFM
+
+           MOVE SPACES                    TO TP90-RECORD-KEY
+
+           CALL GVBTP90    USING TP90S-PARAMETER-AREA,
+                                 WS-CUSTNAMS-RECORD,
+                                 TP90-RECORD-KEY
+
+           IF   TP90S-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                DISPLAY 'MBRUNLD DD: ' TP90S-DDNAME
+                        ', GVBTP90 FAILED, RET CD = '
+                        TP90S-RETURN-CODE
+                MOVE  'Y'                   TO SEVERE-ERROR
+           ELSE
+                DISPLAY 'DATASET OPENED: ' TP90S-DDNAME
+           END-IF
+           .
+       120-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  START A FULL BROWSE OF CUSTNAMV FROM THE LOW KEY.
+      ***************************************************************
+       500-START-BROWSE.
+      *
+           MOVE 'CUSTNAMV'                TO TP90-DDNAME
+           MOVE TP90-VALUE-START-BROWSE   TO TP90-FUNCTION-CODE
+           MOVE TP90-VALUE-VSAM           TO TP90-FILE-TYPE
+           MOVE TP90-VALUE-INPUT          TO TP90-FILE-MODE
+           MOVE SPACES                    TO TP90-RETURN-CODE
+           MOVE +0                        TO TP90-VSAM-RETURN-CODE
+           MOVE +96                       TO TP90-RECORD-LENGTH
+           MOVE TP90-VALUE-FIXED-LEN      TO TP90-RECFM
+
+           MOVE LOW-VALUES                TO TP90-RECORD-KEY
+           MOVE SPACES                    TO TP90-FB-RECORD-AREA
+
+           CALL GVBTP90    USING TP90-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF   TP90-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                IF   TP90-RETURN-CODE = TP90-VALUE-END-OF-FILE
+                     MOVE 'Y' TO EOF-FLAG
+                     DISPLAY 'END OF FILE REACHED ' TP90-DDNAME
+                ELSE
+                     DISPLAY 'MBRUNLD DD: ' TP90-DDNAME
+                             ', GVBTP90 FAILED, RET CD = '
+                             TP90-RETURN-CODE
+                     MOVE  'Y'                  TO SEVERE-ERROR
+                END-IF
+           ELSE
+                DISPLAY 'BROWSE STARTED AT: ' TP90-RECORD-KEY
+           END-IF
+           .
+       500-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  READ THE NEXT CUSTNAMV RECORD AND WRITE IT OUT TO THE
+      *  CUSTNAMS SNAPSHOT UNCHANGED, FIXED-LENGTH AND BYTE-FOR-BYTE,
+      *  SO THE OUTPUT IS READY TO FEED STRAIGHT BACK INTO MLOADVS.
+      ***************************************************************
+       600-BROWSE-RECORD.
+      *
+           MOVE 'CUSTNAMV'                TO TP90-DDNAME
+           MOVE TP90-VALUE-READNEXT       TO TP90-FUNCTION-CODE
+           MOVE TP90-VALUE-VSAM           TO TP90-FILE-TYPE
+           MOVE TP90-VALUE-INPUT          TO TP90-FILE-MODE
+           MOVE SPACES                    TO TP90-RETURN-CODE
+           MOVE +0                        TO TP90-VSAM-RETURN-CODE
+           MOVE +96                       TO TP90-RECORD-LENGTH
+           MOVE TP90-VALUE-FIXED-LEN      TO TP90-RECFM
+
+           MOVE SPACES                    TO TP90-FB-RECORD-AREA
+
+           CALL GVBTP90    USING TP90-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF   TP90-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                IF   TP90-RETURN-CODE = TP90-VALUE-END-OF-FILE
+                     MOVE 'Y' TO EOF-FLAG
+                     DISPLAY 'END OF FILE REACHED ' TP90-DDNAME
+                ELSE
+                     DISPLAY 'MBRUNLD DD: ' TP90-DDNAME
+                             ', GVBTP90 FAILED, RET CD = '
+                             TP90-RETURN-CODE
+                     MOVE  'Y'                  TO SEVERE-ERROR
+                END-IF
+           ELSE
+                PERFORM 700-WRITE-CUSTNAMS    THRU 700-EXIT
+           END-IF
+           .
+       600-EXIT.
+           EXIT.
+      *
+      *
+       700-WRITE-CUSTNAMS.
+      *
+           MOVE TP90-FB-RECORD-AREA       TO WS-CUSTNAMS-RECORD
+
+           MOVE TP90-VALUE-WRITE          TO TP90S-FUNCTION-CODE
+           CALL GVBTP90    USING TP90S-PARAMETER-AREA,
+                                 WS-CUSTNAMS-RECORD,
+                                 TP90-RECORD-KEY
+
+           IF   TP90S-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                DISPLAY 'MBRUNLD: ERROR WRITING CUSTNAMS RC = '
+                        TP90S-RETURN-CODE
+                MOVE  'Y'                   TO SEVERE-ERROR
+           ELSE
+                ADD  +1                    TO RECORD-CNT
+           END-IF
+           .
+       700-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  CLOSE CUSTNAMV AND CUSTNAMS AND DISPLAY THE RUN TOTAL.
+      ***************************************************************
+       9900-FINALIZATION.
+      *
+           MOVE TP90-VALUE-CLOSE          TO TP90-FUNCTION-CODE
+           CALL GVBTP90    USING TP90-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+      *
+           MOVE TP90-VALUE-CLOSE          TO TP90S-FUNCTION-CODE
+           CALL GVBTP90    USING TP90S-PARAMETER-AREA,
+                                 WS-CUSTNAMS-RECORD,
+                                 TP90-RECORD-KEY
+      *
+           MOVE RECORD-CNT                TO WS-DISPLAY-MASK-1
+           DISPLAY 'MBRUNLD: ' WS-DISPLAY-MASK-1
+                   ' RECORDS UNLOADED TO CUSTNAMS'
+           .
+       9900-EXIT.
+           EXIT.
+      *
