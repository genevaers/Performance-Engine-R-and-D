@@ -56,17 +56,101 @@
       *                                                                         
        01  WS-ABEND-CD            PIC X(4) VALUE '0016'.                        
       *                                                                         
-       01 ENQ-DEQ-PARMS-WRITE.                                                  
-          05  ENQ-DEQ-FUNC                PIC X(3).                             
-          05  ENQ-DEQ-CTRL                PIC X(1)   VALUE 'E'.                 
-          05  ENQ-DEQ-RNAME               PIC X(8)   VALUE 'GENEVA'.            
-          05  ENQ-DEQ-QNAME               PIC X(128) VALUE 'MLOADVS1'.          
-          05  ENQ-DEQ-SCOPE-RQST          PIC X(1)   VALUE '1'.                 
-          05  ENQ-DEQ-FILLER              PIC X(3)   VALUE SPACES.              
-                                                                                
-      *****************************************************************         
-      *                                                               *         
-      *  COMMAREA FOR SUBROUTINE MLOADVS - VSAM/QSAM I/O HANDLER.     *         
+      *      PULLED IN FROM THE SHARED GVBCUR66 COPYBOOK INSTEAD OF A
+      *      LOCALLY HAND-DUPLICATED LAYOUT, SO THE RESOURCE-NAME
+      *      FIELDS STAY IN STEP WITH EVERY OTHER PROGRAM THAT CALLS
+      *      GVBUR66. FIELD NAMES ARE KEPT AS ENQ-DEQ-* VIA REPLACING
+      *      SO NO DOWNSTREAM REFERENCE BELOW HAS TO CHANGE. THE
+      *      MINOR NAME IS THE CUSTNAMV CLUSTER ITSELF, SO ANY OTHER
+      *      CONCURRENT WRITER SERIALIZES ON THE SAME RESOURCE.
+       COPY GVBCUR66 REPLACING ==UR66-PARAMETER-AREA== BY
+                                ==ENQ-DEQ-PARMS-WRITE==
+                                ==UR66-REQUEST-TYPE==   BY
+                                ==ENQ-DEQ-FUNC==
+                                ==UR66-CONTROL-TYPE==   BY
+                                ==ENQ-DEQ-CTRL==
+                                ==UR66-MAJOR-NAME==     BY
+                                ==ENQ-DEQ-RNAME==
+                                ==UR66-MINOR-NAME==     BY
+                                ==ENQ-DEQ-QNAME==
+                                ==UR66-SCOPE-REQUEST==  BY
+                                ==ENQ-DEQ-SCOPE-RQST==
+                                ==UR66-REQ-ENQ==        BY
+                                ==ENQ-DEQ-REQ-ENQ==
+                                ==UR66-REQ-DEQ==        BY
+                                ==ENQ-DEQ-REQ-DEQ==
+                                ==UR66-CNTR-EXCLUSIVE== BY
+                                ==ENQ-DEQ-CNTR-EXCL==
+                                ==UR66-CNTR-SHARED==    BY
+                                ==ENQ-DEQ-CNTR-SHARED==
+                                ==UR66-SCOPE-STEP==     BY
+                                ==ENQ-DEQ-SCOPE-STEP==
+                                ==UR66-SCOPE-SYSTEM==   BY
+                                ==ENQ-DEQ-SCOPE-SYS==
+                                ==UR66-SCOPE-SYSTEMS==  BY
+                                ==ENQ-DEQ-SCOPE-SYSS==
+                                ==UR66-MAX-WAIT-MS==    BY
+                                ==ENQ-DEQ-MAX-WAIT-MS==
+                                ==UR66-ELAPSED-WAIT-MS== BY
+                                ==ENQ-DEQ-ELAPSED-WAIT-MS==.
+      *
+       01  WS-GVBUR66             PIC X(08)  VALUE 'GVBUR66 '.
+      *
+      *      GVBUR35 DYNAMIC DD-ALLOCATION INTERFACE, USED ONLY WHEN
+      *      WS-CTL-GDG-DYNAMIC IS SELECTED ON THE CTLCARD.
+       COPY GVBCUR35.
+       01  WS-GVBUR35             PIC X(08)  VALUE 'GVBUR35 '.
+      *
+      *      GVBUR30 DB2 SQL-MODE READ INTERFACE, USED ONLY WHEN
+      *      WS-CTL-SOURCE-SQL IS SELECTED ON THE CTLCARD.
+       COPY GVBCUR30.
+       01  WS-GVBUR30             PIC X(08)  VALUE 'GVBUR30 '.
+      *
+      *****************************************************************
+      *  SHARED GLOBAL WORKAREA COORDINATING END-OF-LOAD TOTALS
+      *  ACROSS CONCURRENT MLOADVS PARTITION STREAMS, ATTACHED VIA A
+      *  NAME/TOKEN THE SAME WAY GVBXR6 ATTACHES ITS OWN CROSS-THREAD
+      *  GLOBAL WORKAREA.  BECAUSE EACH CONCURRENT MLOADVS STREAM IS A
+      *  SEPARATE ADDRESS SPACE RATHER THAN A THREAD WITHIN ONE
+      *  ADDRESS SPACE, THE TOKEN IS CREATED AT SYSTEM SCOPE (LEVEL 3)
+      *  INSTEAD OF GVBXR6'S ADDRESS-SPACE SCOPE (LEVEL 2).
+      *
+      *  MAKING THE TOKEN ITSELF DISCOVERABLE AT SYSTEM SCOPE ONLY
+      *  SOLVES HALF THE PROBLEM - THE STORAGE THE TOKEN POINTS AT HAS
+      *  TO BE ADDRESSABLE FROM EVERY PARTITION'S ADDRESS SPACE TOO.
+      *  THIS DEPENDS ON GVBUR05, AT THIS INSTALLATION, OBTAINING
+      *  COMMON STORAGE (E.G. CSA/ECSA) RATHER THAN PRIVATE STORAGE
+      *  WHEN ITS CALLER IS REGISTERING AGAINST A LEVEL-3 TOKEN -
+      *  EVERY OTHER CALLER OF GVBUR05 IN THIS SYSTEM (GVBXR6, GVBXC6,
+      *  GVBXP8) ONLY EVER SHARES ITS STORAGE WITHIN ONE ADDRESS
+      *  SPACE, SO THIS IS THE ONE PLACE THAT RELIES ON COMMON-STORAGE
+      *  BEHAVIOR FROM IT.  IF THIS INSTALLATION'S GVBUR05 CANNOT
+      *  HONOR THAT, PARTITION STREAMS WILL EACH GET THEIR OWN PRIVATE
+      *  COPY OF LS-GLOBAL-WORKAREA AND THE CROSS-STREAM TOTALS/
+      *  SUMMARY-RECORD LOGIC BELOW WILL SILENTLY MISBEHAVE - CONFIRM
+      *  GVBUR05'S COMMON-STORAGE BEHAVIOR AT THIS SITE BEFORE RELYING
+      *  ON MULTI-ADDRESS-SPACE PARTITIONED MLOADVS RUNS.
+      *****************************************************************
+       01  WS-GVBUR05              PIC X(08)  VALUE 'GVBUR05 '.
+       01  WS-GLOBAL-WORKAREA-SIZE PIC S9(08) COMP.
+
+       01 NAME-TOKEN-AREA.
+         05 WS-TOKEN-NAME.
+            10 WS-TOKEN-GENEVA        PIC  X(08).
+            10 WS-TOKEN-PGM-NAME      PIC  X(08).
+         05 WS-TOKEN-VALUE.
+            10 WS-TKN-SHARED-PTR      POINTER.
+            10 FILLER                 POINTER.
+            10 FILLER                 POINTER.
+            10 FILLER                 POINTER.
+         05 WS-TOKEN-LEVEL            PIC S9(08)    COMP.
+         05 WS-TOKEN-PERSISTENCE      PIC S9(08)    COMP.
+         05 WS-TOKEN-RTRN-CD          PIC S9(08)    COMP.
+
+      *
+      *****************************************************************
+      *                                                               *
+      *  COMMAREA FOR SUBROUTINE MLOADVS - VSAM/QSAM I/O HANDLER.     *
       *                                                               *         
       *  FUNCTION CODES:                                              *         
       *                                                               *         
@@ -93,12 +177,7 @@
       *                                                               *         
       *****************************************************************         
                                                                                 
-       01  TP90-RECORD-AREA.                                                    
-           05  TP90-FB-RECORD-AREA      PIC  X(96)      VALUE SPACES.           
-                                                                                
-       01  TP90-RECORD-KEY              PIC  X(15).                             
-                                                                                
-       01  TP90-INFO-RETURN-DATA.                                               
+       01  TP90-INFO-RETURN-DATA.
            05  TP90-KEY-OFFSET          PIC  S9(08) COMP VALUE ZEROES.          
            05  TP90-KEY-LENGTH          PIC  S9(08) COMP VALUE ZEROES.          
            05  TP90-MAX-RECLEN          PIC  S9(08) COMP VALUE ZEROES.          
@@ -112,331 +191,1679 @@
        01  TP90-MAX-FB-RECORD-LENGTH PIC     S9(04) COMP VALUE +4240.           
        01  TP90-MAX-VB-RECORD-LENGTH PIC     S9(04) COMP VALUE +4244.           
                                                                                 
-       01  TP90-FUNCTION-CODES.                                                 
-           05  TP90-VALUE-CLOSE           PIC  X(02) VALUE 'CL'.                
-           05  TP90-VALUE-DELETE          PIC  X(02) VALUE 'DL'.                
-           05  TP90-VALUE-INFO            PIC  X(02) VALUE 'IN'.                
-           05  TP90-VALUE-LOCATE          PIC  X(02) VALUE 'LO'.                
-           05  TP90-VALUE-OPEN            PIC  X(02) VALUE 'OP'.                
-           05  TP90-VALUE-READ            PIC  X(02) VALUE 'RD'.                
-           05  TP90-VALUE-READNEXT        PIC  X(02) VALUE 'BR'.                
-           05  TP90-VALUE-START-BROWSE PIC     X(02) VALUE 'SB'.                
-           05  TP90-VALUE-UPDATE          PIC  X(02) VALUE 'UP'.                
-           05  TP90-VALUE-WRITE           PIC  X(02) VALUE 'WR'.                
-           05  TP90-VALUE-RELEASE         PIC  X(02) VALUE 'RI'.                
-                                                                                
-       01  TP90-FILE-TYPES.                                                     
-           05  TP90-VALUE-SEQUENTIAL      PIC  X(01) VALUE 'S'.                 
-           05  TP90-VALUE-VSAM            PIC  X(01) VALUE 'V'.                 
-                                                                                
-       01  TP90-FILE-MODES.                                                     
-           05  TP90-VALUE-INPUT           PIC  X(02) VALUE 'I '.                
-           05  TP90-VALUE-OUTPUT          PIC  X(02) VALUE 'O '.                
-           05  TP90-VALUE-IO              PIC  X(02) VALUE 'IO'.                
-           05  TP90-VALUE-EXTEND          PIC  X(02) VALUE 'EX'.                
-                                                                                
-       01  TP90-RETURN-CODES.                                                   
-           05  TP90-VALUE-SUCCESSFUL      PIC  X(01) VALUE '0'.                 
-           05  TP90-VALUE-NOT-FOUND       PIC  X(01) VALUE '1'.                 
-           05  TP90-VALUE-END-OF-FILE     PIC  X(01) VALUE '2'.                 
-           05  TP90-VALUE-BAD-PARAMETER   PIC  X(01) VALUE 'B'.                 
-           05  TP90-VALUE-IO-ERROR        PIC  X(01) VALUE 'E'.                 
-           05  TP90-VALUE-LOGIC-ERROR     PIC  X(01) VALUE 'L'.                 
-                                                                                
-       01  TP90-RECORD-FORMATS.                                                 
-           05  TP90-VALUE-FIXED-LEN       PIC X(01) VALUE 'F'.                  
-           05  TP90-VALUE-VARIABLE-LEN    PIC X(01) VALUE 'V'.                  
-      *                                                                         
-       01 WS-WORK-AREA-LNGTH              PIC S9(08) COMP.                      
-       01 GVBTP90                         PIC X(8) VALUE 'GVBTP90 '.            
-      *                                                                         
-       01  TP90V-PARAMETER-AREA.                                                
-           05  TP90V-ANCHOR              POINTER.                               
-           05  TP90V-DDNAME                PIC  X(08).                          
-           05  TP90V-FUNCTION-CODE         PIC  X(02).                          
-           05  TP90V-FILE-TYPE             PIC  X(01).                          
-           05  TP90V-FILE-MODE             PIC  X(02).                          
-           05  TP90V-RETURN-CODE           PIC  X(01).                          
-           05  TP90V-VSAM-RETURN-CODE      PIC S9(04)  COMP.                    
-           05  TP90V-RECORD-LENGTH         PIC S9(04)  COMP.                    
-           05  TP90V-RECFM                 PIC  X(01).                          
-           05  TP90V-ESDS                  PIC  X(01).                          
-      *                                                                         
-       01  TP90S-PARAMETER-AREA.                                                
-           05  TP90S-ANCHOR              POINTER.                               
-           05  TP90S-DDNAME                PIC  X(08).                          
-           05  TP90S-FUNCTION-CODE         PIC  X(02).                          
-           05  TP90S-FILE-TYPE             PIC  X(01).                          
-           05  TP90S-FILE-MODE             PIC  X(02).                          
-           05  TP90S-RETURN-CODE           PIC  X(01).                          
-           05  TP90S-VSAM-RETURN-CODE      PIC S9(04)  COMP.                    
-           05  TP90S-RECORD-LENGTH         PIC S9(04)  COMP.                    
-           05  TP90S-RECFM                 PIC  X(01).                          
-           05  TP90S-ESDS                  PIC  X(01).                          
-      *                                                                         
+      *      THESE FUNCTION/FILE-TYPE/FILE-MODE/RETURN-CODE/RECORD-
+      *      FORMAT CONSTANTS ARE IDENTICAL ACROSS EVERY PROGRAM THAT
+      *      CALLS GVBTP90, SO THEY NOW COME FROM ONE SHARED COPYBOOK
+      *      INSTEAD OF BEING HAND-DUPLICATED HERE.
+       COPY GVBCTP90.
+      *
+      *      TP90V-PARAMETER-AREA COMES FROM THE COMPANION GVBCTP9P
+      *      COPYBOOK, AND TP90-RECORD-AREA/TP90-RECORD-KEY FROM
+      *      GVBCTP9R - THE RECORD AREA/KEY NAMES ARE KEPT BARE (NO
+      *      V- PREFIX) SINCE ALL FOUR OF THIS PROGRAM'S PARAMETER
+      *      AREAS SHARE THE SAME RECORD AREA/KEY, AS THEY ALWAYS
+      *      HAVE.  THE KEY IS NOW THE ONE TRUE 10-BYTE CUSTNAMV KEY
+      *      SHARED WITH GVBXR6 AND MBRSEVS (THIS PROGRAM'S OLD LOCAL
+      *      X(15) KEY WAS NEVER ACTUALLY LOADED WITH KEY DATA, SO
+      *      NARROWING IT TO MATCH DOES NOT CHANGE ANY BEHAVIOR).
+       COPY GVBCTP9P REPLACING ==TP90-PARAMETER-AREA== BY
+                                ==TP90V-PARAMETER-AREA==
+                                ==TP90-ANCHOR==          BY
+                                ==TP90V-ANCHOR==
+                                ==TP90-DDNAME==          BY
+                                ==TP90V-DDNAME==
+                                ==TP90-FUNCTION-CODE==   BY
+                                ==TP90V-FUNCTION-CODE==
+                                ==TP90-FILE-TYPE==       BY
+                                ==TP90V-FILE-TYPE==
+                                ==TP90-FILE-MODE==       BY
+                                ==TP90V-FILE-MODE==
+                                ==TP90-RETURN-CODE==     BY
+                                ==TP90V-RETURN-CODE==
+                                ==TP90-VSAM-RETURN-CODE== BY
+                                ==TP90V-VSAM-RETURN-CODE==
+                                ==TP90-RECORD-LENGTH==   BY
+                                ==TP90V-RECORD-LENGTH==
+                                ==TP90-RECFM==           BY
+                                ==TP90V-RECFM==
+                                ==TP90-ESDS==            BY
+                                ==TP90V-ESDS==.
+       COPY GVBCTP9R.
+      *
+       01 WS-WORK-AREA-LNGTH              PIC S9(08) COMP.
+       01 GVBTP90                         PIC X(8) VALUE 'GVBTP90 '.
+      *
+      *      EACH ADDITIONAL DD THAT IS OPEN CONCURRENTLY WITH ANOTHER
+      *      NEEDS ITS OWN TP90 PARAMETER AREA/ANCHOR, SO EACH ALSO
+      *      COPIES GVBCTP9P, KEEPING ITS OWN PREFIX (THIS PROGRAM
+      *      SHARES ONE COMMON TP90-RECORD-AREA/TP90-RECORD-KEY
+      *      ACROSS ALL FOUR DDs, AS IT ALWAYS HAS, SO ONLY THE
+      *      PARAMETER AREA NEEDS TO BE REPEATED).
+       COPY GVBCTP9P REPLACING ==TP90-PARAMETER-AREA== BY
+                                ==TP90S-PARAMETER-AREA==
+                                ==TP90-ANCHOR==          BY
+                                ==TP90S-ANCHOR==
+                                ==TP90-DDNAME==          BY
+                                ==TP90S-DDNAME==
+                                ==TP90-FUNCTION-CODE==   BY
+                                ==TP90S-FUNCTION-CODE==
+                                ==TP90-FILE-TYPE==       BY
+                                ==TP90S-FILE-TYPE==
+                                ==TP90-FILE-MODE==       BY
+                                ==TP90S-FILE-MODE==
+                                ==TP90-RETURN-CODE==     BY
+                                ==TP90S-RETURN-CODE==
+                                ==TP90-VSAM-RETURN-CODE== BY
+                                ==TP90S-VSAM-RETURN-CODE==
+                                ==TP90-RECORD-LENGTH==   BY
+                                ==TP90S-RECORD-LENGTH==
+                                ==TP90-RECFM==           BY
+                                ==TP90S-RECFM==
+                                ==TP90-ESDS==            BY
+                                ==TP90S-ESDS==.
+      *
        01  EOF-FLAG                       PIC X(01)  VALUE ' '.                 
        01  RECORD-CNT                     PIC S9(08) COMP VALUE +0.             
-      *                                                                         
-      *                                                                         
-       PROCEDURE DIVISION.                                                      
-      *                                                                         
-       000-MAIN.                                                                
-      *                                                                         
-      ******************************************************************        
-      * MAINLINE                                                       *        
-      ******************************************************************        
-      *                                                                         
-      *                                                                         
-           PERFORM 110-OPEN-FILE            THRU 110-EXIT                       
-      *                                                                         
-           PERFORM 400-READ-RECORD          THRU 400-EXIT                       
-           IF EOF-FLAG = 'Y'                                                    
-             DISPLAY 'EOF = ' EOF-FLAG                                          
-           END-IF                                                               
-      *                                                                         
-           PERFORM UNTIL EOF-FLAG = 'Y'                                         
-             PERFORM 300-WRITE-RECORD         THRU 300-EXIT                     
-             PERFORM 400-READ-RECORD          THRU 400-EXIT                     
-           END-PERFORM                                                          
-      *                                                                         
-           PERFORM 120-CLOSE-FILE           THRU 120-EXIT                       
-      *                                                                         
-           DISPLAY 'RECORD COUNT FROM ' TP90S-DDNAME ' IS ' RECORD-CNT          
-      *                                                                         
-           .                                                                    
-       000-GOBACK.                                                              
-           GOBACK.                                                              
-                                                                                
-                                                                                
-      ******************************************************************        
-      * OPEN FILE.                                                     *        
-      ******************************************************************        
-       110-OPEN-FILE.                                                           
-                                                                                
-      *    QSAM                                                                 
-                                                                                
-           SET  TP90S-ANCHOR              TO NULL                               
-           MOVE 'CUSTNAMS'                TO TP90S-DDNAME                       
-           MOVE TP90-VALUE-OPEN           TO TP90S-FUNCTION-CODE                
-           MOVE TP90-VALUE-SEQUENTIAL     TO TP90S-FILE-TYPE                    
-           MOVE TP90-VALUE-INPUT          TO TP90S-FILE-MODE                    
-           MOVE SPACES                    TO TP90S-RETURN-CODE                  
-           MOVE +0                        TO TP90S-VSAM-RETURN-CODE             
-           MOVE +0                        TO TP90S-RECORD-LENGTH                
-           MOVE SPACES                    TO TP90S-RECFM                        
-                                                                                
-           MOVE SPACES                    TO TP90-RECORD-KEY                    
-                                                                                
-           CALL GVBTP90    USING TP90S-PARAMETER-AREA,                          
-                                 TP90-RECORD-AREA,                              
-                                 TP90-RECORD-KEY                                
-                                                                                
-           IF TP90S-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL                     
-              DISPLAY 'MLOADVS DD: '  TP90S-DDNAME                              
-                      ', GVBTP90 FAILED, '                                      
-                      ' RET CD = ',   TP90S-RETURN-CODE                         
-                      ' FUNCTION = ', TP90S-FUNCTION-CODE                       
-                      ' DDNAME = ',   TP90S-DDNAME                              
-              DISPLAY ' TYPE   = ',   TP90S-FILE-TYPE                           
-                      ' MODE   = ',   TP90S-FILE-MODE                           
-                      ' REASON = ',   TP90S-VSAM-RETURN-CODE                    
-           ELSE                                                                 
-              DISPLAY 'DATASET OPENED: ' TP90S-DDNAME                           
-           END-IF.                                                              
-                                                                                
-      *    VSAM                                                                 
-                                                                                
-           SET  TP90V-ANCHOR              TO NULL                               
-           MOVE 'CUSTNAMV'                TO TP90V-DDNAME                       
-           MOVE TP90-VALUE-OPEN           TO TP90V-FUNCTION-CODE                
-           MOVE TP90-VALUE-VSAM           TO TP90V-FILE-TYPE                    
-           MOVE TP90-VALUE-EXTEND         TO TP90V-FILE-MODE                    
-           MOVE SPACES                    TO TP90V-RETURN-CODE                  
-           MOVE +0                        TO TP90V-VSAM-RETURN-CODE             
-           MOVE +0                        TO TP90V-RECORD-LENGTH                
-           MOVE SPACES                    TO TP90V-RECFM                        
-                                                                                
-           MOVE SPACES                    TO TP90-RECORD-KEY                    
-                                                                                
-           CALL GVBTP90    USING TP90V-PARAMETER-AREA,                          
-                                 TP90-RECORD-AREA,                              
-                                 TP90-RECORD-KEY                                
-                                                                                
-           IF TP90V-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL                     
-              DISPLAY 'MLOADVS DD: '  TP90V-DDNAME                              
-                      ', GVBTP90 FAILED, '                                      
-                      ' RET CD = ',   TP90V-RETURN-CODE                         
-                      ' FUNCTION = ', TP90V-FUNCTION-CODE                       
-                      ' DDNAME = ',   TP90V-DDNAME                              
-              DISPLAY ' TYPE   = ',   TP90V-FILE-TYPE                           
-                      ' MODE   = ',   TP90V-FILE-MODE                           
-                      ' REASON = ',   TP90V-VSAM-RETURN-CODE                    
-           ELSE                                                                 
-              DISPLAY 'DATASET OPENED: ' TP90V-DDNAME                           
-           END-IF.                                                              
-                                                                                
-       110-EXIT.                                                                
-           EXIT.                                                                
-                                                                                
-                                                                                
-      ******************************************************************        
-      * CLOSE FILE.                                                    *        
-      ******************************************************************        
-       120-CLOSE-FILE.                                                          
-                                                                                
-      *    QSAM                                                                 
-                                                                                
-           MOVE 'CUSTNAMS'                TO TP90S-DDNAME                       
-           MOVE TP90-VALUE-CLOSE          TO TP90S-FUNCTION-CODE                
-           MOVE TP90-VALUE-SEQUENTIAL     TO TP90S-FILE-TYPE                    
-           MOVE TP90-VALUE-INPUT          TO TP90S-FILE-MODE                    
-           MOVE SPACES                    TO TP90S-RETURN-CODE                  
-           MOVE +0                        TO TP90S-VSAM-RETURN-CODE             
-           MOVE +0                        TO TP90S-RECORD-LENGTH                
-           MOVE SPACES                    TO TP90S-RECFM                        
-                                                                                
-           MOVE SPACES                    TO TP90-RECORD-KEY                    
-                                                                                
-           CALL GVBTP90    USING TP90S-PARAMETER-AREA,                          
-                                 TP90-RECORD-AREA,                              
-                                 TP90-RECORD-KEY                                
-                                                                                
-           IF TP90S-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL                     
-              DISPLAY 'MLOADVS DD: '  TP90S-DDNAME                              
-                      ', GVBTP90 FAILED, '                                      
-                      ' RET CD = ',   TP90S-RETURN-CODE                         
-                      ' FUNCTION = ', TP90S-FUNCTION-CODE                       
-                      ' DDNAME = ',   TP90S-DDNAME                              
-              DISPLAY ' TYPE   = ',   TP90S-FILE-TYPE                           
-                      ' MODE   = ',   TP90S-FILE-MODE                           
-                      ' REASON = ',   TP90S-VSAM-RETURN-CODE                    
-           ELSE                                                                 
-              DISPLAY 'DATASET CLOSED: ' TP90S-DDNAME                           
-           END-IF                                                               
-                                                                                
-           SET  TP90S-ANCHOR               TO NULL                              
-                                                                                
-      *    VSAM                                                                 
-                                                                                
-           MOVE 'CUSTNAMV'                TO TP90V-DDNAME                       
-           MOVE TP90-VALUE-CLOSE          TO TP90V-FUNCTION-CODE                
-           MOVE TP90-VALUE-VSAM           TO TP90V-FILE-TYPE                    
-           MOVE TP90-VALUE-EXTEND         TO TP90V-FILE-MODE                    
-           MOVE SPACES                    TO TP90V-RETURN-CODE                  
-           MOVE +0                        TO TP90V-VSAM-RETURN-CODE             
-           MOVE +0                        TO TP90V-RECORD-LENGTH                
-           MOVE SPACES                    TO TP90V-RECFM                        
-                                                                                
-           MOVE SPACES                    TO TP90-RECORD-KEY                    
-                                                                                
-           CALL GVBTP90    USING TP90V-PARAMETER-AREA,                          
-                                 TP90-RECORD-AREA,                              
-                                 TP90-RECORD-KEY                                
-                                                                                
-           IF TP90V-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL                     
-              DISPLAY 'MLOADVS DD: '  TP90V-DDNAME                              
-                      ', GVBTP90 FAILED, '                                      
-                      ' RET CD = ',   TP90V-RETURN-CODE                         
-                      ' FUNCTION = ', TP90V-FUNCTION-CODE                       
-                      ' DDNAME = ',   TP90V-DDNAME                              
-              DISPLAY ' TYPE   = ',   TP90V-FILE-TYPE                           
-                      ' MODE   = ',   TP90V-FILE-MODE                           
-                      ' REASON = ',   TP90V-VSAM-RETURN-CODE                    
-           ELSE                                                                 
-              DISPLAY 'DATASET CLOSED: ' TP90V-DDNAME                           
-           END-IF                                                               
-                                                                                
-           SET  TP90V-ANCHOR               TO NULL                              
-           .                                                                    
-       120-EXIT.                                                                
-           EXIT.                                                                
-      *                                                                         
-      *                                                                         
-      ******************************************************************        
-      * WRITE RECORD.                                                  *        
-      ******************************************************************        
-       300-WRITE-RECORD.                                                        
-                                                                                
-           MOVE 'CUSTNAMV'                TO TP90V-DDNAME                       
-           MOVE TP90-VALUE-WRITE          TO TP90V-FUNCTION-CODE                
-           MOVE TP90-VALUE-VSAM           TO TP90V-FILE-TYPE                    
-           MOVE TP90-VALUE-EXTEND         TO TP90V-FILE-MODE                    
-           MOVE SPACES                    TO TP90V-RETURN-CODE                  
-           MOVE +0                        TO TP90V-VSAM-RETURN-CODE             
-           MOVE +96                       TO TP90V-RECORD-LENGTH                
-           MOVE TP90-VALUE-FIXED-LEN      TO TP90V-RECFM                        
-           MOVE SPACES                    TO TP90V-ESDS                         
-                                                                                
-           MOVE SPACES                    TO TP90-RECORD-KEY                    
-      *    MOVE '000000000000010@@@@@@@'                                        
-      *                                   TO TP90-FB-RECORD-AREA                
-                                                                                
-           CALL GVBTP90    USING TP90V-PARAMETER-AREA,                          
-                                 TP90-RECORD-AREA,                              
-                                 TP90-RECORD-KEY                                
-                                                                                
-           IF TP90V-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL                     
-              DISPLAY 'MLOADVS DD: '  TP90V-DDNAME                              
-                      ', GVBTP90 FAILED, '                                      
-                      ' RET CD = ',   TP90V-RETURN-CODE                         
-                      ' FUNCTION = ', TP90V-FUNCTION-CODE                       
-              DISPLAY ' DDNAME = ',   TP90V-DDNAME                              
-                      ' TYPE   = ',   TP90V-FILE-TYPE                           
-                      ' LRECL  = ',   TP90V-RECORD-LENGTH                       
-                      ' MODE   = ',   TP90V-FILE-MODE                           
-                      ' RECFM  = ',   TP90V-RECFM                               
-                      ' REASON = ',   TP90V-VSAM-RETURN-CODE                    
-                      ' ESDS   = ',   TP90V-ESDS                                
-           ELSE                                                                 
-              DISPLAY 'RECORD WRITTEN: ' TP90-FB-RECORD-AREA(1:64)              
-           END-IF.                                                              
-                                                                                
-       300-EXIT.                                                                
-           EXIT.                                                                
-      *                                                                         
-      *                                                                         
-      ******************************************************************        
-      * READ RECORD.                                                   *        
-      ******************************************************************        
-       400-READ-RECORD.                                                         
-                                                                                
-           MOVE 'CUSTNAMS'                TO TP90S-DDNAME                       
-           MOVE TP90-VALUE-READ           TO TP90S-FUNCTION-CODE                
-           MOVE TP90-VALUE-SEQUENTIAL     TO TP90S-FILE-TYPE                    
-           MOVE TP90-VALUE-INPUT          TO TP90S-FILE-MODE                    
-           MOVE SPACES                    TO TP90S-RETURN-CODE                  
-           MOVE +0                        TO TP90S-VSAM-RETURN-CODE             
-           MOVE +96                       TO TP90S-RECORD-LENGTH                
-           MOVE TP90-VALUE-FIXED-LEN      TO TP90S-RECFM                        
-                                                                                
-           MOVE SPACES                    TO TP90-RECORD-KEY                    
-           MOVE SPACES                                                          
-                                          TO TP90-FB-RECORD-AREA                
-                                                                                
-           CALL GVBTP90    USING TP90S-PARAMETER-AREA,                          
-                                 TP90-RECORD-AREA,                              
-                                 TP90-RECORD-KEY                                
-                                                                                
-           IF TP90S-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL                     
-              IF TP90S-RETURN-CODE = TP90-VALUE-END-OF-FILE                     
-                MOVE 'Y' TO  EOF-FLAG                                           
-              ELSE                                                              
-                DISPLAY 'MLOADVS: DD: ' TP90S-DDNAME                            
-                        ', GVBTP90 FAILED, '                                    
-                        ' RET CD = ',   TP90S-RETURN-CODE                       
-                        ' FUNCTION = ', TP90S-FUNCTION-CODE                     
-                DISPLAY ' DDNAME = ',   TP90S-DDNAME                            
-                        ' TYPE   = ',   TP90S-FILE-TYPE                         
-                        ' LRECL  = ',   TP90S-RECORD-LENGTH                     
-                        ' MODE   = ',   TP90S-FILE-MODE                         
-                        ' RECFM  = ',   TP90S-RECFM                             
-                        ' REASON = ',   TP90S-VSAM-RETURN-CODE                  
-                        ' ESDS   = ',   TP90S-ESDS                              
-              END-IF                                                            
-           ELSE                                                                 
-              DISPLAY 'RECORD READ: ' TP90-FB-RECORD-AREA(1:64)                 
-              ADD +1 TO RECORD-CNT                                              
-           END-IF.                                                              
-                                                                                
-       400-EXIT.                                                                
-           EXIT.                                                                
+      *
+      *****************************************************************
+      *  MULTIPLE SOURCE-TAGGED CUSTNAME INPUT MEMBERS.  UP TO
+      *  4 CONCATENATED SOURCES MAY BE LOADED IN ONE RUN, DDNAMES
+      *  CUSTNAM1 THRU CUSTNAM4; EACH IS DISPLAYED WITH ITS OWN
+      *  SOURCE TAG (THE TRAILING DIGIT) AS IT IS OPENED SO A LOAD
+      *  CAN BE TRACED BACK TO THE SOURCE MEMBER IT CAME FROM.
+      *****************************************************************
+      *      THE FILE-MODE CUSTNAMV WAS ACTUALLY OPENED UNDER (EXTEND
+      *      FOR A LIVE LOAD, INPUT FOR A DRY RUN), CAPTURED AT OPEN
+      *      TIME SO 120-CLOSE-FILE CAN CLOSE IT UNDER THE SAME MODE.
+       01  WS-CUSTNAMV-OPEN-MODE         PIC X(02)  VALUE SPACES.
+       01  WS-DDNAME-LB949               PIC X(08)  VALUE 'CUSTNAMS'.
+       01  WS-DDNAME-BASE                PIC X(07)  VALUE 'CUSTNAM'.
+       01  WS-DDNAME-SEQ-DIGITS          PIC X(04)  VALUE '1234'.
+       01  WS-DDNAME-TBL-MAX             PIC S9(04) COMP VALUE +4.
+      *      STARTS AT ZERO, NOT ONE: THE PRIMARY CUSTNAMS DD CARRIES
+      *      NO DIGIT OF ITS OWN, SO THE FIRST CALL TO
+      *      420-NEXT-SOURCE-DDNAME MUST ADVANCE TO DIGIT 1 (CUSTNAM1),
+      *      NOT DIGIT 2.
+       01  WS-DDNAME-TBL-IDX             PIC S9(04) COMP VALUE +0.
+      *
+      *****************************************************************
+      *  OPTIONAL CONTROL CARD (CTLCARD DD) SELECTING BETWEEN A
+      *  NORMAL INCREMENTAL LOAD (UPDATE, THE DEFAULT) AND A FULL
+      *  REFRESH OF AN EMPTY CUSTNAMV CLUSTER, WHERE EVERY SOURCE
+      *  RECORD IS EXPECTED TO BE A NEW KEY AND NO WRITE-THEN-UPDATE
+      *  FALLBACK IS ATTEMPTED.
+      *****************************************************************
+       01  WS-CONTROL-DDNAME              PIC X(08)  VALUE 'CTLCARD '.
+       01  WS-CONTROL-FILE-OPEN-SW        PIC X(01)  VALUE 'N'.
+           88  WS-CONTROL-FILE-OPEN                  VALUE 'Y'.
+       01  WS-CONTROL-RECORD.
+           05  WS-CTL-MODE                PIC X(07)  VALUE 'UPDATE '.
+               88  WS-CTL-MODE-REFRESH               VALUE 'REFRESH'.
+               88  WS-CTL-MODE-UPDATE                VALUE 'UPDATE '.
+      *      OPTIONAL DYNAMIC GDG ALLOCATION OF THE CUSTNAMS INPUT DD
+      *      VIA THE GVBUR35 INTERFACE, IN PLACE OF A JCL-CODED
+      *      GENERATION NUMBER.  STATIC (THE DEFAULT) LEAVES THE
+      *      CUSTNAMS DD ALLOCATION ENTIRELY TO THE JCL, EXACTLY AS
+      *      THIS PROGRAM HAS ALWAYS WORKED.
+           05  WS-CTL-GDG-ALLOC           PIC X(07)  VALUE 'STATIC '.
+               88  WS-CTL-GDG-DYNAMIC                VALUE 'DYNAMIC'.
+               88  WS-CTL-GDG-STATIC                 VALUE 'STATIC '.
+           05  WS-CTL-GDG-DSN             PIC X(46)  VALUE SPACES.
+           05  WS-CTL-GDG-RELATIVE        PIC X(08)  VALUE SPACES.
+           05  FILLER                     PIC X(12)  VALUE SPACES.
+      *      OPTIONAL DB2-SOURCED LOAD PATH VIA THE GVBUR30 SQL-MODE
+      *      INTERFACE, IN PLACE OF THE FLAT CUSTNAMS SEQUENTIAL
+      *      EXTRACT.  FLAT (THE DEFAULT) LEAVES THIS PROGRAM'S
+      *      ORIGINAL BEHAVIOR ENTIRELY UNCHANGED.
+           05  WS-CTL-SOURCE              PIC X(07)  VALUE 'FLAT   '.
+               88  WS-CTL-SOURCE-FLAT                VALUE 'FLAT   '.
+               88  WS-CTL-SOURCE-SQL                 VALUE 'SQL    '.
+           05  WS-CTL-SQL-CONNECTION      PIC X(48)  VALUE SPACES.
+           05  WS-CTL-SQL-TEXT            PIC X(200) VALUE SPACES.
+      *      OPTIONAL PARTITION NUMBER/COUNT PAIR SELECTING A
+      *      MULTI-STREAM PARALLEL LOAD, THE SAME WAY GVBXR6 IS
+      *      HANDED A PARTITION NUMBER/COUNT BY THE ENGINE.  EACH
+      *      CONCURRENT MLOADVS STREAM GETS ITS OWN PARTITION NUMBER
+      *      AND A JCL-CODED CUSTNAMS DD THAT ALREADY CONTAINS ONLY
+      *      THAT STREAM'S SLICE OF A PRE-SPLIT INPUT - MLOADVS DOES
+      *      NOT SPLIT THE FILE ITSELF, IT ONLY COORDINATES TOTALS.
+      *      DEFAULT 1/1 IS A SINGLE UNPARTITIONED STREAM, THE
+      *      ORIGINAL BEHAVIOR OF THIS PROGRAM.
+           05  WS-CTL-PARTITION-NBR       PIC S9(04) COMP VALUE +1.
+           05  WS-CTL-PARTITION-COUNT     PIC S9(04) COMP VALUE +1.
+      *      OPTIONAL DRY-RUN/VALIDATE-ONLY SWITCH.  LIVE (THE DEFAULT)
+      *      IS THE ORIGINAL BEHAVIOR OF THIS PROGRAM - EVERY RECORD
+      *      THAT PASSES VALIDATION IS ACTUALLY WRITTEN OR UPDATED
+      *      AGAINST CUSTNAMV.  DRYRUN RUNS THE SAME READ/VALIDATE
+      *      LOOP AND PRODUCES THE SAME CONTROL REPORT, BUT CUSTNAMV
+      *      IS OPENED FOR INPUT INSTEAD OF EXTEND AND NEVER WRITTEN.
+           05  WS-CTL-DRYRUN              PIC X(07)  VALUE 'LIVE   '.
+               88  WS-CTL-DRYRUN-ON                  VALUE 'DRYRUN '.
+               88  WS-CTL-DRYRUN-OFF                 VALUE 'LIVE   '.
+      *
+      *****************************************************************
+      *  QSAM REJECT FILE FOR SOURCE RECORDS THAT COULD NOT BE
+      *  LOADED (FAILED BOTH THE INITIAL WRITE AND THE UPDATE FALL-
+      *  BACK, OR FAILED THE ASCENDING-KEY-SEQUENCE CHECK).
+      *****************************************************************
+       01  WS-REJECT-DDNAME               PIC X(08)  VALUE 'CUSTREJ '.
+       01  WS-REJECT-FILE-OPEN-SW         PIC X(01)  VALUE 'N'.
+           88  WS-REJECT-FILE-OPEN                   VALUE 'Y'.
+      *
+      *****************************************************************
+      *  END-OF-RUN CONTROL REPORT.  ONE SUMMARY RECORD OF LOAD
+      *  TOTALS, WRITTEN TO THE SUMMARY DD USING THE SAME CONVENTION
+      *  GVBXR6 USES FOR ITS OWN SUMMARY DD.
+      *****************************************************************
+       01  WS-SUMMARY-DDNAME              PIC X(08)  VALUE 'SUMMARY '.
+       01  WS-SUMMARY-RECORD.
+           05  WS-SUMM-RCRDS-READ         PIC S9(08) COMP.
+           05  WS-SUMM-RCRDS-WRITTEN      PIC S9(08) COMP.
+           05  WS-SUMM-RCRDS-UPDATED      PIC S9(08) COMP.
+           05  WS-SUMM-RCRDS-REJECTED     PIC S9(08) COMP.
+           05  FILLER                     PIC X(64)  VALUE SPACES.
+       01  WS-RCRDS-WRITTEN               PIC S9(08) COMP VALUE +0.
+       01  WS-RCRDS-UPDATED               PIC S9(08) COMP VALUE +0.
+       01  WS-RCRDS-REJECTED              PIC S9(08) COMP VALUE +0.
+       01  WS-RCRDS-PURGED                PIC S9(08) COMP VALUE +0.
+      *
+      *      LOCAL COPIES OF THE SHARED GLOBAL-WORKAREA PARTITION
+      *      COUNTERS, TAKEN WHILE STILL HOLDING THE ENQ IN
+      *      193-UPDATE-GLOBAL-TOTALS.  000-MAIN BRANCHES ON THESE
+      *      LOCAL COPIES, NOT THE SHARED FIELDS, SO TWO PARTITION
+      *      STREAMS FINISHING CLOSE TOGETHER CANNOT BOTH SEE A
+      *      POST-INCREMENT VALUE THAT SATISFIES THE "LAST ONE OUT"
+      *      TEST AFTER THE ENQ THAT PROTECTED THE INCREMENT HAS
+      *      ALREADY BEEN RELEASED.
+       01  WS-PARTITIONS-PROCESSED       PIC S9(08) COMP VALUE +0.
+       01  WS-PARTITIONS-TOTAL           PIC S9(08) COMP VALUE +0.
+      *
+       01  WS-PURGE-EOF-SW                PIC X(01)  VALUE SPACES.
+           88  WS-PURGE-EOF                           VALUE 'Y'.
+      *
+      *****************************************************************
+      *  MID-LOAD CHECKPOINT/RESTART.  THE NUMBER OF SOURCE
+      *  RECORDS SUCCESSFULLY PROCESSED IS SAVED TO THE CHKPT DD
+      *  EVERY WS-CHKPT-INTERVAL RECORDS SO A RESTARTED RUN CAN SKIP
+      *  PAST WORK ALREADY DONE INSTEAD OF RELOADING FROM THE TOP.
+      *****************************************************************
+       01  WS-CHKPT-DDNAME                PIC X(08)  VALUE 'CHKPT   '.
+       01  WS-CHKPT-INTERVAL              PIC S9(08) COMP VALUE +100.
+       01  WS-CHKPT-DIVIDE-QUOT           PIC S9(08) COMP VALUE +0.
+       01  WS-CHKPT-DIVIDE-REM            PIC S9(08) COMP VALUE +0.
+       01  WS-CHKPT-SKIP-COUNT            PIC S9(08) COMP VALUE +0.
+       01  WS-CHKPT-SKIP-IDX              PIC S9(08) COMP VALUE +0.
+       01  WS-CHKPT-RECORD.
+           05  WS-CHKPT-REC-DDNAME        PIC X(08).
+           05  WS-CHKPT-REC-COUNT         PIC S9(08) COMP.
+           05  FILLER                     PIC X(64)  VALUE SPACES.
+      *
+      *****************************************************************
+      *  SOURCE-SYSTEM CODE STAMPED INTO THE LAST (OTHERWISE
+      *  UNUSED) BYTE OF THE 96-BYTE CUSTNAMV RECORD, SO A ROW CAN BE
+      *  TRACED BACK TO WHICH INPUT DDNAME IT CAME FROM.  FLAT-FILE
+      *  READS USE THE DDNAME'S OWN TRAILING CHARACTER (S, 1, 2, 3, OR
+      *  4); SQL-MODE READS ARE ALL STAMPED 'Q'.
+      *****************************************************************
+       01  WS-SRC-SYS-CODE                PIC X(01)  VALUE SPACES.
+      *
+      *****************************************************************
+      *  ASCENDING-KEY-SEQUENCE VALIDATION.  CUSTNAMV IS KEYED
+      *  BY THE FIRST 10 BYTES OF THE RECORD; THE SOURCE FEED IS
+      *  EXPECTED TO ARRIVE IN ASCENDING KEY ORDER.  A RECORD THAT IS
+      *  OUT OF SEQUENCE IS REJECTED RATHER THAN LOADED.
+      *****************************************************************
+       01  WS-LAST-KEY-LOADED              PIC X(10)  VALUE LOW-VALUES.
+       01  WS-CURRENT-KEY                  PIC X(10).
+      *
+       COPY GVBCTP9P REPLACING ==TP90-PARAMETER-AREA== BY
+                                ==TP90R-PARAMETER-AREA==
+                                ==TP90-ANCHOR==          BY
+                                ==TP90R-ANCHOR==
+                                ==TP90-DDNAME==          BY
+                                ==TP90R-DDNAME==
+                                ==TP90-FUNCTION-CODE==   BY
+                                ==TP90R-FUNCTION-CODE==
+                                ==TP90-FILE-TYPE==       BY
+                                ==TP90R-FILE-TYPE==
+                                ==TP90-FILE-MODE==       BY
+                                ==TP90R-FILE-MODE==
+                                ==TP90-RETURN-CODE==     BY
+                                ==TP90R-RETURN-CODE==
+                                ==TP90-VSAM-RETURN-CODE== BY
+                                ==TP90R-VSAM-RETURN-CODE==
+                                ==TP90-RECORD-LENGTH==   BY
+                                ==TP90R-RECORD-LENGTH==
+                                ==TP90-RECFM==           BY
+                                ==TP90R-RECFM==
+                                ==TP90-ESDS==            BY
+                                ==TP90R-ESDS==.
+      *
+       COPY GVBCTP9P REPLACING ==TP90-PARAMETER-AREA== BY
+                                ==TP90K-PARAMETER-AREA==
+                                ==TP90-ANCHOR==          BY
+                                ==TP90K-ANCHOR==
+                                ==TP90-DDNAME==          BY
+                                ==TP90K-DDNAME==
+                                ==TP90-FUNCTION-CODE==   BY
+                                ==TP90K-FUNCTION-CODE==
+                                ==TP90-FILE-TYPE==       BY
+                                ==TP90K-FILE-TYPE==
+                                ==TP90-FILE-MODE==       BY
+                                ==TP90K-FILE-MODE==
+                                ==TP90-RETURN-CODE==     BY
+                                ==TP90K-RETURN-CODE==
+                                ==TP90-VSAM-RETURN-CODE== BY
+                                ==TP90K-VSAM-RETURN-CODE==
+                                ==TP90-RECORD-LENGTH==   BY
+                                ==TP90K-RECORD-LENGTH==
+                                ==TP90-RECFM==           BY
+                                ==TP90K-RECFM==
+                                ==TP90-ESDS==            BY
+                                ==TP90K-ESDS==.
+      *
+      *      THE OPTIONAL BEFORE/AFTER AUDIT TRAIL DD (CUSTNAUD) IS
+      *      OPEN CONCURRENTLY WITH THE OTHER DDs ABOVE, SO IT ALSO
+      *      GETS ITS OWN TP90 PARAMETER AREA/ANCHOR.
+       COPY GVBCTP9P REPLACING ==TP90-PARAMETER-AREA== BY
+                                ==TP90A-PARAMETER-AREA==
+                                ==TP90-ANCHOR==          BY
+                                ==TP90A-ANCHOR==
+                                ==TP90-DDNAME==          BY
+                                ==TP90A-DDNAME==
+                                ==TP90-FUNCTION-CODE==   BY
+                                ==TP90A-FUNCTION-CODE==
+                                ==TP90-FILE-TYPE==       BY
+                                ==TP90A-FILE-TYPE==
+                                ==TP90-FILE-MODE==       BY
+                                ==TP90A-FILE-MODE==
+                                ==TP90-RETURN-CODE==     BY
+                                ==TP90A-RETURN-CODE==
+                                ==TP90-VSAM-RETURN-CODE== BY
+                                ==TP90A-VSAM-RETURN-CODE==
+                                ==TP90-RECORD-LENGTH==   BY
+                                ==TP90A-RECORD-LENGTH==
+                                ==TP90-RECFM==           BY
+                                ==TP90A-RECFM==
+                                ==TP90-ESDS==            BY
+                                ==TP90A-ESDS==.
+      *
+      *****************************************************************
+      *  BEFORE/AFTER CHANGE LOG.  IF THE OPTIONAL CUSTNAUD DD IS
+      *  ALLOCATED, EVERY CUSTNAMV WRITE/UPDATE THAT ACTUALLY CHANGES A
+      *  RECORD (OR ADDS A NEW ONE) GETS A BEFORE/AFTER PAIR WRITTEN TO
+      *  IT, TAGGED WITH THIS RUN'S DATE AND TIME.  NOT ALLOCATED MEANS
+      *  NO AUDIT TRAIL IS KEPT, EXACTLY AS THIS PROGRAM HAS ALWAYS
+      *  WORKED.
+      *****************************************************************
+       01  WS-AUDIT-DDNAME                 PIC X(08)  VALUE 'CUSTNAUD'.
+       01  WS-AUDIT-FILE-OPEN-SW           PIC X(01)  VALUE 'N'.
+           88  WS-AUDIT-FILE-OPEN                     VALUE 'Y'.
+       01  WS-AUDIT-RUN-DATE               PIC 9(08).
+       01  WS-AUDIT-RUN-TIME               PIC 9(06).
+       01  WS-AUDIT-AFTER-RECORD           PIC X(96).
+       01  WS-AUDIT-BEFORE-RECORD          PIC X(96).
+       01  WS-AUDIT-BEFORE-FOUND-SW        PIC X(01)  VALUE 'N'.
+           88  WS-AUDIT-BEFORE-FOUND                  VALUE 'Y'.
+       01  WS-AUDIT-RECORD.
+           05  WS-AUDIT-REC-RUN-DATE       PIC 9(08).
+           05  WS-AUDIT-REC-RUN-TIME       PIC 9(06).
+           05  WS-AUDIT-REC-CHANGE-TYPE    PIC X(07).
+               88  WS-AUDIT-REC-ADDED                 VALUE 'ADDED  '.
+               88  WS-AUDIT-REC-CHANGED               VALUE 'CHANGED'.
+           05  WS-AUDIT-REC-KEY            PIC X(10).
+           05  WS-AUDIT-REC-BEFORE-IMAGE   PIC X(96).
+           05  WS-AUDIT-REC-AFTER-IMAGE    PIC X(96).
+      *
+      *
+      *****************************************************************
+      *  SHARED GLOBAL WORKAREA COORDINATING END-OF-LOAD TOTALS
+      *  ACROSS CONCURRENT MLOADVS PARTITION STREAMS.  DECLARED IN THE
+      *  LINKAGE SECTION, THE SAME WAY GVBXR6 DECLARES ITS OWN GLOBAL
+      *  WORKAREA, SO ITS ADDRESS CAN BE SET TO THE NAME/TOKEN-SHARED
+      *  STORAGE GVBUR05 HANDS BACK.
+      *****************************************************************
+       LINKAGE SECTION.
+       01 LS-GLOBAL-WORKAREA.
+         02 LS-PARTITIONS-TOTAL         PIC S9(08)  COMP.
+         02 LS-PARTITIONS-PROCESSED     PIC S9(08)  COMP.
+         02 LS-RCRDS-READ-TOTAL         PIC S9(08)  COMP.
+         02 LS-RCRDS-WRITTEN-TOTAL      PIC S9(08)  COMP.
+         02 LS-RCRDS-UPDATED-TOTAL      PIC S9(08)  COMP.
+         02 LS-RCRDS-REJECTED-TOTAL     PIC S9(08)  COMP.
+      *
+       PROCEDURE DIVISION.
+      *
+       000-MAIN.
+      *
+      ******************************************************************
+      * MAINLINE                                                       *
+      ******************************************************************
+      *
+      *      THE GVBCUR66 COPYBOOK CARRIES NO DEFAULT MAJOR/MINOR
+      *      NAME OF ITS OWN, SO SET THE SHARED RESOURCE NAME ONCE
+      *      HERE INSTEAD OF VIA A VALUE CLAUSE.
+           MOVE 'GENEVA'              TO ENQ-DEQ-RNAME
+           MOVE 'CUSTNAMV'            TO ENQ-DEQ-QNAME
+           MOVE '1'                   TO ENQ-DEQ-SCOPE-RQST
+      *
+           PERFORM 150-READ-CONTROL-CARD    THRU 150-EXIT
+           PERFORM 155-ATTACH-GLOBAL-WORKAREA THRU 155-EXIT
+           PERFORM 160-RESTART-CHECK        THRU 160-EXIT
+      *
+           PERFORM 110-OPEN-FILE            THRU 110-EXIT
+           PERFORM 170-OPEN-EXTRAS          THRU 170-EXIT
+      *
+      *      THE SOURCE DD IS NOT OPEN UNTIL 110-OPEN-FILE ABOVE HAS
+      *      RUN, SO THE CHECKPOINTED-RECORD SKIP HAS TO WAIT UNTIL
+      *      HERE EVEN THOUGH 160-RESTART-CHECK (WHICH LOCATES THE
+      *      CHECKPOINT AND SETS WS-CHKPT-SKIP-COUNT) RUNS EARLIER.
+           IF   WS-CHKPT-SKIP-COUNT > 0
+           AND  NOT WS-CTL-SOURCE-SQL
+                PERFORM 161-SKIP-ONE-RECORD THRU 161-EXIT
+                   UNTIL WS-CHKPT-SKIP-IDX >= WS-CHKPT-SKIP-COUNT
+                      OR EOF-FLAG = 'Y'
+                MOVE WS-CHKPT-SKIP-COUNT   TO RECORD-CNT
+           END-IF
+      *
+           PERFORM 400-READ-RECORD          THRU 400-EXIT
+           IF EOF-FLAG = 'Y'
+             DISPLAY 'EOF = ' EOF-FLAG
+           END-IF
+      *
+           PERFORM UNTIL EOF-FLAG = 'Y'
+             PERFORM 300-WRITE-RECORD         THRU 300-EXIT
+             PERFORM 400-READ-RECORD          THRU 400-EXIT
+           END-PERFORM
+      *
+           PERFORM 120-CLOSE-FILE           THRU 120-EXIT
+           PERFORM 190-CLOSE-EXTRAS         THRU 190-EXIT
+           PERFORM 193-UPDATE-GLOBAL-TOTALS THRU 193-EXIT
+      *
+      *      WRITE THE ONE-TIME COMBINED SUMMARY RECORD ONLY ONCE THE
+      *      LAST PARTITION STREAM OF THIS LOAD HAS FINISHED.  TEST
+      *      THE LOCAL COPIES WS-PARTITIONS-PROCESSED/WS-PARTITIONS-
+      *      TOTAL THAT 193-UPDATE-GLOBAL-TOTALS TOOK WHILE STILL
+      *      HOLDING THE ENQ, NOT THE SHARED LS- FIELDS, SO TWO
+      *      PARTITION STREAMS FINISHING CLOSE TOGETHER CANNOT BOTH
+      *      PASS THIS GATE AND DOUBLE-WRITE THE SUMMARY RECORD.
+           IF   WS-PARTITIONS-PROCESSED >= WS-PARTITIONS-TOTAL
+                PERFORM 195-WRITE-SUMMARY        THRU 195-EXIT
+           END-IF
+      *
+           DISPLAY 'RECORD COUNT FROM ' WS-DDNAME-LB949 ' IS '
+                   RECORD-CNT
+      *
+           .
+       000-GOBACK.
+           GOBACK.
+
+
+      ******************************************************************
+      * DYNAMICALLY ALLOCATE THE CUSTNAMS INPUT DD TO THE       *
+      * RELATIVE GDG GENERATION NAMED ON THE CTLCARD (UR35-RELATIVE-  *
+      * GDG, E.G. '(0)' FOR THE MOST CURRENT GENERATION), SO THE JCL  *
+      * NO LONGER HAS TO HAND-CODE A GENERATION NUMBER.               *
+      ******************************************************************
+       105-ALLOCATE-GDG-INPUT.
+      *
+           MOVE  LOW-VALUES               TO UR35-PARAMETER-AREA
+           SET   UR35-FUNCTION-ALLOCATE   TO TRUE
+           MOVE  WS-DDNAME-LB949          TO UR35-DD-NAME
+           MOVE  WS-CTL-GDG-DSN           TO UR35-DATASET-NAME
+           MOVE  WS-CTL-GDG-RELATIVE      TO UR35-RELATIVE-GDG
+           SET   UR35-DSORG-PS            TO TRUE
+           MOVE  'SHR'                    TO UR35-EXISTING-DISP
+           SET   UR35-FREE-AT-CLOSE       TO TRUE
+      *
+           CALL WS-GVBUR35  USING UR35-PARAMETER-AREA
+      *
+           IF   UR35-RETURN-CODE = +0
+                DISPLAY 'MLOADVS: DYNAMICALLY ALLOCATED '
+                        WS-DDNAME-LB949 ' TO ' WS-CTL-GDG-DSN
+                        WS-CTL-GDG-RELATIVE
+           ELSE
+                DISPLAY 'MLOADVS: GVBUR35 DYNAMIC ALLOCATION OF '
+                        WS-DDNAME-LB949 ' FAILED, RET CD = '
+                        UR35-RETURN-CODE
+           END-IF
+           .
+       105-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      * OPEN A DB2 TABLE AS THE SOURCE OF CUSTOMER MASTER ROWS,  *
+      * VIA GVBUR30'S SQL MODE, IN PLACE OF THE FLAT CUSTNAMS DD.      *
+      * UR30-SQL DEFAULTS TO A PLAIN SELECT * FROM CUSTNAME WHEN THE   *
+      * CTLCARD DOES NOT SUPPLY ITS OWN WS-CTL-SQL-TEXT.               *
+      ******************************************************************
+       115-OPEN-SQL-SOURCE.
+      *
+           IF   WS-CTL-SQL-TEXT = SPACES
+                MOVE 'SELECT * FROM CUSTNAME' TO WS-CTL-SQL-TEXT
+           END-IF
+      *
+           MOVE  LENGTH OF WS-CTL-SQL-TEXT   TO UR30-SQL-LENGTH
+           MOVE  WS-CTL-SQL-TEXT             TO UR30-SQL
+           MOVE  WS-CTL-SQL-CONNECTION       TO UR30-DBMS-CONNECTION
+           SET   UR30-88-FUNCTION-OPEN       TO TRUE
+           SET   UR30-88-INPUT-SQL-MODE      TO TRUE
+           SET   UR30-88-SQL-FORMATTED       TO TRUE
+           MOVE  'CUSTNAMS'                  TO UR30-DDNAME
+           MOVE  +96                         TO UR30-RECORD-LENGTH
+           SET   UR30-RECORD-AREA-ADDRESS
+                                    TO ADDRESS OF TP90-FB-RECORD-AREA
+      *
+           CALL WS-GVBUR30  USING UR30-PARAMETER-AREA
+                                   UR30-SQL-LENGTH
+                                   UR30-SQL
+                                   UR30-DBMS-CONNECTION
+      *
+           IF   UR30-88-SUCCESSFUL OR UR30-88-SUCCESSFUL-WARNING
+                DISPLAY 'DATASET OPENED: CUSTNAMS (SQL MODE)'
+           ELSE
+                DISPLAY 'MLOADVS: GVBUR30 SQL OPEN FAILED, '
+                        'RET CD = '   UR30-RETURN-CODE
+                        ' ERR CD = '  UR30-ERROR-CODE
+           END-IF
+           .
+       115-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      * OPEN FILE.                                                     *
+      ******************************************************************
+       110-OPEN-FILE.
+
+           IF   WS-CTL-SOURCE-SQL
+                PERFORM 115-OPEN-SQL-SOURCE   THRU 115-EXIT
+           ELSE
+                IF   WS-CTL-GDG-DYNAMIC
+                     PERFORM 105-ALLOCATE-GDG-INPUT THRU 105-EXIT
+                END-IF
+
+      *    QSAM
+
+                SET  TP90S-ANCHOR              TO NULL
+                MOVE WS-DDNAME-LB949           TO TP90S-DDNAME
+                MOVE TP90-VALUE-OPEN           TO TP90S-FUNCTION-CODE
+                MOVE TP90-VALUE-SEQUENTIAL     TO TP90S-FILE-TYPE
+                MOVE TP90-VALUE-INPUT          TO TP90S-FILE-MODE
+                MOVE SPACES                    TO TP90S-RETURN-CODE
+                MOVE +0                        TO TP90S-VSAM-RETURN-CODE
+                MOVE +0                        TO TP90S-RECORD-LENGTH
+                MOVE SPACES                    TO TP90S-RECFM
+
+                MOVE SPACES                    TO TP90-RECORD-KEY
+
+                CALL GVBTP90    USING TP90S-PARAMETER-AREA,
+                                      TP90-RECORD-AREA,
+                                      TP90-RECORD-KEY
+
+                IF TP90S-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                   DISPLAY 'MLOADVS DD: '  TP90S-DDNAME
+                           ', GVBTP90 FAILED, '
+                           ' RET CD = ',   TP90S-RETURN-CODE
+                           ' FUNCTION = ', TP90S-FUNCTION-CODE
+                           ' DDNAME = ',   TP90S-DDNAME
+                   DISPLAY ' TYPE   = ',   TP90S-FILE-TYPE
+                           ' MODE   = ',   TP90S-FILE-MODE
+                           ' REASON = ',   TP90S-VSAM-RETURN-CODE
+                ELSE
+                   DISPLAY 'DATASET OPENED: ' TP90S-DDNAME
+                END-IF
+           END-IF.
+
+      *    VSAM
+
+      *      A FULL-REFRESH LOAD EMPTIES THE EXISTING CUSTNAMV ROWS
+      *      FIRST, THE SAME AS MBRPURGE'S DELETE SWEEP, SO THE EXTEND
+      *      OPEN BELOW STARTS FROM A CLEAN CLUSTER RATHER THAN JUST
+      *      PILING ON TOP OF WHATEVER WAS ALREADY THERE.  A DRY RUN
+      *      NEVER PURGES, EVEN WHEN MODE=REFRESH IS ALSO CODED.
+           IF   WS-CTL-MODE-REFRESH
+           AND  NOT WS-CTL-DRYRUN-ON
+                PERFORM 112-PURGE-CUSTNAMV THRU 112-EXIT
+           END-IF
+
+           SET  TP90V-ANCHOR              TO NULL
+           MOVE 'CUSTNAMV'                TO TP90V-DDNAME
+           MOVE TP90-VALUE-OPEN           TO TP90V-FUNCTION-CODE
+           MOVE TP90-VALUE-VSAM           TO TP90V-FILE-TYPE
+      *      A DRY RUN ONLY LOCATES EXISTING RECORDS TO VALIDATE
+      *      AGAINST, SO CUSTNAMV IS OPENED FOR INPUT RATHER THAN
+      *      EXTEND, THE SAME WAY 305-AUDIT-BEFORE-IMAGE'S READ-ONLY
+      *      LOCATE ABOVE DOES.
+           IF   WS-CTL-DRYRUN-ON
+                MOVE TP90-VALUE-INPUT      TO TP90V-FILE-MODE
+           ELSE
+                MOVE TP90-VALUE-EXTEND     TO TP90V-FILE-MODE
+           END-IF
+           MOVE TP90V-FILE-MODE           TO WS-CUSTNAMV-OPEN-MODE
+           MOVE SPACES                    TO TP90V-RETURN-CODE
+           MOVE +0                        TO TP90V-VSAM-RETURN-CODE
+           MOVE +0                        TO TP90V-RECORD-LENGTH
+           MOVE SPACES                    TO TP90V-RECFM
+
+           MOVE SPACES                    TO TP90-RECORD-KEY
+
+           CALL GVBTP90    USING TP90V-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF TP90V-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+              DISPLAY 'MLOADVS DD: '  TP90V-DDNAME
+                      ', GVBTP90 FAILED, '
+                      ' RET CD = ',   TP90V-RETURN-CODE
+                      ' FUNCTION = ', TP90V-FUNCTION-CODE
+                      ' DDNAME = ',   TP90V-DDNAME
+              DISPLAY ' TYPE   = ',   TP90V-FILE-TYPE
+                      ' MODE   = ',   TP90V-FILE-MODE
+                      ' REASON = ',   TP90V-VSAM-RETURN-CODE
+           ELSE
+              DISPLAY 'DATASET OPENED: ' TP90V-DDNAME
+           END-IF.
+
+       110-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  MODE=REFRESH SUPPORT: OPEN CUSTNAMV FOR VSAM I-O AND
+      *  BROWSE/DELETE EVERY ROW IN IT, THE SAME READNEXT-THEN-DELETE
+      *  SWEEP MBRPURGE'S 500-START-BROWSE/600-BROWSE-RECORD/
+      *  750-DELETE-RECORD USE, BEFORE 110-OPEN-FILE REOPENS THE SAME
+      *  PARAMETER AREA FOR THE EXTEND LOAD ITSELF.
+      ***************************************************************
+       112-PURGE-CUSTNAMV.
+      *
+           MOVE SPACES                    TO WS-PURGE-EOF-SW
+      *
+           MOVE 'CUSTNAMV'                TO TP90V-DDNAME
+           MOVE TP90-VALUE-OPEN           TO TP90V-FUNCTION-CODE
+           MOVE TP90-VALUE-VSAM           TO TP90V-FILE-TYPE
+           MOVE TP90-VALUE-IO             TO TP90V-FILE-MODE
+           MOVE SPACES                    TO TP90V-RETURN-CODE
+           MOVE +0                        TO TP90V-VSAM-RETURN-CODE
+           MOVE +0                        TO TP90V-RECORD-LENGTH
+           MOVE SPACES                    TO TP90V-RECFM
+
+           MOVE SPACES                    TO TP90-RECORD-KEY
+
+           CALL GVBTP90    USING TP90V-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF   TP90V-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                DISPLAY 'MLOADVS DD: ' TP90V-DDNAME
+                        ', GVBTP90 FAILED, RET CD = '
+                        TP90V-RETURN-CODE
+                MOVE  'Y'                  TO WS-PURGE-EOF-SW
+           ELSE
+                DISPLAY 'DATASET OPENED FOR PURGE: ' TP90V-DDNAME
+           END-IF
+
+           IF   NOT WS-PURGE-EOF
+                MOVE TP90-VALUE-START-BROWSE  TO TP90V-FUNCTION-CODE
+                MOVE LOW-VALUES                TO TP90-RECORD-KEY
+
+                CALL GVBTP90    USING TP90V-PARAMETER-AREA,
+                                      TP90-RECORD-AREA,
+                                      TP90-RECORD-KEY
+
+                IF   TP90V-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                     MOVE  'Y'                 TO WS-PURGE-EOF-SW
+                     IF   TP90V-RETURN-CODE NOT = TP90-VALUE-END-OF-FILE
+                          DISPLAY 'MLOADVS DD: ' TP90V-DDNAME
+                                  ', GVBTP90 FAILED, RET CD = '
+                                  TP90V-RETURN-CODE
+                     END-IF
+                END-IF
+           END-IF
+
+           PERFORM 113-PURGE-NEXT-RECORD THRU 113-EXIT
+                   UNTIL WS-PURGE-EOF
+
+           MOVE  TP90-VALUE-CLOSE          TO TP90V-FUNCTION-CODE
+           CALL GVBTP90    USING TP90V-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+           SET   TP90V-ANCHOR              TO NULL
+
+           DISPLAY 'MLOADVS: FULL-REFRESH PURGE COMPLETE, '
+                   WS-RCRDS-PURGED ' RECORDS DELETED'
+           .
+       112-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  READ AND DELETE ONE CUSTNAMV ROW DURING THE FULL-
+      *  REFRESH PURGE SWEEP.  GVBTP90 DELETES THE MOST RECENTLY READ
+      *  RECORD OF THE BROWSE, THE SAME WAY MBRPURGE'S
+      *  750-DELETE-RECORD DOES.
+      ***************************************************************
+       113-PURGE-NEXT-RECORD.
+      *
+           MOVE TP90-VALUE-READNEXT       TO TP90V-FUNCTION-CODE
+
+           CALL GVBTP90    USING TP90V-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF   TP90V-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                MOVE  'Y'                  TO WS-PURGE-EOF-SW
+                IF   TP90V-RETURN-CODE NOT = TP90-VALUE-END-OF-FILE
+                     DISPLAY 'MLOADVS DD: ' TP90V-DDNAME
+                             ', GVBTP90 FAILED, RET CD = '
+                             TP90V-RETURN-CODE
+                END-IF
+           ELSE
+                MOVE  TP90-VALUE-DELETE    TO TP90V-FUNCTION-CODE
+                CALL GVBTP90    USING TP90V-PARAMETER-AREA,
+                                      TP90-RECORD-AREA,
+                                      TP90-RECORD-KEY
+                IF   TP90V-RETURN-CODE = TP90-VALUE-SUCCESSFUL
+                     ADD +1                TO WS-RCRDS-PURGED
+                ELSE
+                     DISPLAY 'MLOADVS: ERROR DELETING KEY '
+                             TP90-RECORD-KEY ' RC = '
+                             TP90V-RETURN-CODE
+                END-IF
+           END-IF
+           .
+       113-EXIT.
+           EXIT.
+
+
+      ******************************************************************
+      * CLOSE FILE.                                                    *
+      ******************************************************************
+       120-CLOSE-FILE.
+
+           IF   WS-CTL-SOURCE-SQL
+                SET  UR30-88-FUNCTION-CLOSE TO TRUE
+                CALL WS-GVBUR30  USING UR30-PARAMETER-AREA
+                                        UR30-SQL-LENGTH
+                                        UR30-SQL
+                                        UR30-DBMS-CONNECTION
+                IF   UR30-88-SUCCESSFUL OR UR30-88-SUCCESSFUL-WARNING
+                     DISPLAY 'DATASET CLOSED: CUSTNAMS (SQL MODE)'
+                ELSE
+                     DISPLAY 'MLOADVS: GVBUR30 SQL CLOSE FAILED, '
+                             'RET CD = '   UR30-RETURN-CODE
+                             ' ERR CD = '  UR30-ERROR-CODE
+                END-IF
+           ELSE
+
+      *    QSAM
+
+           MOVE WS-DDNAME-LB949           TO TP90S-DDNAME
+           MOVE TP90-VALUE-CLOSE          TO TP90S-FUNCTION-CODE
+           MOVE TP90-VALUE-SEQUENTIAL     TO TP90S-FILE-TYPE
+           MOVE TP90-VALUE-INPUT          TO TP90S-FILE-MODE
+           MOVE SPACES                    TO TP90S-RETURN-CODE
+           MOVE +0                        TO TP90S-VSAM-RETURN-CODE
+           MOVE +0                        TO TP90S-RECORD-LENGTH
+           MOVE SPACES                    TO TP90S-RECFM
+
+           MOVE SPACES                    TO TP90-RECORD-KEY
+
+           CALL GVBTP90    USING TP90S-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF TP90S-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+              DISPLAY 'MLOADVS DD: '  TP90S-DDNAME
+                      ', GVBTP90 FAILED, '
+                      ' RET CD = ',   TP90S-RETURN-CODE
+                      ' FUNCTION = ', TP90S-FUNCTION-CODE
+                      ' DDNAME = ',   TP90S-DDNAME
+              DISPLAY ' TYPE   = ',   TP90S-FILE-TYPE
+                      ' MODE   = ',   TP90S-FILE-MODE
+                      ' REASON = ',   TP90S-VSAM-RETURN-CODE
+           ELSE
+              DISPLAY 'DATASET CLOSED: ' TP90S-DDNAME
+           END-IF
+
+           SET  TP90S-ANCHOR               TO NULL
+
+           IF   WS-CTL-GDG-DYNAMIC
+                MOVE  LOW-VALUES           TO UR35-PARAMETER-AREA
+                SET   UR35-FUNCTION-DEALLOCATE TO TRUE
+                MOVE  WS-DDNAME-LB949      TO UR35-DD-NAME
+                CALL WS-GVBUR35  USING UR35-PARAMETER-AREA
+           END-IF
+           END-IF
+
+      *    VSAM
+
+           MOVE 'CUSTNAMV'                TO TP90V-DDNAME
+           MOVE TP90-VALUE-CLOSE          TO TP90V-FUNCTION-CODE
+           MOVE TP90-VALUE-VSAM           TO TP90V-FILE-TYPE
+      *      CLOSE UNDER THE SAME MODE CUSTNAMV WAS OPENED UNDER.
+           MOVE WS-CUSTNAMV-OPEN-MODE     TO TP90V-FILE-MODE
+           MOVE SPACES                    TO TP90V-RETURN-CODE
+           MOVE +0                        TO TP90V-VSAM-RETURN-CODE
+           MOVE +0                        TO TP90V-RECORD-LENGTH
+           MOVE SPACES                    TO TP90V-RECFM
+
+           MOVE SPACES                    TO TP90-RECORD-KEY
+
+           CALL GVBTP90    USING TP90V-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF TP90V-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+              DISPLAY 'MLOADVS DD: '  TP90V-DDNAME
+                      ', GVBTP90 FAILED, '
+                      ' RET CD = ',   TP90V-RETURN-CODE
+                      ' FUNCTION = ', TP90V-FUNCTION-CODE
+                      ' DDNAME = ',   TP90V-DDNAME
+              DISPLAY ' TYPE   = ',   TP90V-FILE-TYPE
+                      ' MODE   = ',   TP90V-FILE-MODE
+                      ' REASON = ',   TP90V-VSAM-RETURN-CODE
+           ELSE
+              DISPLAY 'DATASET CLOSED: ' TP90V-DDNAME
+           END-IF
+
+           SET  TP90V-ANCHOR               TO NULL
+           .
+       120-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  OPTIONAL CTLCARD DD SELECTING UPDATE (DEFAULT) OR A
+      *  FULL-REFRESH LOAD.  NOT ALLOCATED MEANS "NORMAL INCREMENTAL
+      *  UPDATE", THE ORIGINAL BEHAVIOR OF THIS PROGRAM.
+      ***************************************************************
+       150-READ-CONTROL-CARD.
+      *
+           MOVE  WS-CONTROL-DDNAME     TO TP90S-DDNAME
+           MOVE  TP90-VALUE-OPEN       TO TP90S-FUNCTION-CODE
+           MOVE  TP90-VALUE-SEQUENTIAL TO TP90S-FILE-TYPE
+           MOVE  TP90-VALUE-INPUT      TO TP90S-FILE-MODE
+           MOVE  SPACES                TO TP90S-RETURN-CODE
+           MOVE  +0                    TO TP90S-VSAM-RETURN-CODE
+           MOVE  LENGTH OF WS-CONTROL-RECORD
+                                       TO TP90S-RECORD-LENGTH
+           MOVE  TP90-VALUE-FIXED-LEN  TO TP90S-RECFM
+           MOVE  SPACES                TO TP90-RECORD-KEY
+
+           CALL GVBTP90    USING TP90S-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF   TP90S-RETURN-CODE = TP90-VALUE-SUCCESSFUL
+                SET  WS-CONTROL-FILE-OPEN  TO TRUE
+
+                MOVE  TP90-VALUE-READ      TO TP90S-FUNCTION-CODE
+                CALL GVBTP90    USING TP90S-PARAMETER-AREA,
+                                      WS-CONTROL-RECORD,
+                                      TP90-RECORD-KEY
+
+                IF   TP90S-RETURN-CODE = TP90-VALUE-SUCCESSFUL
+                     DISPLAY 'MLOADVS: CONTROL CARD READ, MODE = '
+                             WS-CTL-MODE
+                     DISPLAY 'MLOADVS: CUSTNAMS GDG ALLOCATION = '
+                             WS-CTL-GDG-ALLOC
+                     DISPLAY 'MLOADVS: CUSTOMER SOURCE = '
+                             WS-CTL-SOURCE
+                     DISPLAY 'MLOADVS: PARTITION ' WS-CTL-PARTITION-NBR
+                             ' OF ' WS-CTL-PARTITION-COUNT
+                     DISPLAY 'MLOADVS: RUN MODE = ' WS-CTL-DRYRUN
+                ELSE
+                     DISPLAY 'MLOADVS: CTLCARD DD ALLOCATED BUT EMPTY, '
+                             'DEFAULTING TO UPDATE MODE'
+                END-IF
+
+                MOVE  TP90-VALUE-CLOSE     TO TP90S-FUNCTION-CODE
+                CALL GVBTP90    USING TP90S-PARAMETER-AREA,
+                                      TP90-RECORD-AREA,
+                                      TP90-RECORD-KEY
+           ELSE
+                DISPLAY 'MLOADVS: NO CTLCARD DD ALLOCATED, DEFAULTING '
+                        'TO A NORMAL UPDATE LOAD'
+           END-IF
+           .
+       150-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  ATTACH (OR, FOR THE FIRST STREAM TO GET HERE, CREATE)
+      *  THE SHARED GLOBAL WORKAREA THAT COORDINATES END-OF-LOAD
+      *  TOTALS ACROSS EVERY CONCURRENT PARTITION STREAM OF THIS LOAD.
+      ***************************************************************
+       155-ATTACH-GLOBAL-WORKAREA.
+      *
+           MOVE 'ENQ' TO ENQ-DEQ-FUNC
+           CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-WRITE
+      *      LOG HOW LONG THE ENQ ABOVE ACTUALLY WAITED
+           DISPLAY 'MLOADVS: ENQ WAIT = ' ENQ-DEQ-ELAPSED-WAIT-MS
+                   ' MS, GLOBAL WORKAREA TOKEN'
+      *
+           MOVE 'GENEVA'    TO   WS-TOKEN-GENEVA
+           MOVE 'MLOADVSG'  TO   WS-TOKEN-PGM-NAME
+           MOVE +3          TO   WS-TOKEN-LEVEL
+           MOVE ZERO        TO   WS-TOKEN-PERSISTENCE
+           MOVE ZERO        TO   WS-TOKEN-RTRN-CD
+
+           CALL 'IEANTRT'   USING WS-TOKEN-LEVEL
+                                  WS-TOKEN-NAME
+                                  WS-TOKEN-VALUE
+                                  WS-TOKEN-RTRN-CD
+
+           IF WS-TOKEN-RTRN-CD NOT = ZERO
+
+             MOVE LENGTH OF LS-GLOBAL-WORKAREA
+               TO WS-GLOBAL-WORKAREA-SIZE
+
+             CALL WS-GVBUR05 USING WS-TKN-SHARED-PTR
+                                   WS-GLOBAL-WORKAREA-SIZE
+
+             SET  ADDRESS OF LS-GLOBAL-WORKAREA
+              TO  WS-TKN-SHARED-PTR
+
+             CALL 'IEANTCR'   USING WS-TOKEN-LEVEL
+                                    WS-TOKEN-NAME
+                                    WS-TOKEN-VALUE
+                                    WS-TOKEN-PERSISTENCE
+                                    WS-TOKEN-RTRN-CD
+
+             IF WS-TOKEN-RTRN-CD NOT = ZERO
+                 DISPLAY ' '
+                 DISPLAY
+                   'MLOADVS: UNABLE TO CREATE NAME/TOKEN, RC: '
+                                     WS-TOKEN-RTRN-CD
+                 STOP 666
+             ELSE
+                 MOVE +0 TO LS-PARTITIONS-PROCESSED
+                 MOVE +0 TO LS-RCRDS-READ-TOTAL
+                 MOVE +0 TO LS-RCRDS-WRITTEN-TOTAL
+                 MOVE +0 TO LS-RCRDS-UPDATED-TOTAL
+                 MOVE +0 TO LS-RCRDS-REJECTED-TOTAL
+                 MOVE WS-CTL-PARTITION-COUNT TO LS-PARTITIONS-TOTAL
+
+                 DISPLAY 'MLOADVS: GLOBAL WORKAREA ALLOCATED BY '
+                         'PARTITION ' WS-CTL-PARTITION-NBR
+                 DISPLAY 'MLOADVS: TOTAL PARTITIONS PRESENT '
+                        LS-PARTITIONS-TOTAL
+             END-IF
+           ELSE
+             SET ADDRESS OF LS-GLOBAL-WORKAREA
+              TO  WS-TKN-SHARED-PTR
+           END-IF
+      *
+           MOVE 'DEQ' TO ENQ-DEQ-FUNC
+           CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-WRITE
+           .
+       155-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  IF A CHECKPOINT FROM A PRIOR, ABENDED RUN IS AVAILABLE,
+      *  SKIP PAST THE SOURCE RECORDS IT SHOWS AS ALREADY LOADED
+      *  RATHER THAN RELOADING FROM THE TOP.  THE CHKPT DD IS
+      *  OPTIONAL - IF NOT ALLOCATED, GVBTP90 FAILS THE OPEN AND THE
+      *  RUN SIMPLY STARTS COLD.
+      ***************************************************************
+       160-RESTART-CHECK.
+      *
+           MOVE  WS-CHKPT-DDNAME       TO TP90K-DDNAME
+           MOVE  TP90-VALUE-OPEN       TO TP90K-FUNCTION-CODE
+           MOVE  TP90-VALUE-SEQUENTIAL TO TP90K-FILE-TYPE
+           MOVE  TP90-VALUE-INPUT      TO TP90K-FILE-MODE
+           MOVE  SPACES                TO TP90K-RETURN-CODE
+           MOVE  +0                    TO TP90K-VSAM-RETURN-CODE
+           MOVE  LENGTH OF WS-CHKPT-RECORD
+                                       TO TP90K-RECORD-LENGTH
+           MOVE  TP90-VALUE-FIXED-LEN  TO TP90K-RECFM
+
+           CALL GVBTP90    USING TP90K-PARAMETER-AREA,
+                                 WS-CHKPT-RECORD,
+                                 TP90-RECORD-KEY
+
+           IF   TP90K-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                DISPLAY 'MLOADVS: NO RESTART CHECKPOINT AVAILABLE, '
+                        'STARTING ' WS-DDNAME-LB949 ' FROM THE TOP'
+           ELSE
+                MOVE  TP90-VALUE-READ  TO TP90K-FUNCTION-CODE
+                CALL GVBTP90    USING TP90K-PARAMETER-AREA,
+                                      WS-CHKPT-RECORD,
+                                      TP90-RECORD-KEY
+
+                IF   TP90K-RETURN-CODE = TP90-VALUE-SUCCESSFUL
+                AND  WS-CHKPT-REC-DDNAME = WS-DDNAME-LB949
+                     MOVE WS-CHKPT-REC-COUNT  TO WS-CHKPT-SKIP-COUNT
+                     MOVE +0                  TO WS-CHKPT-SKIP-IDX
+                     DISPLAY 'MLOADVS: RESTART CHECKPOINT FOUND FOR '
+                             WS-DDNAME-LB949 ', SKIPPING '
+                             WS-CHKPT-SKIP-COUNT ' RECORDS ALREADY '
+                             'LOADED'
+                END-IF
+
+                MOVE  TP90-VALUE-CLOSE  TO TP90K-FUNCTION-CODE
+                CALL GVBTP90    USING TP90K-PARAMETER-AREA,
+                                      WS-CHKPT-RECORD,
+                                      TP90-RECORD-KEY
+           END-IF
+           .
+       160-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  READ AND DISCARD ONE SOURCE RECORD ALREADY ACCOUNTED
+      *  FOR BY A PRIOR RUN'S CHECKPOINT, ONCE 000-MAIN HAS OPENED THE
+      *  SOURCE DD.  THIS READS TP90S-PARAMETER-AREA DIRECTLY, THE
+      *  SAME RAW READ 401-READ-FLAT-RECORD ISSUES, RATHER THAN
+      *  PERFORMING 401 ITSELF, SO SKIPPED RECORDS DO NOT GO THROUGH
+      *  THE SEQUENCE CHECK OR BUMP RECORD-CNT A SECOND TIME -
+      *  RECORD-CNT IS RESTORED FROM THE CHECKPOINT ONCE THE SKIP
+      *  COMPLETES.
+      ***************************************************************
+       161-SKIP-ONE-RECORD.
+      *
+           ADD  +1                        TO WS-CHKPT-SKIP-IDX
+
+           MOVE WS-DDNAME-LB949           TO TP90S-DDNAME
+           MOVE TP90-VALUE-READ           TO TP90S-FUNCTION-CODE
+           MOVE TP90-VALUE-SEQUENTIAL     TO TP90S-FILE-TYPE
+           MOVE TP90-VALUE-INPUT          TO TP90S-FILE-MODE
+
+           CALL GVBTP90    USING TP90S-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF   TP90S-RETURN-CODE = TP90-VALUE-END-OF-FILE
+                MOVE 'Y'                  TO EOF-FLAG
+                DISPLAY 'MLOADVS: END OF FILE REACHED WHILE SKIPPING '
+                        'CHECKPOINTED RECORDS'
+           END-IF
+           .
+       161-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  OPEN THE OPTIONAL QSAM REJECT DD.  NOT ALLOCATED MEANS
+      *  REJECTED RECORDS ARE SIMPLY COUNTED AND NOT SAVED.
+      ***************************************************************
+       170-OPEN-EXTRAS.
+      *
+           MOVE  WS-REJECT-DDNAME      TO TP90R-DDNAME
+           MOVE  TP90-VALUE-OPEN       TO TP90R-FUNCTION-CODE
+           MOVE  TP90-VALUE-SEQUENTIAL TO TP90R-FILE-TYPE
+           MOVE  TP90-VALUE-OUTPUT     TO TP90R-FILE-MODE
+           MOVE  SPACES                TO TP90R-RETURN-CODE
+           MOVE  +0                    TO TP90R-VSAM-RETURN-CODE
+           MOVE  +96                   TO TP90R-RECORD-LENGTH
+           MOVE  TP90-VALUE-FIXED-LEN  TO TP90R-RECFM
+           MOVE  SPACES                TO TP90R-ESDS
+
+           CALL GVBTP90    USING TP90R-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF   TP90R-RETURN-CODE = TP90-VALUE-SUCCESSFUL
+                SET  WS-REJECT-FILE-OPEN  TO TRUE
+                DISPLAY 'MLOADVS: REJECT FILE OPENED: '
+                        WS-REJECT-DDNAME
+           ELSE
+                DISPLAY 'MLOADVS: CUSTREJ DD NOT ALLOCATED, REJECTED '
+                        'RECORDS WILL ONLY BE COUNTED'
+           END-IF
+      *
+      *      CAPTURE THE RUN DATE/TIME ONCE, USED TO TAG EVERY
+      *      BEFORE/AFTER AUDIT RECORD WRITTEN THIS RUN.
+           ACCEPT  WS-AUDIT-RUN-DATE       FROM DATE YYYYMMDD
+           ACCEPT  WS-AUDIT-RUN-TIME       FROM TIME
+      *
+      *      OPEN THE OPTIONAL BEFORE/AFTER AUDIT TRAIL DD.  NOT
+      *      ALLOCATED MEANS NO AUDIT TRAIL IS KEPT FOR THIS RUN.
+           MOVE  WS-AUDIT-DDNAME       TO TP90A-DDNAME
+           MOVE  TP90-VALUE-OPEN       TO TP90A-FUNCTION-CODE
+           MOVE  TP90-VALUE-SEQUENTIAL TO TP90A-FILE-TYPE
+           MOVE  TP90-VALUE-OUTPUT     TO TP90A-FILE-MODE
+           MOVE  SPACES                TO TP90A-RETURN-CODE
+           MOVE  +0                    TO TP90A-VSAM-RETURN-CODE
+           MOVE  LENGTH OF WS-AUDIT-RECORD TO TP90A-RECORD-LENGTH
+           MOVE  TP90-VALUE-FIXED-LEN  TO TP90A-RECFM
+           MOVE  SPACES                TO TP90A-ESDS
+
+           CALL GVBTP90    USING TP90A-PARAMETER-AREA,
+                                 WS-AUDIT-RECORD,
+                                 TP90-RECORD-KEY
+
+           IF   TP90A-RETURN-CODE = TP90-VALUE-SUCCESSFUL
+                SET  WS-AUDIT-FILE-OPEN  TO TRUE
+                DISPLAY 'MLOADVS: AUDIT FILE OPENED: '
+                        WS-AUDIT-DDNAME
+           ELSE
+                DISPLAY 'MLOADVS: CUSTNAUD DD NOT ALLOCATED, NO '
+                        'BEFORE/AFTER AUDIT TRAIL WILL BE KEPT'
+           END-IF
+           .
+       170-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  CLOSE THE OPTIONAL QSAM REJECT DD IF IT WAS OPENED.
+      ***************************************************************
+       190-CLOSE-EXTRAS.
+      *
+           IF   WS-REJECT-FILE-OPEN
+                MOVE  TP90-VALUE-CLOSE      TO TP90R-FUNCTION-CODE
+                CALL GVBTP90    USING TP90R-PARAMETER-AREA,
+                                      TP90-RECORD-AREA,
+                                      TP90-RECORD-KEY
+                DISPLAY 'MLOADVS: REJECT FILE CLOSED: '
+                        WS-REJECT-DDNAME
+           END-IF
+      *
+           IF   WS-AUDIT-FILE-OPEN
+                MOVE  TP90-VALUE-CLOSE      TO TP90A-FUNCTION-CODE
+                CALL GVBTP90    USING TP90A-PARAMETER-AREA,
+                                      WS-AUDIT-RECORD,
+                                      TP90-RECORD-KEY
+                DISPLAY 'MLOADVS: AUDIT FILE CLOSED: '
+                        WS-AUDIT-DDNAME
+           END-IF
+           .
+       190-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  FOLD THIS PARTITION STREAM'S COUNTS INTO THE SHARED
+      *  GLOBAL WORKAREA TOTALS UNDER ENQ/DEQ PROTECTION, THE SAME WAY
+      *  GVBXR6'S 9910-NON-EMPTY-FILE/9920-EMPTY-FILE PARAGRAPHS DO.
+      ***************************************************************
+       193-UPDATE-GLOBAL-TOTALS.
+      *
+           MOVE 'ENQ' TO ENQ-DEQ-FUNC
+           CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-WRITE
+      *      LOG HOW LONG THE ENQ ABOVE ACTUALLY WAITED
+           DISPLAY 'MLOADVS: ENQ WAIT = ' ENQ-DEQ-ELAPSED-WAIT-MS
+                   ' MS, GLOBAL WORKAREA TOTALS'
+      *
+           COMPUTE LS-RCRDS-READ-TOTAL =
+                   LS-RCRDS-READ-TOTAL + RECORD-CNT
+           COMPUTE LS-RCRDS-WRITTEN-TOTAL =
+                   LS-RCRDS-WRITTEN-TOTAL + WS-RCRDS-WRITTEN
+           COMPUTE LS-RCRDS-UPDATED-TOTAL =
+                   LS-RCRDS-UPDATED-TOTAL + WS-RCRDS-UPDATED
+           COMPUTE LS-RCRDS-REJECTED-TOTAL =
+                   LS-RCRDS-REJECTED-TOTAL + WS-RCRDS-REJECTED
+           ADD  +1 TO LS-PARTITIONS-PROCESSED
+
+           DISPLAY 'MLOADVS: PARTITION ' WS-CTL-PARTITION-NBR
+                   ' OF ' WS-CTL-PARTITION-COUNT ' COMPLETE, '
+                   LS-PARTITIONS-PROCESSED ' OF ' LS-PARTITIONS-TOTAL
+                   ' PARTITIONS DONE'
+
+           MOVE LS-PARTITIONS-PROCESSED TO WS-PARTITIONS-PROCESSED
+           MOVE LS-PARTITIONS-TOTAL     TO WS-PARTITIONS-TOTAL
+
+           MOVE 'DEQ' TO ENQ-DEQ-FUNC
+           CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-WRITE
+           .
+       193-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  OPEN, WRITE, AND CLOSE THE SUMMARY DD WITH ONE
+      *  RECORD OF LOAD TOTALS, TAKEN FROM THE SHARED GLOBAL WORKAREA
+      *  SO A MULTI-STREAM PARTITIONED LOAD REPORTS ONE COMBINED
+      *  TOTAL RATHER THAN EACH STREAM'S OWN PARTIAL COUNT.
+      ***************************************************************
+       195-WRITE-SUMMARY.
+      *
+           MOVE  WS-SUMMARY-DDNAME     TO TP90S-DDNAME
+           MOVE  TP90-VALUE-OPEN       TO TP90S-FUNCTION-CODE
+           MOVE  TP90-VALUE-SEQUENTIAL TO TP90S-FILE-TYPE
+           MOVE  TP90-VALUE-OUTPUT     TO TP90S-FILE-MODE
+           MOVE  SPACES                TO TP90S-RETURN-CODE
+           MOVE  +0                    TO TP90S-VSAM-RETURN-CODE
+           MOVE  LENGTH OF WS-SUMMARY-RECORD
+                                       TO TP90S-RECORD-LENGTH
+           MOVE  TP90-VALUE-FIXED-LEN  TO TP90S-RECFM
+
+           CALL GVBTP90    USING TP90S-PARAMETER-AREA,
+                                 WS-SUMMARY-RECORD,
+                                 TP90-RECORD-KEY
+
+           IF   TP90S-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                DISPLAY 'MLOADVS: UNABLE TO OPEN SUMMARY FILE '
+                        WS-SUMMARY-DDNAME ' RC=' TP90S-RETURN-CODE
+           ELSE
+                MOVE LS-RCRDS-READ-TOTAL     TO WS-SUMM-RCRDS-READ
+                MOVE LS-RCRDS-WRITTEN-TOTAL  TO WS-SUMM-RCRDS-WRITTEN
+                MOVE LS-RCRDS-UPDATED-TOTAL  TO WS-SUMM-RCRDS-UPDATED
+                MOVE LS-RCRDS-REJECTED-TOTAL TO WS-SUMM-RCRDS-REJECTED
+
+                MOVE  TP90-VALUE-WRITE     TO TP90S-FUNCTION-CODE
+                CALL GVBTP90    USING TP90S-PARAMETER-AREA,
+                                      WS-SUMMARY-RECORD,
+                                      TP90-RECORD-KEY
+
+                MOVE  TP90-VALUE-CLOSE     TO TP90S-FUNCTION-CODE
+                CALL GVBTP90    USING TP90S-PARAMETER-AREA,
+                                      WS-SUMMARY-RECORD,
+                                      TP90-RECORD-KEY
+
+                DISPLAY 'MLOADVS: SUMMARY RECORD WRITTEN TO '
+                        WS-SUMMARY-DDNAME
+           END-IF
+           .
+       195-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      * WRITE RECORD.                                                  *
+      ******************************************************************
+       300-WRITE-RECORD.
+
+      *      A DRY RUN VALIDATES EVERY RECORD THE SAME WAY A LIVE
+      *      LOAD DOES, BUT NEVER ACTUALLY TOUCHES CUSTNAMV.
+           IF   WS-CTL-DRYRUN-ON
+                PERFORM 301-VALIDATE-ONLY-RECORD THRU 301-EXIT
+           ELSE
+                PERFORM 302-WRITE-LIVE-RECORD    THRU 302-EXIT
+           END-IF
+           .
+       300-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  DRY-RUN COUNTERPART OF 302-WRITE-LIVE-RECORD BELOW.
+      *  LOCATES THE KEY READ-ONLY TO DETERMINE WHETHER A LIVE RUN
+      *  WOULD HAVE WRITTEN A NEW RECORD OR UPDATED AN EXISTING ONE,
+      *  COUNTS IT ACCORDINGLY SO THE CONTROL REPORT READS THE SAME AS
+      *  A REAL RUN'S WOULD, AND STOPS SHORT OF THE ACTUAL WRITE.
+      ***************************************************************
+       301-VALIDATE-ONLY-RECORD.
+      *
+           MOVE 'CUSTNAMV'                TO TP90V-DDNAME
+           MOVE TP90-VALUE-LOCATE         TO TP90V-FUNCTION-CODE
+           MOVE TP90-VALUE-VSAM           TO TP90V-FILE-TYPE
+           MOVE TP90-VALUE-INPUT          TO TP90V-FILE-MODE
+           MOVE SPACES                    TO TP90V-RETURN-CODE
+           MOVE +0                        TO TP90V-VSAM-RETURN-CODE
+           MOVE +96                       TO TP90V-RECORD-LENGTH
+           MOVE TP90-VALUE-FIXED-LEN      TO TP90V-RECFM
+           MOVE SPACES                    TO TP90V-ESDS
+
+           MOVE WS-CURRENT-KEY            TO TP90-RECORD-KEY
+
+           CALL GVBTP90    USING TP90V-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF   TP90V-RETURN-CODE = TP90-VALUE-SUCCESSFUL
+                IF   WS-CTL-MODE-REFRESH
+      *      A REFRESH LOAD NEVER FALLS BACK TO UPDATE, SO A KEY
+      *      THAT ALREADY EXISTS WOULD HAVE BEEN REJECTED, NOT
+      *      WRITTEN, BY A LIVE RUN.
+                     PERFORM 320-REJECT-RECORD  THRU 320-EXIT
+                     DISPLAY 'RECORD WOULD BE REJECTED: '
+                             WS-CURRENT-KEY
+                ELSE
+                     ADD +1              TO WS-RCRDS-UPDATED
+                     DISPLAY 'RECORD WOULD BE UPDATED: '
+                             WS-CURRENT-KEY
+                END-IF
+           ELSE
+                ADD +1                   TO WS-RCRDS-WRITTEN
+                DISPLAY 'RECORD WOULD BE WRITTEN: ' WS-CURRENT-KEY
+           END-IF
+           .
+       301-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  UPSERT: TRY A PLAIN WRITE FIRST; IF THAT FAILS AND THE
+      *  CONTROL CARD DID NOT REQUEST A FULL REFRESH, FALL BACK TO AN
+      *  UPDATE OF THE EXISTING RECORD FOR THIS KEY.
+      ***************************************************************
+       302-WRITE-LIVE-RECORD.
+
+           MOVE 'CUSTNAMV'                TO TP90V-DDNAME
+           MOVE TP90-VALUE-WRITE          TO TP90V-FUNCTION-CODE
+           MOVE TP90-VALUE-VSAM           TO TP90V-FILE-TYPE
+           MOVE TP90-VALUE-EXTEND         TO TP90V-FILE-MODE
+           MOVE SPACES                    TO TP90V-RETURN-CODE
+           MOVE +0                        TO TP90V-VSAM-RETURN-CODE
+           MOVE +96                       TO TP90V-RECORD-LENGTH
+           MOVE TP90-VALUE-FIXED-LEN      TO TP90V-RECFM
+           MOVE SPACES                    TO TP90V-ESDS
+
+           MOVE SPACES                    TO TP90-RECORD-KEY
+
+      *      SERIALIZE THE UPSERT AGAINST ANY OTHER PROGRAM WRITING
+      *      TO THE SAME CUSTNAMV RESOURCE (SEE ENQ-DEQ-QNAME).
+           MOVE 'ENQ' TO ENQ-DEQ-FUNC
+           CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-WRITE
+
+      *      LOG HOW LONG THE ENQ ABOVE ACTUALLY WAITED, SO A SLOW
+      *      NIGHTLY LOAD CAN BE TOLD APART FROM LOCK CONTENTION.
+           DISPLAY 'MLOADVS: ENQ WAIT = ' ENQ-DEQ-ELAPSED-WAIT-MS
+                   ' MS, CUSTNAMV'
+
+      *      IF THE AUDIT DD IS OPEN, LOCATE THE EXISTING RECORD FOR
+      *      THIS KEY (IF ANY) BEFORE IT IS OVERWRITTEN, SO A BEFORE/
+      *      AFTER PAIR CAN BE WRITTEN TO THE AUDIT TRAIL.  THE LOCATE
+      *      AND THE WRITE/UPDATE BELOW STAY INSIDE THE SAME ENQ SO
+      *      THE BEFORE IMAGE CANNOT CHANGE OUT FROM UNDER US.
+           IF   WS-AUDIT-FILE-OPEN
+                PERFORM 305-AUDIT-BEFORE-IMAGE  THRU 305-EXIT
+           END-IF
+
+           CALL GVBTP90    USING TP90V-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF TP90V-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+           AND NOT WS-CTL-MODE-REFRESH
+              MOVE  TP90-VALUE-UPDATE     TO TP90V-FUNCTION-CODE
+              CALL GVBTP90    USING TP90V-PARAMETER-AREA,
+                                    TP90-RECORD-AREA,
+                                    TP90-RECORD-KEY
+
+              IF TP90V-RETURN-CODE = TP90-VALUE-SUCCESSFUL
+                 ADD +1                   TO WS-RCRDS-UPDATED
+                 DISPLAY 'RECORD UPDATED: ' TP90-FB-RECORD-AREA(1:64)
+              END-IF
+           END-IF
+
+           MOVE 'DEQ' TO ENQ-DEQ-FUNC
+           CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-WRITE
+
+           IF TP90V-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+              DISPLAY 'MLOADVS DD: '  TP90V-DDNAME
+                      ', GVBTP90 FAILED, '
+                      ' RET CD = ',   TP90V-RETURN-CODE
+                      ' FUNCTION = ', TP90V-FUNCTION-CODE
+              DISPLAY ' DDNAME = ',   TP90V-DDNAME
+                      ' TYPE   = ',   TP90V-FILE-TYPE
+                      ' LRECL  = ',   TP90V-RECORD-LENGTH
+                      ' MODE   = ',   TP90V-FILE-MODE
+                      ' RECFM  = ',   TP90V-RECFM
+                      ' REASON = ',   TP90V-VSAM-RETURN-CODE
+                      ' ESDS   = ',   TP90V-ESDS
+      *      COULD NOT BE WRITTEN OR UPDATED; SEND IT TO THE REJECT
+      *      FILE INSTEAD OF LOSING IT.
+              PERFORM 320-REJECT-RECORD    THRU 320-EXIT
+           ELSE
+              IF TP90V-FUNCTION-CODE = TP90-VALUE-WRITE
+                 ADD +1                   TO WS-RCRDS-WRITTEN
+                 DISPLAY 'RECORD WRITTEN: ' TP90-FB-RECORD-AREA(1:64)
+              END-IF
+      *      REFRESH THE CHECKPOINT RECORD EVERY WS-CHKPT-INTERVAL
+      *      RECORDS SO A LATER RESTART HAS A RECENT POSITION TO
+      *      RESUME FROM.
+              MOVE  +0                    TO WS-CHKPT-DIVIDE-REM
+              DIVIDE RECORD-CNT BY WS-CHKPT-INTERVAL
+                 GIVING WS-CHKPT-DIVIDE-QUOT
+                 REMAINDER WS-CHKPT-DIVIDE-REM
+              IF   WS-CHKPT-DIVIDE-REM = ZERO
+                   PERFORM 330-WRITE-CHKPT   THRU 330-EXIT
+              END-IF
+           END-IF.
+
+       302-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  LOCATE THE EXISTING CUSTNAMV RECORD FOR WS-CURRENT-KEY,
+      *  IF ANY, SAVE IT AS THE BEFORE IMAGE, THEN RESTORE THE RECORD
+      *  AREA AND TP90V'S FUNCTION/FILE-MODE TO WHAT 300-WRITE-RECORD
+      *  NEEDS FOR THE ACTUAL WRITE/UPDATE THAT FOLLOWS.  IF THE KEY
+      *  IS NEW OR THE RECORD ACTUALLY CHANGED, THE PAIR IS WRITTEN TO
+      *  THE AUDIT TRAIL.
+      ***************************************************************
+       305-AUDIT-BEFORE-IMAGE.
+      *
+           MOVE  TP90-FB-RECORD-AREA        TO WS-AUDIT-AFTER-RECORD
+           MOVE  'N'                        TO WS-AUDIT-BEFORE-FOUND-SW
+      *
+           MOVE  WS-CURRENT-KEY             TO TP90-RECORD-KEY
+           MOVE  TP90-VALUE-LOCATE          TO TP90V-FUNCTION-CODE
+           MOVE  TP90-VALUE-VSAM            TO TP90V-FILE-TYPE
+           MOVE  TP90-VALUE-INPUT           TO TP90V-FILE-MODE
+
+           CALL GVBTP90    USING TP90V-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF   TP90V-RETURN-CODE = TP90-VALUE-SUCCESSFUL
+                MOVE  TP90-FB-RECORD-AREA    TO WS-AUDIT-BEFORE-RECORD
+                SET   WS-AUDIT-BEFORE-FOUND  TO TRUE
+           ELSE
+                MOVE  SPACES                 TO WS-AUDIT-BEFORE-RECORD
+           END-IF
+      *
+      *      THE LOCATE ABOVE OVERWROTE THE SHARED RECORD AREA AND
+      *      TP90V'S FUNCTION/FILE-MODE WITH THE EXISTING (BEFORE)
+      *      IMAGE - PUT BOTH BACK THE WAY 300-WRITE-RECORD NEEDS
+      *      THEM BEFORE RETURNING.
+           MOVE  WS-AUDIT-AFTER-RECORD       TO TP90-FB-RECORD-AREA
+           MOVE  SPACES                      TO TP90-RECORD-KEY
+           MOVE  TP90-VALUE-WRITE            TO TP90V-FUNCTION-CODE
+           MOVE  TP90-VALUE-VSAM             TO TP90V-FILE-TYPE
+           MOVE  TP90-VALUE-EXTEND           TO TP90V-FILE-MODE
+      *
+           IF   NOT WS-AUDIT-BEFORE-FOUND
+           OR   WS-AUDIT-BEFORE-RECORD NOT = WS-AUDIT-AFTER-RECORD
+                PERFORM 340-WRITE-AUDIT-PAIR  THRU 340-EXIT
+           END-IF
+           .
+       305-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  WRITE ONE BEFORE/AFTER PAIR TO THE CUSTNAUD DD, TAGGED
+      *  WITH THIS RUN'S DATE/TIME AND WHETHER THE KEY IS A NEW
+      *  ADDITION OR A CHANGE TO AN EXISTING RECORD.
+      ***************************************************************
+       340-WRITE-AUDIT-PAIR.
+      *
+           MOVE  WS-AUDIT-RUN-DATE           TO WS-AUDIT-REC-RUN-DATE
+           MOVE  WS-AUDIT-RUN-TIME           TO WS-AUDIT-REC-RUN-TIME
+           IF   WS-AUDIT-BEFORE-FOUND
+                SET  WS-AUDIT-REC-CHANGED    TO TRUE
+           ELSE
+                SET  WS-AUDIT-REC-ADDED      TO TRUE
+           END-IF
+           MOVE  WS-CURRENT-KEY         TO WS-AUDIT-REC-KEY
+           MOVE  WS-AUDIT-BEFORE-RECORD TO WS-AUDIT-REC-BEFORE-IMAGE
+           MOVE  WS-AUDIT-AFTER-RECORD  TO WS-AUDIT-REC-AFTER-IMAGE
+      *
+           MOVE  TP90-VALUE-WRITE             TO TP90A-FUNCTION-CODE
+           CALL GVBTP90    USING TP90A-PARAMETER-AREA,
+                                 WS-AUDIT-RECORD,
+                                 TP90-RECORD-KEY
+      *
+           IF   TP90A-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                DISPLAY 'MLOADVS: AUDIT WRITE FAILED FOR KEY '
+                        WS-CURRENT-KEY ' RET CD = ' TP90A-RETURN-CODE
+           END-IF
+           .
+       340-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  WRITE THE SOURCE RECORD THAT COULD NOT BE LOADED TO
+      *  THE OPTIONAL CUSTREJ DD.
+      ***************************************************************
+       320-REJECT-RECORD.
+      *
+           ADD  +1                        TO WS-RCRDS-REJECTED
+
+           IF   WS-REJECT-FILE-OPEN
+                MOVE  TP90-VALUE-WRITE      TO TP90R-FUNCTION-CODE
+                CALL GVBTP90    USING TP90R-PARAMETER-AREA,
+                                      TP90-RECORD-AREA,
+                                      TP90-RECORD-KEY
+           END-IF
+           .
+       320-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  REFRESH THE CHECKPOINT RECORD.  THE CHKPT DD IS
+      *  OPTIONAL - IF NOT ALLOCATED, THE OPEN FAILS AND CHECKPOINT-
+      *  ING IS SIMPLY SKIPPED.  EACH OPEN-FOR-OUTPUT NATURALLY
+      *  REPLACES THE PRIOR POSITION.
+      ***************************************************************
+       330-WRITE-CHKPT.
+      *
+           MOVE  WS-CHKPT-DDNAME       TO TP90K-DDNAME
+           MOVE  TP90-VALUE-OPEN       TO TP90K-FUNCTION-CODE
+           MOVE  TP90-VALUE-SEQUENTIAL TO TP90K-FILE-TYPE
+           MOVE  TP90-VALUE-OUTPUT     TO TP90K-FILE-MODE
+           MOVE  SPACES                TO TP90K-RETURN-CODE
+           MOVE  +0                    TO TP90K-VSAM-RETURN-CODE
+           MOVE  LENGTH OF WS-CHKPT-RECORD
+                                       TO TP90K-RECORD-LENGTH
+           MOVE  TP90-VALUE-FIXED-LEN  TO TP90K-RECFM
+
+           CALL GVBTP90    USING TP90K-PARAMETER-AREA,
+                                 WS-CHKPT-RECORD,
+                                 TP90-RECORD-KEY
+
+           IF   TP90K-RETURN-CODE = TP90-VALUE-SUCCESSFUL
+                MOVE WS-DDNAME-LB949       TO WS-CHKPT-REC-DDNAME
+                MOVE RECORD-CNT            TO WS-CHKPT-REC-COUNT
+
+                MOVE  TP90-VALUE-WRITE     TO TP90K-FUNCTION-CODE
+                CALL GVBTP90    USING TP90K-PARAMETER-AREA,
+                                      WS-CHKPT-RECORD,
+                                      TP90-RECORD-KEY
+
+                MOVE  TP90-VALUE-CLOSE     TO TP90K-FUNCTION-CODE
+                CALL GVBTP90    USING TP90K-PARAMETER-AREA,
+                                      WS-CHKPT-RECORD,
+                                      TP90-RECORD-KEY
+           END-IF
+           .
+       330-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      * READ RECORD.                                                   *
+      ******************************************************************
+       400-READ-RECORD.
+      *
+           IF   WS-CTL-SOURCE-SQL
+                PERFORM 405-READ-SQL-RECORD   THRU 405-EXIT
+           ELSE
+                PERFORM 401-READ-FLAT-RECORD  THRU 401-EXIT
+           END-IF
+           .
+       400-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  ORIGINAL FLAT-FILE (QSAM CUSTNAMS) READ LOGIC, UNCHANGED
+      *  FROM BEFORE THE SQL-MODE LOAD PATH WAS ADDED.
+      ***************************************************************
+       401-READ-FLAT-RECORD.
+
+           MOVE WS-DDNAME-LB949           TO TP90S-DDNAME
+           MOVE TP90-VALUE-READ           TO TP90S-FUNCTION-CODE
+           MOVE TP90-VALUE-SEQUENTIAL     TO TP90S-FILE-TYPE
+           MOVE TP90-VALUE-INPUT          TO TP90S-FILE-MODE
+           MOVE SPACES                    TO TP90S-RETURN-CODE
+           MOVE +0                        TO TP90S-VSAM-RETURN-CODE
+           MOVE +96                       TO TP90S-RECORD-LENGTH
+           MOVE TP90-VALUE-FIXED-LEN      TO TP90S-RECFM
+
+           MOVE SPACES                    TO TP90-RECORD-KEY
+           MOVE SPACES
+                                          TO TP90-FB-RECORD-AREA
+
+           CALL GVBTP90    USING TP90S-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF TP90S-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+              IF TP90S-RETURN-CODE = TP90-VALUE-END-OF-FILE
+      *      TRY THE NEXT SOURCE-TAGGED DDNAME IN THE CONCATENATED
+      *      LIST, IF ANY REMAIN, BEFORE DECLARING TRUE END-OF-FILE.
+                PERFORM 420-NEXT-SOURCE-DDNAME THRU 420-EXIT
+              ELSE
+                DISPLAY 'MLOADVS: DD: ' TP90S-DDNAME
+                        ', GVBTP90 FAILED, '
+                        ' RET CD = ',   TP90S-RETURN-CODE
+                        ' FUNCTION = ', TP90S-FUNCTION-CODE
+                DISPLAY ' DDNAME = ',   TP90S-DDNAME
+                        ' TYPE   = ',   TP90S-FILE-TYPE
+                        ' LRECL  = ',   TP90S-RECORD-LENGTH
+                        ' MODE   = ',   TP90S-FILE-MODE
+                        ' RECFM  = ',   TP90S-RECFM
+                        ' REASON = ',   TP90S-VSAM-RETURN-CODE
+                        ' ESDS   = ',   TP90S-ESDS
+              END-IF
+           ELSE
+              DISPLAY 'RECORD READ: ' TP90-FB-RECORD-AREA(1:64)
+              ADD +1 TO RECORD-CNT
+      *      STAMP THE SOURCE-SYSTEM CODE INTO THE LAST BYTE OF THE
+      *      RECORD BEFORE 300-WRITE-RECORD EVER SEES IT.
+              MOVE  WS-DDNAME-LB949(8:1)       TO WS-SRC-SYS-CODE
+              MOVE  WS-SRC-SYS-CODE
+                                         TO TP90-FB-RECORD-AREA(96:1)
+      *      VALIDATE THAT SOURCE RECORDS ARRIVE IN ASCENDING KEY
+      *      ORDER; A RECORD OUT OF SEQUENCE IS REJECTED RATHER THAN
+      *      LOADED.
+              MOVE  TP90-FB-RECORD-AREA(1:10)  TO WS-CURRENT-KEY
+              IF   WS-CURRENT-KEY <= WS-LAST-KEY-LOADED
+              AND  WS-LAST-KEY-LOADED NOT = LOW-VALUES
+                   DISPLAY 'MLOADVS: *** OUT-OF-SEQUENCE KEY '
+                           WS-CURRENT-KEY ' FOLLOWS ' WS-LAST-KEY-LOADED
+                           ', RECORD REJECTED ***'
+                   PERFORM 320-REJECT-RECORD  THRU 320-EXIT
+                   PERFORM 400-READ-RECORD    THRU 400-EXIT
+              ELSE
+                   MOVE  WS-CURRENT-KEY       TO WS-LAST-KEY-LOADED
+              END-IF
+           END-IF.
+
+       401-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  READ THE NEXT ROW FROM THE DB2 SOURCE VIA GVBUR30'S
+      *  SQL MODE.  THE ROW LANDS DIRECTLY IN TP90-FB-RECORD-AREA
+      *  (SEE UR30-RECORD-AREA-ADDRESS IN 115-OPEN-SQL-SOURCE), SO
+      *  THE ASCENDING-KEY-SEQUENCE CHECK AND REJECT HANDLING ARE
+      *  THE SAME AS THE FLAT-FILE PATH.
+      ***************************************************************
+       405-READ-SQL-RECORD.
+      *
+           MOVE SPACES                    TO TP90-FB-RECORD-AREA
+           SET  UR30-88-FUNCTION-READ-SEQ TO TRUE
+      *
+           CALL WS-GVBUR30  USING UR30-PARAMETER-AREA
+                                   UR30-SQL-LENGTH
+                                   UR30-SQL
+                                   UR30-DBMS-CONNECTION
+      *
+           IF   UR30-88-END-OF-TABLE
+                MOVE 'Y'                   TO EOF-FLAG
+                DISPLAY 'END OF TABLE REACHED, DB2 SOURCE'
+           ELSE
+                IF   NOT UR30-88-SUCCESSFUL
+                AND  NOT UR30-88-SUCCESSFUL-WARNING
+                     DISPLAY 'MLOADVS: GVBUR30 SQL READ FAILED, '
+                             'RET CD = '   UR30-RETURN-CODE
+                             ' ERR CD = '  UR30-ERROR-CODE
+                     MOVE 'Y'              TO EOF-FLAG
+                ELSE
+                     DISPLAY 'RECORD READ: ' TP90-FB-RECORD-AREA(1:64)
+                     ADD +1 TO RECORD-CNT
+      *      SQL-MODE ROWS HAVE NO CONCATENATED DDNAME OF THEIR OWN,
+      *      SO THEY ARE ALL STAMPED WITH THE SAME 'Q' SOURCE CODE.
+                     MOVE  'Q'                 TO WS-SRC-SYS-CODE
+                     MOVE  WS-SRC-SYS-CODE
+                                         TO TP90-FB-RECORD-AREA(96:1)
+                     MOVE  TP90-FB-RECORD-AREA(1:10) TO WS-CURRENT-KEY
+                     IF   WS-CURRENT-KEY <= WS-LAST-KEY-LOADED
+                     AND  WS-LAST-KEY-LOADED NOT = LOW-VALUES
+                          DISPLAY 'MLOADVS: *** OUT-OF-SEQUENCE KEY '
+                                  WS-CURRENT-KEY ' FOLLOWS '
+                                  WS-LAST-KEY-LOADED
+                                  ', RECORD REJECTED ***'
+                          PERFORM 320-REJECT-RECORD  THRU 320-EXIT
+                          PERFORM 400-READ-RECORD    THRU 400-EXIT
+                     ELSE
+                          MOVE  WS-CURRENT-KEY  TO WS-LAST-KEY-LOADED
+                     END-IF
+                END-IF
+           END-IF
+           .
+       405-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  CLOSE THE CURRENT SOURCE DDNAME AND OPEN THE NEXT ONE
+      *  IN THE CONCATENATED LIST (CUSTNAM1 THRU CUSTNAM4), IF ANY
+      *  REMAIN.  THESE ARE ADDITIONAL, OPTIONAL SOURCES BEYOND THE
+      *  PRIMARY CUSTNAMS DD - IF NONE ARE ALLOCATED, THE OPEN FAILS
+      *  AND THIS IS TRUE END-OF-FILE, EXACTLY AS BEFORE.
+      ***************************************************************
+       420-NEXT-SOURCE-DDNAME.
+      *
+      *      CLOSE THE OUTGOING SOURCE DD BEFORE OPENING THE NEXT ONE,
+      *      SO GVBTP90 RELEASES ITS FILE HANDLE INSTEAD OF LEAKING IT
+      *      WHEN TP90S-ANCHOR IS REUSED FOR THE NEW DD BELOW.
+           MOVE  TP90-VALUE-CLOSE      TO TP90S-FUNCTION-CODE
+           MOVE  TP90-VALUE-SEQUENTIAL TO TP90S-FILE-TYPE
+           MOVE  TP90-VALUE-INPUT      TO TP90S-FILE-MODE
+           MOVE  SPACES                TO TP90S-RETURN-CODE
+           MOVE  +0                    TO TP90S-VSAM-RETURN-CODE
+
+           CALL GVBTP90    USING TP90S-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF   TP90S-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                DISPLAY 'MLOADVS DD: ' TP90S-DDNAME
+                        ', GVBTP90 CLOSE FAILED, RET CD = '
+                        TP90S-RETURN-CODE
+           ELSE
+                DISPLAY 'DATASET CLOSED: ' TP90S-DDNAME
+           END-IF
+
+           SET  TP90S-ANCHOR           TO NULL
+      *
+           IF   WS-DDNAME-TBL-IDX < WS-DDNAME-TBL-MAX
+                ADD  +1                TO WS-DDNAME-TBL-IDX
+                MOVE WS-DDNAME-BASE    TO WS-DDNAME-LB949(1:7)
+                MOVE WS-DDNAME-SEQ-DIGITS(WS-DDNAME-TBL-IDX:1)
+                                       TO WS-DDNAME-LB949(8:1)
+
+                MOVE  WS-DDNAME-LB949      TO TP90S-DDNAME
+                MOVE  TP90-VALUE-OPEN      TO TP90S-FUNCTION-CODE
+                MOVE  TP90-VALUE-SEQUENTIAL
+                                           TO TP90S-FILE-TYPE
+                MOVE  TP90-VALUE-INPUT     TO TP90S-FILE-MODE
+
+                CALL GVBTP90    USING TP90S-PARAMETER-AREA,
+                                      TP90-RECORD-AREA,
+                                      TP90-RECORD-KEY
+
+                IF   TP90S-RETURN-CODE = TP90-VALUE-SUCCESSFUL
+                     DISPLAY 'MLOADVS: SWITCHING TO NEXT SOURCE '
+                             'MEMBER ' WS-DDNAME-LB949
+                     PERFORM 400-READ-RECORD  THRU 400-EXIT
+                ELSE
+                     MOVE 'Y'              TO EOF-FLAG
+                     DISPLAY 'END OF FILE REACHED, NO FURTHER '
+                             'SOURCE MEMBERS ALLOCATED'
+                END-IF
+           ELSE
+                MOVE 'Y'                   TO EOF-FLAG
+                DISPLAY 'END OF FILE REACHED ' WS-DDNAME-LB949
+           END-IF
+           .
+       420-EXIT.
+           EXIT.
