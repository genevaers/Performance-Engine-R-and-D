@@ -0,0 +1,326 @@
+           PROCESS RENT
+           PROCESS NODYNAM
+           PROCESS RMODE(AUTO)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GVBXP8.
+      *****************************************************************
+      *                                                               *
+      * (C) COPYRIGHT IBM CORPORATION 2026.                           *
+      *     Copyright Contributors to the GenevaERS Project.          *
+      * SPDX-License-Identifier: Apache-2.0                           *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+      * Licensed under the Apache License,                            *
+      * Version 2.0 (the "License");                                  *
+      * you may not use this file except in                           *
+      * compliance with the License.                                  *
+      * You may obtain a copy of the License at                       *
+      *                                                               *
+      *     http://www.apache.org/licenses/LICENSE-2.0                *
+      *                                                               *
+      *  Unless required by applicable law or                         *
+      *  agreed to in writing, software                               *
+      *  distributed under the License is distributed                 *
+      *  on an "AS IS" BASIS,                                         *
+      *  WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express *
+      *  or implied.                                                  *
+      *  See the License for the specific language governing          *
+      *  permissions and limitations under the License.               *
+      *                                                               *
+      *                     G V B X P 8                               *
+      *                                                               *
+      *         GENEVA PRINT EXIT FOR CUSTNAME VIEWS                  *
+      *                                                               *
+      *  PURPOSE:   THIS PROGRAM IS A GENEVA FORMAT/PRINT EXIT,       *
+      *             INVOKED BY GVBMR88 ONCE PER REPORT LINE FOR ANY   *
+      *             VIEW THAT NAMES IT AS THE VIEW'S PRINT EXIT.  IT  *
+      *             CENTRALIZES THE ASA CARRIAGE-CONTROL AND OUTPUT-  *
+      *             LENGTH HANDLING THAT WOULD OTHERWISE HAVE TO BE   *
+      *             REBUILT INSIDE EVERY CUSTNAME-BASED VIEW - PAGE   *
+      *             HEADINGS SKIP TO A NEW PAGE, COLUMN HEADINGS AND  *
+      *             SORT/SUBTOTAL LINES ARE DOUBLE-SPACED AHEAD OF,   *
+      *             AND DETAIL/DASH/BLANK LINES ARE SINGLE-SPACED.    *
+      *             THE VIEW ITSELF STILL BUILDS THE PRINT-REC        *
+      *             CONTENT THROUGH ITS OWN COLUMN DEFINITIONS - THIS *
+      *             EXIT ONLY WRAPS IT FOR THE PRINTER.  A RUNNING    *
+      *             DETAIL-LINE COUNT IS KEPT SINCE THE LAST SUBTOTAL *
+      *             OR SORT BREAK AND IS APPENDED TO EACH SUBTOTAL    *
+      *             LINE, THE SAME KIND OF COUNT MBRSEVS ALREADY      *
+      *             DISPLAYS FOR ITS OWN LOCAL CTLCARD REPORT.        *
+      *                                                                *
+      *   INPUTS:   1. X88PARM2-PRINT-REC   - THE VIEW'S FORMATTED    *
+      *                LINE, AS BUILT BY GVBMR88 FROM THE VIEW        *
+      *                DEFINITION                                     *
+      *             2. X88PARM4-REPORT-FIELDS - SECTION ID, LINE/     *
+      *                PAGE SIZE, RUN LINE LENGTH                     *
+      *                                                                *
+      *   OUTPUTS:  1. X88PARM6-OUTPUT-RECORD-PTR - ADDRESS OF THE    *
+      *                CARRIAGE-CONTROL-PREFIXED LINE TO BE PRINTED   *
+      *                                                                *
+      *   PROCESS:                                                     *
+      *    THE PROGRAM IS INVOKED BY GVBMR88 AS A PRINT EXIT AND IS   *
+      *    EXECUTED IN A MULTI-THREAD ENVIRONMENT.  GVBMR88 DOES NOT  *
+      *    GUARANTEE WORKING STORAGE SURVIVES BETWEEN CALLS, SO THE   *
+      *    OUTPUT LINE AND THE RUNNING DETAIL-LINE COUNT ARE BOTH     *
+      *    KEPT IN A WORK AREA OBTAINED FROM GVBUR05 ON THE FIRST     *
+      *    CALL (DETECTED BY X88PARM7-WORK-AREA-ANCHOR BEING NULL)    *
+      *    AND RE-ADDRESSED ON EVERY SUBSEQUENT CALL.                 *
+      *                                                                *
+      *    IMPORTANT: PROGRAM MUST HAVE RES, RENT IN COMPILE          *
+      *               PROCESS OPTIONS AND RENT IN LINK FOR EXECUTION  *
+      *               IN LE 370 MULTI-THREAD ENVIRONMENT.             *
+      *                                                               *
+      *   CALLED PROGRAMS:                                            *
+      *    GVBUR05  - GENEVA OBTAIN STORAGE IN MEMORY                 *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  FILLER                       PIC X(40)  VALUE
+           'WORKING STORAGE FOR GVBXP8 STARTS HERE'.
+      *
+      *****************************************************************
+      *             C O N S T A N T S                                 *
+      *****************************************************************
+
+       01  WS-GVBUR05                   PIC X(08)  VALUE 'GVBUR05 '.
+      *                  FOR ERROR MESSAGING
+       01  MODNAME                      PIC  X(08) VALUE 'GVBXP8  '.
+
+      *****************************************************************
+      *             W O R K   F I E L D S                             *
+      *****************************************************************
+
+       01  WS-WORK-AREA-LNGTH           PIC S9(08) COMP.
+       01  WS-LINE-LENGTH               PIC S9(04) COMP.
+       01  WS-EDIT-COUNT                PIC ZZZZ9.
+
+       01  FILLER                       PIC X(40)       VALUE
+           'WORKING STORAGE FOR GVBXP8 ENDS HERE'.
+
+       EJECT
+
+       LINKAGE SECTION.
+
+      *** THIS IS A COPY OF GVBCX88P ***
+           COPY GVBCX88P.
+
+      *****************************************************************
+      *  WORK AREA RETAINED ACROSS CALLS - OBTAINED VIA GVBUR05 ON THE
+      *  FIRST CALL AND RE-ADDRESSED FROM X88PARM7-WORK-AREA-ANCHOR ON
+      *  EVERY SUBSEQUENT CALL.  HOLDS THE OUTPUT LINE ITSELF (SINCE
+      *  IT MUST STILL BE ADDRESSABLE AFTER THIS PROGRAM RETURNS) AND
+      *  THE RUNNING DETAIL-LINE COUNT SINCE THE LAST SUBTOTAL/SORT
+      *  BREAK.
+      *****************************************************************
+       01  LS-WORK-AREA.
+           05  LS-DETAIL-COUNT          PIC S9(07) COMP-3.
+           05  LS-OUTPUT-LINE.
+               10  LS-CARRIAGE-CONTROL  PIC X(01).
+               10  LS-LINE-TEXT         PIC X(132).
+
+      *****************************************************************
+      * MAIN LOGIC.                                                   *
+      *    ON THE FIRST CALL (WORK-AREA-ANCHOR STILL NULL) A WORK     *
+      *    AREA IS OBTAINED AND ADDRESSED.  EVERY CALL THEN BUILDS    *
+      *    THE OUTPUT LINE ACCORDING TO THE REPORT-SECTION-ID PASSED  *
+      *    IN AND POINTS X88PARM6-OUTPUT-RECORD-PTR AT IT.            *
+      *****************************************************************
+
+       PROCEDURE DIVISION USING X88PARM1-VIEW-ID
+                                X88PARM2-PRINT-REC
+                                X88PARM3-STARTUP-PARMS
+                                X88PARM4-REPORT-FIELDS
+                                X88PARM5-RUN-FIELDS
+                                X88PARM6-OUTPUT-RECORD-PTR
+                                X88PARM7-WORK-AREA-ANCHOR.
+
+       000-MAIN-LOGIC.
+      *
+           IF   X88PARM7-WORK-AREA-ANCHOR = NULL
+                PERFORM 100-INIT                THRU 100-EXIT
+           ELSE
+                SET  ADDRESS OF LS-WORK-AREA    TO
+                                        X88PARM7-WORK-AREA-ANCHOR
+           END-IF
+      *
+           PERFORM 150-SET-LINE-LENGTH          THRU 150-EXIT
+           MOVE SPACES                          TO LS-OUTPUT-LINE
+      *
+           EVALUATE TRUE
+             WHEN X88PARM4-PAGE-HEADING
+                  PERFORM 200-BUILD-PAGE-HEADING    THRU 200-EXIT
+             WHEN X88PARM4-COLUMN-HEADING
+                  PERFORM 210-BUILD-COLUMN-HEADING  THRU 210-EXIT
+             WHEN X88PARM4-DASH-LINE
+                  PERFORM 220-BUILD-DASH-LINE       THRU 220-EXIT
+             WHEN X88PARM4-SORT-HEADING
+                  PERFORM 230-BUILD-SORT-HEADING    THRU 230-EXIT
+             WHEN X88PARM4-DETAIL-LINE
+                  PERFORM 240-BUILD-DETAIL-LINE     THRU 240-EXIT
+             WHEN X88PARM4-SUBTOTAL-LINE
+                  PERFORM 250-BUILD-SUBTOTAL-LINE   THRU 250-EXIT
+             WHEN X88PARM4-BLANK-LINE
+                  PERFORM 260-BUILD-BLANK-LINE      THRU 260-EXIT
+             WHEN OTHER
+                  PERFORM 260-BUILD-BLANK-LINE      THRU 260-EXIT
+           END-EVALUATE
+      *
+           SET  X88PARM6-OUTPUT-RECORD-PTR      TO
+                                        ADDRESS OF LS-OUTPUT-LINE
+      *
+           GOBACK
+           .
+       000-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      *  FIRST-CALL INITIALIZATION - OBTAIN THE RETAINED WORK AREA AND
+      *  ZERO THE RUNNING DETAIL-LINE COUNT.
+      ******************************************************************
+       100-INIT.
+      *
+           MOVE LENGTH OF LS-WORK-AREA          TO WS-WORK-AREA-LNGTH
+
+           CALL WS-GVBUR05 USING     X88PARM7-WORK-AREA-ANCHOR
+                                     WS-WORK-AREA-LNGTH
+           END-CALL
+
+           SET  ADDRESS OF LS-WORK-AREA         TO
+                                        X88PARM7-WORK-AREA-ANCHOR
+           MOVE ZERO                            TO LS-DETAIL-COUNT
+      *
+           DISPLAY MODNAME ': WORK AREA ACQUIRED FOR VIEW ID '
+                   X88PARM1-VIEW-ID
+           .
+       100-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      *  THE OUTPUT LINE MAY NOT EXCEED LS-LINE-TEXT.  A VIEW THAT HAS
+      *  NOT SET X88PARM4-REPORT-LINE-LENGTH (OR HAS SET IT LARGER
+      *  THAN THIS EXIT SUPPORTS) FALLS BACK TO THE FULL PRINT-REC.
+      ******************************************************************
+       150-SET-LINE-LENGTH.
+      *
+           IF   X88PARM4-REPORT-LINE-LENGTH > ZERO
+           AND  X88PARM4-REPORT-LINE-LENGTH <= LENGTH OF LS-LINE-TEXT
+                MOVE X88PARM4-REPORT-LINE-LENGTH TO WS-LINE-LENGTH
+           ELSE
+                MOVE LENGTH OF LS-LINE-TEXT       TO WS-LINE-LENGTH
+           END-IF
+           .
+       150-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      *  A PAGE HEADING SKIPS TO THE TOP OF A NEW PAGE.
+      ******************************************************************
+       200-BUILD-PAGE-HEADING.
+      *
+           MOVE '1'                             TO LS-CARRIAGE-CONTROL
+           MOVE X88PARM2-PRINT-REC(1:WS-LINE-LENGTH)  TO
+                                     LS-LINE-TEXT(1:WS-LINE-LENGTH)
+           .
+       200-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      *  A COLUMN HEADING IS DOUBLE-SPACED AHEAD OF THE PRIOR LINE.
+      ******************************************************************
+       210-BUILD-COLUMN-HEADING.
+      *
+           MOVE '0'                             TO LS-CARRIAGE-CONTROL
+           MOVE X88PARM2-PRINT-REC(1:WS-LINE-LENGTH)  TO
+                                     LS-LINE-TEXT(1:WS-LINE-LENGTH)
+           .
+       210-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      *  A DASH LINE IS SINGLE-SPACED, THE SAME AS A DETAIL LINE.
+      ******************************************************************
+       220-BUILD-DASH-LINE.
+      *
+           MOVE ' '                             TO LS-CARRIAGE-CONTROL
+           MOVE X88PARM2-PRINT-REC(1:WS-LINE-LENGTH)  TO
+                                     LS-LINE-TEXT(1:WS-LINE-LENGTH)
+           .
+       220-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      *  A SORT-KEY BREAK HEADING IS DOUBLE-SPACED AND STARTS A NEW
+      *  DETAIL-LINE COUNT FOR THE GROUP IT INTRODUCES.
+      ******************************************************************
+       230-BUILD-SORT-HEADING.
+      *
+           MOVE '0'                             TO LS-CARRIAGE-CONTROL
+           MOVE X88PARM2-PRINT-REC(1:WS-LINE-LENGTH)  TO
+                                     LS-LINE-TEXT(1:WS-LINE-LENGTH)
+           MOVE ZERO                            TO LS-DETAIL-COUNT
+           .
+       230-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      *  A DETAIL LINE IS SINGLE-SPACED AND COUNTS TOWARD THE NEXT
+      *  SUBTOTAL LINE.
+      ******************************************************************
+       240-BUILD-DETAIL-LINE.
+      *
+           MOVE ' '                             TO LS-CARRIAGE-CONTROL
+           MOVE X88PARM2-PRINT-REC(1:WS-LINE-LENGTH)  TO
+                                     LS-LINE-TEXT(1:WS-LINE-LENGTH)
+           ADD  +1                              TO LS-DETAIL-COUNT
+           .
+       240-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      *  A SUBTOTAL LINE IS DOUBLE-SPACED AND HAS THE DETAIL-LINE
+      *  COUNT SINCE THE LAST SUBTOTAL OR SORT BREAK APPENDED TO IT,
+      *  SPACE PERMITTING, THEN THE COUNT IS RESET FOR THE NEXT GROUP.
+      ******************************************************************
+       250-BUILD-SUBTOTAL-LINE.
+      *
+           MOVE '0'                             TO LS-CARRIAGE-CONTROL
+           MOVE X88PARM2-PRINT-REC(1:WS-LINE-LENGTH)  TO
+                                     LS-LINE-TEXT(1:WS-LINE-LENGTH)
+           MOVE LS-DETAIL-COUNT                 TO WS-EDIT-COUNT
+           IF   WS-LINE-LENGTH + 15 <= LENGTH OF LS-LINE-TEXT
+                MOVE 'COUNT:' TO
+                     LS-LINE-TEXT(WS-LINE-LENGTH + 2 : 6)
+                MOVE WS-EDIT-COUNT TO
+                     LS-LINE-TEXT(WS-LINE-LENGTH + 9 : 5)
+           END-IF
+           MOVE ZERO                            TO LS-DETAIL-COUNT
+           .
+       250-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      *  A BLANK LINE IS SINGLE-SPACED WITH NO TEXT.
+      ******************************************************************
+       260-BUILD-BLANK-LINE.
+      *
+           MOVE ' '                             TO LS-CARRIAGE-CONTROL
+           MOVE SPACES                          TO LS-LINE-TEXT
+           .
+       260-EXIT.
+           EXIT.
