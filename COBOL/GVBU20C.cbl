@@ -0,0 +1,259 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GVBU20C.
+      *****************************************************************
+      *                                                               *
+      * (C) COPYRIGHT IBM CORPORATION 2023.                           *
+      *     Copyright Contributors to the GenevaERS Project.          *
+      * SPDX-License-Identifier: Apache-2.0                           *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+      * Licensed under the Apache License,                            *
+      * Version 2.0 (the "License");                                  *
+      * you may not use this file except in                           *
+      * compliance with the License.                                  *
+      * You may obtain a copy of the License at                       *
+      *                                                               *
+      *     http://www.apache.org/licenses/LICENSE-2.0                *
+      *                                                               *
+      *  Unless required by applicable law or                         *
+      *  agreed to in writing, software                               *
+      *  distributed under the License is distributed                 *
+      *  on an "AS IS" BASIS,                                         *
+      *  WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express *
+      *  or implied.                                                  *
+      *  See the License for the specific language governing          *
+      *  permissions and limitations under the License.               *
+      *                                                               *
+      ******************************************************************
+      **                PROGRAM INFORMATION                            *
+      ******************************************************************
+      **                                                               *
+      ** DESCRIPTION: CONCRETE CUSTNAME DIRECT-ACCESS I/O MODULE,      *
+      **              INSTANTIATED FROM THE GVBCUR20 (UR20-:XXX:-      *
+      **              INTERFACE) TEMPLATE WITH :XXX: = CUST.  GIVES    *
+      **              PERFORMANCE-SENSITIVE CALLERS A KEYED OR DIRECT- *
+      **              BLOCK PATH TO CUSTNAMV THAT SKIPS THE GENERAL-   *
+      **              PURPOSE GVBTP90 LAYER MBRSEVS, MLOADVS AND       *
+      **              GVBXR6 ALL GO THROUGH.                           *
+      **                                                               *
+      **              THIS MODULE OWNS THE UR20-CUST-INTERFACE FIELDS  *
+      **              A CALLER WOULD OTHERWISE HAVE TO SET UP BY HAND: *
+      **              IT FIXES THE DDNAME AT CUSTNAMV, FIXES THE       *
+      **              RECORD LENGTH AT THE CUSTNAME RECORD LENGTH, AND *
+      **              TRACKS WHETHER THE FILE HAS BEEN OPENED YET SO A *
+      **              CALLER CANNOT ISSUE A KEYED OR DIRECT-BLOCK READ *
+      **              OUT OF SEQUENCE.  THE CALLER SUPPLIES ONLY THE   *
+      **              FUNCTION CODE AND, DEPENDING ON THE FUNCTION,    *
+      **              EITHER THE KEY OR THE RELATIVE BLOCK NUMBER.     *
+      **                                                               *
+      ** MODULES CALLED: GVBUR20 - GENERIC DIRECT-ACCESS I/O ENGINE    *
+      **                                                               *
+      ** INPUT FILES:   VSAM CUSTNAME FILE          (DDNAME=CUSTNAMV)  *
+      **                                                               *
+      ** CALLING SEQUENCE:                                             *
+      **   CALL 'GVBU20C' USING UR20-CUST-INTERFACE                    *
+      **                        GVBU20C-RECORD-AREA.                   *
+      **                                                                *
+      **   THE FIRST CALL MUST SET UR20-CUST-OPEN AND UR20-CUST-       *
+      **   OPTION1 (INPUT OR DIRECT).  SUBSEQUENT CALLS SET             *
+      **   UR20-CUST-READ-KEYED-REC (WITH A KEY MOVED TO UR20-CUST-     *
+      **   RECORD-AREA-PTR'S TARGET VIA THE CALLER'S OWN COPY OF THE   *
+      **   KEY - SEE NOTE BELOW) OR UR20-CUST-READ-DIR-BLOCK (WITH THE  *
+      **   RELATIVE BLOCK NUMBER IN UR20-CUST-RBN).  THE LAST CALL      *
+      **   MUST SET UR20-CUST-CLOSE.                                    *
+      **                                                               *
+      ** RETURN CDS:  0000 - SUCCESSFUL PROCESSING                     *
+      **              0016 - ABEND                                     *
+      **                                                               *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-GVBUR20                  PIC X(08)   VALUE 'GVBUR20 '.
+      *
+       01  WS-FILE-OPEN-SW             PIC X(01)   VALUE 'N'.
+           88  WS-FILE-IS-OPEN             VALUE 'Y'.
+      *
+      *      THE CUSTNAME RECORD LENGTH GVBXR6, GVBXW6 AND MBRSEVS ALL
+      *      USE FOR THEIR OWN CUSTNAMV RECORD AREAS.
+       01  WS-CUST-RECORD-LENGTH       PIC S9(04)  COMP VALUE +96.
+      *
+       01  WS-ERROR-MSG.
+           05  FILLER                  PIC X(18)   VALUE
+               'GVBU20C: RC = '.
+           05  WS-ERROR-RC             PIC -9(4).
+           05  FILLER                  PIC X(14)   VALUE
+               '  ERROR CD = '.
+           05  WS-ERROR-EC             PIC -9(4).
+      *
+       EJECT
+       LINKAGE SECTION.
+      *
+      *      CONCRETE INSTANTIATION OF THE GVBCUR20 TEMPLATE FOR
+      *      CUSTNAME, PER THE COPYBOOK'S OWN DOCUMENTED INSERTION
+      *      EXAMPLE (COPY GVBCUR20 REPLACING ==:XXX:== BY ==@@@==).
+       COPY GVBCUR20 REPLACING ==:XXX:== BY ==CUST==.
+      *
+       01  GVBU20C-RECORD-AREA         PIC X(96).
+      *
+       PROCEDURE DIVISION USING UR20-CUST-INTERFACE
+                                GVBU20C-RECORD-AREA.
+      *
+       0000-MAIN-LOGIC.
+      *
+           EVALUATE TRUE
+             WHEN UR20-CUST-OPEN
+                  PERFORM 1000-OPEN-CUST      THRU 1000-EXIT
+             WHEN UR20-CUST-READ-KEYED-REC
+                  PERFORM 2000-READ-KEYED     THRU 2000-EXIT
+             WHEN UR20-CUST-READ-DIR-BLOCK
+                  PERFORM 3000-READ-DIR-BLOCK THRU 3000-EXIT
+             WHEN UR20-CUST-CLOSE
+                  PERFORM 4000-CLOSE-CUST     THRU 4000-EXIT
+             WHEN OTHER
+                  PERFORM 8000-INVALID-FUNC   THRU 8000-EXIT
+           END-EVALUATE
+      *
+           GOBACK
+           .
+       0000-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      *  OPEN CUSTNAMV.  THE DDNAME AND RECORD LENGTH ARE FIXED HERE   *
+      *  SO A CALLER ONLY HAS TO SUPPLY THE OPEN OPTION (INPUT OR      *
+      *  DIRECT).                                                      *
+      ******************************************************************
+       1000-OPEN-CUST.
+      *
+           MOVE 'CUSTNAMV'                TO UR20-CUST-DDNAME
+           MOVE WS-CUST-RECORD-LENGTH     TO UR20-CUST-RECORD-LENGTH
+           SET  UR20-CUST-RECORD-AREA-PTR TO
+                                     ADDRESS OF GVBU20C-RECORD-AREA
+      *
+           CALL WS-GVBUR20  USING UR20-CUST-INTERFACE
+      *
+           IF   UR20-CUST-RC-IS-A-OKAY
+                SET  WS-FILE-IS-OPEN       TO TRUE
+           ELSE
+                PERFORM 9000-DISPLAY-ERROR THRU 9000-EXIT
+           END-IF
+           .
+       1000-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      *  READ ONE CUSTNAMV RECORD BY KEY.  THE CALLER HAS ALREADY      *
+      *  MOVED THE KEY INTO ITS OWN COPY OF GVBU20C-RECORD-AREA        *
+      *  BEFORE THE CALL - GVBUR20 USES THE FIRST PART OF THE RECORD   *
+      *  AREA AS THE SEARCH KEY FOR A KEYED READ, THE SAME CONVENTION  *
+      *  GVBTP90 USES FOR TP90-RECORD-KEY.                             *
+      ******************************************************************
+       2000-READ-KEYED.
+      *
+           IF   NOT WS-FILE-IS-OPEN
+                PERFORM 8100-FILE-NOT-OPEN  THRU 8100-EXIT
+           ELSE
+                CALL WS-GVBUR20  USING UR20-CUST-INTERFACE
+                IF   NOT UR20-CUST-RC-IS-A-OKAY
+                     AND NOT UR20-CUST-RC-NOT-FOUND
+                     PERFORM 9000-DISPLAY-ERROR THRU 9000-EXIT
+                END-IF
+           END-IF
+           .
+       2000-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      *  READ ONE CUSTNAMV BLOCK BY RELATIVE BLOCK NUMBER, FOR A       *
+      *  CALLER THAT ALREADY KNOWS THE RBN (E.G. FROM A PRIOR KEYED    *
+      *  READ OR A SAVED DIRECTORY) AND WANTS TO REVISIT IT DIRECTLY.  *
+      ******************************************************************
+       3000-READ-DIR-BLOCK.
+      *
+           IF   NOT WS-FILE-IS-OPEN
+                PERFORM 8100-FILE-NOT-OPEN  THRU 8100-EXIT
+           ELSE
+                CALL WS-GVBUR20  USING UR20-CUST-INTERFACE
+                IF   NOT UR20-CUST-RC-IS-A-OKAY
+                     AND NOT UR20-CUST-RC-END-OF-FILE
+                     PERFORM 9000-DISPLAY-ERROR THRU 9000-EXIT
+                END-IF
+           END-IF
+           .
+       3000-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      *  CLOSE CUSTNAMV.                                                *
+      ******************************************************************
+       4000-CLOSE-CUST.
+      *
+           CALL WS-GVBUR20  USING UR20-CUST-INTERFACE
+      *
+           MOVE 'N'                       TO WS-FILE-OPEN-SW
+      *
+           IF   NOT UR20-CUST-RC-IS-A-OKAY
+                PERFORM 9000-DISPLAY-ERROR THRU 9000-EXIT
+           END-IF
+           .
+       4000-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      *  A FUNCTION CODE OTHER THAN OPEN/READ-KEYED-REC/READ-DIR-      *
+      *  BLOCK/CLOSE WAS PASSED IN.  THIS MODULE ONLY SUPPORTS THOSE   *
+      *  FOUR PER ITS OWN CHARTER - SEQUENTIAL AND WRITE ACCESS TO     *
+      *  CUSTNAMV STILL GO THROUGH GVBXR6/GVBXW6 AND GVBTP90.          *
+      ******************************************************************
+       8000-INVALID-FUNC.
+      *
+      *      SET THE RETURN CODE 88-LEVEL TOO, NOT JUST THE ERROR
+      *      CODE, SO A CALLER CHECKING UR20-CUST-RC-IS-A-OKAY FIRST
+      *      (AS THIS MODULE'S OWN HEADER DOCUMENTS) SEES THIS AS A
+      *      FAILURE INSTEAD OF WHATEVER RETURN CODE A PRIOR
+      *      SUCCESSFUL CALL LEFT BEHIND.
+           SET  UR20-CUST-RC-PERMANENT-ERROR TO TRUE
+           SET  UR20-CUST-INVALID-FUNCTION  TO TRUE
+           DISPLAY 'GVBU20C: UNSUPPORTED UR20-CUST-FUNCTION = '
+                    UR20-CUST-FUNCTION
+           .
+       8000-EXIT.
+           EXIT.
+      *
+      *
+       8100-FILE-NOT-OPEN.
+      *
+      *      SAME AS 8000-INVALID-FUNC ABOVE - THE RETURN CODE HAS TO
+      *      MOVE OFF RC-IS-A-OKAY FOR THIS CONDITION TO BE VISIBLE
+      *      TO A CALLER THAT ONLY CHECKS THE RETURN CODE.
+           SET  UR20-CUST-RC-PERMANENT-ERROR TO TRUE
+           SET  UR20-CUST-FILE-NEVER-OPENED TO TRUE
+           DISPLAY 'GVBU20C: READ ATTEMPTED BEFORE CUSTNAMV OPEN'
+           .
+       8100-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      *  DISPLAY GVBUR20'S RETURN/ERROR CODES FOR DIAGNOSTIC PURPOSES. *
+      ******************************************************************
+       9000-DISPLAY-ERROR.
+      *
+           MOVE UR20-CUST-RETURN-CODE     TO WS-ERROR-RC
+           MOVE UR20-CUST-ERROR-CODE      TO WS-ERROR-EC
+           DISPLAY WS-ERROR-MSG
+           .
+       9000-EXIT.
+           EXIT.
