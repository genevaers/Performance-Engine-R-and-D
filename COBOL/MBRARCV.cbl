@@ -0,0 +1,542 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MBRARCV.
+      *****************************************************************
+      *                                                               *
+      * (C) COPYRIGHT IBM CORPORATION 2023.                           *
+      *     Copyright Contributors to the GenevaERS Project.          *
+      * SPDX-License-Identifier: Apache-2.0                           *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+      * Licensed under the Apache License,                            *
+      * Version 2.0 (the "License");                                  *
+      * you may not use this file except in                           *
+      * compliance with the License.                                  *
+      * You may obtain a copy of the License at                       *
+      *                                                               *
+      *     http://www.apache.org/licenses/LICENSE-2.0                *
+      *                                                               *
+      *  Unless required by applicable law or                         *
+      *  agreed to in writing, software                               *
+      *  distributed under the License is distributed                 *
+      *  on an "AS IS" BASIS,                                         *
+      *  WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express *
+      *  or implied.                                                  *
+      *  See the License for the specific language governing          *
+      *  permissions and limitations under the License.               *
+      *                                                               *
+      ******************************************************************
+      **                PROGRAM INFORMATION                            *
+      ******************************************************************
+      **                                                               *
+      ** DESCRIPTION: ARCHIVAL COMPRESS/EXPAND UTILITY FOR CUSTNAME    *
+      **              HISTORY ROWS ROLLED OFF BY A LATER MLOADVS LOAD. *
+      **              RUNS AS A STANDALONE BATCH STEP, NOT AS A        *
+      **              GENEVA EXIT.                                     *
+      **                                                               *
+      **              DEFAULT (COMPRESS) MODE READS EVERY 96-BYTE      *
+      **              CUSTNAME-FORMAT RECORD FROM ARCHIN, RUNS IT      *
+      **              THROUGH UR40-FCN-COMPRESS, AND WRITES THE        *
+      **              COMPRESSED RESULT, LENGTH-PREFIXED, TO ARCHVHST -*
+      **              A LONG-TERM HISTORY DATASET SIZED FOR THE        *
+      **              COMPRESSED FORM RATHER THAN THE FULL RECORD.     *
+      **                                                               *
+      **              EXPAND MODE, SELECTED VIA THE CTLCARD DD, READS  *
+      **              ARCHVHST BACK AND RUNS EACH ENTRY THROUGH        *
+      **              UR40-FCN-EXPAND, WRITING THE RECONSTITUTED       *
+      **              96-BYTE CUSTNAME RECORD TO ARCHEXP FOR THE RARE  *
+      **              OCCASION AN OLD RECORD HAS TO BE PULLED BACK.    *
+      **                                                               *
+      ** MODULES CALLED: GVBTP90 - I/O HANDLER                         *
+      **                 GVBUR40 - COMPRESS/EXPAND ENGINE              *
+      **                                                               *
+      ** INPUT FILES:   COMPRESS MODE - ARCHIN   (ROWS TO ARCHIVE)     *
+      **                 EXPAND MODE  - ARCHVHST (COMPRESSED HISTORY)  *
+      **                 OPTIONAL     - CTLCARD  (MODE SELECTION)      *
+      **                                                               *
+      ** OUTPUT FILES:  COMPRESS MODE - ARCHVHST (COMPRESSED HISTORY)  *
+      **                 EXPAND MODE  - ARCHEXP  (EXPANDED RECORDS)    *
+      **                                                               *
+      ** RETURN CDS:  0000 - SUCCESSFUL PROCESSING                     *
+      **              0016 - ABEND                                     *
+      **                                                               *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-DISPLAY-MASK-1           PIC ZZ,ZZZ,ZZZ,ZZ9.
+      *
+       01  WS-ABEND-CD                 PIC X(4)   VALUE '0016'.
+      *
+       01  GVBTP90                     PIC X(08)  VALUE 'GVBTP90 '.
+       01  WS-GVBUR40                  PIC X(08)  VALUE 'GVBUR40 '.
+      *
+       01  WS-DICTIONARY-NAME          PIC X(08)  VALUE 'CUSTDICT'.
+      *
+       01  EOF-FLAG                    PIC X(01)  VALUE ' '.
+       01  SEVERE-ERROR                PIC X(01)  VALUE ' '.
+       01  RECORD-CNT                  PIC S9(08) COMP VALUE +0.
+      *
+      *****************************************************************
+      *  OPTIONAL CONTROL CARD (CTLCARD DD) SELECTING COMPRESS
+      *  (DEFAULT) OR EXPAND MODE.  NOT ALLOCATED MEANS COMPRESS,
+      *  THE SAME "MISSING DD DEFAULTS THE RUN" CONVENTION MBRSEVS
+      *  AND MLOADVS ALREADY USE FOR THEIR OWN CTLCARD DDS.
+      *****************************************************************
+       01  WS-CONTROL-DDNAME           PIC X(08)  VALUE 'CTLCARD '.
+       01  WS-CONTROL-RECORD.
+           05  WS-CTL-MODE             PIC X(08)  VALUE 'COMPRESS'.
+               88  WS-CTL-MODE-COMPRESS            VALUE 'COMPRESS'.
+               88  WS-CTL-MODE-EXPAND              VALUE 'EXPAND'.
+           05  FILLER                  PIC X(72)  VALUE SPACES.
+      *
+      *****************************************************************
+      *  COMPRESSED HISTORY RECORD - A 4-BYTE BINARY LENGTH PREFIX
+      *  FOLLOWED BY THE COMPRESSED BYTES GVBUR40 RETURNS.  THE
+      *  WORK AREA IS SIZED GENEROUSLY SINCE A COMPRESSION ENGINE
+      *  CANNOT BE RELIED ON TO SHRINK EVERY INPUT.
+      *****************************************************************
+       01  WS-ARCHVHST-RECORD.
+           05  WS-ARCHVHST-LENGTH      PIC S9(04) COMP.
+           05  WS-ARCHVHST-DATA        PIC X(116).
+      *
+       01  WS-CUSTNAME-RECORD          PIC X(96).
+      *
+      *      PULLED IN FROM THE SHARED GVBCUR40 COPYBOOK RATHER THAN A
+      *      LOCALLY HAND-DUPLICATED LAYOUT, SO THE COMPRESS/EXPAND
+      *      INTERFACE FIELDS STAY IN STEP WITH GVBUR40'S OWN CONTRACT.
+       COPY GVBCUR40.
+      *
+      *****************************************************************
+      *  GVBTP90 I/O COMMUNICATION - ONE PARAMETER AREA PER DD, THE
+      *  SAME PATTERN MLOADVS USES WHEN MULTIPLE DDS ARE OPEN AT
+      *  ONCE, SHARING ONE COMMON RECORD KEY.
+      *****************************************************************
+       COPY GVBCTP9P REPLACING ==TP90-PARAMETER-AREA== BY
+                                ==TP90I-PARAMETER-AREA==
+                                ==TP90-ANCHOR==          BY
+                                ==TP90I-ANCHOR==
+                                ==TP90-DDNAME==          BY
+                                ==TP90I-DDNAME==
+                                ==TP90-FUNCTION-CODE==   BY
+                                ==TP90I-FUNCTION-CODE==
+                                ==TP90-FILE-TYPE==       BY
+                                ==TP90I-FILE-TYPE==
+                                ==TP90-FILE-MODE==       BY
+                                ==TP90I-FILE-MODE==
+                                ==TP90-RETURN-CODE==     BY
+                                ==TP90I-RETURN-CODE==
+                                ==TP90-VSAM-RETURN-CODE== BY
+                                ==TP90I-VSAM-RETURN-CODE==
+                                ==TP90-RECORD-LENGTH==   BY
+                                ==TP90I-RECORD-LENGTH==
+                                ==TP90-RECFM==           BY
+                                ==TP90I-RECFM==
+                                ==TP90-ESDS==            BY
+                                ==TP90I-ESDS==.
+       COPY GVBCTP9P REPLACING ==TP90-PARAMETER-AREA== BY
+                                ==TP90O-PARAMETER-AREA==
+                                ==TP90-ANCHOR==          BY
+                                ==TP90O-ANCHOR==
+                                ==TP90-DDNAME==          BY
+                                ==TP90O-DDNAME==
+                                ==TP90-FUNCTION-CODE==   BY
+                                ==TP90O-FUNCTION-CODE==
+                                ==TP90-FILE-TYPE==       BY
+                                ==TP90O-FILE-TYPE==
+                                ==TP90-FILE-MODE==       BY
+                                ==TP90O-FILE-MODE==
+                                ==TP90-RETURN-CODE==     BY
+                                ==TP90O-RETURN-CODE==
+                                ==TP90-VSAM-RETURN-CODE== BY
+                                ==TP90O-VSAM-RETURN-CODE==
+                                ==TP90-RECORD-LENGTH==   BY
+                                ==TP90O-RECORD-LENGTH==
+                                ==TP90-RECFM==           BY
+                                ==TP90O-RECFM==
+                                ==TP90-ESDS==            BY
+                                ==TP90O-ESDS==.
+       COPY GVBCTP9R.
+       COPY GVBCTP90.
+      *
+       EJECT
+       PROCEDURE DIVISION.
+      *
+       0000-MAIN-LOGIC.
+      *
+           PERFORM 100-INIT                  THRU 100-EXIT
+      *
+           IF   SEVERE-ERROR = ' '
+                IF   WS-CTL-MODE-EXPAND
+                     PERFORM 300-EXPAND-LOOP  THRU 300-EXIT
+                ELSE
+                     PERFORM 200-COMPRESS-LOOP THRU 200-EXIT
+                END-IF
+           END-IF
+      *
+           PERFORM 9900-FINALIZATION         THRU 9900-EXIT
+      *
+           IF   SEVERE-ERROR NOT = ' '
+                MOVE WS-ABEND-CD             TO RETURN-CODE
+           END-IF
+      *
+           GOBACK
+           .
+       0000-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  READ THE OPTIONAL CTLCARD DD FOR THE RUN MODE, THEN OPEN THE
+      *  APPROPRIATE INPUT AND OUTPUT DDS FOR THAT MODE.
+      ***************************************************************
+       100-INIT.
+      *
+           PERFORM 150-READ-CONTROL-CARD     THRU 150-EXIT
+      *
+           IF   WS-CTL-MODE-EXPAND
+                MOVE 'ARCHVHST'             TO TP90I-DDNAME
+                MOVE LENGTH OF WS-ARCHVHST-RECORD
+                                            TO TP90I-RECORD-LENGTH
+                PERFORM 110-OPEN-INPUT      THRU 110-EXIT
+
+                MOVE 'ARCHEXP '             TO TP90O-DDNAME
+                MOVE LENGTH OF WS-CUSTNAME-RECORD
+                                            TO TP90O-RECORD-LENGTH
+                PERFORM 120-OPEN-OUTPUT     THRU 120-EXIT
+           ELSE
+                MOVE 'ARCHIN  '             TO TP90I-DDNAME
+                MOVE LENGTH OF WS-CUSTNAME-RECORD
+                                            TO TP90I-RECORD-LENGTH
+                PERFORM 110-OPEN-INPUT      THRU 110-EXIT
+
+                MOVE 'ARCHVHST'             TO TP90O-DDNAME
+                MOVE LENGTH OF WS-ARCHVHST-RECORD
+                                            TO TP90O-RECORD-LENGTH
+                PERFORM 120-OPEN-OUTPUT     THRU 120-EXIT
+           END-IF
+           .
+       100-EXIT.
+           EXIT.
+      *
+      *
+       110-OPEN-INPUT.
+      *
+           MOVE  TP90-VALUE-OPEN       TO TP90I-FUNCTION-CODE
+           MOVE  TP90-VALUE-SEQUENTIAL TO TP90I-FILE-TYPE
+           MOVE  TP90-VALUE-INPUT      TO TP90I-FILE-MODE
+           MOVE  SPACES                TO TP90I-RETURN-CODE
+           MOVE  +0                    TO TP90I-VSAM-RETURN-CODE
+           MOVE  TP90-VALUE-FIXED-LEN  TO TP90I-RECFM
+           MOVE  SPACES                TO TP90-RECORD-KEY
+
+           CALL GVBTP90    USING TP90I-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF   TP90I-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                DISPLAY 'MBRARCV: UNABLE TO OPEN ' TP90I-DDNAME
+                        ' RC = ' TP90I-RETURN-CODE
+                MOVE   'Y'                  TO SEVERE-ERROR
+           END-IF
+           .
+       110-EXIT.
+           EXIT.
+      *
+      *
+       120-OPEN-OUTPUT.
+      *
+           MOVE  TP90-VALUE-OPEN       TO TP90O-FUNCTION-CODE
+           MOVE  TP90-VALUE-SEQUENTIAL TO TP90O-FILE-TYPE
+           MOVE  TP90-VALUE-OUTPUT     TO TP90O-FILE-MODE
+           MOVE  SPACES                TO TP90O-RETURN-CODE
+           MOVE  +0                    TO TP90O-VSAM-RETURN-CODE
+           MOVE  TP90-VALUE-FIXED-LEN  TO TP90O-RECFM
+           MOVE  SPACES                TO TP90-RECORD-KEY
+
+           CALL GVBTP90    USING TP90O-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF   TP90O-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                DISPLAY 'MBRARCV: UNABLE TO OPEN ' TP90O-DDNAME
+                        ' RC = ' TP90O-RETURN-CODE
+                MOVE   'Y'                  TO SEVERE-ERROR
+           END-IF
+           .
+       120-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  STYLE OPTIONAL CTLCARD READ - NOT ALLOCATED MEANS
+      *  COMPRESS MODE, THE ORIGINAL BEHAVIOR OF THIS PROGRAM.
+      ***************************************************************
+       150-READ-CONTROL-CARD.
+      *
+           MOVE  WS-CONTROL-DDNAME     TO TP90I-DDNAME
+           MOVE  TP90-VALUE-OPEN       TO TP90I-FUNCTION-CODE
+           MOVE  TP90-VALUE-SEQUENTIAL TO TP90I-FILE-TYPE
+           MOVE  TP90-VALUE-INPUT      TO TP90I-FILE-MODE
+           MOVE  SPACES                TO TP90I-RETURN-CODE
+           MOVE  +0                    TO TP90I-VSAM-RETURN-CODE
+           MOVE  LENGTH OF WS-CONTROL-RECORD
+                                       TO TP90I-RECORD-LENGTH
+           MOVE  TP90-VALUE-FIXED-LEN  TO TP90I-RECFM
+           MOVE  SPACES                TO TP90-RECORD-KEY
+
+           CALL GVBTP90    USING TP90I-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF   TP90I-RETURN-CODE = TP90-VALUE-SUCCESSFUL
+                MOVE  TP90-VALUE-READ      TO TP90I-FUNCTION-CODE
+                CALL GVBTP90    USING TP90I-PARAMETER-AREA,
+                                      WS-CONTROL-RECORD,
+                                      TP90-RECORD-KEY
+
+                IF   TP90I-RETURN-CODE = TP90-VALUE-SUCCESSFUL
+                     DISPLAY 'MBRARCV: CONTROL CARD READ, MODE = '
+                             WS-CTL-MODE
+                ELSE
+                     DISPLAY 'MBRARCV: CTLCARD DD ALLOCATED BUT '
+                             'EMPTY, DEFAULTING TO COMPRESS'
+                END-IF
+
+                MOVE  TP90-VALUE-CLOSE     TO TP90I-FUNCTION-CODE
+                CALL GVBTP90    USING TP90I-PARAMETER-AREA,
+                                      TP90-RECORD-AREA,
+                                      TP90-RECORD-KEY
+      *      NULL THE ANCHOR RIGHT AFTER THIS CLOSE, BEFORE
+      *      100-INIT REUSES TP90I-PARAMETER-AREA TO OPEN ARCHVHST
+      *      OR ARCHIN, THE SAME CLOSE/NULL-ANCHOR/REOPEN SEQUENCE
+      *      MLOADVS AND MBRSEVS FOLLOW FOR EVERY DD THEY REUSE.
+                SET   TP90I-ANCHOR         TO NULL
+           ELSE
+                DISPLAY 'MBRARCV: NO CTLCARD DD ALLOCATED, '
+                        'DEFAULTING TO COMPRESS'
+           END-IF
+           .
+       150-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  READ EACH ARCHIN RECORD, COMPRESS IT VIA GVBUR40, AND WRITE
+      *  THE LENGTH-PREFIXED RESULT TO ARCHVHST.
+      ***************************************************************
+       200-COMPRESS-LOOP.
+      *
+           PERFORM 210-READ-CUSTNAME-RCRD    THRU 210-EXIT
+      *
+           PERFORM UNTIL (EOF-FLAG = 'Y' OR SEVERE-ERROR NOT = ' ')
+              PERFORM 220-COMPRESS-RCRD      THRU 220-EXIT
+              PERFORM 230-WRITE-ARCHVHST     THRU 230-EXIT
+              PERFORM 210-READ-CUSTNAME-RCRD THRU 210-EXIT
+           END-PERFORM
+           .
+       200-EXIT.
+           EXIT.
+      *
+      *
+       210-READ-CUSTNAME-RCRD.
+      *
+           MOVE  TP90-VALUE-READ       TO TP90I-FUNCTION-CODE
+
+           CALL GVBTP90    USING TP90I-PARAMETER-AREA,
+                                 WS-CUSTNAME-RECORD,
+                                 TP90-RECORD-KEY
+
+           EVALUATE TRUE
+             WHEN TP90I-RETURN-CODE = TP90-VALUE-SUCCESSFUL
+                  CONTINUE
+             WHEN TP90I-RETURN-CODE = TP90-VALUE-END-OF-FILE
+                  MOVE 'Y'                TO EOF-FLAG
+             WHEN OTHER
+                  DISPLAY 'MBRARCV: ERROR READING ARCHIN RC = '
+                          TP90I-RETURN-CODE
+                  MOVE   'Y'                  TO SEVERE-ERROR
+                  MOVE   'Y'                  TO EOF-FLAG
+           END-EVALUATE
+           .
+       210-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  COMPRESS ONE CUSTNAME RECORD.  THE CALLER SUPPLIES THE
+      *  ADDRESS AND LENGTH OF THE EXPANDED (SOURCE) RECORD AND OF
+      *  ITS OWN OUTPUT BUFFER; GVBUR40 FILLS THE BUFFER AND RETURNS
+      *  THE NUMBER OF COMPRESSED BYTES ACTUALLY USED.
+      ***************************************************************
+       220-COMPRESS-RCRD.
+      *
+           SET  UR40-EXPANDED-RECORD    TO ADDRESS OF WS-CUSTNAME-RECORD
+           MOVE LENGTH OF WS-CUSTNAME-RECORD
+                                        TO UR40-EXPANDED-LENGTH
+           SET  UR40-COMPRESSED-RECORD  TO
+                                     ADDRESS OF WS-ARCHVHST-DATA
+           MOVE LENGTH OF WS-ARCHVHST-DATA
+                                        TO UR40-COMPRESSED-LENGTH
+           MOVE WS-DICTIONARY-NAME      TO UR40-DICTIONARY-NAME
+           SET  UR40-FCN-COMPRESS       TO TRUE
+
+           CALL WS-GVBUR40  USING UR40-PARAMETER-AREA
+
+           IF   UR40-RETURN-CODE = +0
+                MOVE UR40-COMPRESSED-LENGTH TO WS-ARCHVHST-LENGTH
+           ELSE
+                DISPLAY 'MBRARCV: GVBUR40 COMPRESS FAILED, RC = '
+                        UR40-RETURN-CODE
+                MOVE   'Y'                  TO SEVERE-ERROR
+                MOVE   'Y'                  TO EOF-FLAG
+           END-IF
+           .
+       220-EXIT.
+           EXIT.
+      *
+      *
+       230-WRITE-ARCHVHST.
+      *
+           MOVE  TP90-VALUE-WRITE      TO TP90O-FUNCTION-CODE
+
+           CALL GVBTP90    USING TP90O-PARAMETER-AREA,
+                                 WS-ARCHVHST-RECORD,
+                                 TP90-RECORD-KEY
+
+           IF   TP90O-RETURN-CODE = TP90-VALUE-SUCCESSFUL
+                ADD  +1                TO RECORD-CNT
+           ELSE
+                DISPLAY 'MBRARCV: ERROR WRITING ARCHVHST RC = '
+                        TP90O-RETURN-CODE
+                MOVE   'Y'                  TO SEVERE-ERROR
+                MOVE   'Y'                  TO EOF-FLAG
+           END-IF
+           .
+       230-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  READ EACH ARCHVHST RECORD, EXPAND IT VIA GVBUR40, AND WRITE
+      *  THE RECONSTITUTED 96-BYTE CUSTNAME RECORD TO ARCHEXP.
+      ***************************************************************
+       300-EXPAND-LOOP.
+      *
+           PERFORM 310-READ-ARCHVHST-RCRD    THRU 310-EXIT
+      *
+           PERFORM UNTIL (EOF-FLAG = 'Y' OR SEVERE-ERROR NOT = ' ')
+              PERFORM 320-EXPAND-RCRD        THRU 320-EXIT
+              PERFORM 330-WRITE-ARCHEXP      THRU 330-EXIT
+              PERFORM 310-READ-ARCHVHST-RCRD THRU 310-EXIT
+           END-PERFORM
+           .
+       300-EXIT.
+           EXIT.
+      *
+      *
+       310-READ-ARCHVHST-RCRD.
+      *
+           MOVE  TP90-VALUE-READ       TO TP90I-FUNCTION-CODE
+
+           CALL GVBTP90    USING TP90I-PARAMETER-AREA,
+                                 WS-ARCHVHST-RECORD,
+                                 TP90-RECORD-KEY
+
+           EVALUATE TRUE
+             WHEN TP90I-RETURN-CODE = TP90-VALUE-SUCCESSFUL
+                  CONTINUE
+             WHEN TP90I-RETURN-CODE = TP90-VALUE-END-OF-FILE
+                  MOVE 'Y'                TO EOF-FLAG
+             WHEN OTHER
+                  DISPLAY 'MBRARCV: ERROR READING ARCHVHST RC = '
+                          TP90I-RETURN-CODE
+                  MOVE   'Y'                  TO SEVERE-ERROR
+                  MOVE   'Y'                  TO EOF-FLAG
+           END-EVALUATE
+           .
+       310-EXIT.
+           EXIT.
+      *
+      *
+       320-EXPAND-RCRD.
+      *
+           SET  UR40-COMPRESSED-RECORD  TO
+                                     ADDRESS OF WS-ARCHVHST-DATA
+           MOVE WS-ARCHVHST-LENGTH      TO UR40-COMPRESSED-LENGTH
+           SET  UR40-EXPANDED-RECORD    TO ADDRESS OF WS-CUSTNAME-RECORD
+           MOVE LENGTH OF WS-CUSTNAME-RECORD
+                                        TO UR40-EXPANDED-LENGTH
+           MOVE WS-DICTIONARY-NAME      TO UR40-DICTIONARY-NAME
+           SET  UR40-FCN-EXPAND         TO TRUE
+
+           CALL WS-GVBUR40  USING UR40-PARAMETER-AREA
+
+           IF   UR40-RETURN-CODE NOT = +0
+                DISPLAY 'MBRARCV: GVBUR40 EXPAND FAILED, RC = '
+                        UR40-RETURN-CODE
+                MOVE   'Y'                  TO SEVERE-ERROR
+                MOVE   'Y'                  TO EOF-FLAG
+           END-IF
+           .
+       320-EXIT.
+           EXIT.
+      *
+      *
+       330-WRITE-ARCHEXP.
+      *
+           MOVE  TP90-VALUE-WRITE      TO TP90O-FUNCTION-CODE
+
+           CALL GVBTP90    USING TP90O-PARAMETER-AREA,
+                                 WS-CUSTNAME-RECORD,
+                                 TP90-RECORD-KEY
+
+           IF   TP90O-RETURN-CODE = TP90-VALUE-SUCCESSFUL
+                ADD  +1                TO RECORD-CNT
+           ELSE
+                DISPLAY 'MBRARCV: ERROR WRITING ARCHEXP RC = '
+                        TP90O-RETURN-CODE
+                MOVE   'Y'                  TO SEVERE-ERROR
+                MOVE   'Y'                  TO EOF-FLAG
+           END-IF
+           .
+       330-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  SET UR40-FCN-ALL-DONE SO GVBUR40 CAN RELEASE ITS DICTIONARY
+      *  STORAGE, CLOSE BOTH DDS, AND REPORT THE RUN TOTAL.
+      ***************************************************************
+       9900-FINALIZATION.
+      *
+           SET  UR40-FCN-ALL-DONE       TO TRUE
+           CALL WS-GVBUR40  USING UR40-PARAMETER-AREA
+      *
+           MOVE  TP90-VALUE-CLOSE      TO TP90I-FUNCTION-CODE
+           CALL GVBTP90    USING TP90I-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+      *
+           MOVE  TP90-VALUE-CLOSE      TO TP90O-FUNCTION-CODE
+           CALL GVBTP90    USING TP90O-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+      *
+           MOVE  RECORD-CNT            TO WS-DISPLAY-MASK-1
+           IF   WS-CTL-MODE-EXPAND
+                DISPLAY 'MBRARCV: ' WS-DISPLAY-MASK-1
+                        ' RECORDS EXPANDED'
+           ELSE
+                DISPLAY 'MBRARCV: ' WS-DISPLAY-MASK-1
+                        ' RECORDS COMPRESSED AND ARCHIVED'
+           END-IF
+           .
+       9900-EXIT.
+           EXIT.
