@@ -0,0 +1,526 @@
+           PROCESS RENT
+           PROCESS NODYNAM
+           PROCESS RMODE(AUTO)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GVBXK6.
+      *****************************************************************
+      *                                                               *
+      * (C) COPYRIGHT IBM CORPORATION 2023.                           *
+      *     Copyright Contributors to the GenevaERS Project.          *
+      * SPDX-License-Identifier: Apache-2.0                           *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+      * Licensed under the Apache License,                            *
+      * Version 2.0 (the "License");                                  *
+      * you may not use this file except in                           *
+      * compliance with the License.                                  *
+      * You may obtain a copy of the License at                       *
+      *                                                               *
+      *     http://www.apache.org/licenses/LICENSE-2.0                *
+      *                                                               *
+      *  Unless required by applicable law or                         *
+      *  agreed to in writing, software                               *
+      *  distributed under the License is distributed                 *
+      *  on an "AS IS" BASIS,                                         *
+      *  WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express *
+      *  or implied.                                                  *
+      *  See the License for the specific language governing          *
+      *  permissions and limitations under the License.               *
+      *                                                               *
+      *                     G V B X K 6                               *
+      *                                                               *
+      *         GENEVA LOOKUP EXIT FOR CUSTNAME FILE                  *
+      *                                                               *
+      *  PURPOSE:   THIS PROGRAM IS A GENEVA LOOKUP EXIT, USED IN      *
+      *             JOIN STEPS TO LOOK UP A SINGLE CUSTNAMV RECORD BY  *
+      *             KEY INSTEAD OF STREAMING THE FILE SEQUENTIALLY.    *
+      *                                                                *
+      *   INPUTS:   1. VSAM CUSTNAME FILE        (DDNAME=CUSTNAMV)     *
+      *             2. X95PARM6-LOOKUP-KEY - THE CUSTOMER KEY TO FIND  *
+      *                                                                *
+      *   OUTPUTS:  1. X95PARM9-RESULT-PTR - ADDRESS OF THE MATCHED    *
+      *                CUSTNAMV RECORD, OR X95PARM9-RESULT-PTR-NUMERIC *
+      *                = -1 WHEN THE KEY IS NOT FOUND                  *
+      *                                                                *
+      *   PROCESS:                                                     *
+      *    THE PROGRAM IS INVOKED BY GENEVA AS A LOOKUP EXIT AND IS    *
+      *    EXECUTED IN A MULTI-THREAD ENVIRONMENT.  ON THE OPEN PHASE  *
+      *    CUSTNAMV IS OPENED FOR KEYED (VSAM) INPUT AND A SHARED LOCK *
+      *    IS TAKEN OUT FOR THE LIFE OF THE EXIT, THE SAME LOCK MBRSEVS*
+      *    TAKES FOR THE DURATION OF ITS OWN BROWSE, SO MLOADVS CANNOT *
+      *    UPDATE THE FILE OUT FROM UNDER A JOIN STEP STILL IN         *
+      *    PROGRESS.  ON EACH LOOKUP CALL (GVBX95PC'S "READ PHASE",    *
+      *    REUSED BY GVBMR95 TO MEAN "LOOK UP ONE KEY") A GVBTP90       *
+      *    TP90-VALUE-LOCATE IS ISSUED AGAINST CUSTNAMV, THE SAME      *
+      *    LOCATE MBRSEVS ALREADY USES FOR ITS OWN CTLCARD MODE =      *
+      *    'LOCATE' REQUEST.  ON THE CLOSE PHASE THE FILE IS CLOSED    *
+      *    AND THE LOCK RELEASED.                                      *
+      *                                                                *
+      *    IMPORTANT: PROGRAM MUST HAVE RES, RENT IN COMPILE          *
+      *               PROCESS OPTIONS AND RENT IN LINK FOR EXECUTION  *
+      *               IN LE 370 MULTI-THREAD ENVIRONMENT.             *
+      *                                                               *
+      *   CALLED PROGRAMS:                                            *
+      *    GVBUR05  - GENEVA OBTAIN STORAGE IN MEMORY                 *
+      *    GVBTP90  - FILE I-O PROCESSING                             *
+      *    GVBUR66  - ENQ-DEQ PROCESSING                              *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  FILLER                       PIC X(40)  VALUE
+           'WORKING STORAGE FOR GVBXK6 STARTS HERE'.
+      *
+      *****************************************************************
+      *             C O N S T A N T S                                 *
+      *****************************************************************
+
+       01  WS-GVBUR05                   PIC X(08)  VALUE 'GVBUR05 '.
+       01  WS-GVBTP90                   PIC X(08)  VALUE 'GVBTP90 '.
+       01  WS-GVBUR66                   PIC X(08)  VALUE 'GVBUR66 '.
+      *                  FOR ERROR MESSAGING
+       01  MODNAME                      PIC  X(08) VALUE 'GVBXK6  '.
+       01  WS-LOOKUP-DDNAME             PIC X(08)  VALUE 'CUSTNAMV'.
+
+      *****************************************************************
+      *             C O U N T E R S                                   *
+      *****************************************************************
+
+       01  WS-LOOKUPS-DONE              PIC S9(11) COMP-3 VALUE +0.
+       01  WS-LOOKUPS-FOUND             PIC S9(11) COMP-3 VALUE +0.
+       01  WS-LOOKUPS-NOT-FOUND         PIC S9(11) COMP-3 VALUE +0.
+      *
+      *****************************************************************
+      *                P O I N T E R S
+      *****************************************************************
+
+       01  WS-TP90-PTR                  POINTER.
+      *
+      *****************************************************************
+      *  GVBTP90 - I/O COMMUNICATION WITH OPERATING SYSTEM
+      *      RECORD AREA/RECORD KEY AND THE FUNCTION/FILE-TYPE/FILE-
+      *      MODE/RETURN-CODE CONSTANTS ARE THE SAME SHARED COPYBOOKS
+      *      GVBXR6, GVBXW6, MBRSEVS AND MLOADVS ALL USE, KEEPING THE
+      *      FAMILIAR GVBTP90- PREFIX.
+      *****************************************************************
+       COPY GVBCTP9R REPLACING ==TP90-RECORD-AREA==     BY
+                                ==GVBTP90-RECORD-AREA==
+                                ==TP90-FB-RECORD-AREA==  BY
+                                ==GVBTP90-FB-RECORD-AREA==
+                                ==TP90-RECORD-KEY==      BY
+                                ==GVBTP90-RECORD-KEY==.
+      *
+      *      CUSTNAME FIELD-LEVEL VIEW OF THE 96-BYTE RECORD AREA, THE
+      *      SAME LAYOUT GVBXR6 AND GVBXW6 USE.  NOT REFERENCED BY
+      *      FIELD HERE (THE WHOLE RECORD IS RETURNED TO GENEVA AS-IS)
+      *      BUT KEPT FOR ANYONE READING A CORE DUMP OR TRACE ALONGSIDE
+      *      THE REST OF THE CUSTNAME FAMILY OF PROGRAMS.
+       01  GVBTP90-RECORD-CUST-FIELDS  REDEFINES  GVBTP90-RECORD-AREA.
+           05  GVBTP90-CUST-KEY-ID             PIC X(10).
+           05  GVBTP90-CUST-PLCY-TERM-EFF-DT   PIC X(08).
+           05  GVBTP90-CUST-AGRE-BUSN-ID       PIC S9(11) COMP-3.
+           05  FILLER                          PIC X(72).
+      *
+       COPY GVBCTP90 REPLACING ==TP90-FUNCTION-CODES==      BY
+                                ==GVBTP90-FUNCTION-CODES==
+                                ==TP90-FILE-TYPES==          BY
+                                ==GVBTP90-FILE-TYPES==
+                                ==TP90-FILE-MODES==          BY
+                                ==GVBTP90-FILE-MODES==
+                                ==TP90-RETURN-CODES==        BY
+                                ==GVBTP90-RETURN-CODES==
+                                ==TP90-RECORD-FORMATS==      BY
+                                ==GVBTP90-RECORD-FORMATS==
+                                ==TP90-VALUE-CLOSE==         BY
+                                ==GVBTP90-VALUE-CLOSE==
+                                ==TP90-VALUE-DELETE==        BY
+                                ==GVBTP90-VALUE-DELETE==
+                                ==TP90-VALUE-INFO==          BY
+                                ==GVBTP90-VALUE-INFO==
+                                ==TP90-VALUE-LOCATE==        BY
+                                ==GVBTP90-VALUE-LOCATE==
+                                ==TP90-VALUE-OPEN==          BY
+                                ==GVBTP90-VALUE-OPEN==
+                                ==TP90-VALUE-READNEXT==      BY
+                                ==GVBTP90-VALUE-READNEXT==
+                                ==TP90-VALUE-READ==          BY
+                                ==GVBTP90-VALUE-READ==
+                                ==TP90-VALUE-START-BROWSE==  BY
+                                ==GVBTP90-VALUE-START-BROWSE==
+                                ==TP90-VALUE-UPDATE==        BY
+                                ==GVBTP90-VALUE-UPDATE==
+                                ==TP90-VALUE-WRITE==         BY
+                                ==GVBTP90-VALUE-WRITE==
+                                ==TP90-VALUE-RELEASE==       BY
+                                ==GVBTP90-VALUE-RELEASE==
+                                ==TP90-VALUE-SEQUENTIAL==    BY
+                                ==GVBTP90-VALUE-SEQUENTIAL==
+                                ==TP90-VALUE-VSAM==          BY
+                                ==GVBTP90-VALUE-VSAM==
+                                ==TP90-VALUE-INPUT==         BY
+                                ==GVBTP90-VALUE-INPUT==
+                                ==TP90-VALUE-OUTPUT==        BY
+                                ==GVBTP90-VALUE-OUTPUT==
+                                ==TP90-VALUE-IO==            BY
+                                ==GVBTP90-VALUE-IO==
+                                ==TP90-VALUE-EXTEND==        BY
+                                ==GVBTP90-VALUE-EXTEND==
+                                ==TP90-VALUE-SUCCESSFUL==    BY
+                                ==GVBTP90-VALUE-SUCCESSFUL==
+                                ==TP90-VALUE-NOT-FOUND==     BY
+                                ==GVBTP90-VALUE-NOT-FOUND==
+                                ==TP90-VALUE-END-OF-FILE==   BY
+                                ==GVBTP90-VALUE-END-OF-FILE==
+                                ==TP90-VALUE-BAD-PARAMETER== BY
+                                ==GVBTP90-VALUE-BAD-PARAMETER==
+                                ==TP90-VALUE-IO-ERROR==      BY
+                                ==GVBTP90-VALUE-IO-ERROR==
+                                ==TP90-VALUE-LOGIC-ERROR==   BY
+                                ==GVBTP90-VALUE-LOGIC-ERROR==
+                                ==TP90-VALUE-FIXED-LEN==     BY
+                                ==GVBTP90-VALUE-FIXED-LEN==
+                                ==TP90-VALUE-VARIABLE-LEN==  BY
+                                ==GVBTP90-VALUE-VARIABLE-LEN==.
+      *****************************************************************
+      *  GVBUR66 - ENQ/DEQ PARAMETERS
+      *      SAME SHARED-LOCK CONVENTION MBRSEVS USES TO KEEP MLOADVS
+      *      FROM UPDATING CUSTNAMV WHILE A BROWSE IS IN PROGRESS,
+      *      HELD HERE FOR THE LIFE OF THE EXIT (OPEN PHASE THROUGH
+      *      CLOSE PHASE) RATHER THAN ONE BATCH RUN.
+      *****************************************************************
+       COPY GVBCUR66 REPLACING ==UR66-PARAMETER-AREA== BY
+                                ==ENQ-DEQ-PARMS-TOKEN==
+                                ==UR66-REQUEST-TYPE==   BY
+                                ==ENQ-DEQ-FUNC==
+                                ==UR66-CONTROL-TYPE==   BY
+                                ==ENQ-DEQ-CTRL==
+                                ==UR66-MAJOR-NAME==     BY
+                                ==ENQ-DEQ-RNAME==
+                                ==UR66-MINOR-NAME==     BY
+                                ==ENQ-DEQ-QNAME==
+                                ==UR66-SCOPE-REQUEST==  BY
+                                ==ENQ-SCOPE-REQUEST==
+                                ==UR66-REQ-ENQ==        BY
+                                ==ENQ-DEQ-REQ-ENQ==
+                                ==UR66-REQ-DEQ==        BY
+                                ==ENQ-DEQ-REQ-DEQ==
+                                ==UR66-CNTR-EXCLUSIVE== BY
+                                ==ENQ-DEQ-CNTR-EXCL==
+                                ==UR66-CNTR-SHARED==    BY
+                                ==ENQ-DEQ-CNTR-SHARED==
+                                ==UR66-SCOPE-STEP==     BY
+                                ==ENQ-SCOPE-STEP==
+                                ==UR66-SCOPE-SYSTEM==   BY
+                                ==ENQ-SCOPE-SYSTEM==
+                                ==UR66-SCOPE-SYSTEMS==  BY
+                                ==ENQ-SCOPE-SYSTEMS==
+                                ==UR66-MAX-WAIT-MS==    BY
+                                ==ENQ-DEQ-MAX-WAIT-MS==
+                                ==UR66-ELAPSED-WAIT-MS== BY
+                                ==ENQ-DEQ-ELAPSED-WAIT-MS==.
+      *
+      *****************************************************************
+      *  ERROR TEXT RETURNED TO GVBMR95 VIA X95PARM1-ERROR-BUFFER
+      *****************************************************************
+       01  WS-ERROR-MSG.
+           05  WS-ERROR-MSG-DDNAME          PIC X(08).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  WS-ERROR-MSG-FUNCTION        PIC X(02).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  WS-ERROR-MSG-RETURN-CODE     PIC X(01).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  WS-ERROR-MSG-VSAM-RC         PIC -9(9).
+      *
+       01  WS-WORK-AREA-LNGTH           PIC S9(08) COMP.
+      *
+       01  FILLER                       PIC X(40)       VALUE
+           'WORKING STORAGE FOR GVBXK6 ENDS HERE'.
+
+       EJECT
+       LINKAGE SECTION.
+
+      *** THIS IS A COPY OF GVBX95PC ***
+           COPY GVBX95PC.
+
+      *****************************************************************
+      *          INPUT RECORD LAYOUTS                                 *
+      *****************************************************************
+      *------------------------------------------------------------
+      *
+      *             STORAGE FOR I-O PROGRAM GVBTP90
+      *------------------------------------------------------------
+      *      PULLED IN FROM THE SHARED GVBCTP9P COPYBOOK, KEEPING THE
+      *      BARE GVBTP90- PREFIX SO NO CALL SITE BELOW HAS TO CHANGE.
+      *      THE RECORD AREA/KEY ARE THE SEPARATE COMPANION COPYBOOK,
+      *      GVBCTP9R, DECLARED ONCE, ABOVE.
+       COPY GVBCTP9P REPLACING ==TP90-PARAMETER-AREA== BY
+                                ==GVBTP90-PARAMETER-AREA==
+                                ==TP90-ANCHOR==          BY
+                                ==GVBTP90-ANCHOR==
+                                ==TP90-DDNAME==          BY
+                                ==GVBTP90-DDNAME==
+                                ==TP90-FUNCTION-CODE==   BY
+                                ==GVBTP90-FUNCTION-CODE==
+                                ==TP90-FILE-TYPE==       BY
+                                ==GVBTP90-FILE-TYPE==
+                                ==TP90-FILE-MODE==       BY
+                                ==GVBTP90-FILE-MODE==
+                                ==TP90-RETURN-CODE==     BY
+                                ==GVBTP90-RETURN-CODE==
+                                ==TP90-VSAM-RETURN-CODE== BY
+                                ==GVBTP90-VSAM-RETURN-CODE==
+                                ==TP90-RECORD-LENGTH==   BY
+                                ==GVBTP90-RECORD-LENGTH==
+                                ==TP90-RECFM==           BY
+                                ==GVBTP90-RECFM==
+                                ==TP90-ESDS==            BY
+                                ==GVBTP90-ESDS==.
+      *
+      *****************************************************************
+      * MAIN LOGIC.                                                   *
+      *    OPEN PHASE OPENS CUSTNAMV KEYED AND TAKES OUT A SHARED      *
+      *    LOCK.  EACH LOOKUP CALL (X95PARM1-READ-PHASE) LOCATES ONE   *
+      *    KEY.  CLOSE PHASE RELEASES THE LOCK AND CLOSES THE FILE.    *
+      *****************************************************************
+
+       PROCEDURE DIVISION USING X95PARM1-ENV-DATA
+                                X95PARM2-EVENT-FILE-DATA
+                                X95PARM3-STARTUP-DATA
+                                X95PARM4-EVENT-REC-PTR
+                                X95PARM5-EXTRACT-REC
+                                X95PARM6-LOOKUP-KEY
+                                X95PARM7-WORK-AREA-ANCHOR
+                                X95PARM8-RETURN-CODE
+                                X95PARM9-RESULT-PTR
+                                X95PARMA-RESULT-BLOCK-SIZE.
+
+       000-MAIN-LOGIC.
+
+           DISPLAY 'GVBXK6: X95PARM1-PHASE-CODE     = '
+                      X95PARM1-PHASE-CODE
+      *
+           MOVE ZERO                  TO X95PARM8-RETURN-CODE
+                                          RETURN-CODE
+      *
+      *OPEN PHASE
+           IF   X95PARM1-OPEN-PHASE
+             DISPLAY 'GVBXK6: OPEN PHASE'
+             DISPLAY 'GVBXK6: THREAD-NBR = ' X95PARM1-THREAD-NBR
+             PERFORM 100-INIT               THRU 100-EXIT
+             GOBACK
+           END-IF
+      *
+      *CLOSE PHASE
+           IF   X95PARM1-CLOSE-PHASE
+             DISPLAY 'GVBXK6: CLOSE PHASE'
+             PERFORM 9900-FINALIZATION      THRU 9900-EXIT
+             GOBACK
+           END-IF
+      *
+      *LOOKUP CALL - ONE PER JOIN KEY
+           IF   X95PARM1-READ-PHASE
+             PERFORM 200-LOOKUP-CUST-RCRD   THRU 200-EXIT
+           END-IF
+      *
+           GOBACK
+           .
+      *
+       000-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      *  PROGRAM INITIALIZATIONS:                                      *
+      *  - ACQUIRE STORAGE FOR THE TP90 PARAMETER AREA                 *
+      *  - CALL GVBTP90 TO OPEN CUSTNAMV FOR KEYED (VSAM) INPUT        *
+      *  - TAKE OUT A SHARED LOCK FOR THE LIFE OF THE EXIT             *
+      ******************************************************************
+       100-INIT.
+
+           DISPLAY 'GVBXK6: 100-INIT'
+      *
+           MOVE +0                    TO WS-LOOKUPS-DONE
+           MOVE +0                    TO WS-LOOKUPS-FOUND
+           MOVE +0                    TO WS-LOOKUPS-NOT-FOUND
+      *
+      *      THE GVBCUR66 COPYBOOK CARRIES NO DEFAULT MAJOR/MINOR
+      *      NAME OF ITS OWN, SO SET THE SHARED RESOURCE NAME ONCE
+      *      HERE INSTEAD OF VIA A VALUE CLAUSE.
+           MOVE 'GENEVA'              TO ENQ-DEQ-RNAME
+           MOVE 'CUSTNAMV'            TO ENQ-DEQ-QNAME
+           MOVE '1'                   TO ENQ-SCOPE-REQUEST
+      *
+      *   ACQUIRE STORAGE FOR TP90
+      *
+           MOVE LENGTH               OF GVBTP90-PARAMETER-AREA
+                                     TO WS-WORK-AREA-LNGTH
+
+           CALL WS-GVBUR05 USING     WS-TP90-PTR
+                                     WS-WORK-AREA-LNGTH
+           END-CALL
+
+           SET ADDRESS                OF GVBTP90-PARAMETER-AREA
+                                      TO WS-TP90-PTR
+           SET X95PARM7-WORK-AREA-ANCHOR
+                                      TO WS-TP90-PTR
+      *
+           DISPLAY 'GVBXK6: ' WS-WORK-AREA-LNGTH
+                   ' BYTES OF MEMORY ACQUIRED FOR TP90'
+      *
+      *   OPEN CUSTNAMV FOR KEYED INPUT
+      *
+           MOVE  WS-LOOKUP-DDNAME      TO GVBTP90-DDNAME
+           MOVE  GVBTP90-VALUE-OPEN    TO GVBTP90-FUNCTION-CODE
+           MOVE  GVBTP90-VALUE-VSAM    TO GVBTP90-FILE-TYPE
+           MOVE  GVBTP90-VALUE-INPUT   TO GVBTP90-FILE-MODE
+
+           CALL WS-GVBTP90  USING GVBTP90-PARAMETER-AREA
+                                  GVBTP90-RECORD-AREA
+                                  GVBTP90-RECORD-KEY
+           END-CALL
+
+           IF   GVBTP90-RETURN-CODE NOT = GVBTP90-VALUE-SUCCESSFUL
+                PERFORM 9995-FATAL-TP90-ERR THRU 9995-EXIT
+           END-IF
+      *
+      *      HOLD A SHARED LOCK ON CUSTNAMV FOR THE DURATION OF THE
+      *      EXIT SO MLOADVS CANNOT UPDATE THE FILE OUT FROM UNDER A
+      *      JOIN STEP STILL IN PROGRESS.
+      *      THE LOCK THIS EXIT TAKES HAS TO BE SHARED, NOT THE
+      *      GVBCUR66 DEFAULT OF EXCLUSIVE, OR CONCURRENT JOIN-STEP
+      *      LOOKUP THREADS WOULD SERIALIZE AGAINST EACH OTHER'S
+      *      ENQ ON CUSTNAMV INSTEAD OF JUST AGAINST AN MLOADVS WRITER.
+           SET  ENQ-DEQ-CNTR-SHARED   TO TRUE
+           MOVE 'ENQ' TO ENQ-DEQ-FUNC OF ENQ-DEQ-PARMS-TOKEN
+           CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-TOKEN
+      *      LOG HOW LONG THE ENQ ABOVE ACTUALLY WAITED
+           DISPLAY 'GVBXK6: ENQ WAIT = '
+                   ENQ-DEQ-ELAPSED-WAIT-MS OF ENQ-DEQ-PARMS-TOKEN
+                   ' MS, CUSTNAMV'
+           .
+       100-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  LOCATE ONE CUSTNAMV RECORD BY THE KEY PASSED IN
+      *  X95PARM6-LOOKUP-KEY, THE SAME TP90-VALUE-LOCATE CALL MBRSEVS
+      *  ISSUES FOR ITS OWN CTLCARD MODE = 'LOCATE' REQUEST.  ONLY THE
+      *  FIRST 10 BYTES OF X95PARM6-LOOKUP-KEY ARE USED, THE CANONICAL
+      *  LENGTH OF THE CUSTNAMV KEY.
+      ***************************************************************
+       200-LOOKUP-CUST-RCRD.
+      *
+           MOVE X95PARM6-LOOKUP-KEY(1:10) TO GVBTP90-RECORD-KEY
+           MOVE SPACES                    TO GVBTP90-FB-RECORD-AREA
+      *
+           MOVE  WS-LOOKUP-DDNAME       TO GVBTP90-DDNAME
+           MOVE  GVBTP90-VALUE-LOCATE   TO GVBTP90-FUNCTION-CODE
+           MOVE  GVBTP90-VALUE-VSAM     TO GVBTP90-FILE-TYPE
+           MOVE  GVBTP90-VALUE-INPUT    TO GVBTP90-FILE-MODE
+
+           CALL WS-GVBTP90  USING GVBTP90-PARAMETER-AREA
+                                  GVBTP90-RECORD-AREA
+                                  GVBTP90-RECORD-KEY
+           END-CALL
+      *
+           ADD  +1                        TO WS-LOOKUPS-DONE
+      *
+           EVALUATE TRUE
+             WHEN GVBTP90-RETURN-CODE = GVBTP90-VALUE-SUCCESSFUL
+                  SET  X95PARM9-RESULT-PTR-LOW TO
+                                ADDRESS OF GVBTP90-RECORD-AREA
+                  MOVE ZERO TO X95PARM9-RESULT-PTR-NUMERICH
+                  ADD  +1                    TO WS-LOOKUPS-FOUND
+                  SET  X95PARM8-SUCCESSFUL   TO TRUE
+             WHEN GVBTP90-RETURN-CODE = GVBTP90-VALUE-NOT-FOUND
+      *      THE NOT-FOUND SENTINEL BELONGS IN THE HIGH HALF -
+      *      X95PARM9-RESULT-PTR-NUMERIC (GVBX95PC.CPY) REDEFINES
+      *      THE WHOLE X95PARM9-RESULT-PTR GROUP STARTING AT THE
+      *      HIGH HALF, SO THAT IS WHERE GVBMR95 READS -1 BACK FROM.
+                  MOVE -1                    TO
+                                        X95PARM9-RESULT-PTR-NUMERICH
+                  MOVE ZERO TO X95PARM9-RESULT-PTR-NUMERICL
+                  ADD  +1                    TO WS-LOOKUPS-NOT-FOUND
+                  SET  X95PARM8-NOT-FOUND    TO TRUE
+             WHEN OTHER
+                  PERFORM 9995-FATAL-TP90-ERR THRU 9995-EXIT
+           END-EVALUATE
+      *
+           MOVE X95PARM8-RETURN-CODE     TO RETURN-CODE
+           .
+       200-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  RELEASE THE SHARED LOCK, CLOSE CUSTNAMV, AND DISPLAY TOTALS.
+      ***************************************************************
+       9900-FINALIZATION.
+      *
+           MOVE 'DEQ' TO ENQ-DEQ-FUNC OF ENQ-DEQ-PARMS-TOKEN
+           CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-TOKEN
+      *
+           MOVE  WS-LOOKUP-DDNAME      TO GVBTP90-DDNAME
+           MOVE  GVBTP90-VALUE-CLOSE   TO GVBTP90-FUNCTION-CODE
+           MOVE  GVBTP90-VALUE-VSAM    TO GVBTP90-FILE-TYPE
+           MOVE  GVBTP90-VALUE-INPUT   TO GVBTP90-FILE-MODE
+
+           CALL WS-GVBTP90  USING GVBTP90-PARAMETER-AREA
+                                  GVBTP90-RECORD-AREA
+                                  GVBTP90-RECORD-KEY
+           END-CALL
+      *
+           DISPLAY 'GVBXK6: ' WS-LOOKUPS-DONE      ' LOOKUPS DONE'
+           DISPLAY 'GVBXK6: ' WS-LOOKUPS-FOUND      ' LOOKUPS FOUND'
+           DISPLAY 'GVBXK6: ' WS-LOOKUPS-NOT-FOUND  ' LOOKUPS NOT FOUND'
+           .
+       9900-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  A FAILURE OPENING CUSTNAMV IS FATAL TO THIS VIEW - THERE IS
+      *  NO SENSIBLE WAY TO JOIN AGAINST A FILE THAT NEVER OPENED.  A
+      *  LOCATE FAILURE OTHER THAN A CLEAN NOT-FOUND (E.G. A VSAM
+      *  I/O ERROR) ONLY DISABLES THE CURRENT VIEW.
+      ***************************************************************
+       9995-FATAL-TP90-ERR.
+      *
+           DISPLAY 'GVBXK6: ' ' '
+           DISPLAY 'GVBXK6: '
+               WS-LOOKUP-DDNAME
+           DISPLAY 'GVBXK6: '
+               '  FUNCTION = ' GVBTP90-FUNCTION-CODE
+           DISPLAY 'GVBXK6: '
+               '    REASON = ' GVBTP90-RETURN-CODE
+           DISPLAY 'GVBXK6: '
+               '   MODNAME = ' MODNAME
+           DISPLAY 'GVBXK6: '
+               '   #LOOKUPS= ' WS-LOOKUPS-DONE
+      *
+           MOVE WS-LOOKUP-DDNAME           TO WS-ERROR-MSG-DDNAME
+           MOVE GVBTP90-FUNCTION-CODE      TO WS-ERROR-MSG-FUNCTION
+           MOVE GVBTP90-RETURN-CODE        TO WS-ERROR-MSG-RETURN-CODE
+           MOVE GVBTP90-VSAM-RETURN-CODE   TO WS-ERROR-MSG-VSAM-RC
+
+           SET  X95PARM1-ERROR-BUFFER-PTR  TO ADDRESS OF WS-ERROR-MSG
+           MOVE LENGTH OF WS-ERROR-MSG     TO X95PARM1-ERROR-BUFFER-LEN
+           MOVE GVBTP90-VSAM-RETURN-CODE   TO X95PARM1-ERROR-REASON
+
+           IF   GVBTP90-FUNCTION-CODE = GVBTP90-VALUE-OPEN
+                SET X95PARM8-ABORT-RUN          TO TRUE
+           ELSE
+                SET X95PARM8-DISABLE-CURRENT-VIEW  TO TRUE
+           END-IF
+           MOVE X95PARM8-RETURN-CODE       TO RETURN-CODE
+           GOBACK
+           .
+       9995-EXIT.
+           EXIT.
