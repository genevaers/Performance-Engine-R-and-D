@@ -55,14 +55,47 @@
       *                                                                         
        01  WS-ABEND-CD            PIC X(4) VALUE '0016'.                        
       *                                                                         
-       01 ENQ-DEQ-PARMS-WRITE.                                                  
-          05  ENQ-DEQ-FUNC                PIC X(3).                             
-          05  ENQ-DEQ-CTRL                PIC X(1)   VALUE 'E'.                 
-          05  ENQ-DEQ-RNAME               PIC X(8)   VALUE 'GENEVA'.            
-          05  ENQ-DEQ-QNAME               PIC X(128) VALUE 'MBRSEVS1'.          
-          05  ENQ-DEQ-SCOPE-RQST          PIC X(1)   VALUE '1'.                 
-          05  ENQ-DEQ-FILLER              PIC X(3)   VALUE SPACES.              
-                                                                                
+      *      PULLED IN FROM THE SHARED GVBCUR66 COPYBOOK INSTEAD OF A
+      *      LOCALLY HAND-DUPLICATED LAYOUT, SO THE RESOURCE-NAME
+      *      FIELDS STAY IN STEP WITH EVERY OTHER PROGRAM THAT CALLS
+      *      GVBUR66. FIELD NAMES ARE KEPT AS ENQ-DEQ-* VIA REPLACING
+      *      SO NO DOWNSTREAM REFERENCE BELOW HAS TO CHANGE. THE
+      *      MINOR NAME IS THE CUSTNAMV CLUSTER ITSELF, HELD SHARED
+      *      SO CONCURRENT BROWSES DON'T BLOCK EACH OTHER BUT DO WAIT
+      *      OUT MLOADVS'S EXCLUSIVE UPDATE LOCK.
+       COPY GVBCUR66 REPLACING ==UR66-PARAMETER-AREA== BY
+                                ==ENQ-DEQ-PARMS-WRITE==
+                                ==UR66-REQUEST-TYPE==   BY
+                                ==ENQ-DEQ-FUNC==
+                                ==UR66-CONTROL-TYPE==   BY
+                                ==ENQ-DEQ-CTRL==
+                                ==UR66-MAJOR-NAME==     BY
+                                ==ENQ-DEQ-RNAME==
+                                ==UR66-MINOR-NAME==     BY
+                                ==ENQ-DEQ-QNAME==
+                                ==UR66-SCOPE-REQUEST==  BY
+                                ==ENQ-DEQ-SCOPE-RQST==
+                                ==UR66-REQ-ENQ==        BY
+                                ==ENQ-DEQ-REQ-ENQ==
+                                ==UR66-REQ-DEQ==        BY
+                                ==ENQ-DEQ-REQ-DEQ==
+                                ==UR66-CNTR-EXCLUSIVE== BY
+                                ==ENQ-DEQ-CNTR-EXCL==
+                                ==UR66-CNTR-SHARED==    BY
+                                ==ENQ-DEQ-CNTR-SHARED==
+                                ==UR66-SCOPE-STEP==     BY
+                                ==ENQ-DEQ-SCOPE-STEP==
+                                ==UR66-SCOPE-SYSTEM==   BY
+                                ==ENQ-DEQ-SCOPE-SYS==
+                                ==UR66-SCOPE-SYSTEMS==  BY
+                                ==ENQ-DEQ-SCOPE-SYSS==
+                                ==UR66-MAX-WAIT-MS==    BY
+                                ==ENQ-DEQ-MAX-WAIT-MS==
+                                ==UR66-ELAPSED-WAIT-MS== BY
+                                ==ENQ-DEQ-ELAPSED-WAIT-MS==.
+      *
+       01  WS-GVBUR66             PIC X(08)  VALUE 'GVBUR66 '.
+      *
       *****************************************************************         
       *                                                               *         
       *  COMMAREA FOR SUBROUTINE GVBTP90 - VSAM/QSAM I/O HANDLER.     *         
@@ -92,12 +125,7 @@
       *                                                               *         
       *****************************************************************         
                                                                                 
-       01  TP90-RECORD-AREA.                                                    
-           05  TP90-FB-RECORD-AREA      PIC  X(96)      VALUE SPACES.           
-                                                                                
-       01  TP90-RECORD-KEY              PIC  X(10).                             
-                                                                                
-       01  TP90-INFO-RETURN-DATA.                                               
+       01  TP90-INFO-RETURN-DATA.
            05  TP90-KEY-OFFSET          PIC  S9(08) COMP VALUE ZEROES.          
            05  TP90-KEY-LENGTH          PIC  S9(08) COMP VALUE ZEROES.          
            05  TP90-MAX-RECLEN          PIC  S9(08) COMP VALUE ZEROES.          
@@ -111,258 +139,922 @@
        01  TP90-MAX-FB-RECORD-LENGTH PIC     S9(04) COMP VALUE +4240.           
        01  TP90-MAX-VB-RECORD-LENGTH PIC     S9(04) COMP VALUE +4244.           
                                                                                 
-       01  TP90-FUNCTION-CODES.                                                 
-           05  TP90-VALUE-CLOSE           PIC  X(02) VALUE 'CL'.                
-           05  TP90-VALUE-DELETE          PIC  X(02) VALUE 'DL'.                
-           05  TP90-VALUE-INFO            PIC  X(02) VALUE 'IN'.                
-           05  TP90-VALUE-LOCATE          PIC  X(02) VALUE 'LO'.                
-           05  TP90-VALUE-OPEN            PIC  X(02) VALUE 'OP'.                
-           05  TP90-VALUE-READ            PIC  X(02) VALUE 'RD'.                
-           05  TP90-VALUE-READNEXT        PIC  X(02) VALUE 'BR'.                
-           05  TP90-VALUE-START-BROWSE    PIC  X(02) VALUE 'SB'.                
-           05  TP90-VALUE-UPDATE          PIC  X(02) VALUE 'UP'.                
-           05  TP90-VALUE-WRITE           PIC  X(02) VALUE 'WR'.                
-           05  TP90-VALUE-RELEASE         PIC  X(02) VALUE 'RI'.                
-                                                                                
-       01  TP90-FILE-TYPES.                                                     
-           05  TP90-VALUE-SEQUENTIAL      PIC  X(01) VALUE 'S'.                 
-           05  TP90-VALUE-VSAM            PIC  X(01) VALUE 'V'.                 
-                                                                                
-       01  TP90-FILE-MODES.                                                     
-           05  TP90-VALUE-INPUT           PIC  X(02) VALUE 'I '.                
-           05  TP90-VALUE-OUTPUT          PIC  X(02) VALUE 'O '.                
-           05  TP90-VALUE-IO              PIC  X(02) VALUE 'IO'.                
-           05  TP90-VALUE-EXTEND          PIC  X(02) VALUE 'EX'.                
-                                                                                
-       01  TP90-RETURN-CODES.                                                   
-           05  TP90-VALUE-SUCCESSFUL      PIC  X(01) VALUE '0'.                 
-           05  TP90-VALUE-NOT-FOUND       PIC  X(01) VALUE '1'.                 
-           05  TP90-VALUE-END-OF-FILE     PIC  X(01) VALUE '2'.                 
-           05  TP90-VALUE-BAD-PARAMETER   PIC  X(01) VALUE 'B'.                 
-           05  TP90-VALUE-IO-ERROR        PIC  X(01) VALUE 'E'.                 
-           05  TP90-VALUE-LOGIC-ERROR     PIC  X(01) VALUE 'L'.                 
-                                                                                
-       01  TP90-RECORD-FORMATS.                                                 
-           05  TP90-VALUE-FIXED-LEN       PIC X(01) VALUE 'F'.                  
-           05  TP90-VALUE-VARIABLE-LEN    PIC X(01) VALUE 'V'.                  
-      *                                                                         
-       01 WS-WORK-AREA-LNGTH              PIC S9(08) COMP.                      
-       01 GVBTP90                         PIC X(8) VALUE 'GVBTP90 '.            
-      *                                                                         
-       01  TP90-PARAMETER-AREA.                                                 
-           05  TP90-ANCHOR              POINTER.                                
-           05  TP90-DDNAME                PIC  X(08).                           
-           05  TP90-FUNCTION-CODE         PIC  X(02).                           
-           05  TP90-FILE-TYPE             PIC  X(01).                           
-           05  TP90-FILE-MODE             PIC  X(02).                           
-           05  TP90-RETURN-CODE           PIC  X(01).                           
-           05  TP90-VSAM-RETURN-CODE      PIC S9(04)  COMP.                     
-           05  TP90-RECORD-LENGTH         PIC S9(04)  COMP.                     
-           05  TP90-RECFM                 PIC  X(01).                           
-           05  TP90-ESDS                  PIC  X(01).                           
-      *                                                                         
-       01 RECORD-CNT                      PIC S9(08) COMP VALUE +0.             
-       01 EOF-FLAG                        PIC X(1) VALUE ' '.                   
-       01 SEVERE-ERROR                    PIC X(1) VALUE ' '.                   
+      *      THESE FUNCTION/FILE-TYPE/FILE-MODE/RETURN-CODE/RECORD-
+      *      FORMAT CONSTANTS ARE IDENTICAL ACROSS EVERY PROGRAM THAT
+      *      CALLS GVBTP90, SO THEY NOW COME FROM ONE SHARED COPYBOOK
+      *      INSTEAD OF BEING HAND-DUPLICATED HERE.
+       COPY GVBCTP90.
+      *
+      *      TP90-PARAMETER-AREA COMES FROM THE COMPANION GVBCTP9P
+      *      COPYBOOK, AND TP90-RECORD-AREA/TP90-RECORD-KEY (THE ONE
+      *      TRUE 10-BYTE CUSTNAMV KEY, SHARED WITH GVBXR6 AND
+      *      MLOADVS) FROM GVBCTP9R.  THIS PROGRAM'S OWN NAMING FOR
+      *      ITS PRIMARY DD ALREADY MATCHES BOTH COPYBOOKS EXACTLY,
+      *      SO NO REPLACING IS NEEDED HERE.
+       COPY GVBCTP9P.
+       COPY GVBCTP9R.
+      *
+       01 WS-WORK-AREA-LNGTH              PIC S9(08) COMP.
+       01 GVBTP90                         PIC X(8) VALUE 'GVBTP90 '.
+      *
+      *****************************************************************
+      *  SEPARATE GVBTP90 PARAMETER AREAS FOR THE DDs THAT
+      *  ARE OPEN AT THE SAME TIME AS CUSTNAMV (CHKPT, EXTRACT, RPTOUT)
+      *  SO EACH KEEPS ITS OWN TP90 ANCHOR.  CTLCARD IS NOT LISTED
+      *  HERE BECAUSE IT IS OPENED AND CLOSED BEFORE CUSTNAMV IS
+      *  OPENED, SO IT SAFELY SHARES TP90-PARAMETER-AREA ABOVE.  ALL
+      *  FOUR SHARE THE SAME TP90-RECORD-AREA/TP90-RECORD-KEY, ABOVE,
+      *  TOO - ONLY THE PARAMETER AREA (ONE GVBCTP9P COPY PER DD,
+      *  KEEPING ITS OWN PREFIX) DIFFERS.
+      *****************************************************************
+       COPY GVBCTP9P REPLACING ==TP90-PARAMETER-AREA== BY
+                                ==TP90C-PARAMETER-AREA==
+                                ==TP90-ANCHOR==          BY
+                                ==TP90C-ANCHOR==
+                                ==TP90-DDNAME==          BY
+                                ==TP90C-DDNAME==
+                                ==TP90-FUNCTION-CODE==   BY
+                                ==TP90C-FUNCTION-CODE==
+                                ==TP90-FILE-TYPE==       BY
+                                ==TP90C-FILE-TYPE==
+                                ==TP90-FILE-MODE==       BY
+                                ==TP90C-FILE-MODE==
+                                ==TP90-RETURN-CODE==     BY
+                                ==TP90C-RETURN-CODE==
+                                ==TP90-VSAM-RETURN-CODE== BY
+                                ==TP90C-VSAM-RETURN-CODE==
+                                ==TP90-RECORD-LENGTH==   BY
+                                ==TP90C-RECORD-LENGTH==
+                                ==TP90-RECFM==           BY
+                                ==TP90C-RECFM==
+                                ==TP90-ESDS==            BY
+                                ==TP90C-ESDS==.
+      *
+       COPY GVBCTP9P REPLACING ==TP90-PARAMETER-AREA== BY
+                                ==TP90X-PARAMETER-AREA==
+                                ==TP90-ANCHOR==          BY
+                                ==TP90X-ANCHOR==
+                                ==TP90-DDNAME==          BY
+                                ==TP90X-DDNAME==
+                                ==TP90-FUNCTION-CODE==   BY
+                                ==TP90X-FUNCTION-CODE==
+                                ==TP90-FILE-TYPE==       BY
+                                ==TP90X-FILE-TYPE==
+                                ==TP90-FILE-MODE==       BY
+                                ==TP90X-FILE-MODE==
+                                ==TP90-RETURN-CODE==     BY
+                                ==TP90X-RETURN-CODE==
+                                ==TP90-VSAM-RETURN-CODE== BY
+                                ==TP90X-VSAM-RETURN-CODE==
+                                ==TP90-RECORD-LENGTH==   BY
+                                ==TP90X-RECORD-LENGTH==
+                                ==TP90-RECFM==           BY
+                                ==TP90X-RECFM==
+                                ==TP90-ESDS==            BY
+                                ==TP90X-ESDS==.
+      *
+       COPY GVBCTP9P REPLACING ==TP90-PARAMETER-AREA== BY
+                                ==TP90P-PARAMETER-AREA==
+                                ==TP90-ANCHOR==          BY
+                                ==TP90P-ANCHOR==
+                                ==TP90-DDNAME==          BY
+                                ==TP90P-DDNAME==
+                                ==TP90-FUNCTION-CODE==   BY
+                                ==TP90P-FUNCTION-CODE==
+                                ==TP90-FILE-TYPE==       BY
+                                ==TP90P-FILE-TYPE==
+                                ==TP90-FILE-MODE==       BY
+                                ==TP90P-FILE-MODE==
+                                ==TP90-RETURN-CODE==     BY
+                                ==TP90P-RETURN-CODE==
+                                ==TP90-VSAM-RETURN-CODE== BY
+                                ==TP90P-VSAM-RETURN-CODE==
+                                ==TP90-RECORD-LENGTH==   BY
+                                ==TP90P-RECORD-LENGTH==
+                                ==TP90-RECFM==           BY
+                                ==TP90P-RECFM==
+                                ==TP90-ESDS==            BY
+                                ==TP90P-ESDS==.
+      *
+       01 RECORD-CNT                      PIC S9(08) COMP VALUE +0.
+       01 EOF-FLAG                        PIC X(1) VALUE ' '.
+       01 SEVERE-ERROR                    PIC X(1) VALUE ' '.
+       01 WS-EXPECTED-RECORD-CNT          PIC S9(08) COMP VALUE +0.
+      *
+      *****************************************************************
+      *  END-OF-RUN KEY-RANGE/RECORD-LENGTH PROFILE, BUILT UP
+      *  ONE RECORD AT A TIME BY 600-BROWSE-RECORD AND REPORTED BY
+      *  000-MAIN WHEN THE BROWSE COMPLETES.
+      *****************************************************************
+       01 WS-STATS-EXPECTED-LENGTH        PIC S9(08) COMP VALUE +96.
+       01 WS-STATS-LOW-KEY                PIC X(10)  VALUE HIGH-VALUES.
+       01 WS-STATS-HIGH-KEY               PIC X(10)  VALUE LOW-VALUES.
+       01 WS-STATS-SHORT-RECORD-CNT       PIC S9(08) COMP VALUE +0.
+       01 WS-STATS-LENGTH-TOTAL           PIC S9(11) COMP-3 VALUE +0.
+       01 WS-STATS-AVG-LENGTH             PIC S9(08) COMP VALUE +0.
+       01 WS-STATS-AVG-REMAINDER          PIC S9(08) COMP VALUE +0.
+      *
+      *****************************************************************
+      *  OPTIONAL CONTROL CARD (CTLCARD DD) SELECTING BROWSE VS
+      *  LOCATE MODE AND AN OPTIONAL START/STOP KEY RANGE.  IF THE DD
+      *  IS NOT ALLOCATED, MBRSEVS DEFAULTS TO A FULL BROWSE FROM THE
+      *  LOW KEY, AS IT ALWAYS HAS.
+      *****************************************************************
+       01  WS-CONTROL-DDNAME              PIC X(08)  VALUE 'CTLCARD '.
+       01  WS-CONTROL-FILE-OPEN-SW        PIC X(01)  VALUE 'N'.
+           88  WS-CONTROL-FILE-OPEN                  VALUE 'Y'.
+       01  WS-CONTROL-RECORD.
+           05  WS-CTL-MODE                PIC X(06)  VALUE 'BROWSE'.
+               88  WS-CTL-MODE-BROWSE                VALUE 'BROWSE'.
+               88  WS-CTL-MODE-LOCATE                VALUE 'LOCATE'.
+           05  WS-CTL-START-KEY           PIC X(10)  VALUE '0000000001'.
+           05  WS-CTL-STOP-KEY            PIC X(10)  VALUE SPACES.
+           05  FILLER                     PIC X(54)  VALUE SPACES.
+      *
+      *****************************************************************
+      *  MID-BROWSE CHECKPOINT/RESTART.  THE LAST KEY SUCCESS-
+      *  FULLY BROWSED IS SAVED TO THE CHKPT DD EVERY WS-CHKPT-INTERVAL
+      *  RECORDS SO A RESTART OF MBRSEVS CAN RESUME FROM THAT POINT
+      *  RATHER THAN THE TOP OF THE FILE.  WS-CHKPT-FORCE-SW OVERRIDES
+      *  THE INTERVAL TEST SO A BROWSE THAT HITS A SEVERE ERROR
+      *  BETWEEN INTERVALS STILL LEAVES A CHECKPOINT AT ITS LAST
+      *  KNOWN-GOOD POSITION INSTEAD OF WHATEVER WAS CAPTURED UP TO
+      *  WS-CHKPT-INTERVAL RECORDS EARLIER.
+      *****************************************************************
+       01  WS-CHKPT-DDNAME                PIC X(08)  VALUE 'CHKPT   '.
+       01  WS-CHKPT-INTERVAL              PIC S9(08) COMP VALUE +100.
+       01  WS-CHKPT-DIVIDE-QUOT           PIC S9(08) COMP VALUE +0.
+       01  WS-CHKPT-DIVIDE-REM            PIC S9(08) COMP VALUE +0.
+       01  WS-CHKPT-FORCE-SW              PIC X(01)  VALUE 'N'.
+           88  WS-CHKPT-FORCE                         VALUE 'Y'.
+       01  WS-CHKPT-RECORD.
+           05  WS-CHKPT-KEY               PIC X(10).
+           05  FILLER                     PIC X(70)  VALUE SPACES.
+      *
+      *****************************************************************
+      *  VSAM RECORD-COUNT VALIDATION (GVBTP90-VALUE-INFO) AND
+      *  QSAM EXTRACT OF EACH BROWSED RECORD.
+      *****************************************************************
+       01  WS-EXTRACT-DDNAME              PIC X(08)  VALUE 'EXTRACT '.
+       01  WS-EXTRACT-FILE-OPEN-SW        PIC X(01)  VALUE 'N'.
+           88  WS-EXTRACT-FILE-OPEN                  VALUE 'Y'.
+      *
+      *****************************************************************
+      *  FORMATTED REPORT, BUILT USING THE SAME PAGE/COLUMN
+      *  HEADING AND DETAIL-LINE SECTION CONVENTIONS AS THE GVBCX88P
+      *  FORMAT-EXIT INTERFACE (X88PARM4-REPORT-SECTION-ID), EVEN
+      *  THOUGH MBRSEVS IS A STANDALONE BATCH LISTING AND IS NOT
+      *  ITSELF CALLED BY GVBMR88.
+      *****************************************************************
+       01  WS-REPORT-DDNAME                PIC X(08)  VALUE 'RPTOUT  '.
+       01  WS-REPORT-FILE-OPEN-SW          PIC X(01)  VALUE 'N'.
+           88  WS-REPORT-FILE-OPEN                    VALUE 'Y'.
+       01  WS-RPT-PAGE-NBR                 PIC S9(04) COMP VALUE +0.
+       01  WS-RPT-LINE-NBR                 PIC S9(04) COMP VALUE +0.
+       01  WS-RPT-MAX-LINES-PER-PAGE       PIC S9(04) COMP VALUE +60.
+      *
+       01  WS-REPORT-LINE.
+           05  WS-RPT-SECTION-ID           PIC X(02).
+               88  WS-RPT-PAGE-HEADING                VALUE 'PH'.
+               88  WS-RPT-COLUMN-HEADING              VALUE 'CH'.
+               88  WS-RPT-DASH-LINE                   VALUE 'BD'.
+               88  WS-RPT-DETAIL-LINE                 VALUE 'DL'.
+           05  WS-RPT-TEXT                 PIC X(80).
+           05  FILLER                      PIC X(18)  VALUE SPACES.
+      *
+       01  WS-RPT-PAGE-HDG-TEXT.
+           05  FILLER                      PIC X(29)  VALUE
+               'MBRSEVS CUSTNAME LIST  PAGE '.
+           05  WS-RPT-PAGE-HDG-PAGE-NBR    PIC ZZZ9.
+       01  WS-RPT-COL-HDG-TEXT             PIC X(80)  VALUE
+           '     KEY          CUSTOMER DATA (FIRST 64 BYTES)'.
+       01  WS-RPT-DASH-TEXT                PIC X(80)  VALUE ALL '-'.
+       01  WS-RPT-DETAIL-TEXT.
+           05  FILLER                      PIC X(05)  VALUE SPACES.
+           05  WS-RPT-DTL-KEY              PIC X(10).
+           05  FILLER                      PIC X(02)  VALUE SPACES.
+           05  WS-RPT-DTL-DATA             PIC X(64).
+      *
       *                                                                         
        PROCEDURE DIVISION.                                                      
       *                                                                         
-       000-MAIN.                                                                
-      *                                                                         
-      ******************************************************************        
-      * MAINLINE                                                       *        
-      ******************************************************************        
-      *                                                                         
-           PERFORM 110-OPEN-FILE            THRU 110-EXIT                       
-      *                                                                         
-           PERFORM 500-START-BROWSE         THRU 500-EXIT                       
-      *                                                                         
-           PERFORM UNTIL (EOF-FLAG = 'Y' OR SEVERE-ERROR NOT = ' ')             
-             PERFORM 600-BROWSE-RECORD        THRU 600-EXIT                     
-           END-PERFORM                                                          
-      *                                                                         
-           PERFORM 120-CLOSE-FILE           THRU 120-EXIT                       
-      *                                                                         
-           DISPLAY 'RECORDS READ FOR ' TP90-DDNAME ' IS ' RECORD-CNT            
-           .                                                                    
-       000-GOBACK.                                                              
-           GOBACK.                                                              
-                                                                                
-                                                                                
-      ******************************************************************        
-      * OPEN FILE.                                                     *        
-      ******************************************************************        
-       110-OPEN-FILE.                                                           
-                                                                                
-           SET  TP90-ANCHOR               TO NULL                               
-           MOVE 'CUSTNAMV'                TO TP90-DDNAME                        
-           MOVE TP90-VALUE-OPEN           TO TP90-FUNCTION-CODE                 
-           MOVE TP90-VALUE-VSAM           TO TP90-FILE-TYPE                     
-           MOVE TP90-VALUE-INPUT          TO TP90-FILE-MODE                     
-           MOVE SPACES                    TO TP90-RETURN-CODE                   
-           MOVE +0                        TO TP90-VSAM-RETURN-CODE              
-           MOVE +0                        TO TP90-RECORD-LENGTH                 
-           MOVE SPACES                    TO TP90-RECFM                         
-                                                                                
-           MOVE SPACES                    TO TP90-RECORD-KEY                    
-                                                                                
-           CALL GVBTP90    USING TP90-PARAMETER-AREA,                           
-                                 TP90-RECORD-AREA,                              
-                                 TP90-RECORD-KEY                                
-                                                                                
-           IF TP90-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL                      
-              DISPLAY 'MBRSEVS DD: ' TP90-DDNAME                                
-                      ', GVBTP90 FAILED, '                                      
-                      ' RET CD = ', TP90-RETURN-CODE                            
-                      ' FUNCTION = ', TP90-FUNCTION-CODE                        
-                      ' DDNAME = ', TP90-DDNAME                                 
-              DISPLAY ' TYPE   = ', TP90-FILE-TYPE                              
-                      ' MODE   = ', TP90-FILE-MODE                              
-                      ' REASON = ', TP90-VSAM-RETURN-CODE                       
-              MOVE  'Y'                   TO SEVERE-ERROR                       
-           ELSE                                                                 
-              DISPLAY 'DATASET OPENED: ' TP90-DDNAME                            
-           END-IF.                                                              
-                                                                                
-       110-EXIT.                                                                
-           EXIT.                                                                
-                                                                                
-                                                                                
-      ******************************************************************        
-      * CLOSE FILE.                                                    *        
-      ******************************************************************        
-       120-CLOSE-FILE.                                                          
-                                                                                
-           MOVE 'CUSTNAMV'                TO TP90-DDNAME                        
-           MOVE TP90-VALUE-CLOSE          TO TP90-FUNCTION-CODE                 
-           MOVE TP90-VALUE-VSAM           TO TP90-FILE-TYPE                     
-           MOVE TP90-VALUE-INPUT          TO TP90-FILE-MODE                     
-           MOVE SPACES                    TO TP90-RETURN-CODE                   
-           MOVE +0                        TO TP90-VSAM-RETURN-CODE              
-           MOVE +0                        TO TP90-RECORD-LENGTH                 
-           MOVE SPACES                    TO TP90-RECFM                         
-                                                                                
-           MOVE SPACES                    TO TP90-RECORD-KEY                    
-                                                                                
-           CALL GVBTP90    USING TP90-PARAMETER-AREA,                           
-                                 TP90-RECORD-AREA,                              
-                                 TP90-RECORD-KEY                                
-                                                                                
-           IF TP90-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL                      
-              DISPLAY 'MBRSEVS DD: ' TP90-DDNAME                                
-                      ', GVBTP90 FAILED, '                                      
-                      ' RET CD = ', TP90-RETURN-CODE                            
-                      ' FUNCTION = ', TP90-FUNCTION-CODE                        
-                      ' DDNAME = ', TP90-DDNAME                                 
-              DISPLAY ' TYPE   = ', TP90-FILE-TYPE                              
-                      ' MODE   = ', TP90-FILE-MODE                              
-                      ' REASON = ', TP90-VSAM-RETURN-CODE                       
-           ELSE                                                                 
-              DISPLAY 'DATASET CLOSED: ' TP90-DDNAME                            
-           END-IF                                                               
-                                                                                
-           SET  TP90-ANCHOR               TO NULL                               
-                                                                                
-           .                                                                    
-       120-EXIT.                                                                
-           EXIT.                                                                
-      *                                                                         
-      *                                                                         
-      ******************************************************************        
-      * START BROWSE                                                   *        
-      ******************************************************************        
-       500-START-BROWSE.                                                        
-                                                                                
-           MOVE 'CUSTNAMV'                TO TP90-DDNAME                        
-           MOVE TP90-VALUE-START-BROWSE   TO TP90-FUNCTION-CODE                 
-           MOVE TP90-VALUE-VSAM           TO TP90-FILE-TYPE                     
-           MOVE TP90-VALUE-INPUT          TO TP90-FILE-MODE                     
-           MOVE SPACES                    TO TP90-RETURN-CODE                   
-           MOVE +0                        TO TP90-VSAM-RETURN-CODE              
-           MOVE +96                       TO TP90-RECORD-LENGTH                 
-           MOVE TP90-VALUE-FIXED-LEN      TO TP90-RECFM                         
-                                                                                
-      * STARTING POINT IN INDEX                                                 
-           MOVE '0000000001'              TO TP90-RECORD-KEY                    
-           MOVE SPACES                                                          
-                                          TO TP90-FB-RECORD-AREA                
-                                                                                
-           CALL GVBTP90    USING TP90-PARAMETER-AREA,                           
-                                 TP90-RECORD-AREA,                              
-                                 TP90-RECORD-KEY                                
-                                                                                
-           IF TP90-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL                      
-             IF TP90-RETURN-CODE = TP90-VALUE-END-OF-FILE                       
-               MOVE 'Y' TO EOF-FLAG                                             
-               DISPLAY 'END OF FILE REACHED ' TP90-DDNAME                       
-             ELSE                                                               
-               DISPLAY 'MBRSEVS DD: ' TP90-DDNAME                               
-                       ', GVBTP90 FAILED, '                                     
-                       ' RET CD = ', TP90-RETURN-CODE                           
-                       ' FUNCTION = ', TP90-FUNCTION-CODE                       
-               DISPLAY ' DDNAME = ', TP90-DDNAME                                
-                       ' TYPE   = ', TP90-FILE-TYPE                             
-                       ' LRECL  = ', TP90-RECORD-LENGTH                         
-                       ' MODE   = ', TP90-FILE-MODE                             
-                       ' RECFM  = ', TP90-RECFM                                 
-                       ' REASON = ', TP90-VSAM-RETURN-CODE                      
-                       ' ESDS   = ', TP90-ESDS                                  
-               DISPLAY ' KEY    = ', TP90-RECORD-KEY                            
-               MOVE  'Y'                  TO SEVERE-ERROR                       
-             END-IF                                                             
-           ELSE                                                                 
-              DISPLAY 'BROWSE STARTED AT: ' TP90-RECORD-KEY                     
-           END-IF.                                                              
-                                                                                
-       500-EXIT.                                                                
-           EXIT.                                                                
-      *                                                                         
-      *                                                                         
-      ******************************************************************        
-      * BROWSE RECORD                                                  *        
-      ******************************************************************        
-       600-BROWSE-RECORD.                                                       
-                                                                                
-           MOVE 'CUSTNAMV'                TO TP90-DDNAME                        
-           MOVE TP90-VALUE-READNEXT       TO TP90-FUNCTION-CODE                 
-           MOVE TP90-VALUE-VSAM           TO TP90-FILE-TYPE                     
-           MOVE TP90-VALUE-INPUT          TO TP90-FILE-MODE                     
-           MOVE SPACES                    TO TP90-RETURN-CODE                   
-           MOVE +0                        TO TP90-VSAM-RETURN-CODE              
-           MOVE +96                       TO TP90-RECORD-LENGTH                 
-           MOVE TP90-VALUE-FIXED-LEN      TO TP90-RECFM                         
-                                                                                
-           MOVE SPACES                                                          
-                                          TO TP90-FB-RECORD-AREA                
-                                                                                
-           CALL GVBTP90    USING TP90-PARAMETER-AREA,                           
-                                 TP90-RECORD-AREA,                              
-                                 TP90-RECORD-KEY                                
-                                                                                
-           IF TP90-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL                      
-             IF TP90-RETURN-CODE = TP90-VALUE-END-OF-FILE                       
-               MOVE 'Y' TO EOF-FLAG                                             
-               DISPLAY 'END OF FILE REACHED ' TP90-DDNAME                       
-             ELSE                                                               
-               DISPLAY 'MBRSEVS DD: ' TP90-DDNAME                               
-                       ', GVBTP90 FAILED, '                                     
-                       ' RET CD = ', TP90-RETURN-CODE                           
-                       ' FUNCTION = ', TP90-FUNCTION-CODE                       
-               DISPLAY ' DDNAME = ', TP90-DDNAME                                
-                       ' TYPE   = ', TP90-FILE-TYPE                             
-                       ' LRECL  = ', TP90-RECORD-LENGTH                         
-                       ' MODE   = ', TP90-FILE-MODE                             
-                       ' RECFM  = ', TP90-RECFM                                 
-                       ' REASON = ', TP90-VSAM-RETURN-CODE                      
-                       ' ESDS   = ', TP90-ESDS                                  
-               DISPLAY ' KEY    = ', TP90-RECORD-KEY                            
-               MOVE  'Y'                  TO SEVERE-ERROR                       
-             END-IF                                                             
-           ELSE                                                                 
-              DISPLAY 'RECORD READ: ' TP90-FB-RECORD-AREA(1:64)                 
-                      ' LRECL ' TP90-RECORD-LENGTH                              
-              ADD +1 TO RECORD-CNT                                              
-           END-IF.                                                              
-                                                                                
-       600-EXIT.                                                                
-           EXIT.                                                                
+       000-MAIN.
+      *
+      ******************************************************************
+      * MAINLINE                                                       *
+      ******************************************************************
+      *
+      *      THE GVBCUR66 COPYBOOK CARRIES NO DEFAULT MAJOR/MINOR
+      *      NAME OF ITS OWN, SO SET THE SHARED RESOURCE NAME ONCE
+      *      HERE INSTEAD OF VIA A VALUE CLAUSE.
+           MOVE 'GENEVA'              TO ENQ-DEQ-RNAME
+           MOVE 'CUSTNAMV'            TO ENQ-DEQ-QNAME
+           MOVE '1'                   TO ENQ-DEQ-SCOPE-RQST
+           SET  ENQ-DEQ-CNTR-SHARED   TO TRUE
+      *
+           PERFORM 150-READ-CONTROL-CARD    THRU 150-EXIT
+           PERFORM 160-RESTART-CHECK        THRU 160-EXIT
+      *
+           PERFORM 110-OPEN-FILE            THRU 110-EXIT
+           PERFORM 170-OPEN-EXTRAS          THRU 170-EXIT
+      *
+      *      HOLD A SHARED LOCK ON CUSTNAMV FOR THE DURATION OF THE
+      *      BROWSE SO MLOADVS CANNOT UPDATE THE FILE OUT FROM UNDER
+      *      A REPORT OR EXTRACT THAT IS STILL IN PROGRESS.
+           MOVE 'ENQ' TO ENQ-DEQ-FUNC
+           CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-WRITE
+      *      LOG HOW LONG THE ENQ ABOVE ACTUALLY WAITED
+           DISPLAY 'MBRSEVS: ENQ WAIT = ' ENQ-DEQ-ELAPSED-WAIT-MS
+                   ' MS, CUSTNAMV'
+      *
+           IF   WS-CTL-MODE-LOCATE
+                PERFORM 550-LOCATE-RECORD   THRU 550-EXIT
+           ELSE
+                PERFORM 500-START-BROWSE    THRU 500-EXIT
+      *
+                PERFORM UNTIL (EOF-FLAG = 'Y' OR SEVERE-ERROR NOT = ' ')
+                  PERFORM 600-BROWSE-RECORD   THRU 600-EXIT
+                END-PERFORM
+           END-IF
+      *
+           MOVE 'DEQ' TO ENQ-DEQ-FUNC
+           CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-WRITE
+      *
+           PERFORM 120-CLOSE-FILE           THRU 120-EXIT
+           PERFORM 190-CLOSE-EXTRAS         THRU 190-EXIT
+           PERFORM 180-VALIDATE-RECORD-COUNT THRU 180-EXIT
+      *
+           DISPLAY 'RECORDS READ FOR ' TP90-DDNAME ' IS ' RECORD-CNT
+      *
+      *      END-OF-RUN KEY-RANGE/RECORD-LENGTH PROFILE.  THESE
+      *      STATISTICS ASSUME A SEQUENTIAL BROWSE - 550-LOCATE-RECORD
+      *      NEVER PERFORMS 830-UPDATE-STATS, SO SKIP THIS DISPLAY
+      *      ENTIRELY FOR A LOCATE-MODE RUN RATHER THAN DISPLAY
+      *      MEANINGLESS INITIAL VALUES FOR A SINGLE LOCATED RECORD.
+           IF   WS-CTL-MODE-BROWSE
+           AND  RECORD-CNT > ZERO
+                DIVIDE WS-STATS-LENGTH-TOTAL BY RECORD-CNT
+                  GIVING WS-STATS-AVG-LENGTH
+                  REMAINDER WS-STATS-AVG-REMAINDER
+
+                DISPLAY 'MBRSEVS: LOWEST KEY SEEN    = '
+                        WS-STATS-LOW-KEY
+                DISPLAY 'MBRSEVS: HIGHEST KEY SEEN   = '
+                        WS-STATS-HIGH-KEY
+                DISPLAY 'MBRSEVS: SHORT RECORDS (< '
+                        WS-STATS-EXPECTED-LENGTH ' BYTES) = '
+                        WS-STATS-SHORT-RECORD-CNT
+                DISPLAY 'MBRSEVS: AVERAGE RECORD LENGTH = '
+                        WS-STATS-AVG-LENGTH
+           END-IF
+           .
+       000-GOBACK.
+           GOBACK.
+
+
+      ******************************************************************
+      * OPEN FILE.                                                     *
+      ******************************************************************
+       110-OPEN-FILE.
+
+           SET  TP90-ANCHOR               TO NULL
+           MOVE 'CUSTNAMV'                TO TP90-DDNAME
+           MOVE TP90-VALUE-OPEN           TO TP90-FUNCTION-CODE
+           MOVE TP90-VALUE-VSAM           TO TP90-FILE-TYPE
+           MOVE TP90-VALUE-INPUT          TO TP90-FILE-MODE
+           MOVE SPACES                    TO TP90-RETURN-CODE
+           MOVE +0                        TO TP90-VSAM-RETURN-CODE
+           MOVE +0                        TO TP90-RECORD-LENGTH
+           MOVE SPACES                    TO TP90-RECFM
+
+           MOVE SPACES                    TO TP90-RECORD-KEY
+
+           CALL GVBTP90    USING TP90-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF TP90-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+              DISPLAY 'MBRSEVS DD: ' TP90-DDNAME
+                      ', GVBTP90 FAILED, '
+                      ' RET CD = ', TP90-RETURN-CODE
+                      ' FUNCTION = ', TP90-FUNCTION-CODE
+                      ' DDNAME = ', TP90-DDNAME
+              DISPLAY ' TYPE   = ', TP90-FILE-TYPE
+                      ' MODE   = ', TP90-FILE-MODE
+                      ' REASON = ', TP90-VSAM-RETURN-CODE
+              MOVE  'Y'                   TO SEVERE-ERROR
+           ELSE
+              DISPLAY 'DATASET OPENED: ' TP90-DDNAME
+      *
+      *      GET THE EXPECTED RECORD COUNT FROM VSAM SO IT CAN BE
+      *      VALIDATED AGAINST RECORD-CNT ONCE THE BROWSE COMPLETES.
+              MOVE  TP90-VALUE-INFO       TO TP90-FUNCTION-CODE
+              CALL GVBTP90    USING TP90-PARAMETER-AREA,
+                                    TP90-INFO-RETURN-DATA,
+                                    TP90-RECORD-KEY
+              IF TP90-RETURN-CODE = TP90-VALUE-SUCCESSFUL
+                 MOVE TP90-NUM-RECORDS    TO WS-EXPECTED-RECORD-CNT
+                 DISPLAY 'MBRSEVS: GVBTP90-VALUE-INFO REPORTS '
+                         WS-EXPECTED-RECORD-CNT ' RECORDS ON FILE'
+              ELSE
+                 MOVE -1                  TO WS-EXPECTED-RECORD-CNT
+                 DISPLAY 'MBRSEVS: UNABLE TO OBTAIN RECORD COUNT '
+                         'VIA GVBTP90-VALUE-INFO, RC=' TP90-RETURN-CODE
+              END-IF
+           END-IF.
+
+       110-EXIT.
+           EXIT.
+
+
+      ******************************************************************
+      * CLOSE FILE.                                                    *
+      ******************************************************************
+       120-CLOSE-FILE.
+
+           MOVE 'CUSTNAMV'                TO TP90-DDNAME
+           MOVE TP90-VALUE-CLOSE          TO TP90-FUNCTION-CODE
+           MOVE TP90-VALUE-VSAM           TO TP90-FILE-TYPE
+           MOVE TP90-VALUE-INPUT          TO TP90-FILE-MODE
+           MOVE SPACES                    TO TP90-RETURN-CODE
+           MOVE +0                        TO TP90-VSAM-RETURN-CODE
+           MOVE +0                        TO TP90-RECORD-LENGTH
+           MOVE SPACES                    TO TP90-RECFM
+
+           MOVE SPACES                    TO TP90-RECORD-KEY
+
+           CALL GVBTP90    USING TP90-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF TP90-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+              DISPLAY 'MBRSEVS DD: ' TP90-DDNAME
+                      ', GVBTP90 FAILED, '
+                      ' RET CD = ', TP90-RETURN-CODE
+                      ' FUNCTION = ', TP90-FUNCTION-CODE
+                      ' DDNAME = ', TP90-DDNAME
+              DISPLAY ' TYPE   = ', TP90-FILE-TYPE
+                      ' MODE   = ', TP90-FILE-MODE
+                      ' REASON = ', TP90-VSAM-RETURN-CODE
+           ELSE
+              DISPLAY 'DATASET CLOSED: ' TP90-DDNAME
+           END-IF
+
+           SET  TP90-ANCHOR               TO NULL
+
+           .
+       120-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  READ AN OPTIONAL CTLCARD DD TO SELECT BROWSE VS LOCATE
+      *  MODE AND AN OPTIONAL START/STOP KEY RANGE.  NOT ALLOCATED IN
+      *  THE JCL MEANS "FULL BROWSE FROM THE LOW KEY", THE ORIGINAL
+      *  BEHAVIOR OF THIS PROGRAM.
+      ***************************************************************
+       150-READ-CONTROL-CARD.
+      *
+           MOVE  WS-CONTROL-DDNAME     TO TP90-DDNAME
+           MOVE  TP90-VALUE-OPEN       TO TP90-FUNCTION-CODE
+           MOVE  TP90-VALUE-SEQUENTIAL TO TP90-FILE-TYPE
+           MOVE  TP90-VALUE-INPUT      TO TP90-FILE-MODE
+           MOVE  SPACES                TO TP90-RETURN-CODE
+           MOVE  +0                    TO TP90-VSAM-RETURN-CODE
+           MOVE  LENGTH OF WS-CONTROL-RECORD
+                                       TO TP90-RECORD-LENGTH
+           MOVE  TP90-VALUE-FIXED-LEN  TO TP90-RECFM
+           MOVE  SPACES                TO TP90-RECORD-KEY
+
+           CALL GVBTP90    USING TP90-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF   TP90-RETURN-CODE = TP90-VALUE-SUCCESSFUL
+                SET  WS-CONTROL-FILE-OPEN  TO TRUE
+
+                MOVE  TP90-VALUE-READ      TO TP90-FUNCTION-CODE
+                CALL GVBTP90    USING TP90-PARAMETER-AREA,
+                                      WS-CONTROL-RECORD,
+                                      TP90-RECORD-KEY
+
+                IF   TP90-RETURN-CODE = TP90-VALUE-SUCCESSFUL
+                     DISPLAY 'MBRSEVS: CONTROL CARD READ, MODE = '
+                             WS-CTL-MODE ' START KEY = '
+                             WS-CTL-START-KEY ' STOP KEY = '
+                             WS-CTL-STOP-KEY
+                ELSE
+                     DISPLAY 'MBRSEVS: CTLCARD DD ALLOCATED BUT EMPTY, '
+                             'USING DEFAULTS'
+                END-IF
+
+                MOVE  TP90-VALUE-CLOSE     TO TP90-FUNCTION-CODE
+                CALL GVBTP90    USING TP90-PARAMETER-AREA,
+                                      TP90-RECORD-AREA,
+                                      TP90-RECORD-KEY
+           ELSE
+                DISPLAY 'MBRSEVS: NO CTLCARD DD ALLOCATED, DEFAULTING '
+                        'TO A FULL BROWSE FROM THE LOW KEY'
+           END-IF
+           .
+       150-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  IF A CHKPT DD FROM A PRIOR, ABENDED RUN IS AVAILABLE,
+      *  OVERRIDE THE BROWSE START KEY WITH THE LAST KEY SUCCESSFULLY
+      *  PROCESSED SO MBRSEVS RESUMES INSTEAD OF STARTING OVER.  A
+      *  CHECKPOINT ONLY APPLIES IN BROWSE MODE.
+      ***************************************************************
+       160-RESTART-CHECK.
+      *
+           IF   WS-CTL-MODE-BROWSE
+                MOVE  WS-CHKPT-DDNAME       TO TP90C-DDNAME
+                MOVE  TP90-VALUE-OPEN       TO TP90C-FUNCTION-CODE
+                MOVE  TP90-VALUE-SEQUENTIAL TO TP90C-FILE-TYPE
+                MOVE  TP90-VALUE-INPUT      TO TP90C-FILE-MODE
+                MOVE  SPACES                TO TP90C-RETURN-CODE
+                MOVE  +0                    TO TP90C-VSAM-RETURN-CODE
+                MOVE  LENGTH OF WS-CHKPT-RECORD
+                                            TO TP90C-RECORD-LENGTH
+                MOVE  TP90-VALUE-FIXED-LEN  TO TP90C-RECFM
+
+                CALL GVBTP90    USING TP90C-PARAMETER-AREA,
+                                      WS-CHKPT-RECORD,
+                                      TP90-RECORD-KEY
+
+                IF   TP90C-RETURN-CODE = TP90-VALUE-SUCCESSFUL
+                     MOVE  TP90-VALUE-READ  TO TP90C-FUNCTION-CODE
+                     CALL GVBTP90    USING TP90C-PARAMETER-AREA,
+                                           WS-CHKPT-RECORD,
+                                           TP90-RECORD-KEY
+
+                     IF   TP90C-RETURN-CODE = TP90-VALUE-SUCCESSFUL
+                          MOVE WS-CHKPT-KEY  TO WS-CTL-START-KEY
+                          DISPLAY 'MBRSEVS: RESTART CHECKPOINT FOUND, '
+                                  'RESUMING BROWSE AT KEY = '
+                                  WS-CTL-START-KEY
+                     END-IF
+
+                     MOVE  TP90-VALUE-CLOSE TO TP90C-FUNCTION-CODE
+                     CALL GVBTP90    USING TP90C-PARAMETER-AREA,
+                                           WS-CHKPT-RECORD,
+                                           TP90-RECORD-KEY
+                END-IF
+           END-IF
+           .
+       160-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  OPEN THE EXTRACT AND FORMATTED-REPORT OUTPUT DDs.
+      *  BOTH ARE OPTIONAL - IF NOT ALLOCATED, THE OPEN FAILS AND
+      *  MBRSEVS CONTINUES WITHOUT THEM.
+      ***************************************************************
+       170-OPEN-EXTRAS.
+      *
+           MOVE  WS-EXTRACT-DDNAME     TO TP90X-DDNAME
+           MOVE  TP90-VALUE-OPEN       TO TP90X-FUNCTION-CODE
+           MOVE  TP90-VALUE-SEQUENTIAL TO TP90X-FILE-TYPE
+           MOVE  TP90-VALUE-OUTPUT     TO TP90X-FILE-MODE
+           MOVE  SPACES                TO TP90X-RETURN-CODE
+           MOVE  +0                    TO TP90X-VSAM-RETURN-CODE
+           MOVE  +96                   TO TP90X-RECORD-LENGTH
+           MOVE  TP90-VALUE-FIXED-LEN  TO TP90X-RECFM
+
+           CALL GVBTP90    USING TP90X-PARAMETER-AREA,
+                                 TP90-FB-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF   TP90X-RETURN-CODE = TP90-VALUE-SUCCESSFUL
+                SET  WS-EXTRACT-FILE-OPEN  TO TRUE
+                DISPLAY 'MBRSEVS: EXTRACT FILE OPENED: '
+                        WS-EXTRACT-DDNAME
+           ELSE
+                DISPLAY 'MBRSEVS: EXTRACT DD NOT ALLOCATED, SKIPPING '
+                        'EXTRACT OUTPUT'
+           END-IF
+
+           MOVE  WS-REPORT-DDNAME      TO TP90P-DDNAME
+           MOVE  TP90-VALUE-OPEN       TO TP90P-FUNCTION-CODE
+           MOVE  TP90-VALUE-SEQUENTIAL TO TP90P-FILE-TYPE
+           MOVE  TP90-VALUE-OUTPUT     TO TP90P-FILE-MODE
+           MOVE  SPACES                TO TP90P-RETURN-CODE
+           MOVE  +0                    TO TP90P-VSAM-RETURN-CODE
+           MOVE  LENGTH OF WS-REPORT-LINE
+                                       TO TP90P-RECORD-LENGTH
+           MOVE  TP90-VALUE-FIXED-LEN  TO TP90P-RECFM
+
+           CALL GVBTP90    USING TP90P-PARAMETER-AREA,
+                                 WS-REPORT-LINE,
+                                 TP90-RECORD-KEY
+
+           IF   TP90P-RETURN-CODE = TP90-VALUE-SUCCESSFUL
+                SET  WS-REPORT-FILE-OPEN  TO TRUE
+                DISPLAY 'MBRSEVS: REPORT FILE OPENED: '
+                        WS-REPORT-DDNAME
+                PERFORM 800-WRITE-RPT-HEADINGS THRU 800-EXIT
+           ELSE
+                DISPLAY 'MBRSEVS: RPTOUT DD NOT ALLOCATED, SKIPPING '
+                        'FORMATTED REPORT'
+           END-IF
+           .
+       170-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  COMPARE THE FINAL BROWSE COUNT TO THE COUNT VSAM
+      *  REPORTED VIA GVBTP90-VALUE-INFO AT OPEN TIME.  A LOCATE-MODE
+      *  RUN ONLY EVER TOUCHES ONE RECORD, SO THE COMPARISON ONLY
+      *  APPLIES TO A FULL BROWSE.
+      ***************************************************************
+       180-VALIDATE-RECORD-COUNT.
+      *
+           IF   WS-CTL-MODE-BROWSE
+                IF   WS-EXPECTED-RECORD-CNT < ZERO
+                     DISPLAY 'MBRSEVS: RECORD COUNT VALIDATION SKIPPED '
+                             '- NO GVBTP90-VALUE-INFO COUNT AVAILABLE'
+                ELSE
+                     IF   RECORD-CNT = WS-EXPECTED-RECORD-CNT
+                          DISPLAY 'MBRSEVS: RECORD COUNT VALIDATED, '
+                                  RECORD-CNT ' RECORDS BROWSED'
+                     ELSE
+                          DISPLAY 'MBRSEVS: *** RECORD COUNT MISMATCH '
+                                  '*** BROWSED = ' RECORD-CNT
+                                  ' EXPECTED = ' WS-EXPECTED-RECORD-CNT
+                     END-IF
+                END-IF
+           END-IF
+           .
+       180-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  CLOSE THE EXTRACT AND FORMATTED-REPORT OUTPUT DDs
+      *  IF THEY WERE OPENED.
+      ***************************************************************
+       190-CLOSE-EXTRAS.
+      *
+           IF   WS-EXTRACT-FILE-OPEN
+                MOVE  TP90-VALUE-CLOSE      TO TP90X-FUNCTION-CODE
+                CALL GVBTP90    USING TP90X-PARAMETER-AREA,
+                                      TP90-FB-RECORD-AREA,
+                                      TP90-RECORD-KEY
+                DISPLAY 'MBRSEVS: EXTRACT FILE CLOSED: '
+                        WS-EXTRACT-DDNAME
+           END-IF
+
+           IF   WS-REPORT-FILE-OPEN
+                MOVE  TP90-VALUE-CLOSE      TO TP90P-FUNCTION-CODE
+                CALL GVBTP90    USING TP90P-PARAMETER-AREA,
+                                      WS-REPORT-LINE,
+                                      TP90-RECORD-KEY
+                DISPLAY 'MBRSEVS: REPORT FILE CLOSED: '
+                        WS-REPORT-DDNAME
+           END-IF
+           .
+       190-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      * START BROWSE                                                   *
+      ******************************************************************
+       500-START-BROWSE.
+
+           MOVE 'CUSTNAMV'                TO TP90-DDNAME
+           MOVE TP90-VALUE-START-BROWSE   TO TP90-FUNCTION-CODE
+           MOVE TP90-VALUE-VSAM           TO TP90-FILE-TYPE
+           MOVE TP90-VALUE-INPUT          TO TP90-FILE-MODE
+           MOVE SPACES                    TO TP90-RETURN-CODE
+           MOVE +0                        TO TP90-VSAM-RETURN-CODE
+           MOVE +96                       TO TP90-RECORD-LENGTH
+           MOVE TP90-VALUE-FIXED-LEN      TO TP90-RECFM
+
+      *      STARTING POINT IN INDEX, EITHER THE DEFAULT LOW KEY,
+      *          THE CTLCARD START KEY, OR A RESTART CHECKPOINT KEY.
+           MOVE WS-CTL-START-KEY          TO TP90-RECORD-KEY
+           MOVE SPACES
+                                          TO TP90-FB-RECORD-AREA
+
+           CALL GVBTP90    USING TP90-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF TP90-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+             IF TP90-RETURN-CODE = TP90-VALUE-END-OF-FILE
+               MOVE 'Y' TO EOF-FLAG
+               DISPLAY 'END OF FILE REACHED ' TP90-DDNAME
+             ELSE
+               DISPLAY 'MBRSEVS DD: ' TP90-DDNAME
+                       ', GVBTP90 FAILED, '
+                       ' RET CD = ', TP90-RETURN-CODE
+                       ' FUNCTION = ', TP90-FUNCTION-CODE
+               DISPLAY ' DDNAME = ', TP90-DDNAME
+                       ' TYPE   = ', TP90-FILE-TYPE
+                       ' LRECL  = ', TP90-RECORD-LENGTH
+                       ' MODE   = ', TP90-FILE-MODE
+                       ' RECFM  = ', TP90-RECFM
+                       ' REASON = ', TP90-VSAM-RETURN-CODE
+                       ' ESDS   = ', TP90-ESDS
+               DISPLAY ' KEY    = ', TP90-RECORD-KEY
+               MOVE  'Y'                  TO SEVERE-ERROR
+             END-IF
+           ELSE
+              DISPLAY 'BROWSE STARTED AT: ' TP90-RECORD-KEY
+      *      VALIDATE THAT THE UNDERLYING CLUSTER SUPPORTS KEYED
+      *      ACCESS BEFORE RELYING ON THE START-BROWSE POSITION.
+              PERFORM 700-CHECK-ESDS       THRU 700-EXIT
+           END-IF.
+
+       500-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  LOCATE A SINGLE CUSTOMER RECORD DIRECTLY BY KEY, FOR
+      *  A CTLCARD REQUEST OF MODE = 'LOCATE' INSTEAD OF A FULL
+      *  BROWSE OF THE FILE.
+      ***************************************************************
+       550-LOCATE-RECORD.
+      *
+           MOVE 'CUSTNAMV'                TO TP90-DDNAME
+           MOVE TP90-VALUE-LOCATE         TO TP90-FUNCTION-CODE
+           MOVE TP90-VALUE-VSAM           TO TP90-FILE-TYPE
+           MOVE TP90-VALUE-INPUT          TO TP90-FILE-MODE
+           MOVE SPACES                    TO TP90-RETURN-CODE
+           MOVE +0                        TO TP90-VSAM-RETURN-CODE
+           MOVE +96                       TO TP90-RECORD-LENGTH
+           MOVE TP90-VALUE-FIXED-LEN      TO TP90-RECFM
+
+           MOVE WS-CTL-START-KEY          TO TP90-RECORD-KEY
+           MOVE SPACES                    TO TP90-FB-RECORD-AREA
+
+           CALL GVBTP90    USING TP90-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF TP90-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+              DISPLAY 'MBRSEVS: LOCATE FAILED FOR KEY '
+                      WS-CTL-START-KEY ' RET CD = ' TP90-RETURN-CODE
+              MOVE  'Y'                   TO SEVERE-ERROR
+           ELSE
+              DISPLAY 'RECORD LOCATED: ' TP90-FB-RECORD-AREA(1:64)
+                      ' LRECL ' TP90-RECORD-LENGTH
+              PERFORM 700-CHECK-ESDS      THRU 700-EXIT
+              ADD +1                      TO RECORD-CNT
+              PERFORM 710-WRITE-EXTRACT   THRU 710-EXIT
+              PERFORM 810-WRITE-RPT-DETAIL THRU 810-EXIT
+           END-IF
+           MOVE  'Y'                      TO EOF-FLAG
+           .
+       550-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      * BROWSE RECORD                                                  *
+      ******************************************************************
+       600-BROWSE-RECORD.
+
+           MOVE 'CUSTNAMV'                TO TP90-DDNAME
+           MOVE TP90-VALUE-READNEXT       TO TP90-FUNCTION-CODE
+           MOVE TP90-VALUE-VSAM           TO TP90-FILE-TYPE
+           MOVE TP90-VALUE-INPUT          TO TP90-FILE-MODE
+           MOVE SPACES                    TO TP90-RETURN-CODE
+           MOVE +0                        TO TP90-VSAM-RETURN-CODE
+           MOVE +96                       TO TP90-RECORD-LENGTH
+           MOVE TP90-VALUE-FIXED-LEN      TO TP90-RECFM
+
+           MOVE SPACES
+                                          TO TP90-FB-RECORD-AREA
+
+           CALL GVBTP90    USING TP90-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF TP90-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+             IF TP90-RETURN-CODE = TP90-VALUE-END-OF-FILE
+               MOVE 'Y' TO EOF-FLAG
+               DISPLAY 'END OF FILE REACHED ' TP90-DDNAME
+             ELSE
+               DISPLAY 'MBRSEVS DD: ' TP90-DDNAME
+                       ', GVBTP90 FAILED, '
+                       ' RET CD = ', TP90-RETURN-CODE
+                       ' FUNCTION = ', TP90-FUNCTION-CODE
+               DISPLAY ' DDNAME = ', TP90-DDNAME
+                       ' TYPE   = ', TP90-FILE-TYPE
+                       ' LRECL  = ', TP90-RECORD-LENGTH
+                       ' MODE   = ', TP90-FILE-MODE
+                       ' RECFM  = ', TP90-RECFM
+                       ' REASON = ', TP90-VSAM-RETURN-CODE
+                       ' ESDS   = ', TP90-ESDS
+               DISPLAY ' KEY    = ', TP90-RECORD-KEY
+               MOVE  'Y'                  TO SEVERE-ERROR
+      *        CAPTURE A CHECKPOINT AT THE LAST SUCCESSFULLY BROWSED
+      *        KEY RIGHT NOW, RATHER THAN LEAVING A RESTART TO RESUME
+      *        FROM WHATEVER WAS CAPTURED AS MUCH AS WS-CHKPT-INTERVAL
+      *        RECORDS EARLIER.
+               SET   WS-CHKPT-FORCE       TO TRUE
+               PERFORM 720-WRITE-CHKPT    THRU 720-EXIT
+             END-IF
+      *      IF A STOP KEY WAS GIVEN AND WE HAVE READ PAST IT, END
+      *      THE BROWSE WITHOUT TREATING IT AS AN ERROR.
+           ELSE
+             IF   WS-CTL-STOP-KEY NOT = SPACES
+             AND  TP90-RECORD-KEY > WS-CTL-STOP-KEY
+                  MOVE 'Y'                TO EOF-FLAG
+                  DISPLAY 'MBRSEVS: STOP KEY ' WS-CTL-STOP-KEY
+                          ' REACHED, ENDING BROWSE'
+             ELSE
+                  DISPLAY 'RECORD READ: ' TP90-FB-RECORD-AREA(1:64)
+                          ' LRECL ' TP90-RECORD-LENGTH
+                  ADD +1 TO RECORD-CNT
+                  PERFORM 700-CHECK-ESDS       THRU 700-EXIT
+                  PERFORM 710-WRITE-EXTRACT    THRU 710-EXIT
+                  PERFORM 810-WRITE-RPT-DETAIL THRU 810-EXIT
+                  PERFORM 720-WRITE-CHKPT      THRU 720-EXIT
+                  PERFORM 830-UPDATE-STATS     THRU 830-EXIT
+             END-IF
+           END-IF.
+
+       600-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  VALIDATE THE TP90-ESDS INDICATOR ON THE SUCCESS PATH.
+      *  MBRSEVS RELIES ON KEYED START-BROWSE/LOCATE ACCESS, WHICH AN
+      *  ENTRY-SEQUENCED CLUSTER DOES NOT SUPPORT.  TREAT A 'Y' AS A
+      *  CONFIGURATION ERROR RATHER THAN LETTING THE PROGRAM CONTINUE
+      *  TO BROWSE A FILE IT CANNOT RELIABLY POSITION AGAINST.
+      ***************************************************************
+       700-CHECK-ESDS.
+      *
+           IF   TP90-ESDS = 'Y'
+                DISPLAY 'MBRSEVS: *** CUSTNAMV IS ESDS, KEYED BROWSE'
+                        '/LOCATE IS NOT SUPPORTED ***'
+                MOVE  'Y'                 TO SEVERE-ERROR
+           END-IF
+           .
+       700-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  WRITE THE JUST-BROWSED/LOCATED RECORD TO THE OPTIONAL
+      *  QSAM EXTRACT FILE.
+      ***************************************************************
+       710-WRITE-EXTRACT.
+      *
+           IF   WS-EXTRACT-FILE-OPEN
+                MOVE  TP90-VALUE-WRITE      TO TP90X-FUNCTION-CODE
+                CALL GVBTP90    USING TP90X-PARAMETER-AREA,
+                                      TP90-FB-RECORD-AREA,
+                                      TP90-RECORD-KEY
+           END-IF
+           .
+       710-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  REFRESH THE CHECKPOINT RECORD EVERY WS-CHKPT-INTERVAL
+      *  RECORDS SO A LATER RESTART OF THIS BROWSE HAS A RECENT
+      *  POSITION TO RESUME FROM.  THE CHKPT DD IS OPTIONAL - IF IT
+      *  IS NOT ALLOCATED, THE OPEN FAILS AND CHECKPOINTING IS
+      *  SIMPLY SKIPPED.
+      ***************************************************************
+       720-WRITE-CHKPT.
+      *
+           MOVE  +0                        TO WS-CHKPT-DIVIDE-REM
+           IF   RECORD-CNT > ZERO
+                DIVIDE RECORD-CNT BY WS-CHKPT-INTERVAL
+                   GIVING WS-CHKPT-DIVIDE-QUOT
+                   REMAINDER WS-CHKPT-DIVIDE-REM
+           END-IF
+
+           IF   RECORD-CNT > ZERO
+           AND  (WS-CHKPT-DIVIDE-REM = ZERO OR WS-CHKPT-FORCE)
+                MOVE  WS-CHKPT-DDNAME       TO TP90C-DDNAME
+                MOVE  TP90-VALUE-OPEN       TO TP90C-FUNCTION-CODE
+                MOVE  TP90-VALUE-SEQUENTIAL TO TP90C-FILE-TYPE
+                MOVE  TP90-VALUE-OUTPUT     TO TP90C-FILE-MODE
+                MOVE  SPACES                TO TP90C-RETURN-CODE
+                MOVE  +0                    TO TP90C-VSAM-RETURN-CODE
+                MOVE  LENGTH OF WS-CHKPT-RECORD
+                                            TO TP90C-RECORD-LENGTH
+                MOVE  TP90-VALUE-FIXED-LEN  TO TP90C-RECFM
+
+                CALL GVBTP90    USING TP90C-PARAMETER-AREA,
+                                      WS-CHKPT-RECORD,
+                                      TP90-RECORD-KEY
+
+                IF   TP90C-RETURN-CODE = TP90-VALUE-SUCCESSFUL
+                     MOVE  TP90-RECORD-KEY     TO WS-CHKPT-KEY
+                     MOVE  TP90-VALUE-WRITE    TO TP90C-FUNCTION-CODE
+                     CALL GVBTP90    USING TP90C-PARAMETER-AREA,
+                                           WS-CHKPT-RECORD,
+                                           TP90-RECORD-KEY
+
+                     MOVE  TP90-VALUE-CLOSE    TO TP90C-FUNCTION-CODE
+                     CALL GVBTP90    USING TP90C-PARAMETER-AREA,
+                                           WS-CHKPT-RECORD,
+                                           TP90-RECORD-KEY
+                END-IF
+           END-IF
+
+           MOVE  'N'                       TO WS-CHKPT-FORCE-SW
+           .
+       720-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  WRITE THE PAGE-HEADING, COLUMN-HEADING AND DASH-LINE
+      *  SECTIONS ONCE, IN GVBCX88P'S REPORT-SECTION-ID STYLE.
+      ***************************************************************
+       800-WRITE-RPT-HEADINGS.
+      *
+           ADD  +1                     TO WS-RPT-PAGE-NBR
+           MOVE +0                     TO WS-RPT-LINE-NBR
+
+           SET  WS-RPT-PAGE-HEADING    TO TRUE
+           MOVE WS-RPT-PAGE-NBR        TO WS-RPT-PAGE-HDG-PAGE-NBR
+           MOVE WS-RPT-PAGE-HDG-TEXT   TO WS-RPT-TEXT
+           MOVE  TP90-VALUE-WRITE      TO TP90P-FUNCTION-CODE
+           CALL GVBTP90    USING TP90P-PARAMETER-AREA,
+                                 WS-REPORT-LINE,
+                                 TP90-RECORD-KEY
+
+           SET  WS-RPT-COLUMN-HEADING  TO TRUE
+           MOVE WS-RPT-COL-HDG-TEXT    TO WS-RPT-TEXT
+           CALL GVBTP90    USING TP90P-PARAMETER-AREA,
+                                 WS-REPORT-LINE,
+                                 TP90-RECORD-KEY
+
+           SET  WS-RPT-DASH-LINE       TO TRUE
+           MOVE WS-RPT-DASH-TEXT       TO WS-RPT-TEXT
+           CALL GVBTP90    USING TP90P-PARAMETER-AREA,
+                                 WS-REPORT-LINE,
+                                 TP90-RECORD-KEY
+           .
+       800-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  WRITE ONE DETAIL LINE FOR THE CURRENT RECORD, STARTING
+      *  A NEW PAGE'S HEADINGS ONCE WS-RPT-MAX-LINES-PER-PAGE DETAIL
+      *  LINES HAVE BEEN WRITTEN.
+      ***************************************************************
+       810-WRITE-RPT-DETAIL.
+      *
+           IF   WS-REPORT-FILE-OPEN
+                IF   WS-RPT-LINE-NBR >= WS-RPT-MAX-LINES-PER-PAGE
+                     PERFORM 800-WRITE-RPT-HEADINGS THRU 800-EXIT
+                END-IF
+
+                MOVE TP90-RECORD-KEY        TO WS-RPT-DTL-KEY
+                MOVE TP90-FB-RECORD-AREA(1:64)
+                                            TO WS-RPT-DTL-DATA
+                SET  WS-RPT-DETAIL-LINE     TO TRUE
+                MOVE WS-RPT-DETAIL-TEXT     TO WS-RPT-TEXT
+                MOVE  TP90-VALUE-WRITE      TO TP90P-FUNCTION-CODE
+                CALL GVBTP90    USING TP90P-PARAMETER-AREA,
+                                      WS-REPORT-LINE,
+                                      TP90-RECORD-KEY
+                ADD  +1                     TO WS-RPT-LINE-NBR
+           END-IF
+           .
+       810-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  TRACK THE LOWEST/HIGHEST KEY SEEN, COUNT RECORDS
+      *  SHORTER THAN THE EXPECTED 96 BYTES, AND ACCUMULATE TOTAL
+      *  RECORD LENGTH FOR AN END-OF-RUN AVERAGE.
+      ***************************************************************
+       830-UPDATE-STATS.
+      *
+           IF   TP90-RECORD-KEY < WS-STATS-LOW-KEY
+                MOVE TP90-RECORD-KEY    TO WS-STATS-LOW-KEY
+           END-IF
+
+           IF   TP90-RECORD-KEY > WS-STATS-HIGH-KEY
+                MOVE TP90-RECORD-KEY    TO WS-STATS-HIGH-KEY
+           END-IF
+
+           IF   TP90-RECORD-LENGTH < WS-STATS-EXPECTED-LENGTH
+                ADD  +1                 TO WS-STATS-SHORT-RECORD-CNT
+           END-IF
+
+           ADD  TP90-RECORD-LENGTH      TO WS-STATS-LENGTH-TOTAL
+           .
+       830-EXIT.
+           EXIT.
