@@ -0,0 +1,476 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MBRCDEL.
+      *****************************************************************
+      *                                                               *
+      * (C) COPYRIGHT IBM CORPORATION 2023.                           *
+      *     Copyright Contributors to the GenevaERS Project.          *
+      * SPDX-License-Identifier: Apache-2.0                           *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+      * Licensed under the Apache License,                            *
+      * Version 2.0 (the "License");                                  *
+      * you may not use this file except in                           *
+      * compliance with the License.                                  *
+      * You may obtain a copy of the License at                       *
+      *                                                               *
+      *     http://www.apache.org/licenses/LICENSE-2.0                *
+      *                                                               *
+      *  Unless required by applicable law or                         *
+      *  agreed to in writing, software                               *
+      *  distributed under the License is distributed                 *
+      *  on an "AS IS" BASIS,                                         *
+      *  WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express *
+      *  or implied.                                                  *
+      *  See the License for the specific language governing          *
+      *  permissions and limitations under the License.               *
+      *                                                               *
+      ******************************************************************
+      **                PROGRAM INFORMATION                            *
+      ******************************************************************
+      **                                                               *
+      ** DESCRIPTION: INDIVIDUAL-KEY CUSTNAMV DELETE UTILITY.  READS  *
+      **              A SMALL LIST OF CUSTOMER KEYS FROM THE KEYCARD  *
+      **              DD, ONE KEY PER RECORD, AND ISSUES TP90-VALUE-  *
+      **              DELETE AGAINST CUSTNAMV FOR EACH ONE DIRECTLY   *
+      **              BY KEY - THE SAME DIRECT-KEY ACCESS MBRCINQ     *
+      **              USES FOR ITS TP90-VALUE-LOCATE LOOKUP - SO A    *
+      **              SINGLE BAD OR DUPLICATE RECORD CAN BE REMOVED   *
+      **              WITHOUT A FULL MLOADVS RELOAD OF THE FILE.      *
+      **                                                               *
+      ** MODULES CALLED: GVBTP90 - I/O HANDLER                        *
+      **                                                               *
+      ** INPUT FILES:   CUSTOMER KEY LIST            (DDNAME=KEYCARD) *
+      **                VSAM CUSTNAME FILE           (DDNAME=CUSTNAMV)*
+      **                                                               *
+      ** OUTPUT FILES:  KEY DELETE REPORT             (DDNAME=DELRPT) *
+      **                                                               *
+      ** RETURN CDS:  0000 - SUCCESSFUL PROCESSING                     *
+      **              0016 - ABEND                                     *
+      **                                                               *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-ABEND-CD                 PIC X(4)   VALUE '0016'.
+      *
+       01  GVBTP90                     PIC X(08)  VALUE 'GVBTP90 '.
+      *
+       01  EOF-FLAG                    PIC X(01)  VALUE ' '.
+       01  SEVERE-ERROR                PIC X(01)  VALUE ' '.
+      *      TRACKS WHETHER THE CUSTNAMV ENQ WAS ACTUALLY TAKEN OUT,
+      *      SO 9900-FINALIZATION KNOWS WHETHER A DEQ IS NEEDED (A
+      *      100-INIT FAILURE SKIPS THE ENQ ENTIRELY).
+       01  WS-CUSTNAMV-ENQ-SW           PIC X(01)  VALUE 'N'.
+           88  WS-CUSTNAMV-ENQ-HELD         VALUE 'Y'.
+       01  WS-KEYS-READ-CNT            PIC S9(08) COMP VALUE +0.
+       01  WS-DELETED-CNT              PIC S9(08) COMP VALUE +0.
+       01  WS-NOT-FOUND-CNT            PIC S9(08) COMP VALUE +0.
+       01  WS-ERROR-CNT                PIC S9(08) COMP VALUE +0.
+      *
+       01  WS-DISPLAY-MASK-1           PIC ZZ,ZZZ,ZZZ,ZZ9.
+      *
+      *****************************************************************
+      *  ONE CUSTOMER KEY PER KEYCARD RECORD.  A FIXED 80-BYTE CARD
+      *  IMAGE, THE SAME CARD-STYLE FIXED LAYOUT MBRPURGE'S CTLCARD
+      *  USES FOR ITS OWN SMALL CONTROL INPUT.
+      *****************************************************************
+       01  WS-KEYCARD-DDNAME           PIC X(08)  VALUE 'KEYCARD '.
+       01  WS-KEY-RECORD.
+           05  WS-KEY-ID               PIC X(10).
+           05  FILLER                  PIC X(70)  VALUE SPACES.
+      *
+      *****************************************************************
+      *  KEY DELETE REPORT LINE.
+      *****************************************************************
+       01  WS-RPT-DETAIL-LINE.
+           05  FILLER                  PIC X(14) VALUE
+               'CUSTNAMV KEY  '.
+           05  WS-RPT-KEY-ID           PIC X(10).
+           05  FILLER                  PIC X(10) VALUE
+               '  RESULT'.
+           05  WS-RPT-RESULT           PIC X(20).
+      *
+      *****************************************************************
+      *  GVBTP90 I/O COMMUNICATION - ONE PARAMETER AREA FOR CUSTNAMV,
+      *  AND A SECOND FOR EACH OF THE KEYCARD/DELRPT SEQUENTIAL DDS,
+      *  THE SAME ONE-PER-CONCURRENTLY-OPEN-DD CONVENTION MBRPURGE
+      *  AND MLOADVS USE.
+      *****************************************************************
+       COPY GVBCTP9P.
+       COPY GVBCTP9R.
+      *
+       COPY GVBCTP90.
+      *
+       COPY GVBCTP9P REPLACING ==TP90-PARAMETER-AREA== BY
+                                ==TP90K-PARAMETER-AREA==
+                                ==TP90-ANCHOR==          BY
+                                ==TP90K-ANCHOR==
+                                ==TP90-DDNAME==          BY
+                                ==TP90K-DDNAME==
+                                ==TP90-FUNCTION-CODE==   BY
+                                ==TP90K-FUNCTION-CODE==
+                                ==TP90-FILE-TYPE==       BY
+                                ==TP90K-FILE-TYPE==
+                                ==TP90-FILE-MODE==       BY
+                                ==TP90K-FILE-MODE==
+                                ==TP90-RETURN-CODE==     BY
+                                ==TP90K-RETURN-CODE==
+                                ==TP90-VSAM-RETURN-CODE== BY
+                                ==TP90K-VSAM-RETURN-CODE==
+                                ==TP90-RECORD-LENGTH==   BY
+                                ==TP90K-RECORD-LENGTH==
+                                ==TP90-RECFM==           BY
+                                ==TP90K-RECFM==
+                                ==TP90-ESDS==            BY
+                                ==TP90K-ESDS==.
+      *
+       COPY GVBCTP9P REPLACING ==TP90-PARAMETER-AREA== BY
+                                ==TP90R-PARAMETER-AREA==
+                                ==TP90-ANCHOR==          BY
+                                ==TP90R-ANCHOR==
+                                ==TP90-DDNAME==          BY
+                                ==TP90R-DDNAME==
+                                ==TP90-FUNCTION-CODE==   BY
+                                ==TP90R-FUNCTION-CODE==
+                                ==TP90-FILE-TYPE==       BY
+                                ==TP90R-FILE-TYPE==
+                                ==TP90-FILE-MODE==       BY
+                                ==TP90R-FILE-MODE==
+                                ==TP90-RETURN-CODE==     BY
+                                ==TP90R-RETURN-CODE==
+                                ==TP90-VSAM-RETURN-CODE== BY
+                                ==TP90R-VSAM-RETURN-CODE==
+                                ==TP90-RECORD-LENGTH==   BY
+                                ==TP90R-RECORD-LENGTH==
+                                ==TP90-RECFM==           BY
+                                ==TP90R-RECFM==
+                                ==TP90-ESDS==            BY
+                                ==TP90R-ESDS==.
+      *
+      *      PULLED IN FROM THE SHARED GVBCUR66 COPYBOOK INSTEAD OF A
+      *      PRIVATE ENQ/DEQ PARAMETER AREA, THE SAME WAY MLOADVS AND
+      *      MBRPURGE DO, SO EVERY PROGRAM SERIALIZING AGAINST
+      *      CUSTNAMV AGREES ON ONE RNAME/QNAME.  FIELD NAMES ARE
+      *      KEPT AS ENQ-DEQ-* VIA REPLACING.
+       COPY GVBCUR66 REPLACING ==UR66-PARAMETER-AREA== BY
+                                ==ENQ-DEQ-PARMS-WRITE==
+                                ==UR66-REQUEST-TYPE==   BY
+                                ==ENQ-DEQ-FUNC==
+                                ==UR66-CONTROL-TYPE==   BY
+                                ==ENQ-DEQ-CTRL==
+                                ==UR66-MAJOR-NAME==     BY
+                                ==ENQ-DEQ-RNAME==
+                                ==UR66-MINOR-NAME==     BY
+                                ==ENQ-DEQ-QNAME==
+                                ==UR66-SCOPE-REQUEST==  BY
+                                ==ENQ-DEQ-SCOPE-RQST==
+                                ==UR66-REQ-ENQ==        BY
+                                ==ENQ-DEQ-REQ-ENQ==
+                                ==UR66-REQ-DEQ==        BY
+                                ==ENQ-DEQ-REQ-DEQ==
+                                ==UR66-CNTR-EXCLUSIVE== BY
+                                ==ENQ-DEQ-CNTR-EXCL==
+                                ==UR66-CNTR-SHARED==    BY
+                                ==ENQ-DEQ-CNTR-SHARED==
+                                ==UR66-SCOPE-STEP==     BY
+                                ==ENQ-DEQ-SCOPE-STEP==
+                                ==UR66-SCOPE-SYSTEM==   BY
+                                ==ENQ-DEQ-SCOPE-SYS==
+                                ==UR66-SCOPE-SYSTEMS==  BY
+                                ==ENQ-DEQ-SCOPE-SYSS==
+                                ==UR66-MAX-WAIT-MS==    BY
+                                ==ENQ-DEQ-MAX-WAIT-MS==
+                                ==UR66-ELAPSED-WAIT-MS== BY
+                                ==ENQ-DEQ-ELAPSED-WAIT-MS==.
+       01  WS-GVBUR66                  PIC X(08)  VALUE 'GVBUR66 '.
+      *
+       EJECT
+       PROCEDURE DIVISION.
+      *
+       000-MAIN-LOGIC.
+      *
+           MOVE 'GENEVA'                  TO ENQ-DEQ-RNAME
+           MOVE 'CUSTNAMV'                TO ENQ-DEQ-QNAME
+           MOVE '1'                       TO ENQ-DEQ-SCOPE-RQST
+      *
+           PERFORM 100-INIT                  THRU 100-EXIT
+      *
+           IF   SEVERE-ERROR = ' '
+      *      EXCLUSIVE ENQ (GVBCUR66'S DEFAULT) AROUND THE WHOLE
+      *      DELETE LOOP, THE SAME WRITER CONVENTION MLOADVS USES
+      *      FOR ITS OWN WRITES/UPDATES AGAINST CUSTNAMV, SO A
+      *      CONCURRENT MLOADVS RELOAD OR A CONCURRENT READER
+      *      (MBRSEVS/GVBXR6/GVBXK6/MBRPURGE, ALL OF WHICH TAKE A
+      *      SHARED LOCK) CANNOT RACE THESE DELETES.
+                MOVE 'ENQ'                   TO ENQ-DEQ-FUNC
+                CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-WRITE
+                SET  WS-CUSTNAMV-ENQ-HELD   TO TRUE
+                DISPLAY 'MBRCDEL: ENQ WAIT = '
+                        ENQ-DEQ-ELAPSED-WAIT-MS ' MS, CUSTNAMV'
+      *
+                PERFORM 400-READ-KEYCARD      THRU 400-EXIT
+                PERFORM UNTIL (EOF-FLAG = 'Y' OR SEVERE-ERROR NOT = ' ')
+                     PERFORM 500-DELETE-KEY   THRU 500-EXIT
+                     PERFORM 400-READ-KEYCARD THRU 400-EXIT
+                END-PERFORM
+           END-IF
+      *
+           PERFORM 9900-FINALIZATION         THRU 9900-EXIT
+      *
+           IF   SEVERE-ERROR NOT = ' '
+                MOVE WS-ABEND-CD             TO RETURN-CODE
+           END-IF
+      *
+           GOBACK
+           .
+       000-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  OPEN THE KEY LIST, CUSTNAMV (FOR DIRECT-KEY DELETE), AND
+      *  THE DELETE REPORT.
+      ***************************************************************
+       100-INIT.
+      *
+           PERFORM 110-OPEN-KEYCARD          THRU 110-EXIT
+           PERFORM 120-OPEN-CUSTNAMV         THRU 120-EXIT
+           PERFORM 130-OPEN-REPORT           THRU 130-EXIT
+           .
+       100-EXIT.
+           EXIT.
+      *
+      *
+       110-OPEN-KEYCARD.
+      *
+           MOVE WS-KEYCARD-DDNAME         TO TP90K-DDNAME
+           MOVE TP90-VALUE-OPEN           TO TP90K-FUNCTION-CODE
+           MOVE TP90-VALUE-SEQUENTIAL     TO TP90K-FILE-TYPE
+           MOVE TP90-VALUE-INPUT          TO TP90K-FILE-MODE
+           MOVE SPACES                    TO TP90K-RETURN-CODE
+           MOVE +0                        TO TP90K-VSAM-RETURN-CODE
+           MOVE LENGTH OF WS-KEY-RECORD   TO TP90K-RECORD-LENGTH
+           MOVE TP90-VALUE-FIXED-LEN      TO TP90K-RECFM
+
+           MOVE SPACES                    TO TP90-RECORD-KEY
+
+           CALL GVBTP90    USING TP90K-PARAMETER-AREA,
+                                 WS-KEY-RECORD,
+                                 TP90-RECORD-KEY
+
+           IF   TP90K-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                DISPLAY 'MBRCDEL DD: ' WS-KEYCARD-DDNAME
+                        ', GVBTP90 FAILED, RET CD = '
+                        TP90K-RETURN-CODE
+                MOVE  'Y'                   TO SEVERE-ERROR
+           ELSE
+                DISPLAY 'DATASET OPENED: ' WS-KEYCARD-DDNAME
+           END-IF
+           .
+       110-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  OPEN CUSTNAMV FOR VSAM I-O SO TP90-VALUE-DELETE IS
+      *  AVAILABLE AGAINST IT DIRECTLY BY KEY.
+      ***************************************************************
+       120-OPEN-CUSTNAMV.
+      *
+           MOVE 'CUSTNAMV'                TO TP90-DDNAME
+           MOVE TP90-VALUE-OPEN           TO TP90-FUNCTION-CODE
+           MOVE TP90-VALUE-VSAM           TO TP90-FILE-TYPE
+           MOVE TP90-VALUE-IO             TO TP90-FILE-MODE
+           MOVE SPACES                    TO TP90-RETURN-CODE
+           MOVE +0                        TO TP90-VSAM-RETURN-CODE
+           MOVE +0                        TO TP90-RECORD-LENGTH
+           MOVE SPACES                    TO TP90-RECFM
+
+           MOVE SPACES                    TO TP90-RECORD-KEY
+
+           CALL GVBTP90    USING TP90-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           IF   TP90-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                DISPLAY 'MBRCDEL DD: ' TP90-DDNAME
+                        ', GVBTP90 FAILED, RET CD = '
+                        TP90-RETURN-CODE
+                MOVE  'Y'                   TO SEVERE-ERROR
+           ELSE
+                DISPLAY 'DATASET OPENED: ' TP90-DDNAME
+           END-IF
+           .
+       120-EXIT.
+           EXIT.
+      *
+      *
+       130-OPEN-REPORT.
+      *
+           MOVE 'DELRPT'                  TO TP90R-DDNAME
+           MOVE TP90-VALUE-OPEN           TO TP90R-FUNCTION-CODE
+           MOVE TP90-VALUE-SEQUENTIAL     TO TP90R-FILE-TYPE
+           MOVE TP90-VALUE-OUTPUT         TO TP90R-FILE-MODE
+           MOVE SPACES                    TO TP90R-RETURN-CODE
+           MOVE +0                        TO TP90R-VSAM-RETURN-CODE
+           MOVE LENGTH OF WS-RPT-DETAIL-LINE
+                                          TO TP90R-RECORD-LENGTH
+           MOVE TP90-VALUE-FIXED-LEN      TO TP90R-RECFM
+
+           MOVE SPACES                    TO TP90-RECORD-KEY
+
+           CALL GVBTP90    USING TP90R-PARAMETER-AREA,
+                                 WS-RPT-DETAIL-LINE,
+                                 TP90-RECORD-KEY
+
+           IF   TP90R-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                DISPLAY 'MBRCDEL DD: ' TP90R-DDNAME
+                        ', GVBTP90 FAILED, RET CD = '
+                        TP90R-RETURN-CODE
+                MOVE  'Y'                   TO SEVERE-ERROR
+           ELSE
+                DISPLAY 'DATASET OPENED: ' TP90R-DDNAME
+           END-IF
+           .
+       130-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  READ THE NEXT CUSTOMER KEY FROM KEYCARD.
+      ***************************************************************
+       400-READ-KEYCARD.
+      *
+           MOVE TP90-VALUE-READ           TO TP90K-FUNCTION-CODE
+           MOVE TP90-VALUE-SEQUENTIAL     TO TP90K-FILE-TYPE
+           MOVE TP90-VALUE-INPUT          TO TP90K-FILE-MODE
+
+           MOVE SPACES                    TO WS-KEY-RECORD
+
+           CALL GVBTP90    USING TP90K-PARAMETER-AREA,
+                                 WS-KEY-RECORD,
+                                 TP90-RECORD-KEY
+
+           IF   TP90K-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                IF   TP90K-RETURN-CODE = TP90-VALUE-END-OF-FILE
+                     MOVE 'Y' TO EOF-FLAG
+                     DISPLAY 'END OF FILE REACHED ' WS-KEYCARD-DDNAME
+                ELSE
+                     DISPLAY 'MBRCDEL DD: ' WS-KEYCARD-DDNAME
+                             ', GVBTP90 FAILED, RET CD = '
+                             TP90K-RETURN-CODE
+                     MOVE  'Y'                  TO SEVERE-ERROR
+                END-IF
+           ELSE
+                ADD  +1                    TO WS-KEYS-READ-CNT
+           END-IF
+           .
+       400-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  ISSUE TP90-VALUE-DELETE AGAINST CUSTNAMV DIRECTLY BY THE
+      *  KEY JUST READ FROM KEYCARD, THE SAME DIRECT-KEY ACCESS
+      *  MBRCINQ USES FOR ITS OWN TP90-VALUE-LOCATE LOOKUP, THEN
+      *  REPORT WHAT HAPPENED.
+      ***************************************************************
+       500-DELETE-KEY.
+      *
+           MOVE 'CUSTNAMV'                TO TP90-DDNAME
+           MOVE TP90-VALUE-DELETE         TO TP90-FUNCTION-CODE
+           MOVE TP90-VALUE-VSAM           TO TP90-FILE-TYPE
+           MOVE TP90-VALUE-IO             TO TP90-FILE-MODE
+
+           MOVE WS-KEY-ID                 TO TP90-RECORD-KEY
+
+           CALL GVBTP90    USING TP90-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+
+           MOVE WS-KEY-ID                 TO WS-RPT-KEY-ID
+
+           EVALUATE TRUE
+             WHEN TP90-RETURN-CODE = TP90-VALUE-SUCCESSFUL
+                  ADD  +1                  TO WS-DELETED-CNT
+                  MOVE 'DELETED'           TO WS-RPT-RESULT
+             WHEN TP90-RETURN-CODE = TP90-VALUE-NOT-FOUND
+                  ADD  +1                  TO WS-NOT-FOUND-CNT
+                  MOVE 'NOT FOUND'         TO WS-RPT-RESULT
+             WHEN OTHER
+                  ADD  +1                  TO WS-ERROR-CNT
+                  MOVE 'I/O ERROR'         TO WS-RPT-RESULT
+                  DISPLAY 'MBRCDEL: ERROR DELETING KEY '
+                          WS-KEY-ID ' RC = ' TP90-RETURN-CODE
+           END-EVALUATE
+      *
+           PERFORM 800-WRITE-RPT-DETAIL   THRU 800-EXIT
+           .
+       500-EXIT.
+           EXIT.
+      *
+      *
+       800-WRITE-RPT-DETAIL.
+      *
+           MOVE TP90-VALUE-WRITE          TO TP90R-FUNCTION-CODE
+           CALL GVBTP90    USING TP90R-PARAMETER-AREA,
+                                 WS-RPT-DETAIL-LINE,
+                                 TP90-RECORD-KEY
+      *
+           IF   TP90R-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                DISPLAY 'MBRCDEL: ERROR WRITING DELRPT RC = '
+                        TP90R-RETURN-CODE
+                MOVE  'Y'                   TO SEVERE-ERROR
+           END-IF
+           .
+       800-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  CLOSE KEYCARD, CUSTNAMV, AND DELRPT, AND DISPLAY RUN
+      *  TOTALS.
+      ***************************************************************
+       9900-FINALIZATION.
+      *
+      *      RELEASE THE CUSTNAMV ENQ TAKEN OUT IN 000-MAIN-LOGIC
+      *      BEFORE CLOSING THE FILE.
+           IF   WS-CUSTNAMV-ENQ-HELD
+                MOVE 'DEQ'                   TO ENQ-DEQ-FUNC
+                CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-WRITE
+           END-IF
+      *
+           MOVE TP90-VALUE-CLOSE          TO TP90K-FUNCTION-CODE
+           CALL GVBTP90    USING TP90K-PARAMETER-AREA,
+                                 WS-KEY-RECORD,
+                                 TP90-RECORD-KEY
+      *
+           MOVE TP90-VALUE-CLOSE          TO TP90-FUNCTION-CODE
+           CALL GVBTP90    USING TP90-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+      *
+           MOVE TP90-VALUE-CLOSE          TO TP90R-FUNCTION-CODE
+           CALL GVBTP90    USING TP90R-PARAMETER-AREA,
+                                 WS-RPT-DETAIL-LINE,
+                                 TP90-RECORD-KEY
+      *
+           MOVE WS-KEYS-READ-CNT          TO WS-DISPLAY-MASK-1
+           DISPLAY 'MBRCDEL: ' WS-DISPLAY-MASK-1 ' KEYS READ'
+           MOVE WS-DELETED-CNT            TO WS-DISPLAY-MASK-1
+           DISPLAY 'MBRCDEL: ' WS-DISPLAY-MASK-1 ' RECORDS DELETED'
+           MOVE WS-NOT-FOUND-CNT          TO WS-DISPLAY-MASK-1
+           DISPLAY 'MBRCDEL: ' WS-DISPLAY-MASK-1 ' KEYS NOT FOUND'
+           MOVE WS-ERROR-CNT              TO WS-DISPLAY-MASK-1
+           DISPLAY 'MBRCDEL: ' WS-DISPLAY-MASK-1 ' I/O ERRORS'
+           .
+       9900-EXIT.
+           EXIT.
+      *
