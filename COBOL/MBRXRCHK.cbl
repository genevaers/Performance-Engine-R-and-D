@@ -0,0 +1,291 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MBRXRCHK.
+      *****************************************************************
+      *                                                               *
+      * (C) COPYRIGHT IBM CORPORATION 2023.                           *
+      *     Copyright Contributors to the GenevaERS Project.          *
+      * SPDX-License-Identifier: Apache-2.0                           *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+      * Licensed under the Apache License,                            *
+      * Version 2.0 (the "License");                                  *
+      * you may not use this file except in                           *
+      * compliance with the License.                                  *
+      * You may obtain a copy of the License at                       *
+      *                                                               *
+      *     http://www.apache.org/licenses/LICENSE-2.0                *
+      *                                                               *
+      *  Unless required by applicable law or                         *
+      *  agreed to in writing, software                               *
+      *  distributed under the License is distributed                 *
+      *  on an "AS IS" BASIS,                                         *
+      *  WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express *
+      *  or implied.                                                  *
+      *  See the License for the specific language governing          *
+      *  permissions and limitations under the License.               *
+      *                                                               *
+      ******************************************************************
+      **                PROGRAM INFORMATION                            *
+      ******************************************************************
+      **                                                               *
+      ** DESCRIPTION: STANDALONE HEALTH-CHECK DRIVER FOR GVBXR6.  CALLS *
+      **              GVBXR6 DIRECTLY THROUGH ITS NORMAL X95PARM        *
+      **              INTERFACE - FIRST WITH PHASE-CODE 'OP' (WHICH     *
+      **              RUNS GVBXR6'S OWN 100-INIT/0900-LB949-INPT-FILE   *
+      **              LOGIC TO OPEN THE CUSTNAME DDNAME AND READ THE    *
+      **              FIRST BLOCK OF RECORDS), THEN WITH A FEW 'RD'     *
+      **              CALLS TO CONFIRM MORE RECORDS COME BACK CLEANLY,  *
+      **              THEN 'CL' TO CLOSE - EXACTLY THE SAME CALL        *
+      **              SEQUENCE GVBMR95 ITSELF WOULD DRIVE GVBXR6        *
+      **              THROUGH.  THIS LETS OPERATIONS VERIFY A CUSTNAME  *
+      **              FEED IS OPENABLE AND READABLE BEFORE SCHEDULING   *
+      **              THE REAL GENEVA RUN AGAINST IT, WITHOUT STANDING  *
+      **              UP A FULL GVBMR95 JOB JUST TO FIND OUT THE DD IS  *
+      **              MISSING OR THE FIRST RECORD IS UNREADABLE.        *
+      **                                                               *
+      ** MODULES CALLED: GVBXR6  - CUSTNAME READ EXIT UNDER TEST        *
+      **                                                               *
+      ** INPUT FILES:   CUSTNAME FLAT FILE (DDNAME PASSED TO GVBXR6     *
+      **                AS X95PARM2-EVENT-DDNAME, DEFAULT 'CUSTNAMS')  *
+      **                                                               *
+      ** OUTPUT FILES:  NONE - RESULT IS A DISPLAY SUMMARY AND A        *
+      **                RETURN CODE                                    *
+      **                                                               *
+      ** RETURN CDS:  0000 - CUSTNAME FEED OPENED AND READ CLEANLY      *
+      **              0004 - FEED OPENED BUT WAS COMPLETELY EMPTY       *
+      **              0016 - GVBXR6 REPORTED A FAILURE                  *
+      **                                                               *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-ABEND-CD                 PIC X(4)   VALUE '0016'.
+       01  WS-EMPTY-CD                 PIC X(4)   VALUE '0004'.
+      *
+       01  SEVERE-ERROR                PIC X(01)  VALUE ' '.
+       01  WS-EOF-SW                   PIC X(01)  VALUE ' '.
+           88  WS-EOF                             VALUE 'Y'.
+      *
+       01  WS-CHECK-DDNAME             PIC X(08)  VALUE 'CUSTNAMS'.
+       01  WS-MAX-RD-CALLS             PIC S9(04) COMP VALUE +3.
+       01  WS-RD-CALLS-MADE            PIC S9(04) COMP VALUE +0.
+      *
+      *****************************************************************
+      *  X95PARM* IS THE SAME EXIT-CALL INTERFACE GVBMR95 USES TO
+      *  DRIVE GVBXR6; THIS DRIVER OWNS THE STORAGE FOR IT AND PASSES
+      *  IT BY REFERENCE THE SAME WAY GVBMR95 WOULD.
+      *****************************************************************
+       COPY GVBX95PC.
+      *
+       EJECT
+       PROCEDURE DIVISION.
+      *
+       000-MAIN-LOGIC.
+      *
+           PERFORM 100-OPEN-AND-FIRST-READ   THRU 100-EXIT
+      *
+           IF   SEVERE-ERROR = ' '
+           AND  NOT WS-EOF
+                PERFORM 200-READ-A-FEW-MORE   THRU 200-EXIT
+           END-IF
+      *
+           PERFORM 900-CLOSE                 THRU 900-EXIT
+           PERFORM 9900-REPORT-RESULT         THRU 9900-EXIT
+      *
+           GOBACK
+           .
+       000-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  DRIVE GVBXR6 THROUGH ITS OPEN PHASE.  GVBXR6'S OWN OPEN-
+      *  PHASE LOGIC OPENS THE CUSTNAME DDNAME VIA GVBTP90 AND FALLS
+      *  STRAIGHT THROUGH INTO READING THE FIRST BLOCK OF RECORDS, SO
+      *  A SINGLE 'OP' CALL IS ENOUGH TO PROVE THE FEED IS BOTH
+      *  OPENABLE AND READABLE.
+      ***************************************************************
+       100-OPEN-AND-FIRST-READ.
+      *
+           PERFORM 110-SET-COMMON-PARMS      THRU 110-EXIT
+      *
+           MOVE 'OP'                      TO X95PARM1-PHASE-CODE
+      *
+      *      A SMALL 'ROWS=' STARTUP OVERRIDE KEEPS THIS TO A FEW
+      *      RECORDS PER BUFFER RATHER THAN GVBXR6'S NORMAL
+      *      PRODUCTION-SIZED BLOCK, SINCE THIS IS ONLY A SANITY
+      *      CHECK, NOT A FULL READ OF THE FEED.
+           MOVE SPACES                    TO X95PARM3-STARTUP-DATA
+           MOVE 'ROWS=00005'              TO X95PARM3-STARTUP-DATA(1:10)
+      *
+           DISPLAY 'MBRXRCHK: OPENING ' WS-CHECK-DDNAME
+                   ' VIA GVBXR6 OPEN PHASE'
+      *
+           CALL 'GVBXR6'  USING X95PARM1-ENV-DATA
+                                X95PARM2-EVENT-FILE-DATA
+                                X95PARM3-STARTUP-DATA
+                                X95PARM4-EVENT-REC-PTR
+                                X95PARM5-EXTRACT-REC
+                                X95PARM6-LOOKUP-KEY
+                                X95PARM7-WORK-AREA-ANCHOR
+                                X95PARM8-RETURN-CODE
+                                X95PARM9-RESULT-PTR
+                                X95PARMA-RESULT-BLOCK-SIZE
+      *
+           PERFORM 300-EVALUATE-RETURN-CODE  THRU 300-EXIT
+           .
+       100-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  FIELDS COMMON TO EVERY CALL TO GVBXR6 - SET ONCE AND LEFT
+      *  ALONE EXCEPT FOR X95PARM1-PHASE-CODE, WHICH EACH CALLING
+      *  PARAGRAPH SETS FOR ITSELF.
+      ***************************************************************
+       110-SET-COMMON-PARMS.
+      *
+           MOVE +1                        TO X95PARM1-THREAD-NBR
+           MOVE +0                        TO X95PARM1-CURRENT-VIEW-ID
+           SET  X95PARM1-ENV-VAR-TABLE-PTR TO NULL
+           MOVE +0                        TO X95PARM1-JOIN-STEP-COUNT
+           SET  X95PARM1-JOIN-STACK-PTR   TO NULL
+           ACCEPT X95PARM1-PROCESS-DATE   FROM DATE YYYYMMDD
+           ACCEPT X95PARM1-PROCESS-TIME   FROM TIME
+           MOVE +0                        TO X95PARM1-ERROR-REASON
+           SET  X95PARM1-ERROR-BUFFER-PTR TO NULL
+           MOVE +0                        TO X95PARM1-ERROR-BUFFER-LEN
+           MOVE +1                        TO X95PARM1-PARTITION-COUNT
+           SET  X95PARM1-THREAD-WORKAREA  TO NULL
+      *
+           MOVE WS-CHECK-DDNAME           TO X95PARM2-EVENT-DDNAME
+           MOVE +0                        TO X95PARM2-EVENT-REC-NBR
+           .
+       110-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  UP TO WS-MAX-RD-CALLS ADDITIONAL 'RD' CALLS, JUST TO PROVE
+      *  GVBXR6 KEEPS HANDING BACK CLEAN RECORDS AFTER THE FIRST
+      *  BLOCK, NOT ONLY ON THE OPEN CALL.
+      ***************************************************************
+       200-READ-A-FEW-MORE.
+      *
+           PERFORM 210-READ-ONE-MORE THRU 210-EXIT
+                   UNTIL WS-RD-CALLS-MADE >= WS-MAX-RD-CALLS
+                      OR WS-EOF
+                      OR SEVERE-ERROR NOT = ' '
+           .
+       200-EXIT.
+           EXIT.
+      *
+      *
+       210-READ-ONE-MORE.
+      *
+           ADD  +1                        TO WS-RD-CALLS-MADE
+           MOVE 'RD'                      TO X95PARM1-PHASE-CODE
+      *
+           DISPLAY 'MBRXRCHK: READ PHASE CALL '
+                   WS-RD-CALLS-MADE ' OF ' WS-MAX-RD-CALLS
+      *
+           CALL 'GVBXR6'  USING X95PARM1-ENV-DATA
+                                X95PARM2-EVENT-FILE-DATA
+                                X95PARM3-STARTUP-DATA
+                                X95PARM4-EVENT-REC-PTR
+                                X95PARM5-EXTRACT-REC
+                                X95PARM6-LOOKUP-KEY
+                                X95PARM7-WORK-AREA-ANCHOR
+                                X95PARM8-RETURN-CODE
+                                X95PARM9-RESULT-PTR
+                                X95PARMA-RESULT-BLOCK-SIZE
+      *
+           PERFORM 300-EVALUATE-RETURN-CODE  THRU 300-EXIT
+           .
+       210-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  SHARED RETURN-CODE EVALUATION FOR EVERY OP/RD CALL.
+      ***************************************************************
+       300-EVALUATE-RETURN-CODE.
+      *
+           EVALUATE TRUE
+               WHEN X95PARM8-SUCCESSFUL
+                    CONTINUE
+               WHEN X95PARM8-END-OF-FILE
+                    MOVE 'Y'                TO WS-EOF-SW
+                    DISPLAY 'MBRXRCHK: END OF FILE REACHED ON '
+                            WS-CHECK-DDNAME
+               WHEN OTHER
+                    DISPLAY 'MBRXRCHK: GVBXR6 RETURNED RC = '
+                            X95PARM8-RETURN-CODE
+                            ' - CUSTNAME FEED IS NOT HEALTHY'
+                    MOVE 'Y'                TO SEVERE-ERROR
+           END-EVALUATE
+           .
+       300-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  DRIVE GVBXR6 THROUGH ITS CLOSE PHASE SO IT CLOSES THE
+      *  CUSTNAME DDNAME AND FREES ITS WORK AREA, THE SAME AS A REAL
+      *  GVBMR95 RUN WOULD AT END OF JOB.
+      ***************************************************************
+       900-CLOSE.
+      *
+           MOVE 'CL'                      TO X95PARM1-PHASE-CODE
+      *
+           DISPLAY 'MBRXRCHK: CLOSING ' WS-CHECK-DDNAME
+                   ' VIA GVBXR6 CLOSE PHASE'
+      *
+           CALL 'GVBXR6'  USING X95PARM1-ENV-DATA
+                                X95PARM2-EVENT-FILE-DATA
+                                X95PARM3-STARTUP-DATA
+                                X95PARM4-EVENT-REC-PTR
+                                X95PARM5-EXTRACT-REC
+                                X95PARM6-LOOKUP-KEY
+                                X95PARM7-WORK-AREA-ANCHOR
+                                X95PARM8-RETURN-CODE
+                                X95PARM9-RESULT-PTR
+                                X95PARMA-RESULT-BLOCK-SIZE
+           .
+       900-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  DISPLAY A PASS/FAIL SUMMARY AND SET THE RETURN CODE FOR
+      *  WHATEVER SCHEDULED THIS DRIVER TO INSPECT.
+      ***************************************************************
+       9900-REPORT-RESULT.
+      *
+           IF   SEVERE-ERROR NOT = ' '
+                DISPLAY 'MBRXRCHK: *** FAILED *** ' WS-CHECK-DDNAME
+                        ' IS NOT IN GOOD SHAPE FOR A GENEVA RUN'
+                MOVE WS-ABEND-CD            TO RETURN-CODE
+           ELSE
+                IF   WS-RD-CALLS-MADE = +0
+                AND  WS-EOF
+                     DISPLAY 'MBRXRCHK: *** WARNING *** '
+                             WS-CHECK-DDNAME ' OPENED CLEANLY BUT '
+                             'WAS COMPLETELY EMPTY'
+                     MOVE WS-EMPTY-CD        TO RETURN-CODE
+                ELSE
+                     DISPLAY 'MBRXRCHK: *** PASSED *** ' WS-CHECK-DDNAME
+                             ' OPENED AND READ CLEANLY THROUGH GVBXR6'
+                     MOVE ZERO                TO RETURN-CODE
+                END-IF
+           END-IF
+           .
+       9900-EXIT.
+           EXIT.
