@@ -0,0 +1,914 @@
+           PROCESS RENT
+           PROCESS NODYNAM
+           PROCESS RMODE(AUTO)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GVBXC6.
+      *****************************************************************
+      *                                                               *
+      * (C) COPYRIGHT IBM CORPORATION 2023.                           *
+      *     Copyright Contributors to the GenevaERS Project.          *
+      * SPDX-License-Identifier: Apache-2.0                           *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+      * Licensed under the Apache License,                            *
+      * Version 2.0 (the "License");                                  *
+      * you may not use this file except in                           *
+      * compliance with the License.                                  *
+      * You may obtain a copy of the License at                       *
+      *                                                               *
+      *     http://www.apache.org/licenses/LICENSE-2.0                *
+      *                                                               *
+      *  Unless required by applicable law or                         *
+      *  agreed to in writing, software                               *
+      *  distributed under the License is distributed                 *
+      *  on an "AS IS" BASIS,                                         *
+      *  WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express *
+      *  or implied.                                                  *
+      *  See the License for the specific language governing          *
+      *  permissions and limitations under the License.               *
+      *                                                               *
+      *                     G V B X C 6                               *
+      *                                                               *
+      *     GENEVA CHANGE-DATA-CAPTURE WRITE EXIT FOR CUSTNAME        *
+      *                                                               *
+      *  PURPOSE:   THIS PROGRAM IS A GENEVA WRITE EXIT, A SIBLING OF *
+      *             GVBXW6.  WHERE GVBXW6 WRITES EVERY EXTRACT RECORD *
+      *             THROUGH UNCHANGED, THIS EXIT COMPARES EACH        *
+      *             CUSTNAME ROW A VIEW WRITES AGAINST ITS OWN PRIOR-  *
+      *             RUN SNAPSHOT OF THAT KEY AND EMITS ONLY THE ROWS   *
+      *             THAT ACTUALLY CHANGED TO A DOWNSTREAM FEED, TAGGED *
+      *             ADDED/CHANGED/DELETED, SO A CONSUMING SYSTEM DOES  *
+      *             NOT HAVE TO DIFF TWO FULL EXTRACTS ITSELF.         *
+      *                                                               *
+      *   INPUTS:   1. X95PARM5-EXTRACT-REC - THE CUSTNAME ROW THE    *
+      *                VIEW IS WRITING ON THIS CALL                   *
+      *             2. VSAM CDC SNAPSHOT FILE (DDNAME=CDCSNAP) - THIS  *
+      *                EXIT'S OWN KEYED RECORD OF THE IMAGE AND LAST-  *
+      *                SEEN RUN DATE/TIME OF EVERY KEY IT HAS EVER     *
+      *                WRITTEN OUT                                    *
+      *                                                               *
+      *   OUTPUTS:  1. QSAM CDC FEED FILE (DDNAME=CDCFEED) - ONE ROW   *
+      *                PER ADDED, CHANGED, OR DELETED KEY              *
+      *                                                               *
+      *   PROCESS:                                                    *
+      *    THE PROGRAM IS INVOKED BY GENEVA AS A WRITE EXIT AND IS    *
+      *    EXECUTED IN A MULTI-THREAD ENVIRONMENT.  ON THE OPEN PHASE  *
+      *    CDCSNAP IS OPENED I-O (VSAM KEYED) AND CDCFEED IS OPENED    *
+      *    FOR EXTEND (QSAM SEQUENTIAL), AND THIS THREAD ATTACHES A    *
+      *    SHARED GLOBAL WORKAREA, VIA THE SAME IEANTRT/IEANTCR NAME-  *
+      *    TOKEN PATTERN GVBXR6 USES FOR ITS OWN GLOBAL WORKAREA, THAT *
+      *    COORDINATES THE END-OF-RUN DELETE SWEEP BELOW.  ON EACH     *
+      *    WRITE CALL (GVBX95PC'S "READ PHASE", REUSED BY GVBMR95 TO   *
+      *    MEAN "ONE EXTRACT ROW WAS WRITTEN") THE INCOMING ROW'S KEY  *
+      *    IS LOCATED IN CDCSNAP UNDER AN ENQ/DEQ LOCK, THE SAME LOCK- *
+      *    AROUND-LOCATE-THEN-WRITE SEQUENCE MLOADVS USES FOR ITS OWN  *
+      *    CUSTNAMV UPSERT:                                           *
+      *      - KEY NOT FOUND         - WRITE A NEW CDCSNAP RECORD,     *
+      *                                EMIT AN "ADDED" FEED ROW        *
+      *      - FOUND, IMAGE CHANGED  - UPDATE THE CDCSNAP RECORD,      *
+      *                                EMIT A "CHANGED" FEED ROW       *
+      *      - FOUND, IMAGE SAME     - REFRESH THE LAST-SEEN DATE/TIME *
+      *                                ONLY, NO FEED ROW IS EMITTED    *
+      *    ON THE CLOSE PHASE, EACH THREAD CLOSES ITS OWN CDCSNAP/     *
+      *    CDCFEED HANDLES AND REPORTS IN TO THE SHARED GLOBAL         *
+      *    WORKAREA, THE SAME LS-PARTITIONS-PROCESSED >=               *
+      *    LS-PARTITIONS-TOTAL GATE GVBXR6 AND MLOADVS USE TO RUN A    *
+      *    ONE-TIME ACTION ONLY ONCE THE LAST THREAD HAS FINISHED.     *
+      *    THE LAST THREAD TO CLOSE BROWSES CDCSNAP ONE TIME FOR ANY   *
+      *    KEY WHOSE LAST-SEEN DATE/TIME DOES NOT MATCH THIS RUN'S     *
+      *    X95PARM1-PROCESS-DATE-TIME - I.E. A KEY THAT USED TO BE     *
+      *    WRITTEN BUT NO THREAD SAW THIS RUN - EMITS A "DELETED" FEED *
+      *    ROW FOR IT, AND REMOVES IT FROM CDCSNAP.  THIS AVOIDS       *
+      *    NEEDING ANY CROSS-THREAD DUPLICATE-KEY TABLE, SINCE A GIVEN *
+      *    KEY IS ONLY EVER ROUTED TO ONE WRITE-EXIT THREAD PER RUN.   *
+      *                                                                *
+      *    IMPORTANT: PROGRAM MUST HAVE RES, RENT IN COMPILE          *
+      *               PROCESS OPTIONS AND RENT IN LINK FOR EXECUTION  *
+      *               IN LE 370 MULTI-THREAD ENVIRONMENT.             *
+      *                                                               *
+      *   CALLED PROGRAMS:                                            *
+      *    GVBUR05  - GENEVA OBTAIN STORAGE IN MEMORY                 *
+      *    GVBTP90  - FILE I-O PROCESSING                             *
+      *    GVBUR66  - ENQ-DEQ PROCESSING                              *
+      *    IEANTRT/IEANTCR - Z/OS NAME/TOKEN SERVICES                 *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  FILLER                       PIC X(40)  VALUE
+           'WORKING STORAGE FOR GVBXC6 STARTS HERE'.
+      *
+      *****************************************************************
+      *             C O N S T A N T S                                 *
+      *****************************************************************
+
+       01  WS-GVBUR05                   PIC X(08)  VALUE 'GVBUR05 '.
+       01  WS-GVBTP90                   PIC X(08)  VALUE 'GVBTP90 '.
+       01  WS-GVBUR66                   PIC X(08)  VALUE 'GVBUR66 '.
+      *                  FOR ERROR MESSAGING
+       01  MODNAME                      PIC  X(08) VALUE 'GVBXC6  '.
+       01  WS-SNAP-DDNAME               PIC X(08)  VALUE 'CDCSNAP '.
+       01  WS-FEED-DDNAME               PIC X(08)  VALUE 'CDCFEED '.
+
+      *****************************************************************
+      *             C O U N T E R S                                   *
+      *****************************************************************
+
+       01  WS-ROWS-WRITTEN              PIC S9(11) COMP-3 VALUE +0.
+       01  WS-ROWS-ADDED                PIC S9(11) COMP-3 VALUE +0.
+       01  WS-ROWS-CHANGED              PIC S9(11) COMP-3 VALUE +0.
+       01  WS-ROWS-UNCHANGED            PIC S9(11) COMP-3 VALUE +0.
+       01  WS-ROWS-DELETED              PIC S9(11) COMP-3 VALUE +0.
+      *
+      *****************************************************************
+      *                P O I N T E R S
+      *****************************************************************
+
+       01  WS-ANCHORS-PTR               POINTER.
+       01  WS-SNAP-AREA-PTR             POINTER.
+       01  WS-FEED-AREA-PTR             POINTER.
+       01  WS-WORK-AREA-LNGTH           PIC S9(08) COMP.
+      *
+      *****************************************************************
+      *  RECORD AREAS - CDCSNAP (THE LAST-RUN SNAPSHOT) AND CDCFEED
+      *  (THE OUTGOING CHANGE FEED) EACH HAVE THEIR OWN SHAPE, SO
+      *  UNLIKE GVBXW6 THEY DO NOT COME FROM THE SHARED GVBCTP9R
+      *  LAYOUT - ONLY THE BARE 10-BYTE TP90-RECORD-KEY FROM THAT
+      *  COPYBOOK IS REUSED FOR KEYED CDCSNAP ACCESS, THE SAME WAY
+      *  MLOADVS REUSES IT FOR ITS OWN (DIFFERENTLY SHAPED)
+      *  WS-AUDIT-RECORD.
+      *****************************************************************
+       01  WS-SNAP-RECORD.
+           05  WS-SNAP-REC-KEY              PIC X(10).
+           05  WS-SNAP-REC-LAST-SEEN-DATE   PIC X(08).
+           05  WS-SNAP-REC-LAST-SEEN-TIME   PIC X(08).
+           05  WS-SNAP-REC-IMAGE            PIC X(96).
+
+       01  WS-CDC-FEED-RECORD.
+           05  WS-FEED-REC-RUN-DATE         PIC X(08).
+           05  WS-FEED-REC-RUN-TIME         PIC X(08).
+           05  WS-FEED-REC-CHANGE-TYPE      PIC X(07).
+               88  WS-FEED-REC-ADDED              VALUE 'ADDED  '.
+               88  WS-FEED-REC-CHANGED            VALUE 'CHANGED'.
+               88  WS-FEED-REC-DELETED            VALUE 'DELETED'.
+           05  WS-FEED-REC-KEY               PIC X(10).
+           05  WS-FEED-REC-IMAGE             PIC X(96).
+      *
+      *****************************************************************
+      *  GVBTP90 - I/O COMMUNICATION WITH OPERATING SYSTEM
+      *  THE CONSTANTS ALONE LIVE HERE IN WORKING-STORAGE; THE
+      *  PARAMETER AREAS AND RECORD AREA/KEY ARE DECLARED IN THE
+      *  LINKAGE SECTION BELOW SINCE THIS PROGRAM RE-ADDRESSES THEM
+      *  VIA SET ADDRESS EVERY CALL.
+      *****************************************************************
+       COPY GVBCTP90.
+      *
+      *****************************************************************
+      *  GVBUR66 - ENQ/DEQ PARAMETERS
+      *  SERIALIZES THE LOCATE-THEN-WRITE/UPDATE SEQUENCE AGAINST
+      *  CDCSNAP, THE SAME WAY MLOADVS SERIALIZES ITS OWN CUSTNAMV
+      *  UPSERT, PLUS A SEPARATE SHARED-WORKAREA LOCK FOR THE CLOSE-
+      *  PHASE PARTITION COUNTER.
+      *****************************************************************
+       COPY GVBCUR66 REPLACING ==UR66-PARAMETER-AREA== BY
+                                ==ENQ-DEQ-PARMS-TOKEN==
+                                ==UR66-REQUEST-TYPE==   BY
+                                ==ENQ-DEQ-FUNC==
+                                ==UR66-CONTROL-TYPE==   BY
+                                ==ENQ-DEQ-CTRL==
+                                ==UR66-MAJOR-NAME==     BY
+                                ==ENQ-DEQ-RNAME==
+                                ==UR66-MINOR-NAME==     BY
+                                ==ENQ-DEQ-QNAME==
+                                ==UR66-SCOPE-REQUEST==  BY
+                                ==ENQ-SCOPE-REQUEST==
+                                ==UR66-REQ-ENQ==        BY
+                                ==ENQ-DEQ-REQ-ENQ==
+                                ==UR66-REQ-DEQ==        BY
+                                ==ENQ-DEQ-REQ-DEQ==
+                                ==UR66-CNTR-EXCLUSIVE== BY
+                                ==ENQ-DEQ-CNTR-EXCL==
+                                ==UR66-CNTR-SHARED==    BY
+                                ==ENQ-DEQ-CNTR-SHARED==
+                                ==UR66-SCOPE-STEP==     BY
+                                ==ENQ-SCOPE-STEP==
+                                ==UR66-SCOPE-SYSTEM==   BY
+                                ==ENQ-SCOPE-SYSTEM==
+                                ==UR66-SCOPE-SYSTEMS==  BY
+                                ==ENQ-SCOPE-SYSTEMS==
+                                ==UR66-MAX-WAIT-MS==    BY
+                                ==ENQ-DEQ-MAX-WAIT-MS==
+                                ==UR66-ELAPSED-WAIT-MS== BY
+                                ==ENQ-DEQ-ELAPSED-WAIT-MS==.
+      *
+      *****************************************************************
+      *  NAME/TOKEN AREA FOR THE SHARED GLOBAL WORKAREA, THE SAME
+      *  IEANTRT/IEANTCR PATTERN GVBXR6 AND MLOADVS USE.  THIS IS
+      *  ADDRESS-SPACE SCOPE (LEVEL 2) LIKE GVBXR6'S OWN, SINCE WRITE-
+      *  EXIT THREADS ARE GVBMR95 THREADS IN ONE ADDRESS SPACE, NOT
+      *  SEPARATE JOB STEPS THE WAY CONCURRENT MLOADVS STREAMS ARE.
+      *****************************************************************
+       01 NAME-TOKEN-AREA.
+         05 WS-TOKEN-NAME.
+            10 WS-TOKEN-GENEVA        PIC  X(08).
+            10 WS-TOKEN-PGM-NAME      PIC  X(08).
+         05 WS-TOKEN-VALUE.
+            10 WS-TKN-SHARED-PTR      POINTER.
+            10 FILLER                 POINTER.
+            10 FILLER                 POINTER.
+            10 FILLER                 POINTER.
+         05 WS-TOKEN-LEVEL            PIC S9(08)    COMP.
+         05 WS-TOKEN-PERSISTENCE      PIC S9(08)    COMP.
+         05 WS-TOKEN-RTRN-CD          PIC S9(08)    COMP.
+
+       01 WS-GLOBAL-WORKAREA-SIZE      PIC S9(08) COMP.
+       01 WS-PARTITIONS-TOTAL          PIC S9(08) COMP.
+       01 WS-CLOSE-PHASES-DONE         PIC S9(08) COMP.
+      *
+      *****************************************************************
+      *  ERROR TEXT RETURNED TO GVBMR95 VIA X95PARM1-ERROR-BUFFER
+      *****************************************************************
+       01  WS-ERROR-MSG.
+           05  WS-ERROR-MSG-DDNAME          PIC X(08).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  WS-ERROR-MSG-FUNCTION        PIC X(02).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  WS-ERROR-MSG-RETURN-CODE     PIC X(01).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  WS-ERROR-MSG-VSAM-RC         PIC -9(9).
+      *
+       01  FILLER                       PIC X(40)       VALUE
+           'WORKING STORAGE FOR GVBXC6 ENDS HERE'.
+
+       EJECT
+       LINKAGE SECTION.
+
+      *** THIS IS A COPY OF GVBX95PC ***
+           COPY GVBX95PC.
+
+      *****************************************************************
+      *  THE LAYOUT OF THE EXTRACT ROW THIS EXIT IS CALLED WITH, THE
+      *  SAME 96-BYTE CUSTNAME LAYOUT GVBXR6 AND GVBXW6 BOTH READ.
+      *  BASED, VIA SET ADDRESS, ON X95PARM5-EXTRACT-VAR-LEN-AREA AS
+      *  GVBX95PC DOCUMENTS.
+      *****************************************************************
+       01  LS-EXTRACT-CUST-REC.
+           05  LS-EXTRACT-CUST-KEY          PIC X(10).
+           05  LS-EXTRACT-CUST-REST         PIC X(86).
+
+      *****************************************************************
+      *  ONE GVBCTP9P PARAMETER AREA PER CONCURRENTLY OPEN DD, THE
+      *  SAME MULTI-DD PATTERN MLOADVS USES, SHARING THE ONE BARE
+      *  TP90-RECORD-KEY FROM GVBCTP9R ACROSS BOTH.  KEPT IN THE
+      *  LINKAGE SECTION SINCE BOTH ARE RE-ADDRESSED VIA SET ADDRESS
+      *  ON EVERY CALL, OFF THE TWO POINTERS GVBUR05 ALLOCATED FOR
+      *  THEM AT OPEN TIME.
+      *****************************************************************
+       COPY GVBCTP9P REPLACING ==TP90-PARAMETER-AREA== BY
+                                ==TP90V-PARAMETER-AREA==
+                                ==TP90-ANCHOR==          BY
+                                ==TP90V-ANCHOR==
+                                ==TP90-DDNAME==          BY
+                                ==TP90V-DDNAME==
+                                ==TP90-FUNCTION-CODE==   BY
+                                ==TP90V-FUNCTION-CODE==
+                                ==TP90-FILE-TYPE==       BY
+                                ==TP90V-FILE-TYPE==
+                                ==TP90-FILE-MODE==       BY
+                                ==TP90V-FILE-MODE==
+                                ==TP90-RETURN-CODE==     BY
+                                ==TP90V-RETURN-CODE==
+                                ==TP90-VSAM-RETURN-CODE== BY
+                                ==TP90V-VSAM-RETURN-CODE==
+                                ==TP90-RECORD-LENGTH==   BY
+                                ==TP90V-RECORD-LENGTH==
+                                ==TP90-RECFM==           BY
+                                ==TP90V-RECFM==
+                                ==TP90-ESDS==            BY
+                                ==TP90V-ESDS==.
+
+       COPY GVBCTP9P REPLACING ==TP90-PARAMETER-AREA== BY
+                                ==TP90F-PARAMETER-AREA==
+                                ==TP90-ANCHOR==          BY
+                                ==TP90F-ANCHOR==
+                                ==TP90-DDNAME==          BY
+                                ==TP90F-DDNAME==
+                                ==TP90-FUNCTION-CODE==   BY
+                                ==TP90F-FUNCTION-CODE==
+                                ==TP90-FILE-TYPE==       BY
+                                ==TP90F-FILE-TYPE==
+                                ==TP90-FILE-MODE==       BY
+                                ==TP90F-FILE-MODE==
+                                ==TP90-RETURN-CODE==     BY
+                                ==TP90F-RETURN-CODE==
+                                ==TP90-VSAM-RETURN-CODE== BY
+                                ==TP90F-VSAM-RETURN-CODE==
+                                ==TP90-RECORD-LENGTH==   BY
+                                ==TP90F-RECORD-LENGTH==
+                                ==TP90-RECFM==           BY
+                                ==TP90F-RECFM==
+                                ==TP90-ESDS==            BY
+                                ==TP90F-ESDS==.
+
+       COPY GVBCTP9R.
+
+      *****************************************************************
+      *  THE TWO POINTERS THIS EXIT NEEDS TO HOLD BETWEEN CALLS (ONE
+      *  PER OPEN DD) ARE KEPT IN ONE SMALL STRUCTURE SO THE SINGLE
+      *  X95PARM7-WORK-AREA-ANCHOR GVBMR95 GIVES THIS PROGRAM CAN
+      *  STILL FIND BOTH OF THEM ON EVERY SUBSEQUENT CALL.
+      *****************************************************************
+       01  LS-WORK-ANCHORS.
+           05  LS-SNAP-AREA-PTR             POINTER.
+           05  LS-FEED-AREA-PTR             POINTER.
+
+      *****************************************************************
+      *  GLOBAL WORKAREA SHARED ACROSS EVERY WRITE-EXIT THREAD, USED
+      *  ONLY TO LET THE LAST THREAD TO CLOSE KNOW IT IS THE LAST ONE,
+      *  SO IT ALONE RUNS THE END-OF-RUN DELETE SWEEP.
+      *****************************************************************
+       01 LS-GLOBAL-WORKAREA.
+          02 LS-PARTITIONS-TOTAL         PIC S9(08)  COMP.
+          02 LS-CLOSE-PHASES-DONE        PIC S9(08)  COMP.
+          02 LS-ROWS-ADDED-TOTAL         PIC S9(08)  COMP.
+          02 LS-ROWS-CHANGED-TOTAL       PIC S9(08)  COMP.
+          02 LS-ROWS-DELETED-TOTAL       PIC S9(08)  COMP.
+      *
+      *****************************************************************
+      * MAIN LOGIC.                                                   *
+      *    OPEN PHASE OPENS CDCSNAP (I-O, VSAM) AND CDCFEED (EXTEND,  *
+      *    QSAM).  EACH WRITE CALL (X95PARM1-READ-PHASE) COMPARES ONE *
+      *    EXTRACT ROW AGAINST ITS CDCSNAP IMAGE.  CLOSE PHASE CLOSES *
+      *    BOTH FILES AND, FOR THE LAST THREAD ONLY, SWEEPS CDCSNAP   *
+      *    FOR KEYS THIS RUN NEVER TOUCHED.                           *
+      *****************************************************************
+
+       PROCEDURE DIVISION USING X95PARM1-ENV-DATA
+                                X95PARM2-EVENT-FILE-DATA
+                                X95PARM3-STARTUP-DATA
+                                X95PARM4-EVENT-REC-PTR
+                                X95PARM5-EXTRACT-REC
+                                X95PARM6-LOOKUP-KEY
+                                X95PARM7-WORK-AREA-ANCHOR
+                                X95PARM8-RETURN-CODE
+                                X95PARM9-RESULT-PTR
+                                X95PARMA-RESULT-BLOCK-SIZE.
+
+       000-MAIN-LOGIC.
+
+           DISPLAY 'GVBXC6: X95PARM1-PHASE-CODE     = '
+                      X95PARM1-PHASE-CODE
+      *
+           MOVE ZERO                  TO X95PARM8-RETURN-CODE
+                                          RETURN-CODE
+      *
+      *OPEN PHASE
+           IF   X95PARM1-OPEN-PHASE
+             DISPLAY 'GVBXC6: OPEN PHASE'
+             DISPLAY 'GVBXC6: THREAD-NBR = ' X95PARM1-THREAD-NBR
+             PERFORM 100-INIT               THRU 100-EXIT
+             GOBACK
+           END-IF
+      *
+      *CLOSE PHASE
+           IF   X95PARM1-CLOSE-PHASE
+             DISPLAY 'GVBXC6: CLOSE PHASE'
+             PERFORM 9900-FINALIZATION      THRU 9900-EXIT
+             GOBACK
+           END-IF
+      *
+      *WRITE CALL - ONE PER EXTRACT ROW
+           IF   X95PARM1-READ-PHASE
+             PERFORM 200-WRITE-CDC-ROW      THRU 200-EXIT
+           END-IF
+      *
+           GOBACK
+           .
+      *
+       000-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      *  PROGRAM INITIALIZATIONS:                                      *
+      *  - ACQUIRE STORAGE FOR BOTH TP90 PARAMETER AREAS               *
+      *  - CALL GVBTP90 TO OPEN CDCSNAP I-O AND CDCFEED FOR EXTEND     *
+      *  - ATTACH THE SHARED GLOBAL WORKAREA USED AT CLOSE TIME        *
+      ******************************************************************
+       100-INIT.
+
+           DISPLAY 'GVBXC6: 100-INIT'
+      *
+           MOVE +0                    TO WS-ROWS-WRITTEN
+           MOVE +0                    TO WS-ROWS-ADDED
+           MOVE +0                    TO WS-ROWS-CHANGED
+           MOVE +0                    TO WS-ROWS-UNCHANGED
+           MOVE +0                    TO WS-ROWS-DELETED
+      *
+           MOVE 'GENEVA'              TO ENQ-DEQ-RNAME
+           MOVE 'CDCSNAP'             TO ENQ-DEQ-QNAME
+           MOVE '1'                   TO ENQ-SCOPE-REQUEST
+      *
+      *   ACQUIRE STORAGE FOR THE TWO POINTERS THIS EXIT KEEPS
+      *   BETWEEN CALLS, ANCHORED OFF X95PARM7-WORK-AREA-ANCHOR.
+      *
+           MOVE LENGTH               OF LS-WORK-ANCHORS
+                                     TO WS-WORK-AREA-LNGTH
+
+           CALL WS-GVBUR05 USING     WS-ANCHORS-PTR
+                                     WS-WORK-AREA-LNGTH
+           END-CALL
+
+           SET X95PARM7-WORK-AREA-ANCHOR
+                                      TO WS-ANCHORS-PTR
+           SET ADDRESS                OF LS-WORK-ANCHORS
+                                      TO WS-ANCHORS-PTR
+      *
+      *   ACQUIRE STORAGE FOR THE CDCSNAP PARAMETER AREA
+      *
+           MOVE LENGTH               OF TP90V-PARAMETER-AREA
+                                     TO WS-WORK-AREA-LNGTH
+
+           CALL WS-GVBUR05 USING     WS-SNAP-AREA-PTR
+                                     WS-WORK-AREA-LNGTH
+           END-CALL
+
+           SET LS-SNAP-AREA-PTR       TO WS-SNAP-AREA-PTR
+           SET ADDRESS                OF TP90V-PARAMETER-AREA
+                                      TO WS-SNAP-AREA-PTR
+      *
+      *   ACQUIRE STORAGE FOR THE CDCFEED PARAMETER AREA
+      *
+           MOVE LENGTH               OF TP90F-PARAMETER-AREA
+                                     TO WS-WORK-AREA-LNGTH
+
+           CALL WS-GVBUR05 USING     WS-FEED-AREA-PTR
+                                     WS-WORK-AREA-LNGTH
+           END-CALL
+
+           SET LS-FEED-AREA-PTR       TO WS-FEED-AREA-PTR
+           SET ADDRESS                OF TP90F-PARAMETER-AREA
+                                      TO WS-FEED-AREA-PTR
+      *
+      *   OPEN CDCSNAP FOR KEYED I-O
+      *
+           MOVE  WS-SNAP-DDNAME        TO TP90V-DDNAME
+           MOVE  TP90-VALUE-OPEN       TO TP90V-FUNCTION-CODE
+           MOVE  TP90-VALUE-VSAM       TO TP90V-FILE-TYPE
+           MOVE  TP90-VALUE-IO         TO TP90V-FILE-MODE
+
+           CALL WS-GVBTP90  USING TP90V-PARAMETER-AREA
+                                  WS-SNAP-RECORD
+                                  TP90-RECORD-KEY
+           END-CALL
+
+           IF   TP90V-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                PERFORM 9995-FATAL-TP90-ERR THRU 9995-EXIT
+           END-IF
+      *
+      *   OPEN CDCFEED FOR SEQUENTIAL EXTEND
+      *
+           MOVE  WS-FEED-DDNAME        TO TP90F-DDNAME
+           MOVE  TP90-VALUE-OPEN       TO TP90F-FUNCTION-CODE
+           MOVE  TP90-VALUE-SEQUENTIAL TO TP90F-FILE-TYPE
+           MOVE  TP90-VALUE-EXTEND     TO TP90F-FILE-MODE
+           MOVE  LENGTH OF WS-CDC-FEED-RECORD
+                                       TO TP90F-RECORD-LENGTH
+           MOVE  TP90-VALUE-FIXED-LEN  TO TP90F-RECFM
+
+           CALL WS-GVBTP90  USING TP90F-PARAMETER-AREA
+                                  WS-CDC-FEED-RECORD
+                                  TP90-RECORD-KEY
+           END-CALL
+
+           IF   TP90F-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                PERFORM 9995-FATAL-TP90-ERR THRU 9995-EXIT
+           END-IF
+      *
+      *   ATTACH (OR CREATE, IF THIS IS THE FIRST THREAD) THE SHARED
+      *   GLOBAL WORKAREA USED TO GATE THE END-OF-RUN DELETE SWEEP.
+      *
+           MOVE 'GENEVA'    TO   WS-TOKEN-GENEVA
+           MOVE 'GVBXC6G'   TO   WS-TOKEN-PGM-NAME
+           MOVE +2          TO   WS-TOKEN-LEVEL
+           MOVE ZERO        TO   WS-TOKEN-PERSISTENCE
+           MOVE ZERO        TO   WS-TOKEN-RTRN-CD
+
+           CALL 'IEANTRT'   USING WS-TOKEN-LEVEL
+                                  WS-TOKEN-NAME
+                                  WS-TOKEN-VALUE
+                                  WS-TOKEN-RTRN-CD
+
+           IF WS-TOKEN-RTRN-CD NOT = ZERO
+
+             MOVE LENGTH OF LS-GLOBAL-WORKAREA
+               TO WS-GLOBAL-WORKAREA-SIZE
+
+             CALL WS-GVBUR05 USING WS-TKN-SHARED-PTR
+                                   WS-GLOBAL-WORKAREA-SIZE
+
+             SET  ADDRESS OF LS-GLOBAL-WORKAREA
+              TO  WS-TKN-SHARED-PTR
+
+             CALL 'IEANTCR'   USING WS-TOKEN-LEVEL
+                                    WS-TOKEN-NAME
+                                    WS-TOKEN-VALUE
+                                    WS-TOKEN-PERSISTENCE
+                                    WS-TOKEN-RTRN-CD
+
+             IF WS-TOKEN-RTRN-CD NOT = ZERO
+                 DISPLAY ' '
+                 DISPLAY
+                   'GVBXC6: UNABLE TO CREATE NAME/TOKEN, RC: '
+                                     WS-TOKEN-RTRN-CD
+                 STOP 666
+             ELSE
+                 MOVE +0 TO LS-CLOSE-PHASES-DONE
+                 MOVE +0 TO LS-ROWS-ADDED-TOTAL
+                 MOVE +0 TO LS-ROWS-CHANGED-TOTAL
+                 MOVE +0 TO LS-ROWS-DELETED-TOTAL
+                 MOVE X95PARM1-PARTITION-COUNT TO LS-PARTITIONS-TOTAL
+             END-IF
+           ELSE
+             SET ADDRESS OF LS-GLOBAL-WORKAREA
+              TO  WS-TKN-SHARED-PTR
+           END-IF
+           .
+       100-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  COMPARE ONE EXTRACT ROW (X95PARM5-EXTRACT-VAR-LEN-AREA)
+      *  AGAINST CDCSNAP AND EMIT THE APPROPRIATE CDC FEED ROW.
+      ***************************************************************
+       200-WRITE-CDC-ROW.
+      *
+           SET  ADDRESS OF LS-EXTRACT-CUST-REC
+                TO  ADDRESS OF X95PARM5-EXTRACT-VAR-LEN-AREA
+      *
+           ADD  +1                     TO WS-ROWS-WRITTEN
+      *
+      *   SERIALIZE THE LOCATE-THEN-WRITE/UPDATE SEQUENCE AGAINST
+      *   CDCSNAP, THE SAME WAY MLOADVS SERIALIZES ITS OWN CUSTNAMV
+      *   UPSERT.
+           MOVE 'ENQ' TO ENQ-DEQ-FUNC
+           CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-TOKEN
+           DISPLAY 'GVBXC6: ENQ WAIT = '
+                   ENQ-DEQ-ELAPSED-WAIT-MS ' MS, CDCSNAP'
+      *
+           MOVE LS-EXTRACT-CUST-KEY    TO TP90-RECORD-KEY
+      *
+           MOVE  WS-SNAP-DDNAME        TO TP90V-DDNAME
+           MOVE  TP90-VALUE-LOCATE     TO TP90V-FUNCTION-CODE
+           MOVE  TP90-VALUE-VSAM       TO TP90V-FILE-TYPE
+           MOVE  TP90-VALUE-IO         TO TP90V-FILE-MODE
+
+           CALL WS-GVBTP90  USING TP90V-PARAMETER-AREA
+                                  WS-SNAP-RECORD
+                                  TP90-RECORD-KEY
+           END-CALL
+      *
+           EVALUATE TRUE
+             WHEN TP90V-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+              AND TP90V-RETURN-CODE NOT = TP90-VALUE-NOT-FOUND
+                  PERFORM 9995-FATAL-TP90-ERR THRU 9995-EXIT
+             WHEN TP90V-RETURN-CODE = TP90-VALUE-NOT-FOUND
+                  PERFORM 210-ADDED-ROW       THRU 210-EXIT
+             WHEN WS-SNAP-REC-IMAGE NOT = LS-EXTRACT-CUST-REC
+                  PERFORM 220-CHANGED-ROW     THRU 220-EXIT
+             WHEN OTHER
+                  PERFORM 230-UNCHANGED-ROW   THRU 230-EXIT
+           END-EVALUATE
+      *
+           MOVE 'DEQ' TO ENQ-DEQ-FUNC
+           CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-TOKEN
+      *
+           SET  X95PARM8-SUCCESSFUL    TO TRUE
+           MOVE X95PARM8-RETURN-CODE   TO RETURN-CODE
+           .
+       200-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  KEY NOT IN CDCSNAP - WRITE THE NEW IMAGE AND EMIT "ADDED".
+      ***************************************************************
+       210-ADDED-ROW.
+      *
+           MOVE LS-EXTRACT-CUST-KEY      TO WS-SNAP-REC-KEY
+           MOVE X95PARM1-PROCESS-DATE    TO WS-SNAP-REC-LAST-SEEN-DATE
+           MOVE X95PARM1-PROCESS-TIME    TO WS-SNAP-REC-LAST-SEEN-TIME
+           MOVE LS-EXTRACT-CUST-REC      TO WS-SNAP-REC-IMAGE
+      *
+           MOVE  TP90-VALUE-WRITE        TO TP90V-FUNCTION-CODE
+           MOVE  TP90-VALUE-IO           TO TP90V-FILE-MODE
+
+           CALL WS-GVBTP90  USING TP90V-PARAMETER-AREA
+                                  WS-SNAP-RECORD
+                                  TP90-RECORD-KEY
+           END-CALL
+
+           IF   TP90V-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                PERFORM 9995-FATAL-TP90-ERR THRU 9995-EXIT
+           END-IF
+      *
+           ADD  +1                       TO WS-ROWS-ADDED
+           SET  WS-FEED-REC-ADDED        TO TRUE
+           PERFORM 250-EMIT-FEED-ROW     THRU 250-EXIT
+           .
+       210-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  KEY FOUND BUT THE IMAGE CHANGED - UPDATE CDCSNAP AND EMIT
+      *  "CHANGED".
+      ***************************************************************
+       220-CHANGED-ROW.
+      *
+           MOVE X95PARM1-PROCESS-DATE    TO WS-SNAP-REC-LAST-SEEN-DATE
+           MOVE X95PARM1-PROCESS-TIME    TO WS-SNAP-REC-LAST-SEEN-TIME
+           MOVE LS-EXTRACT-CUST-REC      TO WS-SNAP-REC-IMAGE
+      *
+           MOVE  TP90-VALUE-UPDATE       TO TP90V-FUNCTION-CODE
+           MOVE  TP90-VALUE-IO           TO TP90V-FILE-MODE
+
+           CALL WS-GVBTP90  USING TP90V-PARAMETER-AREA
+                                  WS-SNAP-RECORD
+                                  TP90-RECORD-KEY
+           END-CALL
+
+           IF   TP90V-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                PERFORM 9995-FATAL-TP90-ERR THRU 9995-EXIT
+           END-IF
+      *
+           ADD  +1                       TO WS-ROWS-CHANGED
+           SET  WS-FEED-REC-CHANGED      TO TRUE
+           PERFORM 250-EMIT-FEED-ROW     THRU 250-EXIT
+           .
+       220-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  KEY FOUND AND THE IMAGE IS UNCHANGED - ONLY REFRESH THE
+      *  LAST-SEEN DATE/TIME SO THE KEY IS NOT LATER MISTAKEN FOR A
+      *  DELETE.  NO FEED ROW IS EMITTED.
+      ***************************************************************
+       230-UNCHANGED-ROW.
+      *
+           MOVE X95PARM1-PROCESS-DATE    TO WS-SNAP-REC-LAST-SEEN-DATE
+           MOVE X95PARM1-PROCESS-TIME    TO WS-SNAP-REC-LAST-SEEN-TIME
+      *
+           MOVE  TP90-VALUE-UPDATE       TO TP90V-FUNCTION-CODE
+           MOVE  TP90-VALUE-IO           TO TP90V-FILE-MODE
+
+           CALL WS-GVBTP90  USING TP90V-PARAMETER-AREA
+                                  WS-SNAP-RECORD
+                                  TP90-RECORD-KEY
+           END-CALL
+
+           IF   TP90V-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                PERFORM 9995-FATAL-TP90-ERR THRU 9995-EXIT
+           END-IF
+      *
+           ADD  +1                       TO WS-ROWS-UNCHANGED
+           .
+       230-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  WRITE ONE ROW TO THE CDCFEED OUTPUT FILE FOR THE CURRENT
+      *  KEY/IMAGE, TAGGED WITH WHATEVER CHANGE-TYPE THE CALLER SET
+      *  BEFORE PERFORMING THIS PARAGRAPH.
+      ***************************************************************
+       250-EMIT-FEED-ROW.
+      *
+           MOVE X95PARM1-PROCESS-DATE    TO WS-FEED-REC-RUN-DATE
+           MOVE X95PARM1-PROCESS-TIME    TO WS-FEED-REC-RUN-TIME
+           MOVE WS-SNAP-REC-KEY          TO WS-FEED-REC-KEY
+           MOVE WS-SNAP-REC-IMAGE        TO WS-FEED-REC-IMAGE
+      *
+           MOVE  TP90-VALUE-WRITE        TO TP90F-FUNCTION-CODE
+           MOVE  TP90-VALUE-EXTEND       TO TP90F-FILE-MODE
+
+           CALL WS-GVBTP90  USING TP90F-PARAMETER-AREA
+                                  WS-CDC-FEED-RECORD
+                                  TP90-RECORD-KEY
+           END-CALL
+
+           IF   TP90F-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                PERFORM 9995-FATAL-TP90-ERR THRU 9995-EXIT
+           END-IF
+           .
+       250-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  CLOSE CDCSNAP/CDCFEED, REPORT IN TO THE SHARED GLOBAL
+      *  WORKAREA, AND RUN THE ONE-TIME DELETE SWEEP IF THIS IS THE
+      *  LAST THREAD TO FINISH.
+      ***************************************************************
+       9900-FINALIZATION.
+      *
+           MOVE  WS-SNAP-DDNAME        TO TP90V-DDNAME
+           MOVE  TP90-VALUE-CLOSE      TO TP90V-FUNCTION-CODE
+           MOVE  TP90-VALUE-VSAM       TO TP90V-FILE-TYPE
+           MOVE  TP90-VALUE-IO         TO TP90V-FILE-MODE
+
+           CALL WS-GVBTP90  USING TP90V-PARAMETER-AREA
+                                  WS-SNAP-RECORD
+                                  TP90-RECORD-KEY
+           END-CALL
+      *
+      *      NULL THE ANCHOR RIGHT AFTER THE CLOSE, BEFORE
+      *      900-DELETE-SWEEP REUSES TP90V-PARAMETER-AREA TO REOPEN
+      *      CDCSNAP, THE SAME CLOSE/NULL-ANCHOR/REOPEN SEQUENCE
+      *      MLOADVS AND MBRSEVS FOLLOW FOR EVERY DD THEY REUSE.
+           SET  TP90V-ANCHOR           TO NULL
+      *
+           MOVE  WS-FEED-DDNAME        TO TP90F-DDNAME
+           MOVE  TP90-VALUE-CLOSE      TO TP90F-FUNCTION-CODE
+           MOVE  TP90-VALUE-SEQUENTIAL TO TP90F-FILE-TYPE
+           MOVE  TP90-VALUE-EXTEND     TO TP90F-FILE-MODE
+
+           CALL WS-GVBTP90  USING TP90F-PARAMETER-AREA
+                                  WS-CDC-FEED-RECORD
+                                  TP90-RECORD-KEY
+           END-CALL
+      *
+      *      SAME AS ABOVE, FOR CDCFEED.
+           SET  TP90F-ANCHOR           TO NULL
+      *
+           MOVE 'ENQ' TO ENQ-DEQ-FUNC
+           CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-TOKEN
+           DISPLAY 'GVBXC6: ENQ WAIT = '
+                   ENQ-DEQ-ELAPSED-WAIT-MS ' MS, GLOBAL WORKAREA'
+      *
+           ADD  +1                     TO LS-CLOSE-PHASES-DONE
+           COMPUTE LS-ROWS-ADDED-TOTAL =
+                   LS-ROWS-ADDED-TOTAL + WS-ROWS-ADDED
+           COMPUTE LS-ROWS-CHANGED-TOTAL =
+                   LS-ROWS-CHANGED-TOTAL + WS-ROWS-CHANGED
+      *
+           MOVE LS-PARTITIONS-TOTAL    TO WS-PARTITIONS-TOTAL
+           MOVE LS-CLOSE-PHASES-DONE   TO WS-CLOSE-PHASES-DONE
+      *
+           MOVE 'DEQ' TO ENQ-DEQ-FUNC
+           CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-TOKEN
+      *
+           DISPLAY 'GVBXC6: ' WS-ROWS-WRITTEN    ' ROWS WRITTEN'
+           DISPLAY 'GVBXC6: ' WS-ROWS-ADDED      ' ROWS ADDED'
+           DISPLAY 'GVBXC6: ' WS-ROWS-CHANGED    ' ROWS CHANGED'
+           DISPLAY 'GVBXC6: ' WS-ROWS-UNCHANGED  ' ROWS UNCHANGED'
+      *
+           IF   WS-CLOSE-PHASES-DONE >= WS-PARTITIONS-TOTAL
+                PERFORM 900-DELETE-SWEEP   THRU 900-EXIT
+           END-IF
+           .
+       9900-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  RUN ONCE, BY THE LAST THREAD TO CLOSE.  BROWSES CDCSNAP FOR
+      *  ANY KEY WHOSE LAST-SEEN DATE/TIME DOES NOT MATCH THIS RUN'S
+      *  X95PARM1-PROCESS-DATE-TIME - I.E. A KEY NO THREAD SAW THIS
+      *  RUN - EMITS A "DELETED" FEED ROW FOR IT, AND REMOVES IT FROM
+      *  CDCSNAP.
+      ***************************************************************
+       900-DELETE-SWEEP.
+      *
+           MOVE  WS-SNAP-DDNAME        TO TP90V-DDNAME
+           MOVE  TP90-VALUE-OPEN       TO TP90V-FUNCTION-CODE
+           MOVE  TP90-VALUE-VSAM       TO TP90V-FILE-TYPE
+           MOVE  TP90-VALUE-IO         TO TP90V-FILE-MODE
+
+           CALL WS-GVBTP90  USING TP90V-PARAMETER-AREA
+                                  WS-SNAP-RECORD
+                                  TP90-RECORD-KEY
+           END-CALL
+      *
+           MOVE  WS-FEED-DDNAME        TO TP90F-DDNAME
+           MOVE  TP90-VALUE-OPEN       TO TP90F-FUNCTION-CODE
+           MOVE  TP90-VALUE-SEQUENTIAL TO TP90F-FILE-TYPE
+           MOVE  TP90-VALUE-EXTEND     TO TP90F-FILE-MODE
+           MOVE  LENGTH OF WS-CDC-FEED-RECORD
+                                       TO TP90F-RECORD-LENGTH
+           MOVE  TP90-VALUE-FIXED-LEN  TO TP90F-RECFM
+
+           CALL WS-GVBTP90  USING TP90F-PARAMETER-AREA
+                                  WS-CDC-FEED-RECORD
+                                  TP90-RECORD-KEY
+           END-CALL
+      *
+           MOVE  TP90-VALUE-START-BROWSE TO TP90V-FUNCTION-CODE
+           MOVE  LOW-VALUES              TO TP90-RECORD-KEY
+
+           CALL WS-GVBTP90  USING TP90V-PARAMETER-AREA
+                                  WS-SNAP-RECORD
+                                  TP90-RECORD-KEY
+           END-CALL
+      *
+           PERFORM 910-DELETE-SWEEP-NEXT THRU 910-EXIT
+               UNTIL TP90V-RETURN-CODE = TP90-VALUE-END-OF-FILE
+      *
+           MOVE  TP90-VALUE-CLOSE      TO TP90V-FUNCTION-CODE
+           CALL WS-GVBTP90  USING TP90V-PARAMETER-AREA
+                                  WS-SNAP-RECORD
+                                  TP90-RECORD-KEY
+           END-CALL
+      *
+           MOVE  TP90-VALUE-CLOSE      TO TP90F-FUNCTION-CODE
+           CALL WS-GVBTP90  USING TP90F-PARAMETER-AREA
+                                  WS-CDC-FEED-RECORD
+                                  TP90-RECORD-KEY
+           END-CALL
+      *
+           DISPLAY 'GVBXC6: ' WS-ROWS-DELETED ' ROWS DELETED'
+           .
+       900-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  READ ONE MORE CDCSNAP RECORD AND, IF ITS LAST-SEEN DATE/TIME
+      *  IS NOT THIS RUN'S, TREAT IT AS A DELETE.
+      ***************************************************************
+       910-DELETE-SWEEP-NEXT.
+      *
+           MOVE  TP90-VALUE-READNEXT   TO TP90V-FUNCTION-CODE
+
+           CALL WS-GVBTP90  USING TP90V-PARAMETER-AREA
+                                  WS-SNAP-RECORD
+                                  TP90-RECORD-KEY
+           END-CALL
+      *
+           IF   TP90V-RETURN-CODE = TP90-VALUE-SUCCESSFUL
+             IF   WS-SNAP-REC-LAST-SEEN-DATE NOT = X95PARM1-PROCESS-DATE
+             OR   WS-SNAP-REC-LAST-SEEN-TIME NOT = X95PARM1-PROCESS-TIME
+                  MOVE WS-SNAP-REC-KEY       TO TP90-RECORD-KEY
+      *
+                  MOVE X95PARM1-PROCESS-DATE TO WS-FEED-REC-RUN-DATE
+                  MOVE X95PARM1-PROCESS-TIME TO WS-FEED-REC-RUN-TIME
+                  SET  WS-FEED-REC-DELETED   TO TRUE
+                  MOVE WS-SNAP-REC-KEY       TO WS-FEED-REC-KEY
+                  MOVE WS-SNAP-REC-IMAGE     TO WS-FEED-REC-IMAGE
+      *
+                  MOVE  TP90-VALUE-WRITE     TO TP90F-FUNCTION-CODE
+                  CALL WS-GVBTP90  USING TP90F-PARAMETER-AREA
+                                         WS-CDC-FEED-RECORD
+                                         TP90-RECORD-KEY
+                  END-CALL
+      *
+                  MOVE  TP90-VALUE-DELETE    TO TP90V-FUNCTION-CODE
+                  CALL WS-GVBTP90  USING TP90V-PARAMETER-AREA
+                                         WS-SNAP-RECORD
+                                         TP90-RECORD-KEY
+                  END-CALL
+      *
+                  ADD  +1                    TO WS-ROWS-DELETED
+             END-IF
+           END-IF
+           .
+       910-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  A FAILURE OPENING EITHER FILE IS FATAL TO THIS VIEW - THERE
+      *  IS NO SENSIBLE WAY TO CAPTURE CHANGES WITHOUT BOTH FILES.
+      *  ANY OTHER FAILURE (LOCATE/WRITE/UPDATE/CLOSE) ONLY DISABLES
+      *  THE CURRENT VIEW.
+      ***************************************************************
+       9995-FATAL-TP90-ERR.
+      *
+           DISPLAY 'GVBXC6: ' ' '
+           DISPLAY 'GVBXC6: '
+               '   MODNAME = ' MODNAME
+           DISPLAY 'GVBXC6: '
+               '   #ROWS   = ' WS-ROWS-WRITTEN
+      *
+           SET  X95PARM1-ERROR-BUFFER-PTR  TO ADDRESS OF WS-ERROR-MSG
+           MOVE LENGTH OF WS-ERROR-MSG     TO X95PARM1-ERROR-BUFFER-LEN
+
+           IF   TP90V-FUNCTION-CODE = TP90-VALUE-OPEN
+           OR   TP90F-FUNCTION-CODE = TP90-VALUE-OPEN
+                SET X95PARM8-ABORT-RUN          TO TRUE
+           ELSE
+                SET X95PARM8-DISABLE-CURRENT-VIEW  TO TRUE
+           END-IF
+           MOVE X95PARM8-RETURN-CODE       TO RETURN-CODE
+           GOBACK
+           .
+       9995-EXIT.
+           EXIT.
