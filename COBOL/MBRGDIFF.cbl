@@ -0,0 +1,586 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MBRGDIFF.
+      *****************************************************************
+      *                                                               *
+      * (C) COPYRIGHT IBM CORPORATION 2023.                           *
+      *     Copyright Contributors to the GenevaERS Project.          *
+      * SPDX-License-Identifier: Apache-2.0                           *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+      * Licensed under the Apache License,                            *
+      * Version 2.0 (the "License");                                  *
+      * you may not use this file except in                           *
+      * compliance with the License.                                  *
+      * You may obtain a copy of the License at                       *
+      *                                                               *
+      *     http://www.apache.org/licenses/LICENSE-2.0                *
+      *                                                               *
+      *  Unless required by applicable law or                         *
+      *  agreed to in writing, software                               *
+      *  distributed under the License is distributed                 *
+      *  on an "AS IS" BASIS,                                         *
+      *  WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express *
+      *  or implied.                                                  *
+      *  See the License for the specific language governing          *
+      *  permissions and limitations under the License.               *
+      *                                                               *
+      ******************************************************************
+      **                PROGRAM INFORMATION                            *
+      ******************************************************************
+      **                                                               *
+      ** DESCRIPTION: GENERATION-TO-GENERATION COMPARISON OF THIS      *
+      **              CYCLE'S CUSTNAMS FLAT EXTRACT AGAINST THE PRIOR  *
+      **              CYCLE'S RETAINED COPY, SO OPERATIONS CAN SEE     *
+      **              WHAT A LOAD IS ABOUT TO CHANGE BEFORE MLOADVS    *
+      **              EVER TOUCHES CUSTNAMV.  BOTH SIDES ARE READ      *
+      **              SEQUENTIALLY (THE SAME WAY MLOADVS'S 401-READ-   *
+      **              FLAT-RECORD DOES) AND ARE EXPECTED IN ASCENDING  *
+      **              KEY-ID SEQUENCE, THE SAME KEY MLOADVS'S 400-     *
+      **              READ-RECORD KEYS OFF OF, SO THEY ARE CO-         *
+      **              SEQUENTIALLY MATCH-MERGED ONE KEY AT A TIME -    *
+      **              THE SAME MATCH-MERGE MBRRECON USES TO COMPARE    *
+      **              CUSTNAMS AGAINST CUSTNAMV.  ANY OF THE FOLLOWING *
+      **              IS REPORTED:                                    *
+      **                - A KEY PRESENT THIS CYCLE BUT NOT LAST CYCLE  *
+      **                  (ADDED)                                     *
+      **                - A KEY PRESENT LAST CYCLE BUT NOT THIS CYCLE  *
+      **                  (DROPPED)                                   *
+      **                - A KEY PRESENT IN BOTH CYCLES WHERE THE REST  *
+      **                  OF THE RECORD DIFFERS (CHANGED)              *
+      **                                                               *
+      ** MODULES CALLED: GVBTP90 - I/O HANDLER                        *
+      **                                                               *
+      ** INPUT FILES:   THIS CYCLE'S CUSTNAMS    (DDNAME=CUSTNAMS)    *
+      **                PRIOR CYCLE'S CUSTNAMS   (DDNAME=CUSTNAMP)    *
+      **                                                               *
+      ** OUTPUT FILES:  GENERATION DIFF REPORT   (DDNAME=GDIFFRPT)    *
+      **                                                               *
+      ** RETURN CDS:  0000 - SUCCESSFUL PROCESSING                     *
+      **              0016 - ABEND                                     *
+      **                                                               *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-ABEND-CD                 PIC X(4)   VALUE '0016'.
+      *
+       01  GVBTP90                     PIC X(08)  VALUE 'GVBTP90 '.
+      *
+       01  SEVERE-ERROR                PIC X(01)  VALUE ' '.
+       01  EOF-C-FLAG                  PIC X(01)  VALUE ' '.
+           88  EOF-C                              VALUE 'Y'.
+       01  EOF-P-FLAG                  PIC X(01)  VALUE ' '.
+           88  EOF-P                              VALUE 'Y'.
+      *
+       01  WS-CURR-CNT                 PIC S9(08) COMP VALUE +0.
+       01  WS-PRIOR-CNT                PIC S9(08) COMP VALUE +0.
+       01  WS-ADDED-CNT                PIC S9(08) COMP VALUE +0.
+       01  WS-DROPPED-CNT              PIC S9(08) COMP VALUE +0.
+       01  WS-CHANGED-CNT              PIC S9(08) COMP VALUE +0.
+      *
+       01  WS-DISPLAY-MASK-1           PIC ZZ,ZZZ,ZZZ,ZZ9.
+      *
+      *****************************************************************
+      *  CURRENT-RECORD HOLDING AREAS FOR EACH SIDE OF THE MERGE.  THE
+      *  SHARED TP90-RECORD-AREA GETS REUSED FOR BOTH STREAMS (SEE THE
+      *  ONE-COPY-PER-DD CONVENTION BELOW), SO EACH SIDE'S RECORD IS
+      *  COPIED OUT TO ITS OWN HOLDING AREA IMMEDIATELY AFTER THE READ
+      *  THAT FETCHED IT, THE SAME WAY MBRRECON'S WS-CUSTNAMS-RECORD/
+      *  WS-CUSTNAMV-RECORD DO.
+      *****************************************************************
+       01  WS-CURR-RECORD.
+           05  WS-CURR-KEY             PIC X(10).
+           05  WS-CURR-DATA            PIC X(86).
+       01  WS-PRIOR-RECORD.
+           05  WS-PRIOR-KEY            PIC X(10).
+           05  WS-PRIOR-DATA           PIC X(86).
+      *
+      *****************************************************************
+      *  HIGH-VALUES SENTINEL KEYS.  ONCE A SIDE HITS END OF FILE ITS
+      *  KEY IS FORCED TO HIGH-VALUES SO THE MATCH-MERGE COMPARE BELOW
+      *  ALWAYS DRAINS THE OTHER SIDE WITHOUT A SPECIAL EOF CASE.
+      *****************************************************************
+       01  WS-HIGH-KEY                 PIC X(10)  VALUE HIGH-VALUES.
+      *
+      *****************************************************************
+      *  GENERATION DIFF REPORT LINES.
+      *****************************************************************
+       01  WS-RPT-HEADING-1.
+           05  FILLER                  PIC X(35) VALUE
+               'MBRGDIFF - CUSTNAMS GENERATION DIFF'.
+           05  FILLER                  PIC X(45) VALUE SPACES.
+       01  WS-RPT-DETAIL-LINE.
+           05  WS-RPT-REASON           PIC X(20).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-RPT-KEY-ID           PIC X(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-RPT-PRIOR-DATA       PIC X(24).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-RPT-CURR-DATA        PIC X(24).
+           05  FILLER                  PIC X(16) VALUE SPACES.
+      *
+      *****************************************************************
+      *  GVBTP90 I/O COMMUNICATION - A SEPARATE TP90 PARAMETER AREA
+      *  FOR EACH OF THE THREE CONCURRENTLY-OPEN DDS, THE SAME "ONE
+      *  COPY PER DD" CONVENTION MLOADVS/MBRRECON USE, ALL SHARING
+      *  ONE COMMON RECORD-AREA/RECORD-KEY COPYBOOK BELOW.
+      *****************************************************************
+       COPY GVBCTP90.
+       COPY GVBCTP9R.
+      *
+       COPY GVBCTP9P REPLACING ==TP90-PARAMETER-AREA== BY
+                                ==TP90C-PARAMETER-AREA==
+                                ==TP90-ANCHOR==          BY
+                                ==TP90C-ANCHOR==
+                                ==TP90-DDNAME==          BY
+                                ==TP90C-DDNAME==
+                                ==TP90-FUNCTION-CODE==   BY
+                                ==TP90C-FUNCTION-CODE==
+                                ==TP90-FILE-TYPE==       BY
+                                ==TP90C-FILE-TYPE==
+                                ==TP90-FILE-MODE==       BY
+                                ==TP90C-FILE-MODE==
+                                ==TP90-RETURN-CODE==     BY
+                                ==TP90C-RETURN-CODE==
+                                ==TP90-VSAM-RETURN-CODE== BY
+                                ==TP90C-VSAM-RETURN-CODE==
+                                ==TP90-RECORD-LENGTH==   BY
+                                ==TP90C-RECORD-LENGTH==
+                                ==TP90-RECFM==           BY
+                                ==TP90C-RECFM==
+                                ==TP90-ESDS==            BY
+                                ==TP90C-ESDS==.
+      *
+       COPY GVBCTP9P REPLACING ==TP90-PARAMETER-AREA== BY
+                                ==TP90P-PARAMETER-AREA==
+                                ==TP90-ANCHOR==          BY
+                                ==TP90P-ANCHOR==
+                                ==TP90-DDNAME==          BY
+                                ==TP90P-DDNAME==
+                                ==TP90-FUNCTION-CODE==   BY
+                                ==TP90P-FUNCTION-CODE==
+                                ==TP90-FILE-TYPE==       BY
+                                ==TP90P-FILE-TYPE==
+                                ==TP90-FILE-MODE==       BY
+                                ==TP90P-FILE-MODE==
+                                ==TP90-RETURN-CODE==     BY
+                                ==TP90P-RETURN-CODE==
+                                ==TP90-VSAM-RETURN-CODE== BY
+                                ==TP90P-VSAM-RETURN-CODE==
+                                ==TP90-RECORD-LENGTH==   BY
+                                ==TP90P-RECORD-LENGTH==
+                                ==TP90-RECFM==           BY
+                                ==TP90P-RECFM==
+                                ==TP90-ESDS==            BY
+                                ==TP90P-ESDS==.
+      *
+       COPY GVBCTP9P REPLACING ==TP90-PARAMETER-AREA== BY
+                                ==TP90R-PARAMETER-AREA==
+                                ==TP90-ANCHOR==          BY
+                                ==TP90R-ANCHOR==
+                                ==TP90-DDNAME==          BY
+                                ==TP90R-DDNAME==
+                                ==TP90-FUNCTION-CODE==   BY
+                                ==TP90R-FUNCTION-CODE==
+                                ==TP90-FILE-TYPE==       BY
+                                ==TP90R-FILE-TYPE==
+                                ==TP90-FILE-MODE==       BY
+                                ==TP90R-FILE-MODE==
+                                ==TP90-RETURN-CODE==     BY
+                                ==TP90R-RETURN-CODE==
+                                ==TP90-VSAM-RETURN-CODE== BY
+                                ==TP90R-VSAM-RETURN-CODE==
+                                ==TP90-RECORD-LENGTH==   BY
+                                ==TP90R-RECORD-LENGTH==
+                                ==TP90-RECFM==           BY
+                                ==TP90R-RECFM==
+                                ==TP90-ESDS==            BY
+                                ==TP90R-ESDS==.
+      *
+       EJECT
+       PROCEDURE DIVISION.
+      *
+       000-MAIN-LOGIC.
+      *
+           PERFORM 100-INIT                  THRU 100-EXIT
+      *
+           IF   SEVERE-ERROR = ' '
+                PERFORM 400-READ-CURRENT      THRU 400-EXIT
+                PERFORM 600-READ-PRIOR        THRU 600-EXIT
+      *
+                PERFORM UNTIL (EOF-C AND EOF-P)
+                        OR SEVERE-ERROR NOT = ' '
+                     PERFORM 700-MATCH-MERGE  THRU 700-EXIT
+                END-PERFORM
+           END-IF
+      *
+           PERFORM 9900-FINALIZATION         THRU 9900-EXIT
+      *
+           IF   SEVERE-ERROR NOT = ' '
+                MOVE WS-ABEND-CD             TO RETURN-CODE
+           END-IF
+      *
+           GOBACK
+           .
+       000-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  OPEN THIS CYCLE'S CUSTNAMS, THE PRIOR CYCLE'S RETAINED COPY,
+      *  AND GDIFFRPT FOR OUTPUT.
+      ***************************************************************
+       100-INIT.
+      *
+           PERFORM 110-OPEN-CURRENT          THRU 110-EXIT
+           PERFORM 115-OPEN-PRIOR            THRU 115-EXIT
+           PERFORM 120-OPEN-REPORT           THRU 120-EXIT
+           PERFORM 800-WRITE-RPT-HEADINGS    THRU 800-EXIT
+           .
+       100-EXIT.
+           EXIT.
+      *
+      *
+       110-OPEN-CURRENT.
+      *
+           MOVE 'CUSTNAMS'                TO TP90C-DDNAME
+           MOVE TP90-VALUE-OPEN           TO TP90C-FUNCTION-CODE
+           MOVE TP90-VALUE-SEQUENTIAL     TO TP90C-FILE-TYPE
+           MOVE TP90-VALUE-INPUT          TO TP90C-FILE-MODE
+           MOVE SPACES                    TO TP90C-RETURN-CODE
+           MOVE +0                        TO TP90C-VSAM-RETURN-CODE
+           MOVE +96                       TO TP90C-RECORD-LENGTH
+           MOVE TP90-VALUE-FIXED-LEN      TO TP90C-RECFM
+      *
+           MOVE SPACES                    TO TP90-RECORD-KEY
+      *
+           CALL GVBTP90    USING TP90C-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+      *
+           IF   TP90C-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                DISPLAY 'MBRGDIFF DD: ' TP90C-DDNAME
+                        ', GVBTP90 FAILED, RET CD = '
+                        TP90C-RETURN-CODE
+                MOVE  'Y'                   TO SEVERE-ERROR
+           ELSE
+                DISPLAY 'DATASET OPENED: ' TP90C-DDNAME
+           END-IF
+           .
+       110-EXIT.
+           EXIT.
+      *
+      *
+       115-OPEN-PRIOR.
+      *
+           MOVE 'CUSTNAMP'                TO TP90P-DDNAME
+           MOVE TP90-VALUE-OPEN           TO TP90P-FUNCTION-CODE
+           MOVE TP90-VALUE-SEQUENTIAL     TO TP90P-FILE-TYPE
+           MOVE TP90-VALUE-INPUT          TO TP90P-FILE-MODE
+           MOVE SPACES                    TO TP90P-RETURN-CODE
+           MOVE +0                        TO TP90P-VSAM-RETURN-CODE
+           MOVE +96                       TO TP90P-RECORD-LENGTH
+           MOVE TP90-VALUE-FIXED-LEN      TO TP90P-RECFM
+      *
+           MOVE SPACES                    TO TP90-RECORD-KEY
+      *
+           CALL GVBTP90    USING TP90P-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+      *
+           IF   TP90P-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                DISPLAY 'MBRGDIFF DD: ' TP90P-DDNAME
+                        ', GVBTP90 FAILED, RET CD = '
+                        TP90P-RETURN-CODE
+                MOVE  'Y'                   TO SEVERE-ERROR
+           ELSE
+                DISPLAY 'DATASET OPENED: ' TP90P-DDNAME
+           END-IF
+           .
+       115-EXIT.
+           EXIT.
+      *
+      *
+       120-OPEN-REPORT.
+      *
+           MOVE 'GDIFFRPT'                TO TP90R-DDNAME
+           MOVE TP90-VALUE-OPEN           TO TP90R-FUNCTION-CODE
+           MOVE TP90-VALUE-SEQUENTIAL     TO TP90R-FILE-TYPE
+           MOVE TP90-VALUE-OUTPUT         TO TP90R-FILE-MODE
+           MOVE SPACES                    TO TP90R-RETURN-CODE
+           MOVE +0                        TO TP90R-VSAM-RETURN-CODE
+           MOVE LENGTH OF WS-RPT-DETAIL-LINE
+                                          TO TP90R-RECORD-LENGTH
+           MOVE TP90-VALUE-FIXED-LEN      TO TP90R-RECFM
+      *
+           MOVE SPACES                    TO TP90-RECORD-KEY
+      *
+           CALL GVBTP90    USING TP90R-PARAMETER-AREA,
+                                 WS-RPT-HEADING-1,
+                                 TP90-RECORD-KEY
+      *
+           IF   TP90R-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                DISPLAY 'MBRGDIFF DD: ' TP90R-DDNAME
+                        ', GVBTP90 FAILED, RET CD = '
+                        TP90R-RETURN-CODE
+                MOVE  'Y'                   TO SEVERE-ERROR
+           ELSE
+                DISPLAY 'DATASET OPENED: ' TP90R-DDNAME
+           END-IF
+           .
+       120-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  READ THE NEXT RECORD FROM THIS CYCLE'S CUSTNAMS SEQUENTIALLY,
+      *  THE SAME WAY MLOADVS'S 401-READ-FLAT-RECORD DOES.  AT END OF
+      *  FILE THE KEY HOLDING AREA IS FORCED TO HIGH-VALUES SO 700-
+      *  MATCH-MERGE CAN DRAIN THE REMAINDER OF THE PRIOR CYCLE
+      *  WITHOUT A SEPARATE EOF CHECK.
+      ***************************************************************
+       400-READ-CURRENT.
+      *
+           MOVE 'CUSTNAMS'                TO TP90C-DDNAME
+           MOVE TP90-VALUE-READ           TO TP90C-FUNCTION-CODE
+           MOVE TP90-VALUE-SEQUENTIAL     TO TP90C-FILE-TYPE
+           MOVE TP90-VALUE-INPUT          TO TP90C-FILE-MODE
+           MOVE SPACES                    TO TP90C-RETURN-CODE
+           MOVE +0                        TO TP90C-VSAM-RETURN-CODE
+           MOVE +96                       TO TP90C-RECORD-LENGTH
+           MOVE TP90-VALUE-FIXED-LEN      TO TP90C-RECFM
+      *
+           MOVE SPACES                    TO TP90-RECORD-KEY
+           MOVE SPACES                    TO TP90-FB-RECORD-AREA
+      *
+           CALL GVBTP90    USING TP90C-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+      *
+           IF   TP90C-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                IF   TP90C-RETURN-CODE = TP90-VALUE-END-OF-FILE
+                     MOVE 'Y'                TO EOF-C-FLAG
+                     MOVE WS-HIGH-KEY         TO WS-CURR-KEY
+                     DISPLAY 'END OF FILE REACHED ' TP90C-DDNAME
+                ELSE
+                     DISPLAY 'MBRGDIFF DD: ' TP90C-DDNAME
+                             ', GVBTP90 FAILED, RET CD = '
+                             TP90C-RETURN-CODE
+                     MOVE  'Y'                  TO SEVERE-ERROR
+                END-IF
+           ELSE
+                ADD  +1                     TO WS-CURR-CNT
+                MOVE TP90-FB-RECORD-AREA(1:96) TO WS-CURR-RECORD
+           END-IF
+           .
+       400-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  READ THE NEXT RECORD FROM THE PRIOR CYCLE'S RETAINED COPY,
+      *  THE SAME WAY 400-READ-CURRENT DOES FOR THIS CYCLE'S SIDE.
+      ***************************************************************
+       600-READ-PRIOR.
+      *
+           MOVE 'CUSTNAMP'                TO TP90P-DDNAME
+           MOVE TP90-VALUE-READ           TO TP90P-FUNCTION-CODE
+           MOVE TP90-VALUE-SEQUENTIAL     TO TP90P-FILE-TYPE
+           MOVE TP90-VALUE-INPUT          TO TP90P-FILE-MODE
+           MOVE SPACES                    TO TP90P-RETURN-CODE
+           MOVE +0                        TO TP90P-VSAM-RETURN-CODE
+           MOVE +96                       TO TP90P-RECORD-LENGTH
+           MOVE TP90-VALUE-FIXED-LEN      TO TP90P-RECFM
+      *
+           MOVE SPACES                    TO TP90-RECORD-KEY
+           MOVE SPACES                    TO TP90-FB-RECORD-AREA
+      *
+           CALL GVBTP90    USING TP90P-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+      *
+           IF   TP90P-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                IF   TP90P-RETURN-CODE = TP90-VALUE-END-OF-FILE
+                     MOVE 'Y'                TO EOF-P-FLAG
+                     MOVE WS-HIGH-KEY         TO WS-PRIOR-KEY
+                     DISPLAY 'END OF FILE REACHED ' TP90P-DDNAME
+                ELSE
+                     DISPLAY 'MBRGDIFF DD: ' TP90P-DDNAME
+                             ', GVBTP90 FAILED, RET CD = '
+                             TP90P-RETURN-CODE
+                     MOVE  'Y'                  TO SEVERE-ERROR
+                END-IF
+           ELSE
+                ADD  +1                     TO WS-PRIOR-CNT
+                MOVE TP90-FB-RECORD-AREA(1:96) TO WS-PRIOR-RECORD
+           END-IF
+           .
+       600-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  CO-SEQUENTIAL MATCH-MERGE OF ONE KEY FROM EACH CYCLE.  BOTH
+      *  STREAMS ARE IN ASCENDING KEY-ID ORDER, SO THE LOWER OF THE
+      *  TWO CURRENT KEYS IS ALWAYS THE NEXT ONE TO RESOLVE.
+      ***************************************************************
+       700-MATCH-MERGE.
+      *
+           EVALUATE TRUE
+               WHEN WS-CURR-KEY < WS-PRIOR-KEY
+                    PERFORM 710-WRITE-ADDED       THRU 710-EXIT
+                    PERFORM 400-READ-CURRENT      THRU 400-EXIT
+               WHEN WS-CURR-KEY > WS-PRIOR-KEY
+                    PERFORM 720-WRITE-DROPPED     THRU 720-EXIT
+                    PERFORM 600-READ-PRIOR        THRU 600-EXIT
+               WHEN WS-CURR-KEY = WS-HIGH-KEY
+               AND  WS-PRIOR-KEY = WS-HIGH-KEY
+                    CONTINUE
+               WHEN OTHER
+                    IF   WS-CURR-DATA NOT = WS-PRIOR-DATA
+                         PERFORM 730-WRITE-CHANGED  THRU 730-EXIT
+                    END-IF
+                    PERFORM 400-READ-CURRENT      THRU 400-EXIT
+                    PERFORM 600-READ-PRIOR        THRU 600-EXIT
+           END-EVALUATE
+           .
+       700-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  A KEY PRESENT THIS CYCLE BUT NOT LAST CYCLE - A NEW CUSTOMER
+      *  KEY THE UPCOMING LOAD WOULD ADD TO CUSTNAMV.
+      ***************************************************************
+       710-WRITE-ADDED.
+      *
+           ADD  +1                        TO WS-ADDED-CNT
+           MOVE 'ADDED'                   TO WS-RPT-REASON
+           MOVE WS-CURR-KEY               TO WS-RPT-KEY-ID
+           MOVE SPACES                    TO WS-RPT-PRIOR-DATA
+           MOVE WS-CURR-DATA(1:24)        TO WS-RPT-CURR-DATA
+           PERFORM 810-WRITE-RPT-DETAIL   THRU 810-EXIT
+           .
+       710-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  A KEY PRESENT LAST CYCLE BUT NOT THIS CYCLE - A CUSTOMER KEY
+      *  THAT HAS DROPPED OUT OF THE SOURCE FEED.
+      ***************************************************************
+       720-WRITE-DROPPED.
+      *
+           ADD  +1                        TO WS-DROPPED-CNT
+           MOVE 'DROPPED'                 TO WS-RPT-REASON
+           MOVE WS-PRIOR-KEY              TO WS-RPT-KEY-ID
+           MOVE WS-PRIOR-DATA(1:24)       TO WS-RPT-PRIOR-DATA
+           MOVE SPACES                    TO WS-RPT-CURR-DATA
+           PERFORM 810-WRITE-RPT-DETAIL   THRU 810-EXIT
+           .
+       720-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  A KEY PRESENT IN BOTH CYCLES BUT WHOSE NON-KEY DATA DIFFERS -
+      *  THE UPCOMING LOAD WOULD UPDATE THIS CUSTOMER'S FIELD VALUES.
+      ***************************************************************
+       730-WRITE-CHANGED.
+      *
+           ADD  +1                        TO WS-CHANGED-CNT
+           MOVE 'CHANGED'                 TO WS-RPT-REASON
+           MOVE WS-CURR-KEY               TO WS-RPT-KEY-ID
+           MOVE WS-PRIOR-DATA(1:24)       TO WS-RPT-PRIOR-DATA
+           MOVE WS-CURR-DATA(1:24)        TO WS-RPT-CURR-DATA
+           PERFORM 810-WRITE-RPT-DETAIL   THRU 810-EXIT
+           .
+       730-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  COLUMN HEADINGS FOR GDIFFRPT.
+      ***************************************************************
+       800-WRITE-RPT-HEADINGS.
+      *
+           MOVE 'REASON'                  TO WS-RPT-REASON
+           MOVE 'KEY-ID'                  TO WS-RPT-KEY-ID
+           MOVE 'PRIOR CYCLE DATA'        TO WS-RPT-PRIOR-DATA
+           MOVE 'THIS CYCLE DATA'         TO WS-RPT-CURR-DATA
+      *
+           MOVE TP90-VALUE-WRITE          TO TP90R-FUNCTION-CODE
+           CALL GVBTP90    USING TP90R-PARAMETER-AREA,
+                                 WS-RPT-DETAIL-LINE,
+                                 TP90-RECORD-KEY
+      *
+           IF   TP90R-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                DISPLAY 'MBRGDIFF: ERROR WRITING GDIFFRPT RC = '
+                        TP90R-RETURN-CODE
+                MOVE  'Y'                   TO SEVERE-ERROR
+           END-IF
+           .
+       800-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  WRITE ONE DETAIL LINE TO GDIFFRPT.
+      ***************************************************************
+       810-WRITE-RPT-DETAIL.
+      *
+           MOVE TP90-VALUE-WRITE          TO TP90R-FUNCTION-CODE
+           CALL GVBTP90    USING TP90R-PARAMETER-AREA,
+                                 WS-RPT-DETAIL-LINE,
+                                 TP90-RECORD-KEY
+      *
+           IF   TP90R-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                DISPLAY 'MBRGDIFF: ERROR WRITING GDIFFRPT RC = '
+                        TP90R-RETURN-CODE
+                MOVE  'Y'                   TO SEVERE-ERROR
+           END-IF
+           .
+       810-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  CLOSE ALL THREE DDS AND DISPLAY RUN TOTALS.
+      ***************************************************************
+       9900-FINALIZATION.
+      *
+           MOVE TP90-VALUE-CLOSE          TO TP90C-FUNCTION-CODE
+           CALL GVBTP90    USING TP90C-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+      *
+           MOVE TP90-VALUE-CLOSE          TO TP90P-FUNCTION-CODE
+           CALL GVBTP90    USING TP90P-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+      *
+           MOVE TP90-VALUE-CLOSE          TO TP90R-FUNCTION-CODE
+           CALL GVBTP90    USING TP90R-PARAMETER-AREA,
+                                 WS-RPT-DETAIL-LINE,
+                                 TP90-RECORD-KEY
+      *
+           MOVE WS-CURR-CNT               TO WS-DISPLAY-MASK-1
+           DISPLAY 'MBRGDIFF: ' WS-DISPLAY-MASK-1 ' THIS CYCLE RECORDS'
+           MOVE WS-PRIOR-CNT              TO WS-DISPLAY-MASK-1
+           DISPLAY 'MBRGDIFF: ' WS-DISPLAY-MASK-1 ' PRIOR CYCLE RECORDS'
+           MOVE WS-ADDED-CNT              TO WS-DISPLAY-MASK-1
+           DISPLAY 'MBRGDIFF: ' WS-DISPLAY-MASK-1 ' KEYS ADDED'
+           MOVE WS-DROPPED-CNT            TO WS-DISPLAY-MASK-1
+           DISPLAY 'MBRGDIFF: ' WS-DISPLAY-MASK-1 ' KEYS DROPPED'
+           MOVE WS-CHANGED-CNT            TO WS-DISPLAY-MASK-1
+           DISPLAY 'MBRGDIFF: ' WS-DISPLAY-MASK-1 ' KEYS CHANGED'
+           .
+       9900-EXIT.
+           EXIT.
