@@ -83,19 +83,91 @@
        01  WS-ABEND-CD                  PIC X(04)  VALUE X'0016'.               
        01  WS-EOF-IND                   PIC S9(08) COMP   VALUE +8.             
        01  WS-PRCS-CD                   PIC X(01)  VALUE 'D'.                   
-       01  WS-DDNAME-LB949              PIC X(08)  VALUE '        '.            
-       01  WS-GVBUR05                   PIC X(08)  VALUE 'GVBUR05 '.            
-       01  WS-GVBTP90                   PIC X(08)  VALUE 'GVBTP90 '.            
-       01  WS-GVBUR66                   PIC X(08)  VALUE 'GVBUR66 '.            
-      *                  FOR ERROR MESSAGING                                    
-       01  MODNAME                      PIC  X(08) VALUE 'GVBXR6  '.            
-                                                                                
-      *****************************************************************         
-      *             C O U N T E R S                                   *         
-      *****************************************************************         
+       01  WS-DDNAME-LB949              PIC X(08)  VALUE '        '.
+      *      MULTIPLE CONCATENATED CUSTNAME INPUT MEMBERS
+       01  WS-DDNAME-TBL-MAX            PIC S9(04) COMP VALUE +4.
+       01  WS-DDNAME-TBL-IDX            PIC S9(04) COMP VALUE +1.
+       01  WS-DDNAME-MULTI-SW           PIC X(01)  VALUE 'N'.
+           88  WS-DDNAME-MULTI-SRC              VALUE 'Y'.
+       01  WS-MORE-DDNAME-SW            PIC X(01)  VALUE 'N'.
+           88  WS-MORE-DDNAME                    VALUE 'Y'.
+       01  WS-DDNAME-BASE               PIC X(07)  VALUE SPACES.
+       01  WS-DDNAME-SEQ-DIGITS         PIC X(04)  VALUE '1234'.
+       01  WS-GVBUR05                   PIC X(08)  VALUE 'GVBUR05 '.
+       01  WS-GVBTP90                   PIC X(08)  VALUE 'GVBTP90 '.
+       01  WS-GVBUR66                   PIC X(08)  VALUE 'GVBUR66 '.
+      *                  FOR ERROR MESSAGING
+       01  MODNAME                      PIC  X(08) VALUE 'GVBXR6  '.
+      *      REJECT FILE FOR BAD CUSTNAME RECORDS
+       01  WS-REJECT-DDNAME             PIC X(08)  VALUE 'CUSTREJ '.
+       01  WS-REJECT-FILE-OPEN-SW       PIC X(01)  VALUE 'N'.
+           88  WS-REJECT-FILE-OPEN               VALUE 'Y'.
+       01  WS-TP90-RJCT-PTR             POINTER.
+      *      RUN SUMMARY OUTPUT
+       01  WS-SUMMARY-DDNAME            PIC X(08)  VALUE 'SUMMARY '.
+       01  WS-SUMMARY-FILE-OPEN-SW      PIC X(01)  VALUE 'N'.
+           88  WS-SUMMARY-FILE-OPEN              VALUE 'Y'.
+       01  WS-TP90-SMRY-PTR             POINTER.
+      *      MID-PARTITION CHECKPOINT/RESTART
+       01  WS-CHKPT-DDNAME               PIC X(08)  VALUE 'CHKPT   '.
+       01  WS-TP90-CHKP-PTR              POINTER.
+       01  WS-CHKPT-INTERVAL             PIC S9(08) COMP VALUE +500.
+       01  WS-CHKPT-SKIP-COUNT           PIC S9(08) COMP VALUE +0.
+       01  WS-CHKPT-SKIP-IDX             PIC S9(08) COMP VALUE +0.
+       01  WS-CHKPT-DIVIDE-QUOT          PIC S9(08) COMP VALUE +0.
+       01  WS-CHKPT-DIVIDE-REM           PIC S9(08) COMP VALUE +0.
+       01  WS-CHKPT-RECORD.
+           05  WS-CHKPT-REC-DDNAME       PIC X(08).
+           05  WS-CHKPT-REC-COUNT        PIC S9(08) COMP.
+      *      PER-THREAD TIMING INSTRUMENTATION OUTPUT
+       01  WS-METRICS-DDNAME             PIC X(08)  VALUE 'METRICS '.
+       01  WS-MAX-METR-THREADS           PIC S9(04) COMP VALUE +64.
+       01  WS-TP90-METR-PTR              POINTER.
+       01  WS-THREAD-START-TIME          PIC 9(08)  VALUE ZEROES.
+       01  WS-THREAD-END-TIME            PIC 9(08)  VALUE ZEROES.
+       01  WS-THREAD-ELAPSED-SECS        PIC S9(08) COMP VALUE +0.
+       01  WS-METRICS-RECORD.
+           05  WS-METR-THREAD-NBR         PIC -9(4).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  WS-METR-VIEW-ID            PIC -9(9).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  WS-METR-START-TIME         PIC 9(08).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  WS-METR-END-TIME           PIC 9(08).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  WS-METR-ELAPSED-SECS       PIC -9(6).
+      *
+      *      OPEN-PHASE DDNAME/RECORD-FORMAT DISCOVERY REPORT
+       01  WS-OPNINF-DDNAME              PIC X(08)  VALUE 'OPENINFO'.
+       01  WS-TP90-OPNI-PTR              POINTER.
+       01  WS-OPEN-INFO-RECORD.
+           05  WS-OPNI-DDNAME             PIC X(08).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  WS-OPNI-REC-FORMAT         PIC X(08).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  WS-OPNI-EVENT-REC-LEN      PIC -9(8).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  WS-OPNI-MAX-REC-LEN        PIC -9(8).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  WS-OPNI-MAX-BLOCK-SIZE     PIC -9(8).
+
+      *****************************************************************
+      *             C O U N T E R S                                   *
+      *****************************************************************
                                                                                 
-       01  WS-FNCL-RCRDS-READ           PIC S9(11) COMP-3 VALUE +0.             
-      *                                                                         
+       01  WS-FNCL-RCRDS-READ           PIC S9(11) COMP-3 VALUE +0.
+      *
+      *      LOCAL COPIES OF THE SHARED GLOBAL-WORKAREA PARTITION
+      *      COUNTERS, TAKEN WHILE STILL HOLDING THE ENQ IN
+      *      9910-NON-EMPTY-FILE/9920-EMPTY-FILE.  9900-FINALIZATION
+      *      BRANCHES ON THESE LOCAL COPIES, NOT THE SHARED FIELDS, SO
+      *      TWO PARTITIONS FINISHING CLOSE TOGETHER CANNOT BOTH SEE A
+      *      POST-INCREMENT VALUE THAT SATISFIES THE "LAST ONE OUT"
+      *      TEST AFTER THE ENQ THAT PROTECTED THE INCREMENT HAS
+      *      ALREADY BEEN RELEASED.
+       01  WS-PARTITIONS-PROCESSED      PIC S9(08)  COMP VALUE +0.
+       01  WS-PARTITIONS-TOTAL          PIC S9(08)  COMP VALUE +0.
+      *
       *****************************************************************         
       *       F I L L   T H E   G E N E V A   B U F F E R                       
       *                                                                         
@@ -133,26 +205,70 @@
        01  WS-CURNT-TSTMP               PIC X(26)  VALUE SPACES.                
        01  WS-MORE-TERM-FLAG            PIC X(1)   VALUE 'N'.                   
        01  WS-33509-FOUND               PIC X(1)   VALUE 'N'.                   
-      *B11                                                                      
        01  WS-33509-RISK-FOUND          PIC X(1)   VALUE 'N'.                   
-      *B11                                                                      
        01  WS-TEMP-PLCY-TERM-EFF-DT     PIC X(8)   VALUE SPACES.                
        01  WS-TEMP-AGRE-BUSN-ID         PIC S9(11) COMP-3 VALUE ZERO.           
       *                                                                         
       *                                                                         
-       01  GVBTP90-RECORD-AREA          PIC X(96).                              
-      *                                                                         
-      *****************************************************************         
-      *  GVBUR66 - ENQ/DEQ PARAMETERS                                           
-      *****************************************************************         
-       01 ENQ-DEQ-PARMS-TOKEN.                                                  
-         05  ENQ-DEQ-FUNC                PIC X(3).                              
-         05  ENQ-DEQ-CTRL                PIC X(1)   VALUE 'E'.                  
-         05  ENQ-DEQ-RNAME               PIC X(8)   VALUE 'GENEVA'.             
-         05  ENQ-DEQ-QNAME               PIC X(128) VALUE 'GVBXRG'.             
-         05  ENQ-SCOPE-REQUEST           PIC X(1)   VALUE '1'.                  
-         05  ENQ-DEQ-FILLER              PIC X(3)   VALUE SPACES.               
-      *                                                                         
+      *      GVBTP90-RECORD-AREA/GVBTP90-RECORD-KEY COME FROM THE
+      *      SHARED GVBCTP9R COPYBOOK, KEEPING THE EXISTING GVBTP90-
+      *      PREFIX SO THIS REDEFINES AND EVERY CALL SITE STAY
+      *      UNCHANGED.  THE PARAMETER AREA IS A SEPARATE COMPANION
+      *      COPYBOOK, GVBCTP9P - THIS PROGRAM'S FOUR PARAMETER AREAS
+      *      ARE PULLED IN FROM THAT ONE SEPARATELY, FURTHER DOWN.
+       COPY GVBCTP9R REPLACING ==TP90-RECORD-AREA==     BY
+                                ==GVBTP90-RECORD-AREA==
+                                ==TP90-FB-RECORD-AREA==  BY
+                                ==GVBTP90-FB-RECORD-AREA==
+                                ==TP90-RECORD-KEY==      BY
+                                ==GVBTP90-RECORD-KEY==.
+      *
+      *      DORMANT POLICY-TERM/AGREEMENT DUPLICATE-CHECK FIELDS
+       01  GVBTP90-RECORD-CUST-FIELDS  REDEFINES  GVBTP90-RECORD-AREA.
+           05  GVBTP90-CUST-KEY-ID             PIC X(10).
+           05  GVBTP90-CUST-PLCY-TERM-EFF-DT   PIC X(08).
+           05  GVBTP90-CUST-AGRE-BUSN-ID       PIC S9(11) COMP-3.
+           05  FILLER                          PIC X(72).
+      *
+      *****************************************************************
+      *  GVBUR66 - ENQ/DEQ PARAMETERS
+      *      PULLED IN FROM THE SHARED GVBCUR66 COPYBOOK INSTEAD OF A
+      *      LOCALLY HAND-DUPLICATED LAYOUT, SO THE RESOURCE-NAME
+      *      FIELDS STAY IN STEP WITH EVERY OTHER PROGRAM THAT CALLS
+      *      GVBUR66. FIELD NAMES ARE KEPT AS ENQ-DEQ-* VIA REPLACING
+      *      SO NO DOWNSTREAM REFERENCE BELOW HAS TO CHANGE.
+      *****************************************************************
+       COPY GVBCUR66 REPLACING ==UR66-PARAMETER-AREA== BY
+                                ==ENQ-DEQ-PARMS-TOKEN==
+                                ==UR66-REQUEST-TYPE==   BY
+                                ==ENQ-DEQ-FUNC==
+                                ==UR66-CONTROL-TYPE==   BY
+                                ==ENQ-DEQ-CTRL==
+                                ==UR66-MAJOR-NAME==     BY
+                                ==ENQ-DEQ-RNAME==
+                                ==UR66-MINOR-NAME==     BY
+                                ==ENQ-DEQ-QNAME==
+                                ==UR66-SCOPE-REQUEST==  BY
+                                ==ENQ-SCOPE-REQUEST==
+                                ==UR66-REQ-ENQ==        BY
+                                ==ENQ-DEQ-REQ-ENQ==
+                                ==UR66-REQ-DEQ==        BY
+                                ==ENQ-DEQ-REQ-DEQ==
+                                ==UR66-CNTR-EXCLUSIVE== BY
+                                ==ENQ-DEQ-CNTR-EXCL==
+                                ==UR66-CNTR-SHARED==    BY
+                                ==ENQ-DEQ-CNTR-SHARED==
+                                ==UR66-SCOPE-STEP==     BY
+                                ==ENQ-SCOPE-STEP==
+                                ==UR66-SCOPE-SYSTEM==   BY
+                                ==ENQ-SCOPE-SYSTEM==
+                                ==UR66-SCOPE-SYSTEMS==  BY
+                                ==ENQ-SCOPE-SYSTEMS==
+                                ==UR66-MAX-WAIT-MS==    BY
+                                ==ENQ-DEQ-MAX-WAIT-MS==
+                                ==UR66-ELAPSED-WAIT-MS== BY
+                                ==ENQ-DEQ-ELAPSED-WAIT-MS==.
+      *
       *****************************************************************         
       *  IEANXX  - NAME TOKEN SERVICES                                          
       *****************************************************************         
@@ -169,12 +285,12 @@
          05 WS-TOKEN-PERSISTENCE      PIC S9(08)    COMP.                       
          05 WS-TOKEN-RTRN-CD          PIC S9(08)    COMP.                       
       *                                                                         
-      *****************************************************************         
-      *  GVBTP90 - I/O COMMUNICATION WITH OPERATING SYSTEM                      
-      *****************************************************************         
-       01  GVBTP90-RECORD-KEY           PIC X(01).                              
-      *                                                                         
-       01  GVBTP90-INFO-RETURN-DATA.                                            
+      *****************************************************************
+      *  GVBTP90 - I/O COMMUNICATION WITH OPERATING SYSTEM
+      *  (GVBTP90-RECORD-KEY IS DECLARED WITH GVBTP90-RECORD-AREA,
+      *  ABOVE, SINCE BOTH NOW COME FROM THE SAME GVBCTP9R COPYBOOK.)
+      *****************************************************************
+       01  GVBTP90-INFO-RETURN-DATA.
            05  GVBTP90-KEY-OFFSET       PIC S9(08) COMP VALUE ZEROES.           
            05  GVBTP90-KEY-LENGTH       PIC S9(08) COMP VALUE ZEROES.           
            05  GVBTP90-MAX-RECLEN       PIC S9(08) COMP VALUE ZEROES.           
@@ -190,57 +306,174 @@
       *                                                                         
        01  GVBTP90-KEY                  PIC X(80)     VALUE SPACES.             
       *                                                                         
-       01  GVBTP90-FUNCTION-CODES.                                              
-           05  GVBTP90-VALUE-CLOSE      PIC X(02) VALUE 'CL'.                   
-           05  GVBTP90-VALUE-DELETE     PIC X(02) VALUE 'DL'.                   
-           05  GVBTP90-VALUE-INFO       PIC X(02) VALUE 'IN'.                   
-           05  GVBTP90-VALUE-LOCATE     PIC X(02) VALUE 'LO'.                   
-           05  GVBTP90-VALUE-OPEN       PIC X(02) VALUE 'OP'.                   
-           05  GVBTP90-VALUE-READ       PIC X(02) VALUE 'RD'.                   
-           05  GVBTP90-VALUE-READNEXT   PIC X(02) VALUE 'BR'.                   
-           05  GVBTP90-VALUE-START-BROWSE                                       
-                                        PIC X(02) VALUE 'SB'.                   
-           05  GVBTP90-VALUE-UPDATE     PIC X(02) VALUE 'UP'.                   
-           05  GVBTP90-VALUE-WRITE      PIC X(02) VALUE 'WR'.                   
-           05  GVBTP90-VALUE-RELEASE    PIC X(02) VALUE 'RI'.                   
-      *                                                                         
-       01  GVBTP90-FILE-TYPES.                                                  
-           05  GVBTP90-VALUE-SEQUENTIAL PIC X(01) VALUE 'S'.                    
-           05  GVBTP90-VALUE-VSAM       PIC X(01) VALUE 'V'.                    
-      *                                                                         
-       01  GVBTP90-FILE-MODES.                                                  
-           05  GVBTP90-VALUE-INPUT      PIC X(02) VALUE 'I '.                   
-           05  GVBTP90-VALUE-OUTPUT     PIC X(02) VALUE 'O '.                   
-           05  GVBTP90-VALUE-IO         PIC X(02) VALUE 'IO'.                   
-      *                                                                         
-       01  GVBTP90-RETURN-CODES.                                                
-           05  GVBTP90-VALUE-SUCCESSFUL PIC X(01) VALUE '0'.                    
-           05  GVBTP90-VALUE-NOT-FOUND  PIC X(01) VALUE '1'.                    
-           05  GVBTP90-VALUE-END-OF-FILE                                        
-                                        PIC X(01) VALUE '2'.                    
-           05  GVBTP90-VALUE-BAD-PARAMETER                                      
-                                        PIC X(01) VALUE 'B'.                    
-           05  GVBTP90-VALUE-IO-ERROR   PIC X(01) VALUE 'E'.                    
-           05  GVBTP90-VALUE-LOGIC-ERROR                                        
-                                        PIC X(01) VALUE 'L'.                    
-      *                                                                         
-       01  GVBTP90-RECORD-FORMATS.                                              
-           05  GVBTP90-VALUE-FIXED-LEN  PIC  X(01) VALUE 'F'.                   
-           05  GVBTP90-VALUE-VARIABLE-LEN                                       
-                                        PIC  X(01) VALUE 'V'.                   
-      *****************************************************************         
+      *      THESE FUNCTION/FILE-TYPE/FILE-MODE/RETURN-CODE/RECORD-
+      *      FORMAT CONSTANTS ARE IDENTICAL ACROSS EVERY PROGRAM THAT
+      *      CALLS GVBTP90, SO THEY NOW COME FROM ONE SHARED COPYBOOK
+      *      INSTEAD OF BEING HAND-DUPLICATED HERE. FIELD NAMES ARE
+      *      KEPT AS GVBTP90-* VIA REPLACING SO NO CALL SITE CHANGES.
+       COPY GVBCTP90 REPLACING ==TP90-FUNCTION-CODES==      BY
+                                ==GVBTP90-FUNCTION-CODES==
+                                ==TP90-FILE-TYPES==          BY
+                                ==GVBTP90-FILE-TYPES==
+                                ==TP90-FILE-MODES==          BY
+                                ==GVBTP90-FILE-MODES==
+                                ==TP90-RETURN-CODES==        BY
+                                ==GVBTP90-RETURN-CODES==
+                                ==TP90-RECORD-FORMATS==      BY
+                                ==GVBTP90-RECORD-FORMATS==
+                                ==TP90-VALUE-CLOSE==         BY
+                                ==GVBTP90-VALUE-CLOSE==
+                                ==TP90-VALUE-DELETE==        BY
+                                ==GVBTP90-VALUE-DELETE==
+                                ==TP90-VALUE-INFO==          BY
+                                ==GVBTP90-VALUE-INFO==
+                                ==TP90-VALUE-LOCATE==        BY
+                                ==GVBTP90-VALUE-LOCATE==
+                                ==TP90-VALUE-OPEN==          BY
+                                ==GVBTP90-VALUE-OPEN==
+                                ==TP90-VALUE-READNEXT==      BY
+                                ==GVBTP90-VALUE-READNEXT==
+                                ==TP90-VALUE-READ==          BY
+                                ==GVBTP90-VALUE-READ==
+                                ==TP90-VALUE-START-BROWSE==  BY
+                                ==GVBTP90-VALUE-START-BROWSE==
+                                ==TP90-VALUE-UPDATE==        BY
+                                ==GVBTP90-VALUE-UPDATE==
+                                ==TP90-VALUE-WRITE==         BY
+                                ==GVBTP90-VALUE-WRITE==
+                                ==TP90-VALUE-RELEASE==       BY
+                                ==GVBTP90-VALUE-RELEASE==
+                                ==TP90-VALUE-SEQUENTIAL==    BY
+                                ==GVBTP90-VALUE-SEQUENTIAL==
+                                ==TP90-VALUE-VSAM==          BY
+                                ==GVBTP90-VALUE-VSAM==
+                                ==TP90-VALUE-INPUT==         BY
+                                ==GVBTP90-VALUE-INPUT==
+                                ==TP90-VALUE-OUTPUT==        BY
+                                ==GVBTP90-VALUE-OUTPUT==
+                                ==TP90-VALUE-IO==            BY
+                                ==GVBTP90-VALUE-IO==
+                                ==TP90-VALUE-EXTEND==        BY
+                                ==GVBTP90-VALUE-EXTEND==
+                                ==TP90-VALUE-SUCCESSFUL==    BY
+                                ==GVBTP90-VALUE-SUCCESSFUL==
+                                ==TP90-VALUE-NOT-FOUND==     BY
+                                ==GVBTP90-VALUE-NOT-FOUND==
+                                ==TP90-VALUE-END-OF-FILE==   BY
+                                ==GVBTP90-VALUE-END-OF-FILE==
+                                ==TP90-VALUE-BAD-PARAMETER== BY
+                                ==GVBTP90-VALUE-BAD-PARAMETER==
+                                ==TP90-VALUE-IO-ERROR==      BY
+                                ==GVBTP90-VALUE-IO-ERROR==
+                                ==TP90-VALUE-LOGIC-ERROR==   BY
+                                ==GVBTP90-VALUE-LOGIC-ERROR==
+                                ==TP90-VALUE-FIXED-LEN==     BY
+                                ==GVBTP90-VALUE-FIXED-LEN==
+                                ==TP90-VALUE-VARIABLE-LEN==  BY
+                                ==GVBTP90-VALUE-VARIABLE-LEN==.
+      *****************************************************************
       *             T A B L E S                                       *         
       *****************************************************************         
       *                                                                         
       *    BLOCK OF LB952 RECORDS TABLE                                         
        01  WS-TB-TBL-MAX-ENTRIES        PIC S9(08) COMP VALUE +100.             
        01  WS-TB-TBL-ENTRIES            PIC S9(08) COMP VALUE +0.               
-       01  WS-FNCL-BLK-TBL.                                                     
-           05  WS-TB-TBL-ENTRY          OCCURS 100      TIMES                   
-                                        PIC X(96).                              
-      *                                                                         
-       01  FILLER                       PIC X(40)       VALUE                   
-           'WORKING STORAGE FOR GVBXR6 ENDS HERE'.                              
+       01  WS-FNCL-BLK-TBL.
+           05  WS-TB-TBL-ENTRY          OCCURS 100      TIMES
+                                        PIC X(96).
+      *
+      *****************************************************************
+      *  DORMANT POLICY-TERM/AGREEMENT DUPLICATE-CHECK FIELDS,
+      *  MAPPED OVER THE SAME 100-ENTRY BLOCK TABLE, ACTIVATED BELOW.
+      *****************************************************************
+       01  WS-FNCL-BLK-TBL-CUST  REDEFINES  WS-FNCL-BLK-TBL.
+           05  WS-TB-CUST-ENTRY         OCCURS 100      TIMES.
+               10  WS-TB-CUST-KEY-ID           PIC X(10).
+               10  WS-TB-CUST-PLCY-TERM-EFF-DT PIC X(08).
+               10  WS-TB-CUST-AGRE-BUSN-ID     PIC S9(11) COMP-3.
+               10  FILLER                      PIC X(72).
+      *
+       01  WS-DUP-CHECK-IDX             PIC S9(08) COMP VALUE +0.
+       01  WS-DUP-FOUND-SW              PIC X(01)       VALUE 'N'.
+           88  WS-DUP-FOUND                             VALUE 'Y'.
+       01  WS-DUP-AGRE-TBL-MAX          PIC S9(08) COMP VALUE +2000.
+      *
+      *****************************************************************
+      *  THIS PARTITION'S OWN LIST OF ACCEPTED AGRE-BUSN-IDS,
+      *  BUILT UP ACROSS EVERY BLOCK THIS PARTITION PROCESSES (UNLIKE
+      *  WS-FNCL-BLK-TBL, WHICH RESETS EVERY BLOCK) SO 9910-NON-EMPTY-
+      *  FILE CAN RECONCILE THE WHOLE PARTITION AGAINST THE OTHER
+      *  PARTITIONS IN ONE PASS AT EOF.
+      *****************************************************************
+       01  WS-PART-AGRE-COUNT           PIC S9(08) COMP VALUE +0.
+       01  WS-PART-AGRE-TBL-MAX         PIC S9(08) COMP VALUE +2000.
+       01  WS-PART-AGRE-TBL-FULL-SW     PIC X(01)       VALUE 'N'.
+           88  WS-PART-AGRE-TBL-FULL                    VALUE 'Y'.
+       01  WS-PART-AGRE-TBL.
+           05  WS-PART-AGRE-ENTRY       OCCURS 2000     TIMES
+                                        PIC S9(11) COMP-3.
+       01  WS-PART-SWEEP-IDX            PIC S9(08) COMP VALUE +0.
+       01  WS-XPART-TBL-FULL-SW         PIC X(01)       VALUE 'N'.
+           88  WS-XPART-TBL-FULL                        VALUE 'Y'.
+      *
+      *****************************************************************
+      *  REJECT AND SUMMARY RECORD LAYOUTS
+      *****************************************************************
+       01  WS-REJECT-RECORD.
+           05  WS-REJECT-DATA               PIC X(96).
+           05  WS-REJECT-RTN-CODE           PIC X(01).
+           05  WS-REJECT-VSAM-RC            PIC -9(9).
+      *
+       01  WS-SUMMARY-RECORD.
+           05  WS-SMRY-TOTAL-RCRDS-READ     PIC -9(11).
+           05  WS-SMRY-TOTAL-PARTITIONS     PIC -9(9).
+           05  WS-SMRY-TOTAL-REJECTS        PIC -9(9).
+      *
+      *****************************************************************
+      *  OPTIONAL STARTUP OVERRIDE OF THE OUTPUT BUFFER SIZE.
+      *      X95PARM3-STARTUP-DATA IS USER-DEFINED PER GVBX95PC; WHEN
+      *      GVBXR6 IS INVOKED WITH A VIEW STARTUP PARAMETER OF THE
+      *      FORM 'ROWS=nnnnn' THE ROW COUNT REPLACES THE DEFAULT
+      *      NUMBER OF WS-TB-TBL-ENTRY ROWS RETURNED PER BUFFER.
+      *
+      *  A STARTUP PARAMETER OF THE FORM 'DELIM=c' SWITCHES THE
+      *      EVENT RECORD FORMAT PASSED BACK TO GVBMR95 FROM FIXED
+      *      LENGTH TO DELIMITED, USING c AS THE FIELD DELIMITER.
+      *****************************************************************
+       01  WS-STARTUP-PARMS.
+           05  WS-STARTUP-ROWS-LIT       PIC  X(05).
+           05  FILLER                    PIC  X(01).
+           05  WS-STARTUP-ROWS-VALUE     PIC  9(05).
+           05  FILLER                    PIC  X(01).
+           05  WS-STARTUP-DELIM-LIT      PIC  X(06).
+           05  WS-STARTUP-DELIM-CHAR     PIC  X(01).
+           05  FILLER                    PIC  X(13).
+      *
+      *****************************************************************
+      *  PIECES OF AN INCOMING DELIMITED CUSTNAME RECORD,
+      *        UNSTRUNG FROM GVBTP90-RECORD-AREA WHEN X95PARM2-DELIMITED
+      *        IS IN EFFECT.  THE AGREEMENT ID ARRIVES AS DISPLAY
+      *        DIGITS AND IS CONVERTED TO COMP-3 ON THE MOVE INTO
+      *        GVBTP90-CUST-AGRE-BUSN-ID.
+      *****************************************************************
+       01  WS-DELIM-KEY-ID               PIC  X(10).
+       01  WS-DELIM-PLCY-TERM-EFF-DT     PIC  X(08).
+       01  WS-DELIM-AGRE-BUSN-ID         PIC  9(11).
+      *
+      *****************************************************************
+      *  ERROR TEXT RETURNED TO GVBMR95 VIA X95PARM1-ERROR-BUFFER
+      *****************************************************************
+       01  WS-ERROR-MSG.
+           05  WS-ERROR-MSG-DDNAME          PIC X(08).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  WS-ERROR-MSG-FUNCTION        PIC X(02).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  WS-ERROR-MSG-RETURN-CODE     PIC X(01).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  WS-ERROR-MSG-VSAM-RC         PIC -9(9).
+      *
+       01  FILLER                       PIC X(40)       VALUE
+           'WORKING STORAGE FOR GVBXR6 ENDS HERE'.
                                                                                 
        EJECT                                                                    
        LINKAGE SECTION.                                                         
@@ -248,38 +481,195 @@
       *** THIS IS A COPY OF GVBX95PC ***                                        
            COPY GVBX95PC.                                                       
                                                                                 
-      *****************************************************************         
-      *          INPUT RECORD LAYOUTS                                 *         
-      *****************************************************************         
-                                                                                
-      *------------------------------------------------------------             
-      *                                                                         
-      *             STORAGE FOR I-O PROGRAM GVBTP90                             
-      *------------------------------------------------------------             
-       01 GVBTP90-PARAMETER-AREA-INPT.                                          
-          05  GVBTP90-ANCHOR            POINTER.                                
-          05  GVBTP90-DDNAME            PIC  X(08).                             
-          05  GVBTP90-FUNCTION-CODE     PIC  X(02).                             
-          05  GVBTP90-FILE-TYPE         PIC  X(01).                             
-          05  GVBTP90-FILE-MODE         PIC  X(02).                             
-          05  GVBTP90-RETURN-CODE       PIC  X(01).                             
-          05  GVBTP90-VSAM-RETURN-CODE  PIC S9(04)  COMP.                       
-          05  GVBTP90-RECORD-LENGTH     PIC S9(04)  COMP.                       
-          05  GVBTP90-RECFM             PIC  X(01).                             
-          05  WS-EVENT-DDNAME.                                                  
-              10  WS-EVENT-DDNAME-1ST-3 PIC  X(03).                             
-              10  WS-EVENT-DDNAME-4-6   PIC  X(03).                             
-              10  WS-EVENT-DDNAME-LAST-2                                        
-                                        PIC  X(02).                             
-      *------------------------------------------------------------             
-      *                                                                         
-      *             STORAGE FOR GLOBAL WORKAREA                                 
+      *****************************************************************
+      *          INPUT RECORD LAYOUTS                                 *
+      *****************************************************************
+      *------------------------------------------------------------
+      *
+      *             STORAGE FOR I-O PROGRAM GVBTP90
       *------------------------------------------------------------             
-       01 LS-GLOBAL-WORKAREA.                                                   
-         02 LS-RECORDS-READ             PIC S9(08)  COMP.                       
-         02 LS-PARTITIONS-PROCESSED     PIC S9(08)  COMP.                       
-         02 LS-PARTITIONS-TOTAL         PIC S9(08)  COMP.                       
-      *                                                                         
+      *      PULLED IN FROM THE SHARED GVBCTP9P COPYBOOK, KEEPING THE
+      *      EXISTING BARE GVBTP90- PREFIX SO NO CALL SITE BELOW HAS
+      *      TO CHANGE.  THE RECORD AREA/KEY ARE A SEPARATE COMPANION
+      *      COPYBOOK, GVBCTP9R, DECLARED ONCE, ABOVE (SEE GVBTP90-
+      *      RECORD-AREA/GVBTP90-RECORD-KEY) SINCE ALL FOUR OF THIS
+      *      PROGRAM'S PARAMETER AREAS SHARE THEM.  WS-EVENT-DDNAME -
+      *      THE TRAILING 8 BYTES THIS GROUP USES TO BREAK THE INPUT
+      *      DDNAME INTO SOURCE-TAG PIECES - STAYS LOCAL, APPENDED
+      *      RIGHT AFTER THE COPIED FIELDS.
+       COPY GVBCTP9P REPLACING ==TP90-PARAMETER-AREA== BY
+                                ==GVBTP90-PARAMETER-AREA-INPT==
+                                ==TP90-ANCHOR==          BY
+                                ==GVBTP90-ANCHOR==
+                                ==TP90-DDNAME==          BY
+                                ==GVBTP90-DDNAME==
+                                ==TP90-FUNCTION-CODE==   BY
+                                ==GVBTP90-FUNCTION-CODE==
+                                ==TP90-FILE-TYPE==       BY
+                                ==GVBTP90-FILE-TYPE==
+                                ==TP90-FILE-MODE==       BY
+                                ==GVBTP90-FILE-MODE==
+                                ==TP90-RETURN-CODE==     BY
+                                ==GVBTP90-RETURN-CODE==
+                                ==TP90-VSAM-RETURN-CODE== BY
+                                ==GVBTP90-VSAM-RETURN-CODE==
+                                ==TP90-RECORD-LENGTH==   BY
+                                ==GVBTP90-RECORD-LENGTH==
+                                ==TP90-RECFM==           BY
+                                ==GVBTP90-RECFM==
+                                ==TP90-ESDS==            BY
+                                ==GVBTP90-ESDS==.
+          05  WS-EVENT-DDNAME.
+              10  WS-EVENT-DDNAME-1ST-3 PIC  X(03).
+              10  WS-EVENT-DDNAME-4-6   PIC  X(03).
+              10  WS-EVENT-DDNAME-LAST-2
+                                        PIC  X(02).
+      *------------------------------------------------------------
+      *
+      *  STORAGE FOR I-O PROGRAM GVBTP90 - REJECT FILE
+      *------------------------------------------------------------
+       COPY GVBCTP9P REPLACING ==TP90-PARAMETER-AREA== BY
+                                ==GVBTP90-PARAMETER-AREA-RJCT==
+                                ==TP90-ANCHOR==          BY
+                                ==GVBTP90R-ANCHOR==
+                                ==TP90-DDNAME==          BY
+                                ==GVBTP90R-DDNAME==
+                                ==TP90-FUNCTION-CODE==   BY
+                                ==GVBTP90R-FUNCTION-CODE==
+                                ==TP90-FILE-TYPE==       BY
+                                ==GVBTP90R-FILE-TYPE==
+                                ==TP90-FILE-MODE==       BY
+                                ==GVBTP90R-FILE-MODE==
+                                ==TP90-RETURN-CODE==     BY
+                                ==GVBTP90R-RETURN-CODE==
+                                ==TP90-VSAM-RETURN-CODE== BY
+                                ==GVBTP90R-VSAM-RETURN-CODE==
+                                ==TP90-RECORD-LENGTH==   BY
+                                ==GVBTP90R-RECORD-LENGTH==
+                                ==TP90-RECFM==           BY
+                                ==GVBTP90R-RECFM==
+                                ==TP90-ESDS==            BY
+                                ==GVBTP90R-ESDS==.
+      *------------------------------------------------------------
+      *
+      *  STORAGE FOR I-O PROGRAM GVBTP90 - RUN SUMMARY FILE
+      *------------------------------------------------------------
+       COPY GVBCTP9P REPLACING ==TP90-PARAMETER-AREA== BY
+                                ==GVBTP90-PARAMETER-AREA-SMRY==
+                                ==TP90-ANCHOR==          BY
+                                ==GVBTP90S-ANCHOR==
+                                ==TP90-DDNAME==          BY
+                                ==GVBTP90S-DDNAME==
+                                ==TP90-FUNCTION-CODE==   BY
+                                ==GVBTP90S-FUNCTION-CODE==
+                                ==TP90-FILE-TYPE==       BY
+                                ==GVBTP90S-FILE-TYPE==
+                                ==TP90-FILE-MODE==       BY
+                                ==GVBTP90S-FILE-MODE==
+                                ==TP90-RETURN-CODE==     BY
+                                ==GVBTP90S-RETURN-CODE==
+                                ==TP90-VSAM-RETURN-CODE== BY
+                                ==GVBTP90S-VSAM-RETURN-CODE==
+                                ==TP90-RECORD-LENGTH==   BY
+                                ==GVBTP90S-RECORD-LENGTH==
+                                ==TP90-RECFM==           BY
+                                ==GVBTP90S-RECFM==
+                                ==TP90-ESDS==            BY
+                                ==GVBTP90S-ESDS==.
+      *------------------------------------------------------------
+      *
+      *  STORAGE FOR I-O PROGRAM GVBTP90 - CHECKPOINT FILE
+      *------------------------------------------------------------
+       COPY GVBCTP9P REPLACING ==TP90-PARAMETER-AREA== BY
+                                ==GVBTP90-PARAMETER-AREA-CHKP==
+                                ==TP90-ANCHOR==          BY
+                                ==GVBTP90C-ANCHOR==
+                                ==TP90-DDNAME==          BY
+                                ==GVBTP90C-DDNAME==
+                                ==TP90-FUNCTION-CODE==   BY
+                                ==GVBTP90C-FUNCTION-CODE==
+                                ==TP90-FILE-TYPE==       BY
+                                ==GVBTP90C-FILE-TYPE==
+                                ==TP90-FILE-MODE==       BY
+                                ==GVBTP90C-FILE-MODE==
+                                ==TP90-RETURN-CODE==     BY
+                                ==GVBTP90C-RETURN-CODE==
+                                ==TP90-VSAM-RETURN-CODE== BY
+                                ==GVBTP90C-VSAM-RETURN-CODE==
+                                ==TP90-RECORD-LENGTH==   BY
+                                ==GVBTP90C-RECORD-LENGTH==
+                                ==TP90-RECFM==           BY
+                                ==GVBTP90C-RECFM==
+                                ==TP90-ESDS==            BY
+                                ==GVBTP90C-ESDS==.
+      *------------------------------------------------------------
+      *
+      *  STORAGE FOR I-O PROGRAM GVBTP90 - METRICS FILE
+      *------------------------------------------------------------
+       COPY GVBCTP9P REPLACING ==TP90-PARAMETER-AREA== BY
+                                ==GVBTP90-PARAMETER-AREA-METR==
+                                ==TP90-ANCHOR==          BY
+                                ==GVBTP90M-ANCHOR==
+                                ==TP90-DDNAME==          BY
+                                ==GVBTP90M-DDNAME==
+                                ==TP90-FUNCTION-CODE==   BY
+                                ==GVBTP90M-FUNCTION-CODE==
+                                ==TP90-FILE-TYPE==       BY
+                                ==GVBTP90M-FILE-TYPE==
+                                ==TP90-FILE-MODE==       BY
+                                ==GVBTP90M-FILE-MODE==
+                                ==TP90-RETURN-CODE==     BY
+                                ==GVBTP90M-RETURN-CODE==
+                                ==TP90-VSAM-RETURN-CODE== BY
+                                ==GVBTP90M-VSAM-RETURN-CODE==
+                                ==TP90-RECORD-LENGTH==   BY
+                                ==GVBTP90M-RECORD-LENGTH==
+                                ==TP90-RECFM==           BY
+                                ==GVBTP90M-RECFM==
+                                ==TP90-ESDS==            BY
+                                ==GVBTP90M-ESDS==.
+      *------------------------------------------------------------
+      *  STORAGE FOR I-O PROGRAM GVBTP90 - OPEN-PHASE-INFO FILE
+      *------------------------------------------------------------
+       COPY GVBCTP9P REPLACING ==TP90-PARAMETER-AREA== BY
+                                ==GVBTP90-PARAMETER-AREA-OPNI==
+                                ==TP90-ANCHOR==          BY
+                                ==GVBTP90I-ANCHOR==
+                                ==TP90-DDNAME==          BY
+                                ==GVBTP90I-DDNAME==
+                                ==TP90-FUNCTION-CODE==   BY
+                                ==GVBTP90I-FUNCTION-CODE==
+                                ==TP90-FILE-TYPE==       BY
+                                ==GVBTP90I-FILE-TYPE==
+                                ==TP90-FILE-MODE==       BY
+                                ==GVBTP90I-FILE-MODE==
+                                ==TP90-RETURN-CODE==     BY
+                                ==GVBTP90I-RETURN-CODE==
+                                ==TP90-VSAM-RETURN-CODE== BY
+                                ==GVBTP90I-VSAM-RETURN-CODE==
+                                ==TP90-RECORD-LENGTH==   BY
+                                ==GVBTP90I-RECORD-LENGTH==
+                                ==TP90-RECFM==           BY
+                                ==GVBTP90I-RECFM==
+                                ==TP90-ESDS==            BY
+                                ==GVBTP90I-ESDS==.
+      *------------------------------------------------------------
+      *
+      *             STORAGE FOR GLOBAL WORKAREA
+      *------------------------------------------------------------
+       01 LS-GLOBAL-WORKAREA.
+         02 LS-RECORDS-READ             PIC S9(08)  COMP.
+         02 LS-PARTITIONS-PROCESSED     PIC S9(08)  COMP.
+         02 LS-PARTITIONS-TOTAL         PIC S9(08)  COMP.
+         02 LS-REJECT-COUNT             PIC S9(08)  COMP.
+      *      CROSS-PARTITION AGRE-BUSN-ID DUPLICATE-CHECK TABLE
+         02 LS-DUP-AGRE-COUNT           PIC S9(08)  COMP.
+         02 LS-DUP-AGRE-TBL             OCCURS 2000 TIMES
+                                        PIC S9(11) COMP-3.
+      *      PER-THREAD START-TIME TABLE, INDEXED BY THREAD NUMBER
+         02 LS-THREAD-START-TBL         OCCURS 64 TIMES
+                                        PIC 9(08).
+      *
       *                                                                         
       ******************                                                        
       *****************************************************************         
@@ -427,11 +817,18 @@
       *  - ACQUIRE STORAGE FOR LB949 BUFFER                           *         
       *  - CALL GVBTP90 FOR OPENING THE INPUT FILE THROUGH GENEVA     *         
       ******************************************************************        
-       100-INIT.                                                                
-                                                                                
-           DISPLAY 'GVBXR6: 100-INIT'                                           
-      *                                                                         
-      *  BUFFER DETERMINATION                                                   
+       100-INIT.
+
+           DISPLAY 'GVBXR6: 100-INIT'
+      *
+      *      THE GVBCUR66 COPYBOOK CARRIES NO DEFAULT MAJOR/MINOR
+      *      NAME OF ITS OWN, SO SET THE SHARED RESOURCE NAME ONCE
+      *      HERE INSTEAD OF VIA A VALUE CLAUSE.
+           MOVE 'GENEVA'              TO ENQ-DEQ-RNAME
+           MOVE 'GVBXRG'              TO ENQ-DEQ-QNAME
+           MOVE '1'                   TO ENQ-SCOPE-REQUEST
+      *
+      *  BUFFER DETERMINATION
            MOVE LENGTH OF WS-TB-TBL-ENTRY                                       
                                       TO X95PARM2-EVENT-REC-LEN                 
                                          X95PARM2-MAX-REC-LEN                   
@@ -446,17 +843,61 @@
       *                        LENGTH OF WS-TB-TBL-ENTRY                        
       *    END-COMPUTE                                                          
       *                                                                         
-      *                                                                         
-           MOVE   +100                TO WS-TB-ROWS-PER-BUFFER                  
-      *                                                                         
+      *
+      *      HONOR AN OPTIONAL 'ROWS=nnnnn' STARTUP OVERRIDE OF
+      *          THE NUMBER OF WS-TB-TBL-ENTRY ROWS PER BUFFER, WITHIN
+      *          THE BOUNDS OF THE WS-FNCL-BLK-TBL OCCURS TABLE.
+           MOVE   +100                TO WS-TB-ROWS-PER-BUFFER
+           MOVE X95PARM3-STARTUP-DATA TO WS-STARTUP-PARMS
+
+           IF   WS-STARTUP-ROWS-LIT = 'ROWS='
+           AND  WS-STARTUP-ROWS-VALUE > ZEROES
+           AND  WS-STARTUP-ROWS-VALUE NOT > WS-TB-TBL-MAX-ENTRIES
+                MOVE WS-STARTUP-ROWS-VALUE TO WS-TB-ROWS-PER-BUFFER
+                DISPLAY 'GVBXR6: OUTPUT BUFFER SIZE OVERRIDDEN TO '
+                        WS-TB-ROWS-PER-BUFFER ' ROWS PER BUFFER'
+           END-IF
+      *
+      *      HONOR AN OPTIONAL 'DELIM=c' STARTUP OVERRIDE TO SWITCH
+      *      THE EVENT RECORD FROM FIXED LENGTH TO DELIMITED FORMAT,
+      *      OR 'VARLEN' TO SWITCH IT TO VARIABLE LENGTH.
+           IF   WS-STARTUP-DELIM-LIT = 'DELIM='
+           AND  WS-STARTUP-DELIM-CHAR NOT = SPACE
+                SET  X95PARM2-DELIMITED    TO TRUE
+                MOVE WS-STARTUP-DELIM-CHAR TO X95PARM2-REC-FLD-DELIM
+                DISPLAY 'GVBXR6: EVENT RECORD FORMAT OVERRIDDEN TO '
+                        'DELIMITED, DELIMITER = ' WS-STARTUP-DELIM-CHAR
+           ELSE
+             IF WS-STARTUP-DELIM-LIT = 'VARLEN'
+                SET  X95PARM2-VARIABLE-LENGTH TO TRUE
+                DISPLAY 'GVBXR6: EVENT RECORD FORMAT OVERRIDDEN TO '
+                        'VARIABLE LENGTH'
+             END-IF
+           END-IF
+      *
            COMPUTE X95PARM2-MAX-BLOCK-SIZE =                                    
                              WS-TB-ROWS-PER-BUFFER *                            
                                LENGTH OF WS-TB-TBL-ENTRY                        
            END-COMPUTE                                                          
       *                                                                         
-           MOVE X95PARM2-EVENT-DDNAME TO WS-DDNAME-LB949                        
-      *                                                                         
-           MOVE 'N'                   TO WS-FIRST-TIME-SW                       
+           MOVE X95PARM2-EVENT-DDNAME TO WS-DDNAME-LB949
+      *
+      *      IF THE EVENT DDNAME ENDS IN A DIGIT 1-THRU-4, TREAT THE
+      *      REMAINING CUSTNAME MEMBERS IN THE SAME DDNAME FAMILY AS
+      *      A SMALL LIST OF CONCATENATED SOURCES TO BE SWITCHED
+      *      THROUGH AUTOMATICALLY AT END-OF-FILE, INSTEAD OF NEEDING
+      *      A SEPARATE JCL CONCATENATION STEP.
+           IF   WS-DDNAME-LB949(8:1) >= '1'
+           AND  WS-DDNAME-LB949(8:1) <= '4'
+                MOVE WS-DDNAME-LB949(1:7)  TO WS-DDNAME-BASE
+                SET  WS-DDNAME-MULTI-SRC   TO TRUE
+                COMPUTE WS-DDNAME-TBL-IDX =
+                        FUNCTION NUMVAL(WS-DDNAME-LB949(8:1))
+           ELSE
+                MOVE 'N'                   TO WS-DDNAME-MULTI-SW
+           END-IF
+      *
+           MOVE 'N'                   TO WS-FIRST-TIME-SW
       *                                                                         
            DISPLAY 'GVBXR6: X95PARM2-EVENT-REC-LEN  = '                         
                       X95PARM2-EVENT-REC-LEN                                    
@@ -466,10 +907,14 @@
                       X95PARM2-MAX-BLOCK-SIZE                                   
            DISPLAY 'GVBXR6: X95PARM2-EVENT-DDNAME   = '                         
                       X95PARM2-EVENT-DDNAME                                     
-           DISPLAY 'GVBXR6: WS-FNCL-EOF-SW          = '                         
-                      WS-FNCL-EOF-SW                                            
-      *                                                                         
-      *   ACQUIRE STORAGE FOR TP90                                              
+           DISPLAY 'GVBXR6: WS-FNCL-EOF-SW          = '
+                      WS-FNCL-EOF-SW
+      *
+      *      RECORD THIS DDNAME'S OPEN-PHASE FACTS TO THE DISCOVERY
+      *      REPORT BEFORE THE INPUT FILE ITSELF IS OPENED
+           PERFORM 9948-WRITE-OPEN-PHASE-INFO THRU 9948-EXIT
+      *
+      *   ACQUIRE STORAGE FOR TP90
       *                                                                         
            MOVE LENGTH               OF GVBTP90-PARAMETER-AREA-INPT             
                                      TO WS-WORK-AREA-LNGTH                      
@@ -488,17 +933,59 @@
       *                                                                         
       *   PROCESS THE INPUT FILE FOR OPEN                                       
       *                                                                         
-           MOVE  WS-DDNAME-LB949       TO GVBTP90-DDNAME                        
-           MOVE GVBTP90-VALUE-OPEN     TO GVBTP90-FUNCTION-CODE                 
-                                                                                
-           PERFORM 0900-LB949-INPT-FILE                                         
-      *                                                                         
-      *   GET GLOBAL STORAGE IF NOT ALREADY DONE                                
-      *                                                                         
-           MOVE 'ENQ' TO ENQ-DEQ-FUNC OF ENQ-DEQ-PARMS-TOKEN                    
-           CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-TOKEN                            
-                                                                                
-           MOVE 'GENEVA'   TO   WS-TOKEN-GENEVA                                 
+           MOVE  WS-DDNAME-LB949       TO GVBTP90-DDNAME
+           MOVE GVBTP90-VALUE-OPEN     TO GVBTP90-FUNCTION-CODE
+
+           PERFORM 0900-LB949-INPT-FILE
+      *
+      *      ACQUIRE STORAGE AND OPEN THE REJECT FILE
+      *
+           MOVE LENGTH               OF GVBTP90-PARAMETER-AREA-RJCT
+                                     TO WS-WORK-AREA-LNGTH
+
+           CALL WS-GVBUR05 USING     WS-TP90-RJCT-PTR
+                                     WS-WORK-AREA-LNGTH
+           END-CALL
+
+           SET ADDRESS                OF GVBTP90-PARAMETER-AREA-RJCT
+                                      TO WS-TP90-RJCT-PTR
+
+           MOVE  WS-REJECT-DDNAME       TO GVBTP90R-DDNAME
+           MOVE  GVBTP90-VALUE-OPEN     TO GVBTP90R-FUNCTION-CODE
+           MOVE  GVBTP90-VALUE-SEQUENTIAL
+                                        TO GVBTP90R-FILE-TYPE
+           MOVE  GVBTP90-VALUE-OUTPUT   TO GVBTP90R-FILE-MODE
+
+           CALL WS-GVBTP90  USING GVBTP90-PARAMETER-AREA-RJCT
+                                  WS-REJECT-RECORD
+                                  GVBTP90-RECORD-KEY
+           END-CALL
+
+           IF   GVBTP90R-RETURN-CODE = GVBTP90-VALUE-SUCCESSFUL
+                SET WS-REJECT-FILE-OPEN  TO TRUE
+           ELSE
+                DISPLAY 'GVBXR6: UNABLE TO OPEN REJECT FILE '
+                        WS-REJECT-DDNAME ' RC=' GVBTP90R-RETURN-CODE
+           END-IF
+      *
+      *      IF A CHECKPOINT FROM A PRIOR, ABENDED RUN OF THIS SAME
+      *      PARTITION IS AVAILABLE, SKIP PAST THE RECORDS IT SHOWS AS
+      *      ALREADY PROCESSED RATHER THAN REPROCESSING FROM THE TOP.
+      *      THE CHKPT DD IS OPTIONAL - IF IT IS NOT ALLOCATED IN THE
+      *      JCL, GVBTP90 FAILS THE OPEN AND WE SIMPLY START COLD.
+      *
+           PERFORM 0960-RESTART-SKIP THRU 0960-EXIT
+      *
+      *   GET GLOBAL STORAGE IF NOT ALREADY DONE
+      *                                                                         
+           MOVE 'ENQ' TO ENQ-DEQ-FUNC OF ENQ-DEQ-PARMS-TOKEN
+           CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-TOKEN
+      *      LOG HOW LONG THE ENQ ABOVE ACTUALLY WAITED
+           DISPLAY 'GVBXR6: ENQ WAIT = '
+                   ENQ-DEQ-ELAPSED-WAIT-MS OF ENQ-DEQ-PARMS-TOKEN
+                   ' MS, GLOBAL WORKAREA TOKEN'
+      *
+           MOVE 'GENEVA'   TO   WS-TOKEN-GENEVA 
            MOVE 'GVBXRGB'  TO   WS-TOKEN-PGM-NAME                               
            MOVE +2         TO   WS-TOKEN-LEVEL                                  
            MOVE ZERO       TO   WS-TOKEN-PERSISTENCE                            
@@ -533,10 +1020,12 @@
                                      WS-TOKEN-RTRN-CD                           
                  STOP 666                                                       
              ELSE                                                               
-                 MOVE +0 TO LS-RECORDS-READ                                     
-                 MOVE +0 TO LS-PARTITIONS-PROCESSED                             
-                 MOVE X95PARM1-PARTITION-COUNT TO                               
-                      LS-PARTITIONS-TOTAL                                       
+                 MOVE +0 TO LS-RECORDS-READ
+                 MOVE +0 TO LS-PARTITIONS-PROCESSED
+                 MOVE +0 TO LS-REJECT-COUNT
+                 MOVE +0 TO LS-DUP-AGRE-COUNT
+                 MOVE X95PARM1-PARTITION-COUNT TO
+                      LS-PARTITIONS-TOTAL
       *                                                                         
                  DISPLAY 'GVBXR6: GLOBAL WORKAREA ALLOCATED BY THREAD '         
                          X95PARM1-THREAD-NBR                                    
@@ -548,12 +1037,31 @@
               TO  WS-TKN-SHARED-PTR                                             
            END-IF                                                               
       *                                                                         
-           MOVE 'DEQ' TO ENQ-DEQ-FUNC OF ENQ-DEQ-PARMS-TOKEN                    
-           CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-TOKEN                            
-           .                                                                    
-                                                                                
-       100-EXIT.                                                                
-           EXIT.                                                                
+           MOVE 'DEQ' TO ENQ-DEQ-FUNC OF ENQ-DEQ-PARMS-TOKEN
+           CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-TOKEN
+           .
+      *
+      *      CAPTURE THIS THREAD'S START TIME FOR METRICS REPORTING
+           IF X95PARM1-THREAD-NBR > ZERO
+              AND X95PARM1-THREAD-NBR <= WS-MAX-METR-THREADS
+             MOVE 'ENQ' TO ENQ-DEQ-FUNC OF ENQ-DEQ-PARMS-TOKEN
+             CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-TOKEN
+      *      LOG HOW LONG THE ENQ ABOVE ACTUALLY WAITED
+             DISPLAY 'GVBXR6: ENQ WAIT = '
+                     ENQ-DEQ-ELAPSED-WAIT-MS OF ENQ-DEQ-PARMS-TOKEN
+                     ' MS, THREAD START TABLE'
+
+             ACCEPT WS-THREAD-START-TIME FROM TIME
+             MOVE WS-THREAD-START-TIME
+               TO LS-THREAD-START-TBL (X95PARM1-THREAD-NBR)
+
+             MOVE 'DEQ' TO ENQ-DEQ-FUNC OF ENQ-DEQ-PARMS-TOKEN
+             CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-TOKEN
+           END-IF
+           .
+
+       100-EXIT.
+           EXIT.
       *                                                                         
       *                                                                         
       ******************************************************************        
@@ -572,36 +1080,98 @@
       *                                                                         
            EVALUATE TRUE                                                        
       *                                 *** SUCCESSFUL READ ***                 
-             WHEN GVBTP90-RETURN-CODE   =                                       
-                   GVBTP90-VALUE-SUCCESSFUL                                     
-      *                                                                         
-                ADD  +1                TO WS-FNCL-RCRDS-READ                    
-                ADD  +1                TO WS-TB-TBL-ENTRIES                     
-                MOVE GVBTP90-RECORD-AREA                                        
-                                   TO WS-TB-TBL-ENTRY(WS-TB-TBL-ENTRIES)        
-      *                                                                         
-      *                                 *** END OF FILE PROCESS ***             
-             WHEN GVBTP90-RETURN-CODE =                                         
-                   GVBTP90-VALUE-END-OF-FILE                                    
-      *                                                                         
-                 DISPLAY 'GVBXR6: END OF FILE REACHED -----------------'        
-                 MOVE  'Y'             TO WS-FNCL-EOF-SW                        
-      *                                 *** EMPTY INPUT FILE ***                
-                 IF WS-FNCL-RCRDS-READ = ZEROES                                 
-                   PERFORM 9920-EMPTY-FILE                                      
-                   SET X95PARM8-END-OF-FILE TO TRUE                             
-                 ELSE                                                           
-                   PERFORM 9910-NON-EMPTY-FILE                                  
-                 END-IF                                                         
-      *                                                                         
-             WHEN OTHER                                                         
-                 DISPLAY 'GVBXR6: ' ' '                                         
-                 DISPLAY 'GVBXR6: '                                             
-                     X95PARM2-EVENT-DDNAME '  '                                 
-                  GVBTP90-DDNAME                                                
-                  '  GVBXR6-0200, GVBTP90 READ INPUT FAILED'                    
-                 PERFORM 9998-TP90-ERR                                          
-           END-EVALUATE                                                         
+             WHEN GVBTP90-RETURN-CODE   =
+                   GVBTP90-VALUE-SUCCESSFUL
+      *
+      *      WHEN THE DELIM= STARTUP OVERRIDE IS IN EFFECT, THE BYTES
+      *      JUST READ ARE DELIMITED TEXT RATHER THAN THE FIXED
+      *      KEY-ID/PLCY-TERM-EFF-DT/AGRE-BUSN-ID LAYOUT - UNSTRING
+      *      THEM INTO THAT SAME LAYOUT BEFORE ANYTHING BELOW LOOKS
+      *      AT THE CUST- FIELDS.
+                IF   X95PARM2-DELIMITED
+                     PERFORM 0950-PARSE-DELIM-RCRD THRU 0950-EXIT
+                END-IF
+      *
+      *      REJECT THE RECORD IF THE SAME POLICY-TERM EFFECTIVE DATE
+      *      AND AGREEMENT BUSINESS ID ARE ALREADY PRESENT IN THIS
+      *      OUTPUT BLOCK, RATHER THAN PASSING THE DUPLICATE ALONG.
+                MOVE GVBTP90-CUST-PLCY-TERM-EFF-DT
+                                       TO WS-TEMP-PLCY-TERM-EFF-DT
+                MOVE GVBTP90-CUST-AGRE-BUSN-ID
+                                       TO WS-TEMP-AGRE-BUSN-ID
+                MOVE 'N'               TO WS-DUP-FOUND-SW
+                MOVE +0                TO WS-DUP-CHECK-IDX
+
+                PERFORM 9930-DUP-COMPARE-ENTRY THRU 9930-EXIT
+                   UNTIL WS-DUP-CHECK-IDX >= WS-TB-TBL-ENTRIES
+                      OR WS-DUP-FOUND
+
+                IF   WS-DUP-FOUND
+                     DISPLAY 'GVBXR6: DUPLICATE POLICY-TERM/AGREEMENT '
+                             'RECORD REJECTED, AGRE-BUSN-ID = '
+                             WS-TEMP-AGRE-BUSN-ID
+                     PERFORM 9997-WRITE-REJECT-RCRD THRU 9997-EXIT
+                ELSE
+                     ADD  +1           TO WS-FNCL-RCRDS-READ
+                     ADD  +1           TO WS-TB-TBL-ENTRIES
+                     MOVE GVBTP90-RECORD-AREA
+                                   TO WS-TB-TBL-ENTRY(WS-TB-TBL-ENTRIES)
+      *
+      *      REMEMBER THIS PARTITION'S AGRE-BUSN-ID SO THE WHOLE
+      *      PARTITION CAN BE RECONCILED AGAINST THE OTHER PARTITIONS
+      *      IN ONE PASS AT EOF (9910-NON-EMPTY-FILE), RATHER THAN
+      *      TAKING THE GLOBAL WORKAREA'S ENQ ONCE PER RECORD.
+                     IF   WS-PART-AGRE-COUNT < WS-PART-AGRE-TBL-MAX
+                          ADD  +1        TO WS-PART-AGRE-COUNT
+                          MOVE WS-TEMP-AGRE-BUSN-ID
+                               TO WS-PART-AGRE-ENTRY(WS-PART-AGRE-COUNT)
+                     ELSE
+                          SET  WS-PART-AGRE-TBL-FULL TO TRUE
+                     END-IF
+                END-IF
+      *
+      *      REFRESH THE CHECKPOINT RECORD EVERY WS-CHKPT-INTERVAL
+      *      RECORDS SO A LATER RESTART OF THIS PARTITION HAS A
+      *      RECENT POSITION TO RESUME FROM.
+                DIVIDE WS-FNCL-RCRDS-READ BY WS-CHKPT-INTERVAL
+                   GIVING WS-CHKPT-DIVIDE-QUOT
+                   REMAINDER WS-CHKPT-DIVIDE-REM
+                IF   WS-CHKPT-DIVIDE-REM = ZERO
+                     PERFORM 9942-WRITE-CHKPT THRU 9942-EXIT
+                END-IF
+      *
+      *                                 *** END OF FILE PROCESS ***
+             WHEN GVBTP90-RETURN-CODE =
+                   GVBTP90-VALUE-END-OF-FILE
+      *
+                 DISPLAY 'GVBXR6: END OF FILE REACHED -----------------'
+      *      IF THIS IS A MULTI-SOURCE RUN AND ANOTHER MEMBER REMAINS,
+      *      SWITCH TO IT AND KEEP GOING INSTEAD OF ENDING THE FILE.
+                 IF   WS-DDNAME-MULTI-SRC
+                      PERFORM 0930-NEXT-DDNAME THRU 0930-EXIT
+                 ELSE
+                      MOVE 'N'         TO WS-MORE-DDNAME-SW
+                 END-IF
+      *
+                 IF   WS-MORE-DDNAME
+                      CONTINUE
+                 ELSE
+                   MOVE  'Y'             TO WS-FNCL-EOF-SW
+      *                                 *** EMPTY INPUT FILE ***
+                   IF WS-FNCL-RCRDS-READ = ZEROES
+                     PERFORM 9920-EMPTY-FILE
+                     SET X95PARM8-END-OF-FILE TO TRUE
+                   ELSE
+                     PERFORM 9910-NON-EMPTY-FILE
+                   END-IF
+                 END-IF
+      *                                                                         
+      *                                 *** BAD RECORD - REJECTED ***
+      *      0900-LB949-INPT-FILE HAS ALREADY REJECTED AND COUNTED
+      *      THIS RECORD VIA 9998-TP90-ERR; SIMPLY KEEP READING.
+             WHEN OTHER
+                 CONTINUE
+           END-EVALUATE
            .                                                                    
                                                                                 
        200-EXIT.                                                                
@@ -675,30 +1245,682 @@
                                   GVBTP90-RECORD-KEY                            
            END-CALL                                                             
       *                                                                         
-           IF  GVBTP90-RETURN-CODE NOT = GVBTP90-VALUE-SUCCESSFUL               
-           AND GVBTP90-RETURN-CODE NOT = GVBTP90-VALUE-END-OF-FILE              
-                PERFORM 9998-TP90-ERR                                           
-           END-IF                                                               
-           .                                                                    
-      *                                                                         
-      *                                                                         
-      ***************************************************************           
-      *  PROGRAM FINALIZATIONS:                                                 
-      ***************************************************************           
-       9900-FINALIZATION.                                                       
-      *                                                                         
-           DISPLAY 'GVBXR6: ' ' '                                               
-           DISPLAY 'GVBXR6: '                                                   
-               X95PARM2-EVENT-DDNAME ' '                                        
-                   ' *** ALL INPUT FILES HAVE BEEN PROCESSED ***'               
-           DISPLAY 'GVBXR6: ' ' '                                               
-           .                                                                    
-      *                                                                         
-      *                                                                         
-      ***************************************************************           
-      *  DISPLAY MESSAGE OF # RECS READ FOR THIS FILE                           
-      ***************************************************************           
-       9910-NON-EMPTY-FILE.                                                     
+           IF  GVBTP90-RETURN-CODE NOT = GVBTP90-VALUE-SUCCESSFUL
+           AND GVBTP90-RETURN-CODE NOT = GVBTP90-VALUE-END-OF-FILE
+                PERFORM 9998-TP90-ERR
+           END-IF
+           .
+      *
+      *
+      ***************************************************************
+      *  CLOSE THE CURRENT CUSTNAME MEMBER AND OPEN THE NEXT
+      *  ONE IN THE CONCATENATED LIST, IF ANY REMAIN.
+      ***************************************************************
+       0930-NEXT-DDNAME.
+      *
+           MOVE WS-DDNAME-LB949           TO GVBTP90-DDNAME
+           MOVE GVBTP90-VALUE-CLOSE       TO GVBTP90-FUNCTION-CODE
+           MOVE GVBTP90-VALUE-SEQUENTIAL  TO GVBTP90-FILE-TYPE
+           MOVE GVBTP90-VALUE-INPUT       TO GVBTP90-FILE-MODE
+      *
+           CALL WS-GVBTP90  USING GVBTP90-PARAMETER-AREA-INPT
+                                  GVBTP90-RECORD-AREA
+                                  GVBTP90-RECORD-KEY
+           END-CALL
+      *
+           IF   WS-DDNAME-TBL-IDX < WS-DDNAME-TBL-MAX
+                ADD  +1                TO WS-DDNAME-TBL-IDX
+                MOVE WS-DDNAME-BASE    TO WS-DDNAME-LB949(1:7)
+                MOVE WS-DDNAME-SEQ-DIGITS(WS-DDNAME-TBL-IDX:1)
+                                       TO WS-DDNAME-LB949(8:1)
+      *
+                MOVE  WS-DDNAME-LB949      TO GVBTP90-DDNAME
+                MOVE  GVBTP90-VALUE-OPEN   TO GVBTP90-FUNCTION-CODE
+                MOVE  GVBTP90-VALUE-SEQUENTIAL
+                                           TO GVBTP90-FILE-TYPE
+                MOVE  GVBTP90-VALUE-INPUT  TO GVBTP90-FILE-MODE
+      *
+      *      CALL GVBTP90 DIRECTLY RATHER THAN PERFORMING
+      *      0900-LB949-INPT-FILE HERE: A NORMAL CONCATENATION
+      *      LEGITIMATELY HAS FEWER MEMBERS THAN WS-DDNAME-TBL-MAX,
+      *      SO A FAILED REOPEN OF THE NEXT MEMBER IS ORDINARY
+      *      END-OF-CONCATENATION, NOT A GVBTP90 ERROR - IT MUST NOT
+      *      BE ROUTED THROUGH 9998-TP90-ERR/9995-FATAL-TP90-ERR,
+      *      WHICH WOULD ABORT THE WHOLE RUN.  MLOADVS'S
+      *      420-NEXT-SOURCE-DDNAME FOLLOWS THE SAME PATTERN FOR ITS
+      *      OWN CONCATENATED SOURCE DDNAMES.
+                CALL WS-GVBTP90  USING GVBTP90-PARAMETER-AREA-INPT
+                                       GVBTP90-RECORD-AREA
+                                       GVBTP90-RECORD-KEY
+                END-CALL
+      *
+                IF  GVBTP90-RETURN-CODE = GVBTP90-VALUE-SUCCESSFUL
+                    DISPLAY 'GVBXR6: SWITCHED TO NEXT CUSTNAME '
+                            'MEMBER ' WS-DDNAME-LB949
+                    SET WS-MORE-DDNAME     TO TRUE
+                ELSE
+                    MOVE 'N'  TO WS-MORE-DDNAME-SW
+                    DISPLAY 'GVBXR6: END OF CONCATENATION, NO '
+                            'FURTHER CUSTNAME MEMBERS ALLOCATED'
+                END-IF
+           ELSE
+                MOVE 'N'                TO WS-MORE-DDNAME-SW
+           END-IF
+           .
+       0930-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  SPLIT A DELIMITED CUSTNAME RECORD (KEY-ID, THEN
+      *  PLCY-TERM-EFF-DT, THEN AGRE-BUSN-ID, SEPARATED BY
+      *  X95PARM2-REC-FLD-DELIM) INTO THE SAME THREE FIELDS THE FIXED-
+      *  LENGTH FORMAT CARRIES, SO EVERYTHING DOWNSTREAM OF THE READ -
+      *  THE DUPLICATE CHECK AND THE OUTPUT BLOCK TABLE - SEES THE
+      *  USUAL GVBTP90-CUST- LAYOUT REGARDLESS OF HOW THE RECORD
+      *  ARRIVED.
+      ***************************************************************
+       0950-PARSE-DELIM-RCRD.
+      *
+           UNSTRING GVBTP90-RECORD-AREA
+                DELIMITED BY X95PARM2-REC-FLD-DELIM
+                INTO WS-DELIM-KEY-ID
+                     WS-DELIM-PLCY-TERM-EFF-DT
+                     WS-DELIM-AGRE-BUSN-ID
+           END-UNSTRING
+      *
+           MOVE WS-DELIM-KEY-ID       TO GVBTP90-CUST-KEY-ID
+           MOVE WS-DELIM-PLCY-TERM-EFF-DT
+                                      TO GVBTP90-CUST-PLCY-TERM-EFF-DT
+           MOVE WS-DELIM-AGRE-BUSN-ID TO GVBTP90-CUST-AGRE-BUSN-ID
+           .
+       0950-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  IF A CHECKPOINT DD IS ALLOCATED AND CONTAINS A POSITION
+      *  RECORD FOR THIS SAME CUSTNAME DDNAME, RE-READ AND DISCARD
+      *  THAT MANY RECORDS SO PROCESSING RESUMES WHERE THE ABENDED
+      *  RUN LEFT OFF.  IF THE DD IS NOT ALLOCATED, THIS IS A COLD
+      *  START AND NOTHING IS SKIPPED.
+      ***************************************************************
+       0960-RESTART-SKIP.
+      *
+           MOVE LENGTH               OF GVBTP90-PARAMETER-AREA-CHKP
+                                     TO WS-WORK-AREA-LNGTH
+
+           CALL WS-GVBUR05 USING     WS-TP90-CHKP-PTR
+                                     WS-WORK-AREA-LNGTH
+           END-CALL
+
+           SET ADDRESS                OF GVBTP90-PARAMETER-AREA-CHKP
+                                      TO WS-TP90-CHKP-PTR
+
+           MOVE  WS-CHKPT-DDNAME       TO GVBTP90C-DDNAME
+           MOVE  GVBTP90-VALUE-OPEN    TO GVBTP90C-FUNCTION-CODE
+           MOVE  GVBTP90-VALUE-SEQUENTIAL
+                                       TO GVBTP90C-FILE-TYPE
+           MOVE  GVBTP90-VALUE-INPUT   TO GVBTP90C-FILE-MODE
+
+           CALL WS-GVBTP90  USING GVBTP90-PARAMETER-AREA-CHKP
+                                  WS-CHKPT-RECORD
+                                  GVBTP90-RECORD-KEY
+           END-CALL
+
+           IF   GVBTP90C-RETURN-CODE NOT = GVBTP90-VALUE-SUCCESSFUL
+                DISPLAY 'GVBXR6: NO RESTART CHECKPOINT AVAILABLE, '
+                        'STARTING '  WS-DDNAME-LB949 ' FROM THE TOP'
+           ELSE
+                MOVE  GVBTP90-VALUE-READ  TO GVBTP90C-FUNCTION-CODE
+                CALL WS-GVBTP90  USING GVBTP90-PARAMETER-AREA-CHKP
+                                       WS-CHKPT-RECORD
+                                       GVBTP90-RECORD-KEY
+                END-CALL
+
+      *         THE CHECKPOINT WAS WRITTEN AGAINST WHATEVER MEMBER WAS
+      *         CURRENT AT THE TIME, WHICH MAY ALREADY HAVE SWITCHED
+      *         PAST THE PARTITION'S ORIGINAL STARTING MEMBER (SEE
+      *         100-INIT).  IF THE CHECKPOINT NAMES A DIFFERENT MEMBER
+      *         OF THE SAME DDNAME FAMILY, SWITCH TO IT BEFORE THE
+      *         DDNAME COMPARE BELOW, OR THE COMPARE CAN NEVER MATCH
+      *         AND THIS RUN WOULD SILENTLY FALL BACK TO A COLD START.
+                IF   GVBTP90C-RETURN-CODE = GVBTP90-VALUE-SUCCESSFUL
+                AND  WS-DDNAME-MULTI-SRC
+                AND  WS-CHKPT-REC-DDNAME NOT = WS-DDNAME-LB949
+                AND  WS-CHKPT-REC-DDNAME(1:7) = WS-DDNAME-BASE
+                AND  WS-CHKPT-REC-DDNAME(8:1) >= '1'
+                AND  WS-CHKPT-REC-DDNAME(8:1) <= '4'
+                     PERFORM 0961-RESTART-SWITCH THRU 0961-EXIT
+                END-IF
+
+                IF   GVBTP90C-RETURN-CODE = GVBTP90-VALUE-SUCCESSFUL
+                AND  WS-CHKPT-REC-DDNAME = WS-DDNAME-LB949
+                     MOVE WS-CHKPT-REC-COUNT  TO WS-CHKPT-SKIP-COUNT
+                     MOVE +0                  TO WS-CHKPT-SKIP-IDX
+                     DISPLAY 'GVBXR6: RESTART CHECKPOINT FOUND FOR '
+                             WS-DDNAME-LB949 ', SKIPPING '
+                             WS-CHKPT-SKIP-COUNT ' RECORDS ALREADY '
+                             'PROCESSED'
+
+                     PERFORM 0965-SKIP-ONE-RECORD THRU 0965-EXIT
+                        UNTIL WS-CHKPT-SKIP-IDX >= WS-CHKPT-SKIP-COUNT
+                           OR WS-FNCL-EOF
+
+                     MOVE WS-CHKPT-SKIP-COUNT TO WS-FNCL-RCRDS-READ
+                END-IF
+
+                MOVE  GVBTP90-VALUE-CLOSE  TO GVBTP90C-FUNCTION-CODE
+                CALL WS-GVBTP90  USING GVBTP90-PARAMETER-AREA-CHKP
+                                       WS-CHKPT-RECORD
+                                       GVBTP90-RECORD-KEY
+                END-CALL
+           END-IF
+           .
+       0960-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  A RESTART CHECKPOINT NAMED A DIFFERENT MEMBER OF THE SAME
+      *  DDNAME FAMILY THAN THE PARTITION'S ORIGINAL STARTING MEMBER
+      *  (CURRENTLY OPEN AS WS-DDNAME-LB949).  CLOSE THE ORIGINAL
+      *  MEMBER AND OPEN THE ONE THE CHECKPOINT ACTUALLY LEFT OFF ON,
+      *  THEN RESYNCHRONIZE WS-DDNAME-TBL-IDX SO A LATER END-OF-FILE
+      *  STILL SWITCHES TO THE CORRECT NEXT MEMBER.
+      ***************************************************************
+       0961-RESTART-SWITCH.
+      *
+           MOVE WS-DDNAME-LB949           TO GVBTP90-DDNAME
+           MOVE GVBTP90-VALUE-CLOSE       TO GVBTP90-FUNCTION-CODE
+           MOVE GVBTP90-VALUE-SEQUENTIAL  TO GVBTP90-FILE-TYPE
+           MOVE GVBTP90-VALUE-INPUT       TO GVBTP90-FILE-MODE
+      *
+           CALL WS-GVBTP90  USING GVBTP90-PARAMETER-AREA-INPT
+                                  GVBTP90-RECORD-AREA
+                                  GVBTP90-RECORD-KEY
+           END-CALL
+      *
+           MOVE WS-CHKPT-REC-DDNAME       TO WS-DDNAME-LB949
+           COMPUTE WS-DDNAME-TBL-IDX =
+                   FUNCTION NUMVAL(WS-DDNAME-LB949(8:1))
+      *
+           MOVE  WS-DDNAME-LB949       TO GVBTP90-DDNAME
+           MOVE  GVBTP90-VALUE-OPEN    TO GVBTP90-FUNCTION-CODE
+           MOVE  GVBTP90-VALUE-SEQUENTIAL
+                                       TO GVBTP90-FILE-TYPE
+           MOVE  GVBTP90-VALUE-INPUT  TO GVBTP90-FILE-MODE
+      *
+           CALL WS-GVBTP90  USING GVBTP90-PARAMETER-AREA-INPT
+                                  GVBTP90-RECORD-AREA
+                                  GVBTP90-RECORD-KEY
+           END-CALL
+      *
+           IF   GVBTP90-RETURN-CODE = GVBTP90-VALUE-SUCCESSFUL
+                DISPLAY 'GVBXR6: RESTART CHECKPOINT NAMES MEMBER '
+                        WS-DDNAME-LB949 ', SWITCHING FROM THE '
+                        'PARTITION''S STARTING MEMBER TO MATCH'
+           ELSE
+                DISPLAY 'GVBXR6: UNABLE TO REOPEN CHECKPOINT '
+                        'MEMBER ' WS-DDNAME-LB949 ' RC='
+                        GVBTP90-RETURN-CODE
+           END-IF
+           .
+       0961-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  READ AND DISCARD ONE RECORD ALREADY ACCOUNTED FOR BY
+      *  A PRIOR RUN'S CHECKPOINT.
+      ***************************************************************
+       0965-SKIP-ONE-RECORD.
+      *
+           ADD  +1                     TO WS-CHKPT-SKIP-IDX
+           MOVE WS-DDNAME-LB949        TO GVBTP90-DDNAME
+           MOVE GVBTP90-VALUE-READ     TO GVBTP90-FUNCTION-CODE
+           PERFORM 0900-LB949-INPT-FILE
+
+           IF   GVBTP90-RETURN-CODE = GVBTP90-VALUE-END-OF-FILE
+                SET WS-FNCL-EOF        TO TRUE
+           END-IF
+           .
+       0965-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  COMPARE ONE ENTRY ALREADY IN THE CURRENT OUTPUT BLOCK
+      *  AGAINST THE INCOMING RECORD'S POLICY-TERM/AGREEMENT KEY.
+      ***************************************************************
+       9930-DUP-COMPARE-ENTRY.
+      *
+           ADD  +1                     TO WS-DUP-CHECK-IDX
+      *      A GENUINE DUPLICATE IS THE SAME AGREEMENT SHOWING UP
+      *      AGAIN WITH A *DIFFERENT* POLICY-TERM EFFECTIVE DATE, NOT
+      *      AN EXACT REPEAT OF BOTH FIELDS - AN EXACT REPEAT OF BOTH
+      *      IS JUST THE SAME RECORD, NOT A TERM OVERLAP.
+           IF   WS-TB-CUST-AGRE-BUSN-ID(WS-DUP-CHECK-IDX) =
+                     WS-TEMP-AGRE-BUSN-ID
+           AND  WS-TB-CUST-PLCY-TERM-EFF-DT(WS-DUP-CHECK-IDX) NOT =
+                     WS-TEMP-PLCY-TERM-EFF-DT
+                SET  WS-DUP-FOUND      TO TRUE
+           END-IF
+           .
+       9930-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  CHECK/RECORD THIS AGRE-BUSN-ID IN THE ENQ/DEQ-PROTECTED
+      *  GLOBAL WORKAREA TABLE SHARED BY ALL PARTITIONS ON THE THREAD.
+      ***************************************************************
+       9932-XPART-DUP-CHECK.
+      *
+           MOVE 'ENQ' TO ENQ-DEQ-FUNC OF ENQ-DEQ-PARMS-TOKEN
+           CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-TOKEN
+      *      LOG HOW LONG THE ENQ ABOVE ACTUALLY WAITED
+           DISPLAY 'GVBXR6: ENQ WAIT = '
+                   ENQ-DEQ-ELAPSED-WAIT-MS OF ENQ-DEQ-PARMS-TOKEN
+                   ' MS, DUP-AGRE TABLE'
+
+           MOVE +0                     TO WS-DUP-CHECK-IDX
+           PERFORM 9934-XPART-COMPARE-ENTRY THRU 9934-EXIT
+              UNTIL WS-DUP-CHECK-IDX >= LS-DUP-AGRE-COUNT
+                 OR WS-DUP-FOUND
+
+           IF   NOT WS-DUP-FOUND
+                IF   LS-DUP-AGRE-COUNT < WS-DUP-AGRE-TBL-MAX
+                     ADD  +1                TO LS-DUP-AGRE-COUNT
+                     MOVE WS-TEMP-AGRE-BUSN-ID
+                          TO LS-DUP-AGRE-TBL(LS-DUP-AGRE-COUNT)
+                ELSE
+      *      THE GLOBAL TABLE IS FULL - FLAG IT RATHER THAN SILENTLY
+      *      DROP THE ENTRY, SINCE A DROPPED ENTRY IS A DUPLICATE THIS
+      *      RUN CAN NO LONGER DETECT.
+                     DISPLAY 'GVBXR6: *** WARNING *** DUP-AGRE TABLE '
+                             'FULL AT ' WS-DUP-AGRE-TBL-MAX
+                             ' ENTRIES - AGRE-BUSN-ID = '
+                             WS-TEMP-AGRE-BUSN-ID
+                             ' CANNOT BE TRACKED FOR CROSS-PARTITION '
+                             'DUPLICATE CHECKING'
+                     SET  WS-XPART-TBL-FULL TO TRUE
+                END-IF
+           END-IF
+
+           MOVE 'DEQ' TO ENQ-DEQ-FUNC OF ENQ-DEQ-PARMS-TOKEN
+           CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-TOKEN
+           .
+       9932-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  COMPARE ONE ENTRY IN THE GLOBAL AGRE-BUSN-ID TABLE.
+      ***************************************************************
+       9934-XPART-COMPARE-ENTRY.
+      *
+           ADD  +1                     TO WS-DUP-CHECK-IDX
+           IF   LS-DUP-AGRE-TBL(WS-DUP-CHECK-IDX) = WS-TEMP-AGRE-BUSN-ID
+                SET  WS-DUP-FOUND      TO TRUE
+           END-IF
+           .
+       9934-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  ONE-TIME CROSS-PARTITION RECONCILIATION, RUN ONCE AT
+      *  EOF FROM 9910-NON-EMPTY-FILE, NOT ONCE PER RECORD.  SWEEPS
+      *  EVERY AGRE-BUSN-ID THIS PARTITION ACCEPTED AGAINST THE GLOBAL
+      *  WORKAREA TABLE SHARED BY ALL OTHER PARTITIONS.
+      ***************************************************************
+       9936-XPART-DUP-SWEEP.
+      *
+           MOVE +0                     TO WS-PART-SWEEP-IDX
+           PERFORM 9938-XPART-DUP-SWEEP-ENTRY THRU 9938-EXIT
+              UNTIL WS-PART-SWEEP-IDX >= WS-PART-AGRE-COUNT
+      *
+           IF   WS-PART-AGRE-TBL-FULL
+                DISPLAY 'GVBXR6: *** WARNING *** THIS PARTITION '
+                        'EXCEEDED ' WS-PART-AGRE-TBL-MAX
+                        ' DISTINCT AGRE-BUSN-IDS - THE REMAINDER '
+                        'WERE NOT RECONCILED ACROSS PARTITIONS'
+           END-IF
+           .
+       9936-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  CHECK ONE OF THIS PARTITION'S AGRE-BUSN-IDS AGAINST THE
+      *  GLOBAL WORKAREA TABLE.
+      ***************************************************************
+       9938-XPART-DUP-SWEEP-ENTRY.
+      *
+           ADD  +1                     TO WS-PART-SWEEP-IDX
+           MOVE WS-PART-AGRE-ENTRY(WS-PART-SWEEP-IDX)
+                                       TO WS-TEMP-AGRE-BUSN-ID
+           MOVE 'N'                    TO WS-DUP-FOUND-SW
+      *
+           PERFORM 9932-XPART-DUP-CHECK THRU 9932-EXIT
+      *
+           IF   WS-DUP-FOUND
+                DISPLAY 'GVBXR6: CROSS-PARTITION DUPLICATE '
+                        'AGRE-BUSN-ID = ' WS-TEMP-AGRE-BUSN-ID
+           END-IF
+           .
+       9938-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  PROGRAM FINALIZATIONS:
+      ***************************************************************
+       9900-FINALIZATION.
+      *
+           DISPLAY 'GVBXR6: ' ' '
+           DISPLAY 'GVBXR6: '
+               X95PARM2-EVENT-DDNAME ' '
+                   ' *** ALL INPUT FILES HAVE BEEN PROCESSED ***'
+           DISPLAY 'GVBXR6: ' ' '
+      *
+      *      CLOSE THE REJECT FILE IF IT WAS OPENED
+           IF   WS-REJECT-FILE-OPEN
+                MOVE  WS-REJECT-DDNAME      TO GVBTP90R-DDNAME
+                MOVE  GVBTP90-VALUE-CLOSE   TO GVBTP90R-FUNCTION-CODE
+                MOVE  GVBTP90-VALUE-SEQUENTIAL
+                                            TO GVBTP90R-FILE-TYPE
+                MOVE  GVBTP90-VALUE-OUTPUT  TO GVBTP90R-FILE-MODE
+
+                CALL WS-GVBTP90  USING GVBTP90-PARAMETER-AREA-RJCT
+                                       WS-REJECT-RECORD
+                                       GVBTP90-RECORD-KEY
+                END-CALL
+
+                MOVE LS-REJECT-COUNT        TO WS-DISPLAY-MASK-1
+                DISPLAY 'GVBXR6: '
+                  WS-DISPLAY-MASK-1 ' = TOTAL RECORDS REJECTED'
+           END-IF
+      *
+      *      WRITE THE ONE-TIME RUN SUMMARY RECORD ONCE THE LAST
+      *      PARTITION ON THIS THREAD HAS FINISHED PROCESSING.  TEST
+      *      THE LOCAL COPIES WS-PARTITIONS-PROCESSED/WS-PARTITIONS-
+      *      TOTAL THAT 9910-NON-EMPTY-FILE/9920-EMPTY-FILE TOOK WHILE
+      *      STILL HOLDING THE ENQ, NOT THE SHARED LS- FIELDS, SO TWO
+      *      PARTITIONS FINISHING CLOSE TOGETHER CANNOT BOTH PASS THIS
+      *      GATE AND DOUBLE-WRITE THE SUMMARY RECORD.
+           IF   WS-PARTITIONS-PROCESSED >= WS-PARTITIONS-TOTAL
+                PERFORM 9940-WRITE-SUMMARY THRU 9940-EXIT
+           END-IF
+      *
+      *      EVERY THREAD REPORTS ITS OWN ELAPSED RUN TIME
+           PERFORM 9945-WRITE-METRICS THRU 9945-EXIT
+           .
+      *
+      *
+      ***************************************************************
+      *  OPEN, WRITE, AND CLOSE THE SUMMARY DD WITH ONE RECORD
+      *  OF RUN TOTALS TAKEN FROM THE SHARED GLOBAL WORKAREA.
+      ***************************************************************
+       9940-WRITE-SUMMARY.
+      *
+           MOVE LENGTH             OF GVBTP90-PARAMETER-AREA-SMRY
+                                   TO WS-WORK-AREA-LNGTH
+
+           CALL WS-GVBUR05 USING   WS-TP90-SMRY-PTR
+                                   WS-WORK-AREA-LNGTH
+           END-CALL
+
+           SET ADDRESS              OF GVBTP90-PARAMETER-AREA-SMRY
+                                    TO WS-TP90-SMRY-PTR
+
+           MOVE  WS-SUMMARY-DDNAME     TO GVBTP90S-DDNAME
+           MOVE  GVBTP90-VALUE-OPEN    TO GVBTP90S-FUNCTION-CODE
+           MOVE  GVBTP90-VALUE-SEQUENTIAL
+                                       TO GVBTP90S-FILE-TYPE
+           MOVE  GVBTP90-VALUE-OUTPUT  TO GVBTP90S-FILE-MODE
+
+           CALL WS-GVBTP90  USING GVBTP90-PARAMETER-AREA-SMRY
+                                  WS-SUMMARY-RECORD
+                                  GVBTP90-RECORD-KEY
+           END-CALL
+
+           IF   GVBTP90S-RETURN-CODE NOT = GVBTP90-VALUE-SUCCESSFUL
+                DISPLAY 'GVBXR6: UNABLE TO OPEN SUMMARY FILE '
+                        WS-SUMMARY-DDNAME ' RC=' GVBTP90S-RETURN-CODE
+           ELSE
+                SET  WS-SUMMARY-FILE-OPEN   TO TRUE
+
+                MOVE LS-RECORDS-READ     TO WS-SMRY-TOTAL-RCRDS-READ
+                MOVE LS-PARTITIONS-TOTAL TO WS-SMRY-TOTAL-PARTITIONS
+                MOVE LS-REJECT-COUNT     TO WS-SMRY-TOTAL-REJECTS
+
+                MOVE  GVBTP90-VALUE-WRITE  TO GVBTP90S-FUNCTION-CODE
+                CALL WS-GVBTP90  USING GVBTP90-PARAMETER-AREA-SMRY
+                                       WS-SUMMARY-RECORD
+                                       GVBTP90-RECORD-KEY
+                END-CALL
+
+                MOVE  GVBTP90-VALUE-CLOSE  TO GVBTP90S-FUNCTION-CODE
+                CALL WS-GVBTP90  USING GVBTP90-PARAMETER-AREA-SMRY
+                                       WS-SUMMARY-RECORD
+                                       GVBTP90-RECORD-KEY
+                END-CALL
+
+                DISPLAY 'GVBXR6: SUMMARY RECORD WRITTEN TO '
+                        WS-SUMMARY-DDNAME
+           END-IF
+           .
+       9940-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  OPEN, WRITE, AND CLOSE THE METRICS DD WITH ONE RECORD
+      *  OF THIS THREAD'S ELAPSED RUN TIME.  GVBTP90-VALUE-EXTEND IS
+      *  USED RATHER THAN GVBTP90-VALUE-OUTPUT SINCE EVERY THREAD
+      *  APPENDS ITS OWN LINE INDEPENDENTLY, RATHER THAN ONLY THE
+      *  LAST THREAD WRITING A SINGLE RECORD AS 9940 DOES ABOVE.
+      ***************************************************************
+       9945-WRITE-METRICS.
+      *
+           IF X95PARM1-THREAD-NBR > ZERO
+              AND X95PARM1-THREAD-NBR <= WS-MAX-METR-THREADS
+              AND LS-THREAD-START-TBL (X95PARM1-THREAD-NBR) NOT = ZERO
+
+                ACCEPT WS-THREAD-END-TIME FROM TIME
+
+                MOVE LS-THREAD-START-TBL (X95PARM1-THREAD-NBR)
+                                        TO WS-THREAD-START-TIME
+
+                COMPUTE WS-THREAD-ELAPSED-SECS =
+                        (WS-THREAD-END-TIME - WS-THREAD-START-TIME)
+                                                / 100
+
+                MOVE LENGTH         OF GVBTP90-PARAMETER-AREA-METR
+                                    TO WS-WORK-AREA-LNGTH
+
+                CALL WS-GVBUR05 USING   WS-TP90-METR-PTR
+                                        WS-WORK-AREA-LNGTH
+                END-CALL
+
+                SET ADDRESS          OF GVBTP90-PARAMETER-AREA-METR
+                                     TO WS-TP90-METR-PTR
+
+                MOVE  WS-METRICS-DDNAME     TO GVBTP90M-DDNAME
+                MOVE  GVBTP90-VALUE-OPEN    TO GVBTP90M-FUNCTION-CODE
+                MOVE  GVBTP90-VALUE-SEQUENTIAL
+                                            TO GVBTP90M-FILE-TYPE
+                MOVE  GVBTP90-VALUE-EXTEND  TO GVBTP90M-FILE-MODE
+
+                CALL WS-GVBTP90  USING GVBTP90-PARAMETER-AREA-METR
+                                       WS-METRICS-RECORD
+                                       GVBTP90-RECORD-KEY
+                END-CALL
+
+                IF   GVBTP90M-RETURN-CODE NOT = GVBTP90-VALUE-SUCCESSFUL
+                     DISPLAY 'GVBXR6: UNABLE TO OPEN METRICS FILE '
+                             WS-METRICS-DDNAME
+                             ' RC=' GVBTP90M-RETURN-CODE
+                ELSE
+                     MOVE X95PARM1-THREAD-NBR   TO WS-METR-THREAD-NBR
+                     MOVE X95PARM1-CURRENT-VIEW-ID
+                                                TO WS-METR-VIEW-ID
+                     MOVE WS-THREAD-START-TIME  TO WS-METR-START-TIME
+                     MOVE WS-THREAD-END-TIME    TO WS-METR-END-TIME
+                     MOVE WS-THREAD-ELAPSED-SECS
+                                                TO WS-METR-ELAPSED-SECS
+
+                     MOVE  GVBTP90-VALUE-WRITE TO GVBTP90M-FUNCTION-CODE
+                     CALL WS-GVBTP90  USING GVBTP90-PARAMETER-AREA-METR
+                                            WS-METRICS-RECORD
+                                            GVBTP90-RECORD-KEY
+                     END-CALL
+
+                     MOVE  GVBTP90-VALUE-CLOSE TO GVBTP90M-FUNCTION-CODE
+                     CALL WS-GVBTP90  USING GVBTP90-PARAMETER-AREA-METR
+                                            WS-METRICS-RECORD
+                                            GVBTP90-RECORD-KEY
+                     END-CALL
+
+                     DISPLAY 'GVBXR6: METRICS RECORD WRITTEN TO '
+                             WS-METRICS-DDNAME
+                END-IF
+           END-IF
+           .
+       9945-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  OPEN, WRITE, AND CLOSE THE OPEN-PHASE-INFO DD WITH ONE
+      *  RECORD OF THE DDNAME/RECORD-FORMAT FACTS GENEVA RESOLVED FOR
+      *  THIS PARTITION'S EVENT FILE.  GVBTP90-VALUE-EXTEND IS USED SO
+      *  EVERY PARTITION'S OPEN PHASE APPENDS ITS OWN LINE, THE SAME
+      *  WAY 9945-WRITE-METRICS APPENDS ONE LINE PER THREAD ABOVE.
+      ***************************************************************
+       9948-WRITE-OPEN-PHASE-INFO.
+      *
+           MOVE LENGTH               OF GVBTP90-PARAMETER-AREA-OPNI
+                                     TO WS-WORK-AREA-LNGTH
+
+           CALL WS-GVBUR05 USING     WS-TP90-OPNI-PTR
+                                     WS-WORK-AREA-LNGTH
+           END-CALL
+
+           SET ADDRESS                OF GVBTP90-PARAMETER-AREA-OPNI
+                                      TO WS-TP90-OPNI-PTR
+
+           MOVE  WS-OPNINF-DDNAME      TO GVBTP90I-DDNAME
+           MOVE  GVBTP90-VALUE-OPEN    TO GVBTP90I-FUNCTION-CODE
+           MOVE  GVBTP90-VALUE-SEQUENTIAL
+                                       TO GVBTP90I-FILE-TYPE
+           MOVE  GVBTP90-VALUE-EXTEND  TO GVBTP90I-FILE-MODE
+
+           CALL WS-GVBTP90  USING GVBTP90-PARAMETER-AREA-OPNI
+                                  WS-OPEN-INFO-RECORD
+                                  GVBTP90-RECORD-KEY
+           END-CALL
+
+           IF   GVBTP90I-RETURN-CODE NOT = GVBTP90-VALUE-SUCCESSFUL
+                DISPLAY 'GVBXR6: UNABLE TO OPEN OPEN-PHASE-INFO FILE '
+                        WS-OPNINF-DDNAME
+                        ' RC=' GVBTP90I-RETURN-CODE
+           ELSE
+                MOVE  WS-DDNAME-LB949     TO WS-OPNI-DDNAME
+
+                EVALUATE TRUE
+                  WHEN X95PARM2-FIXED-LENGTH
+                       MOVE 'FIXED   '     TO WS-OPNI-REC-FORMAT
+                  WHEN X95PARM2-VARIABLE-LENGTH
+                       MOVE 'VARIABLE'     TO WS-OPNI-REC-FORMAT
+                  WHEN X95PARM2-DELIMITED
+                       MOVE 'DELIMITD'     TO WS-OPNI-REC-FORMAT
+                  WHEN OTHER
+                       MOVE 'UNKNOWN '     TO WS-OPNI-REC-FORMAT
+                END-EVALUATE
+
+                MOVE  X95PARM2-EVENT-REC-LEN TO WS-OPNI-EVENT-REC-LEN
+                MOVE  X95PARM2-MAX-REC-LEN   TO WS-OPNI-MAX-REC-LEN
+                MOVE  X95PARM2-MAX-BLOCK-SIZE
+                                             TO WS-OPNI-MAX-BLOCK-SIZE
+
+                MOVE  GVBTP90-VALUE-WRITE  TO GVBTP90I-FUNCTION-CODE
+                CALL WS-GVBTP90  USING GVBTP90-PARAMETER-AREA-OPNI
+                                       WS-OPEN-INFO-RECORD
+                                       GVBTP90-RECORD-KEY
+                END-CALL
+
+                MOVE  GVBTP90-VALUE-CLOSE  TO GVBTP90I-FUNCTION-CODE
+                CALL WS-GVBTP90  USING GVBTP90-PARAMETER-AREA-OPNI
+                                       WS-OPEN-INFO-RECORD
+                                       GVBTP90-RECORD-KEY
+                END-CALL
+
+                DISPLAY 'GVBXR6: OPEN-PHASE-INFO RECORD WRITTEN TO '
+                        WS-OPNINF-DDNAME
+           END-IF
+           .
+       9948-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  WRITE THE CURRENT RECORD COUNT FOR THIS DDNAME TO THE
+      *  CHECKPOINT FILE.  EACH OPEN-FOR-OUTPUT REPLACES THE PRIOR
+      *  CHECKPOINT SINCE ONLY THE MOST RECENT POSITION MATTERS.
+      *  THE CHKPT DD IS OPTIONAL - IF IT IS NOT ALLOCATED IN THE
+      *  JCL, THE OPEN FAILS AND CHECKPOINTING IS SIMPLY SKIPPED.
+      ***************************************************************
+       9942-WRITE-CHKPT.
+      *
+           MOVE LENGTH               OF GVBTP90-PARAMETER-AREA-CHKP
+                                     TO WS-WORK-AREA-LNGTH
+
+           CALL WS-GVBUR05 USING     WS-TP90-CHKP-PTR
+                                     WS-WORK-AREA-LNGTH
+           END-CALL
+
+           SET ADDRESS                OF GVBTP90-PARAMETER-AREA-CHKP
+                                      TO WS-TP90-CHKP-PTR
+
+           MOVE  WS-CHKPT-DDNAME       TO GVBTP90C-DDNAME
+           MOVE  GVBTP90-VALUE-OPEN    TO GVBTP90C-FUNCTION-CODE
+           MOVE  GVBTP90-VALUE-SEQUENTIAL
+                                       TO GVBTP90C-FILE-TYPE
+           MOVE  GVBTP90-VALUE-OUTPUT  TO GVBTP90C-FILE-MODE
+
+           CALL WS-GVBTP90  USING GVBTP90-PARAMETER-AREA-CHKP
+                                  WS-CHKPT-RECORD
+                                  GVBTP90-RECORD-KEY
+           END-CALL
+
+           IF   GVBTP90C-RETURN-CODE = GVBTP90-VALUE-SUCCESSFUL
+                MOVE WS-DDNAME-LB949       TO WS-CHKPT-REC-DDNAME
+                MOVE WS-FNCL-RCRDS-READ    TO WS-CHKPT-REC-COUNT
+
+                MOVE  GVBTP90-VALUE-WRITE  TO GVBTP90C-FUNCTION-CODE
+                CALL WS-GVBTP90  USING GVBTP90-PARAMETER-AREA-CHKP
+                                       WS-CHKPT-RECORD
+                                       GVBTP90-RECORD-KEY
+                END-CALL
+
+                MOVE  GVBTP90-VALUE-CLOSE  TO GVBTP90C-FUNCTION-CODE
+                CALL WS-GVBTP90  USING GVBTP90-PARAMETER-AREA-CHKP
+                                       WS-CHKPT-RECORD
+                                       GVBTP90-RECORD-KEY
+                END-CALL
+           END-IF
+           .
+       9942-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  DISPLAY MESSAGE OF # RECS READ FOR THIS FILE
+      ***************************************************************
+       9910-NON-EMPTY-FILE.
       *                                                                         
            MOVE WS-FNCL-RCRDS-READ TO WS-DISPLAY-MASK-1                         
       *                                                                         
@@ -706,26 +1928,44 @@
            DISPLAY 'GVBXR6: '                                                   
              WS-DISPLAY-MASK-1 ' = INPUT RCRDS READ FROM THIS PARTITION'        
            DISPLAY 'GVBXR6: '                                                   
-      *                                                                         
-           COMPUTE LS-RECORDS-READ =                                            
-             LS-RECORDS-READ + WS-FNCL-RCRDS-READ                               
-           COMPUTE LS-PARTITIONS-PROCESSED =                                    
-             LS-PARTITIONS-PROCESSED + 1                                        
-      *                                                                         
-           IF LS-PARTITIONS-PROCESSED >= LS-PARTITIONS-TOTAL                    
-              MOVE LS-RECORDS-READ TO WS-DISPLAY-MASK-1                         
-              DISPLAY 'GVBXR6: '                                                
-                WS-DISPLAY-MASK-1 ' = TOTAL RCRDS READ FROM '                   
-                LS-PARTITIONS-PROCESSED ' PARTITIONS'                           
-              DISPLAY 'GVBXR6: '                                                
-           END-IF                                                               
-           .                                                                    
-      *                                                                         
-      *                                                                         
-      ***************************************************************           
-      *  DISPLAY MESSAGE THAT FILE WAS EMPTY                                    
-      ***************************************************************           
-       9920-EMPTY-FILE.                                                         
+      *
+      *      RECONCILE THIS PARTITION'S AGRE-BUSN-IDS AGAINST THE
+      *      OTHER PARTITIONS ONCE, NOW THAT THIS PARTITION IS AT EOF.
+           PERFORM 9936-XPART-DUP-SWEEP THRU 9936-EXIT
+      *                                                                         
+      *      PROTECT THE SHARED GLOBAL WORKAREA COUNTERS WITH ENQ/DEQ
+           MOVE 'ENQ' TO ENQ-DEQ-FUNC OF ENQ-DEQ-PARMS-TOKEN
+           CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-TOKEN
+      *      LOG HOW LONG THE ENQ ABOVE ACTUALLY WAITED
+           DISPLAY 'GVBXR6: ENQ WAIT = '
+                   ENQ-DEQ-ELAPSED-WAIT-MS OF ENQ-DEQ-PARMS-TOKEN
+                   ' MS, SHARED COUNTERS'
+
+           COMPUTE LS-RECORDS-READ =
+             LS-RECORDS-READ + WS-FNCL-RCRDS-READ
+           COMPUTE LS-PARTITIONS-PROCESSED =
+             LS-PARTITIONS-PROCESSED + 1
+
+           MOVE LS-PARTITIONS-PROCESSED TO WS-PARTITIONS-PROCESSED
+           MOVE LS-PARTITIONS-TOTAL     TO WS-PARTITIONS-TOTAL
+
+           MOVE 'DEQ' TO ENQ-DEQ-FUNC OF ENQ-DEQ-PARMS-TOKEN
+           CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-TOKEN
+      *
+           IF WS-PARTITIONS-PROCESSED >= WS-PARTITIONS-TOTAL
+              MOVE LS-RECORDS-READ TO WS-DISPLAY-MASK-1
+              DISPLAY 'GVBXR6: '
+                WS-DISPLAY-MASK-1 ' = TOTAL RCRDS READ FROM '
+                WS-PARTITIONS-PROCESSED ' PARTITIONS'
+              DISPLAY 'GVBXR6: '
+           END-IF
+           .
+      *
+      *
+      ***************************************************************
+      *  DISPLAY MESSAGE THAT FILE WAS EMPTY
+      ***************************************************************
+       9920-EMPTY-FILE.
       *                                                                         
       *                                                                         
            DISPLAY 'GVBXR6: '                                                   
@@ -734,40 +1974,142 @@
                    'ZERO INPUT RCRDS READ FROM THIS PARTITION ---'              
            DISPLAY 'GVBXR6: '                                                   
       *                                                                         
-           COMPUTE LS-RECORDS-READ =                                            
-             LS-RECORDS-READ + WS-FNCL-RCRDS-READ                               
-           COMPUTE LS-PARTITIONS-PROCESSED =                                    
-             LS-PARTITIONS-PROCESSED + 1                                        
-      *                                                                         
-           IF LS-PARTITIONS-PROCESSED >= LS-PARTITIONS-TOTAL                    
-              MOVE LS-RECORDS-READ TO WS-DISPLAY-MASK-1                         
-              DISPLAY 'GVBXR6: '                                                
-                WS-DISPLAY-MASK-1 ' = TOTAL RCRDS READ FROM '                   
-                LS-PARTITIONS-PROCESSED ' PARTITIONS'                           
-              DISPLAY 'GVBXR6: '                                                
-           END-IF                                                               
+      *      PROTECT THE SHARED GLOBAL WORKAREA COUNTERS WITH ENQ/DEQ
+           MOVE 'ENQ' TO ENQ-DEQ-FUNC OF ENQ-DEQ-PARMS-TOKEN
+           CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-TOKEN
+      *      LOG HOW LONG THE ENQ ABOVE ACTUALLY WAITED
+           DISPLAY 'GVBXR6: ENQ WAIT = '
+                   ENQ-DEQ-ELAPSED-WAIT-MS OF ENQ-DEQ-PARMS-TOKEN
+                   ' MS, SHARED COUNTERS'
+
+           COMPUTE LS-RECORDS-READ =
+             LS-RECORDS-READ + WS-FNCL-RCRDS-READ
+           COMPUTE LS-PARTITIONS-PROCESSED =
+             LS-PARTITIONS-PROCESSED + 1
+
+           MOVE LS-PARTITIONS-PROCESSED TO WS-PARTITIONS-PROCESSED
+           MOVE LS-PARTITIONS-TOTAL     TO WS-PARTITIONS-TOTAL
+
+           MOVE 'DEQ' TO ENQ-DEQ-FUNC OF ENQ-DEQ-PARMS-TOKEN
+           CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-TOKEN
+      *
+           IF WS-PARTITIONS-PROCESSED >= WS-PARTITIONS-TOTAL
+              MOVE LS-RECORDS-READ TO WS-DISPLAY-MASK-1
+              DISPLAY 'GVBXR6: '
+                WS-DISPLAY-MASK-1 ' = TOTAL RCRDS READ FROM '
+                WS-PARTITIONS-PROCESSED ' PARTITIONS'
+              DISPLAY 'GVBXR6: '
+           END-IF
            .                                                                    
       *                                                                         
       *                                                                         
-      ***************************************************************           
-      *  DISPLAY ERROR MESSAGE FOR GVBTP90 CALLS AND ABEND.                     
-      ***************************************************************           
-       9998-TP90-ERR.                                                           
-      *                                                                         
-           DISPLAY 'GVBXR6: ' ' '                                               
-           DISPLAY 'GVBXR6: '                                                   
-               X95PARM2-EVENT-DDNAME '  ' GVBTP90-DDNAME                        
-           DISPLAY 'GVBXR6: '                                                   
-               '  FUNCTION = ' GVBTP90-FUNCTION-CODE                            
-           DISPLAY 'GVBXR6: '                                                   
-               '    REASON = ' GVBTP90-RETURN-CODE                              
-           DISPLAY 'GVBXR6: '                                                   
-               '    TYPE   = ' GVBTP90-FILE-TYPE                                
-           DISPLAY 'GVBXR6: '                                                   
-               '    MODE   = ' GVBTP90-FILE-MODE                                
-           DISPLAY 'GVBXR6: '                                                   
-               '   MODNAME = ' MODNAME                                          
-           DISPLAY 'GVBXR6: '                                                   
-               '      #READ= ' WS-FNCL-RCRDS-READ                               
-           STOP RUN                                                             
-           .                                                                    
+      ***************************************************************
+      *  DISPATCH GVBTP90 FAILURES: A FAILED READ IS
+      *  NON-FATAL AND SENDS THE OFFENDING RECORD TO THE REJECT
+      *  FILE; ANY OTHER FAILING FUNCTION (OPEN/CLOSE/WRITE) IS
+      *  TREATED AS FATAL.
+      ***************************************************************
+       9998-TP90-ERR.
+      *
+           EVALUATE TRUE
+             WHEN GVBTP90-FUNCTION-CODE = GVBTP90-VALUE-READ
+                 PERFORM 9997-WRITE-REJECT-RCRD THRU 9997-EXIT
+             WHEN OTHER
+                 PERFORM 9995-FATAL-TP90-ERR    THRU 9995-EXIT
+           END-EVALUATE
+           .
+       9998-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  WRITE THE BAD CUSTNAME RECORD TO THE REJECT FILE AND
+      *  KEEP THE READ EXIT RUNNING.  THE GLOBAL REJECT COUNTER IS
+      *  UPDATED UNDER ENQ/DEQ SINCE IT IS SHARED ACROSS PARTITIONS.
+      ***************************************************************
+       9997-WRITE-REJECT-RCRD.
+      *
+           DISPLAY 'GVBXR6: ' ' '
+           DISPLAY 'GVBXR6: '
+               X95PARM2-EVENT-DDNAME '  ' GVBTP90-DDNAME
+               '  GVBXR6-0200, BAD CUSTNAME RECORD REJECTED'
+           DISPLAY 'GVBXR6: '
+               '    REASON = ' GVBTP90-RETURN-CODE
+      *
+           IF   WS-REJECT-FILE-OPEN
+                MOVE GVBTP90-RECORD-AREA    TO WS-REJECT-DATA
+                MOVE GVBTP90-RETURN-CODE    TO WS-REJECT-RTN-CODE
+                MOVE GVBTP90-VSAM-RETURN-CODE
+                                             TO WS-REJECT-VSAM-RC
+
+                MOVE  WS-REJECT-DDNAME       TO GVBTP90R-DDNAME
+                MOVE  GVBTP90-VALUE-WRITE    TO GVBTP90R-FUNCTION-CODE
+                MOVE  GVBTP90-VALUE-SEQUENTIAL
+                                             TO GVBTP90R-FILE-TYPE
+                MOVE  GVBTP90-VALUE-OUTPUT   TO GVBTP90R-FILE-MODE
+
+                CALL WS-GVBTP90  USING GVBTP90-PARAMETER-AREA-RJCT
+                                       WS-REJECT-RECORD
+                                       GVBTP90-RECORD-KEY
+                END-CALL
+           END-IF
+      *
+           MOVE 'ENQ' TO ENQ-DEQ-FUNC OF ENQ-DEQ-PARMS-TOKEN
+           CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-TOKEN
+      *      LOG HOW LONG THE ENQ ABOVE ACTUALLY WAITED
+           DISPLAY 'GVBXR6: ENQ WAIT = '
+                   ENQ-DEQ-ELAPSED-WAIT-MS OF ENQ-DEQ-PARMS-TOKEN
+                   ' MS, REJECT COUNTER'
+
+           ADD  +1                 TO LS-REJECT-COUNT
+
+           MOVE 'DEQ' TO ENQ-DEQ-FUNC OF ENQ-DEQ-PARMS-TOKEN
+           CALL WS-GVBUR66 USING ENQ-DEQ-PARMS-TOKEN
+           .
+       9997-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  DISPLAY ERROR MESSAGE FOR A FATAL GVBTP90 FAILURE AND
+      *  RETURN CONTROL TO GVBMR95 RATHER THAN ABENDING THE STEP.
+      *  AN OPEN FAILURE STOPS THE RUN; ANY OTHER ADMINISTRATIVE
+      *  FAILURE (E.G. CLOSE) ONLY DISABLES THE CURRENT VIEW.
+      ***************************************************************
+       9995-FATAL-TP90-ERR.
+      *
+           DISPLAY 'GVBXR6: ' ' '
+           DISPLAY 'GVBXR6: '
+               X95PARM2-EVENT-DDNAME '  ' GVBTP90-DDNAME
+           DISPLAY 'GVBXR6: '
+               '  FUNCTION = ' GVBTP90-FUNCTION-CODE
+           DISPLAY 'GVBXR6: '
+               '    REASON = ' GVBTP90-RETURN-CODE
+           DISPLAY 'GVBXR6: '
+               '    TYPE   = ' GVBTP90-FILE-TYPE
+           DISPLAY 'GVBXR6: '
+               '    MODE   = ' GVBTP90-FILE-MODE
+           DISPLAY 'GVBXR6: '
+               '   MODNAME = ' MODNAME
+           DISPLAY 'GVBXR6: '
+               '      #READ= ' WS-FNCL-RCRDS-READ
+      *
+           MOVE X95PARM2-EVENT-DDNAME      TO WS-ERROR-MSG-DDNAME
+           MOVE GVBTP90-FUNCTION-CODE      TO WS-ERROR-MSG-FUNCTION
+           MOVE GVBTP90-RETURN-CODE        TO WS-ERROR-MSG-RETURN-CODE
+           MOVE GVBTP90-VSAM-RETURN-CODE   TO WS-ERROR-MSG-VSAM-RC
+
+           SET  X95PARM1-ERROR-BUFFER-PTR  TO ADDRESS OF WS-ERROR-MSG
+           MOVE LENGTH OF WS-ERROR-MSG     TO X95PARM1-ERROR-BUFFER-LEN
+           MOVE GVBTP90-VSAM-RETURN-CODE   TO X95PARM1-ERROR-REASON
+
+           IF   GVBTP90-FUNCTION-CODE = GVBTP90-VALUE-OPEN
+                SET X95PARM8-ABORT-RUN          TO TRUE
+           ELSE
+                SET X95PARM8-DISABLE-CURRENT-VIEW  TO TRUE
+           END-IF
+           MOVE X95PARM8-RETURN-CODE       TO RETURN-CODE
+           GOBACK
+           .
+       9995-EXIT.
+           EXIT.
