@@ -0,0 +1,593 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MBRRECON.
+      *****************************************************************
+      *                                                               *
+      * (C) COPYRIGHT IBM CORPORATION 2023.                           *
+      *     Copyright Contributors to the GenevaERS Project.          *
+      * SPDX-License-Identifier: Apache-2.0                           *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+      * Licensed under the Apache License,                            *
+      * Version 2.0 (the "License");                                  *
+      * you may not use this file except in                           *
+      * compliance with the License.                                  *
+      * You may obtain a copy of the License at                       *
+      *                                                               *
+      *     http://www.apache.org/licenses/LICENSE-2.0                *
+      *                                                               *
+      *  Unless required by applicable law or                         *
+      *  agreed to in writing, software                               *
+      *  distributed under the License is distributed                 *
+      *  on an "AS IS" BASIS,                                         *
+      *  WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express *
+      *  or implied.                                                  *
+      *  See the License for the specific language governing          *
+      *  permissions and limitations under the License.               *
+      *                                                               *
+      ******************************************************************
+      **                PROGRAM INFORMATION                            *
+      ******************************************************************
+      **                                                               *
+      ** DESCRIPTION: INDEPENDENT RECONCILIATION OF THE CUSTNAMS FLAT   *
+      **              LOAD SOURCE AGAINST THE CUSTNAMV VSAM TARGET SO   *
+      **              A LOAD PROBLEM IS CAUGHT BY A SEPARATE CHECK      *
+      **              RATHER THAN BY TRUSTING MLOADVS'S OWN COUNTERS.   *
+      **              CUSTNAMS IS READ SEQUENTIALLY (THE SAME WAY       *
+      **              MLOADVS'S 401-READ-FLAT-RECORD DOES) AND          *
+      **              CUSTNAMV IS BROWSED (THE SAME WAY MBRSEVS'S       *
+      **              500-START-BROWSE/600-BROWSE-RECORD DOES).  BOTH   *
+      **              STREAMS ARRIVE IN ASCENDING KEY-ID SEQUENCE, SO   *
+      **              THEY ARE CO-SEQUENTIALLY MATCH-MERGED ONE KEY AT  *
+      **              A TIME AND ANY OF THE FOLLOWING IS REPORTED:      *
+      **                - A CUSTNAMS KEY WITH NO MATCHING CUSTNAMV KEY  *
+      **                - A CUSTNAMV KEY WITH NO MATCHING CUSTNAMS KEY  *
+      **                - A KEY PRESENT ON BOTH SIDES WHERE THE REST    *
+      **                  OF THE RECORD DIFFERS                        *
+      **                                                               *
+      ** MODULES CALLED: GVBTP90 - I/O HANDLER                        *
+      **                                                               *
+      ** INPUT FILES:   CUSTNAME FLAT LOAD SOURCE   (DDNAME=CUSTNAMS)  *
+      **                VSAM CUSTNAME FILE          (DDNAME=CUSTNAMV) *
+      **                                                               *
+      ** OUTPUT FILES:  RECONCILIATION REPORT       (DDNAME=RECONRPT) *
+      **                                                               *
+      ** RETURN CDS:  0000 - SUCCESSFUL PROCESSING                     *
+      **              0016 - ABEND                                     *
+      **                                                               *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-ABEND-CD                 PIC X(4)   VALUE '0016'.
+      *
+       01  GVBTP90                     PIC X(08)  VALUE 'GVBTP90 '.
+      *
+       01  SEVERE-ERROR                PIC X(01)  VALUE ' '.
+       01  EOF-S-FLAG                  PIC X(01)  VALUE ' '.
+           88  EOF-S                              VALUE 'Y'.
+       01  EOF-V-FLAG                  PIC X(01)  VALUE ' '.
+           88  EOF-V                              VALUE 'Y'.
+      *
+       01  WS-CUSTNAMS-CNT             PIC S9(08) COMP VALUE +0.
+       01  WS-CUSTNAMV-CNT             PIC S9(08) COMP VALUE +0.
+       01  WS-MISSING-FROM-V-CNT       PIC S9(08) COMP VALUE +0.
+       01  WS-MISSING-FROM-S-CNT       PIC S9(08) COMP VALUE +0.
+       01  WS-MISMATCH-CNT             PIC S9(08) COMP VALUE +0.
+      *
+       01  WS-DISPLAY-MASK-1           PIC ZZ,ZZZ,ZZZ,ZZ9.
+      *
+      *****************************************************************
+      *  CURRENT-RECORD HOLDING AREAS FOR EACH SIDE OF THE MERGE.  THE
+      *  SHARED TP90-RECORD-AREA GETS REUSED FOR BOTH STREAMS (SEE THE
+      *  ONE-COPY-PER-DD CONVENTION BELOW), SO EACH SIDE'S RECORD IS
+      *  COPIED OUT TO ITS OWN HOLDING AREA IMMEDIATELY AFTER THE READ
+      *  THAT FETCHED IT, THE SAME WAY MLOADVS'S OWN AUDIT TRAIL SAVES
+      *  OFF A BEFORE AND AN AFTER IMAGE INTO DEDICATED FIELDS.
+      *****************************************************************
+       01  WS-CUSTNAMS-RECORD.
+           05  WS-CUSTNAMS-KEY         PIC X(10).
+           05  WS-CUSTNAMS-DATA        PIC X(86).
+       01  WS-CUSTNAMV-RECORD.
+           05  WS-CUSTNAMV-KEY         PIC X(10).
+           05  WS-CUSTNAMV-DATA        PIC X(86).
+      *
+      *****************************************************************
+      *  HIGH-VALUES SENTINEL KEYS.  ONCE A SIDE HITS END OF FILE ITS
+      *  KEY IS FORCED TO HIGH-VALUES SO THE MATCH-MERGE COMPARE BELOW
+      *  ALWAYS DRAINS THE OTHER SIDE WITHOUT A SPECIAL EOF CASE.
+      *****************************************************************
+       01  WS-HIGH-KEY                 PIC X(10)  VALUE HIGH-VALUES.
+      *
+      *****************************************************************
+      *  RECONCILIATION REPORT LINES.
+      *****************************************************************
+       01  WS-RPT-HEADING-1.
+           05  FILLER                  PIC X(35) VALUE
+               'MBRRECON - CUSTNAMS/CUSTNAMV RECON'.
+           05  FILLER                  PIC X(45) VALUE SPACES.
+       01  WS-RPT-DETAIL-LINE.
+           05  WS-RPT-REASON           PIC X(20).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-RPT-KEY-ID           PIC X(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-RPT-S-DATA           PIC X(24).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-RPT-V-DATA           PIC X(24).
+           05  FILLER                  PIC X(16) VALUE SPACES.
+      *
+      *****************************************************************
+      *  GVBTP90 I/O COMMUNICATION - A SEPARATE TP90 PARAMETER AREA
+      *  FOR EACH OF THE THREE CONCURRENTLY-OPEN DDS, THE SAME "ONE
+      *  COPY PER DD" CONVENTION MLOADVS/MBRARCV/MBRPURGE USE, ALL
+      *  SHARING ONE COMMON RECORD-AREA/RECORD-KEY COPYBOOK BELOW.
+      *****************************************************************
+       COPY GVBCTP90.
+       COPY GVBCTP9R.
+      *
+       COPY GVBCTP9P REPLACING ==TP90-PARAMETER-AREA== BY
+                                ==TP90S-PARAMETER-AREA==
+                                ==TP90-ANCHOR==          BY
+                                ==TP90S-ANCHOR==
+                                ==TP90-DDNAME==          BY
+                                ==TP90S-DDNAME==
+                                ==TP90-FUNCTION-CODE==   BY
+                                ==TP90S-FUNCTION-CODE==
+                                ==TP90-FILE-TYPE==       BY
+                                ==TP90S-FILE-TYPE==
+                                ==TP90-FILE-MODE==       BY
+                                ==TP90S-FILE-MODE==
+                                ==TP90-RETURN-CODE==     BY
+                                ==TP90S-RETURN-CODE==
+                                ==TP90-VSAM-RETURN-CODE== BY
+                                ==TP90S-VSAM-RETURN-CODE==
+                                ==TP90-RECORD-LENGTH==   BY
+                                ==TP90S-RECORD-LENGTH==
+                                ==TP90-RECFM==           BY
+                                ==TP90S-RECFM==
+                                ==TP90-ESDS==            BY
+                                ==TP90S-ESDS==.
+      *
+       COPY GVBCTP9P REPLACING ==TP90-PARAMETER-AREA== BY
+                                ==TP90V-PARAMETER-AREA==
+                                ==TP90-ANCHOR==          BY
+                                ==TP90V-ANCHOR==
+                                ==TP90-DDNAME==          BY
+                                ==TP90V-DDNAME==
+                                ==TP90-FUNCTION-CODE==   BY
+                                ==TP90V-FUNCTION-CODE==
+                                ==TP90-FILE-TYPE==       BY
+                                ==TP90V-FILE-TYPE==
+                                ==TP90-FILE-MODE==       BY
+                                ==TP90V-FILE-MODE==
+                                ==TP90-RETURN-CODE==     BY
+                                ==TP90V-RETURN-CODE==
+                                ==TP90-VSAM-RETURN-CODE== BY
+                                ==TP90V-VSAM-RETURN-CODE==
+                                ==TP90-RECORD-LENGTH==   BY
+                                ==TP90V-RECORD-LENGTH==
+                                ==TP90-RECFM==           BY
+                                ==TP90V-RECFM==
+                                ==TP90-ESDS==            BY
+                                ==TP90V-ESDS==.
+      *
+       COPY GVBCTP9P REPLACING ==TP90-PARAMETER-AREA== BY
+                                ==TP90R-PARAMETER-AREA==
+                                ==TP90-ANCHOR==          BY
+                                ==TP90R-ANCHOR==
+                                ==TP90-DDNAME==          BY
+                                ==TP90R-DDNAME==
+                                ==TP90-FUNCTION-CODE==   BY
+                                ==TP90R-FUNCTION-CODE==
+                                ==TP90-FILE-TYPE==       BY
+                                ==TP90R-FILE-TYPE==
+                                ==TP90-FILE-MODE==       BY
+                                ==TP90R-FILE-MODE==
+                                ==TP90-RETURN-CODE==     BY
+                                ==TP90R-RETURN-CODE==
+                                ==TP90-VSAM-RETURN-CODE== BY
+                                ==TP90R-VSAM-RETURN-CODE==
+                                ==TP90-RECORD-LENGTH==   BY
+                                ==TP90R-RECORD-LENGTH==
+                                ==TP90-RECFM==           BY
+                                ==TP90R-RECFM==
+                                ==TP90-ESDS==            BY
+                                ==TP90R-ESDS==.
+      *
+       EJECT
+       PROCEDURE DIVISION.
+      *
+       000-MAIN-LOGIC.
+      *
+           PERFORM 100-INIT                  THRU 100-EXIT
+      *
+           IF   SEVERE-ERROR = ' '
+                PERFORM 400-READ-CUSTNAMS     THRU 400-EXIT
+                PERFORM 500-START-BROWSE      THRU 500-EXIT
+      *
+                PERFORM UNTIL (EOF-S AND EOF-V)
+                        OR SEVERE-ERROR NOT = ' '
+                     PERFORM 700-MATCH-MERGE  THRU 700-EXIT
+                END-PERFORM
+           END-IF
+      *
+           PERFORM 9900-FINALIZATION         THRU 9900-EXIT
+      *
+           IF   SEVERE-ERROR NOT = ' '
+                MOVE WS-ABEND-CD             TO RETURN-CODE
+           END-IF
+      *
+           GOBACK
+           .
+       000-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  OPEN CUSTNAMS FOR SEQUENTIAL INPUT, CUSTNAMV FOR BROWSE, AND
+      *  RECONRPT FOR OUTPUT.
+      ***************************************************************
+       100-INIT.
+      *
+           PERFORM 110-OPEN-CUSTNAMS         THRU 110-EXIT
+           PERFORM 120-OPEN-REPORT           THRU 120-EXIT
+           PERFORM 800-WRITE-RPT-HEADINGS    THRU 800-EXIT
+           .
+       100-EXIT.
+           EXIT.
+      *
+      *
+       110-OPEN-CUSTNAMS.
+      *
+           MOVE 'CUSTNAMS'                TO TP90S-DDNAME
+           MOVE TP90-VALUE-OPEN           TO TP90S-FUNCTION-CODE
+           MOVE TP90-VALUE-SEQUENTIAL     TO TP90S-FILE-TYPE
+           MOVE TP90-VALUE-INPUT          TO TP90S-FILE-MODE
+           MOVE SPACES                    TO TP90S-RETURN-CODE
+           MOVE +0                        TO TP90S-VSAM-RETURN-CODE
+           MOVE +96                       TO TP90S-RECORD-LENGTH
+           MOVE TP90-VALUE-FIXED-LEN      TO TP90S-RECFM
+      *
+           MOVE SPACES                    TO TP90-RECORD-KEY
+      *
+           CALL GVBTP90    USING TP90S-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+      *
+           IF   TP90S-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                DISPLAY 'MBRRECON DD: ' TP90S-DDNAME
+                        ', GVBTP90 FAILED, RET CD = '
+                        TP90S-RETURN-CODE
+                MOVE  'Y'                   TO SEVERE-ERROR
+           ELSE
+                DISPLAY 'DATASET OPENED: ' TP90S-DDNAME
+           END-IF
+           .
+       110-EXIT.
+           EXIT.
+      *
+      *
+       120-OPEN-REPORT.
+      *
+           MOVE 'RECONRPT'                TO TP90R-DDNAME
+           MOVE TP90-VALUE-OPEN           TO TP90R-FUNCTION-CODE
+           MOVE TP90-VALUE-SEQUENTIAL     TO TP90R-FILE-TYPE
+           MOVE TP90-VALUE-OUTPUT         TO TP90R-FILE-MODE
+           MOVE SPACES                    TO TP90R-RETURN-CODE
+           MOVE +0                        TO TP90R-VSAM-RETURN-CODE
+           MOVE LENGTH OF WS-RPT-DETAIL-LINE
+                                          TO TP90R-RECORD-LENGTH
+           MOVE TP90-VALUE-FIXED-LEN      TO TP90R-RECFM
+      *
+           MOVE SPACES                    TO TP90-RECORD-KEY
+      *
+           CALL GVBTP90    USING TP90R-PARAMETER-AREA,
+                                 WS-RPT-HEADING-1,
+                                 TP90-RECORD-KEY
+      *
+           IF   TP90R-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                DISPLAY 'MBRRECON DD: ' TP90R-DDNAME
+                        ', GVBTP90 FAILED, RET CD = '
+                        TP90R-RETURN-CODE
+                MOVE  'Y'                   TO SEVERE-ERROR
+           ELSE
+                DISPLAY 'DATASET OPENED: ' TP90R-DDNAME
+           END-IF
+           .
+       120-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  READ THE NEXT CUSTNAMS RECORD SEQUENTIALLY, THE SAME WAY
+      *  MLOADVS'S 401-READ-FLAT-RECORD DOES.  AT END OF FILE THE KEY
+      *  HOLDING AREA IS FORCED TO HIGH-VALUES SO 700-MATCH-MERGE CAN
+      *  DRAIN THE REMAINDER OF CUSTNAMV WITHOUT A SEPARATE EOF CHECK.
+      ***************************************************************
+       400-READ-CUSTNAMS.
+      *
+           MOVE 'CUSTNAMS'                TO TP90S-DDNAME
+           MOVE TP90-VALUE-READ           TO TP90S-FUNCTION-CODE
+           MOVE TP90-VALUE-SEQUENTIAL     TO TP90S-FILE-TYPE
+           MOVE TP90-VALUE-INPUT          TO TP90S-FILE-MODE
+           MOVE SPACES                    TO TP90S-RETURN-CODE
+           MOVE +0                        TO TP90S-VSAM-RETURN-CODE
+           MOVE +96                       TO TP90S-RECORD-LENGTH
+           MOVE TP90-VALUE-FIXED-LEN      TO TP90S-RECFM
+      *
+           MOVE SPACES                    TO TP90-RECORD-KEY
+           MOVE SPACES                    TO TP90-FB-RECORD-AREA
+      *
+           CALL GVBTP90    USING TP90S-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+      *
+           IF   TP90S-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                IF   TP90S-RETURN-CODE = TP90-VALUE-END-OF-FILE
+                     MOVE 'Y'                TO EOF-S-FLAG
+                     MOVE WS-HIGH-KEY         TO WS-CUSTNAMS-KEY
+                     DISPLAY 'END OF FILE REACHED ' TP90S-DDNAME
+                ELSE
+                     DISPLAY 'MBRRECON DD: ' TP90S-DDNAME
+                             ', GVBTP90 FAILED, RET CD = '
+                             TP90S-RETURN-CODE
+                     MOVE  'Y'                  TO SEVERE-ERROR
+                END-IF
+           ELSE
+                ADD  +1                     TO WS-CUSTNAMS-CNT
+                MOVE TP90-FB-RECORD-AREA(1:96) TO WS-CUSTNAMS-RECORD
+           END-IF
+           .
+       400-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  START A FULL BROWSE OF CUSTNAMV FROM THE LOW KEY, THE SAME
+      *  WAY MBRSEVS'S/MBRPURGE'S 500-START-BROWSE DOES.
+      ***************************************************************
+       500-START-BROWSE.
+      *
+           MOVE 'CUSTNAMV'                TO TP90V-DDNAME
+           MOVE TP90-VALUE-START-BROWSE   TO TP90V-FUNCTION-CODE
+           MOVE TP90-VALUE-VSAM           TO TP90V-FILE-TYPE
+           MOVE TP90-VALUE-INPUT          TO TP90V-FILE-MODE
+           MOVE SPACES                    TO TP90V-RETURN-CODE
+           MOVE +0                        TO TP90V-VSAM-RETURN-CODE
+           MOVE +96                       TO TP90V-RECORD-LENGTH
+           MOVE TP90-VALUE-FIXED-LEN      TO TP90V-RECFM
+      *
+           MOVE LOW-VALUES                TO TP90-RECORD-KEY
+           MOVE SPACES                    TO TP90-FB-RECORD-AREA
+      *
+           CALL GVBTP90    USING TP90V-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+      *
+           IF   TP90V-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                IF   TP90V-RETURN-CODE = TP90-VALUE-END-OF-FILE
+                     MOVE 'Y'                TO EOF-V-FLAG
+                     MOVE WS-HIGH-KEY         TO WS-CUSTNAMV-KEY
+                     DISPLAY 'END OF FILE REACHED ' TP90V-DDNAME
+                ELSE
+                     DISPLAY 'MBRRECON DD: ' TP90V-DDNAME
+                             ', GVBTP90 FAILED, RET CD = '
+                             TP90V-RETURN-CODE
+                     MOVE  'Y'                  TO SEVERE-ERROR
+                END-IF
+           ELSE
+                DISPLAY 'BROWSE STARTED AT: ' TP90-RECORD-KEY
+                PERFORM 600-READ-CUSTNAMV     THRU 600-EXIT
+           END-IF
+           .
+       500-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  READ THE NEXT CUSTNAMV RECORD.  AT END OF FILE THE KEY
+      *  HOLDING AREA IS FORCED TO HIGH-VALUES, THE SAME AS
+      *  400-READ-CUSTNAMS DOES FOR THE FLAT-FILE SIDE.
+      ***************************************************************
+       600-READ-CUSTNAMV.
+      *
+           MOVE 'CUSTNAMV'                TO TP90V-DDNAME
+           MOVE TP90-VALUE-READNEXT       TO TP90V-FUNCTION-CODE
+           MOVE TP90-VALUE-VSAM           TO TP90V-FILE-TYPE
+           MOVE TP90-VALUE-INPUT          TO TP90V-FILE-MODE
+           MOVE SPACES                    TO TP90V-RETURN-CODE
+           MOVE +0                        TO TP90V-VSAM-RETURN-CODE
+           MOVE +96                       TO TP90V-RECORD-LENGTH
+           MOVE TP90-VALUE-FIXED-LEN      TO TP90V-RECFM
+      *
+           MOVE SPACES                    TO TP90-FB-RECORD-AREA
+      *
+           CALL GVBTP90    USING TP90V-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+      *
+           IF   TP90V-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                IF   TP90V-RETURN-CODE = TP90-VALUE-END-OF-FILE
+                     MOVE 'Y'                TO EOF-V-FLAG
+                     MOVE WS-HIGH-KEY         TO WS-CUSTNAMV-KEY
+                     DISPLAY 'END OF FILE REACHED ' TP90V-DDNAME
+                ELSE
+                     DISPLAY 'MBRRECON DD: ' TP90V-DDNAME
+                             ', GVBTP90 FAILED, RET CD = '
+                             TP90V-RETURN-CODE
+                     MOVE  'Y'                  TO SEVERE-ERROR
+                END-IF
+           ELSE
+                ADD  +1                     TO WS-CUSTNAMV-CNT
+                MOVE TP90-FB-RECORD-AREA(1:96) TO WS-CUSTNAMV-RECORD
+           END-IF
+           .
+       600-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  CO-SEQUENTIAL MATCH-MERGE OF ONE KEY FROM EACH SIDE.  BOTH
+      *  STREAMS ARE IN ASCENDING KEY-ID ORDER, SO THE LOWER OF THE
+      *  TWO CURRENT KEYS IS ALWAYS THE NEXT ONE TO RESOLVE.
+      ***************************************************************
+       700-MATCH-MERGE.
+      *
+           EVALUATE TRUE
+               WHEN WS-CUSTNAMS-KEY < WS-CUSTNAMV-KEY
+                    PERFORM 710-WRITE-MISSING-FROM-V THRU 710-EXIT
+                    PERFORM 400-READ-CUSTNAMS         THRU 400-EXIT
+               WHEN WS-CUSTNAMS-KEY > WS-CUSTNAMV-KEY
+                    PERFORM 720-WRITE-MISSING-FROM-S THRU 720-EXIT
+                    PERFORM 600-READ-CUSTNAMV         THRU 600-EXIT
+               WHEN WS-CUSTNAMS-KEY = WS-HIGH-KEY
+               AND  WS-CUSTNAMV-KEY = WS-HIGH-KEY
+                    CONTINUE
+               WHEN OTHER
+                    IF   WS-CUSTNAMS-DATA NOT = WS-CUSTNAMV-DATA
+                         PERFORM 730-WRITE-MISMATCH   THRU 730-EXIT
+                    END-IF
+                    PERFORM 400-READ-CUSTNAMS         THRU 400-EXIT
+                    PERFORM 600-READ-CUSTNAMV         THRU 600-EXIT
+           END-EVALUATE
+           .
+       700-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  A CUSTNAMS KEY WITH NO MATCHING CUSTNAMV KEY - THE LOAD
+      *  APPARENTLY NEVER WROTE THIS RECORD TO THE VSAM TARGET.
+      ***************************************************************
+       710-WRITE-MISSING-FROM-V.
+      *
+           ADD  +1                        TO WS-MISSING-FROM-V-CNT
+           MOVE 'MISSING FROM V'          TO WS-RPT-REASON
+           MOVE WS-CUSTNAMS-KEY           TO WS-RPT-KEY-ID
+           MOVE WS-CUSTNAMS-DATA(1:24)    TO WS-RPT-S-DATA
+           MOVE SPACES                    TO WS-RPT-V-DATA
+           PERFORM 810-WRITE-RPT-DETAIL   THRU 810-EXIT
+           .
+       710-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  A CUSTNAMV KEY WITH NO MATCHING CUSTNAMS KEY - EITHER THE
+      *  RECORD WAS ADDED TO THE VSAM TARGET OUTSIDE OF MLOADVS, OR
+      *  IT SHOULD HAVE BEEN PURGED/DROPPED FROM THE LATEST SOURCE.
+      ***************************************************************
+       720-WRITE-MISSING-FROM-S.
+      *
+           ADD  +1                        TO WS-MISSING-FROM-S-CNT
+           MOVE 'MISSING FROM S'          TO WS-RPT-REASON
+           MOVE WS-CUSTNAMV-KEY           TO WS-RPT-KEY-ID
+           MOVE SPACES                    TO WS-RPT-S-DATA
+           MOVE WS-CUSTNAMV-DATA(1:24)    TO WS-RPT-V-DATA
+           PERFORM 810-WRITE-RPT-DETAIL   THRU 810-EXIT
+           .
+       720-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  A KEY PRESENT ON BOTH SIDES BUT WHOSE NON-KEY DATA DIFFERS -
+      *  THE VSAM TARGET IS STALE RELATIVE TO THE LATEST SOURCE.
+      ***************************************************************
+       730-WRITE-MISMATCH.
+      *
+           ADD  +1                        TO WS-MISMATCH-CNT
+           MOVE 'VALUE MISMATCH'          TO WS-RPT-REASON
+           MOVE WS-CUSTNAMS-KEY           TO WS-RPT-KEY-ID
+           MOVE WS-CUSTNAMS-DATA(1:24)    TO WS-RPT-S-DATA
+           MOVE WS-CUSTNAMV-DATA(1:24)    TO WS-RPT-V-DATA
+           PERFORM 810-WRITE-RPT-DETAIL   THRU 810-EXIT
+           .
+       730-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  COLUMN HEADINGS FOR RECONRPT.
+      ***************************************************************
+       800-WRITE-RPT-HEADINGS.
+      *
+           MOVE 'REASON'                  TO WS-RPT-REASON
+           MOVE 'KEY-ID'                  TO WS-RPT-KEY-ID
+           MOVE 'CUSTNAMS DATA'           TO WS-RPT-S-DATA
+           MOVE 'CUSTNAMV DATA'           TO WS-RPT-V-DATA
+      *
+           MOVE TP90-VALUE-WRITE          TO TP90R-FUNCTION-CODE
+           CALL GVBTP90    USING TP90R-PARAMETER-AREA,
+                                 WS-RPT-DETAIL-LINE,
+                                 TP90-RECORD-KEY
+      *
+           IF   TP90R-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                DISPLAY 'MBRRECON: ERROR WRITING RECONRPT RC = '
+                        TP90R-RETURN-CODE
+                MOVE  'Y'                   TO SEVERE-ERROR
+           END-IF
+           .
+       800-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  WRITE ONE DETAIL LINE TO RECONRPT.
+      ***************************************************************
+       810-WRITE-RPT-DETAIL.
+      *
+           MOVE TP90-VALUE-WRITE          TO TP90R-FUNCTION-CODE
+           CALL GVBTP90    USING TP90R-PARAMETER-AREA,
+                                 WS-RPT-DETAIL-LINE,
+                                 TP90-RECORD-KEY
+      *
+           IF   TP90R-RETURN-CODE NOT = TP90-VALUE-SUCCESSFUL
+                DISPLAY 'MBRRECON: ERROR WRITING RECONRPT RC = '
+                        TP90R-RETURN-CODE
+                MOVE  'Y'                   TO SEVERE-ERROR
+           END-IF
+           .
+       810-EXIT.
+           EXIT.
+      *
+      *
+      ***************************************************************
+      *  CLOSE ALL THREE DDS AND DISPLAY RUN TOTALS.
+      ***************************************************************
+       9900-FINALIZATION.
+      *
+           MOVE TP90-VALUE-CLOSE          TO TP90S-FUNCTION-CODE
+           CALL GVBTP90    USING TP90S-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+      *
+           MOVE TP90-VALUE-CLOSE          TO TP90V-FUNCTION-CODE
+           CALL GVBTP90    USING TP90V-PARAMETER-AREA,
+                                 TP90-RECORD-AREA,
+                                 TP90-RECORD-KEY
+      *
+           MOVE TP90-VALUE-CLOSE          TO TP90R-FUNCTION-CODE
+           CALL GVBTP90    USING TP90R-PARAMETER-AREA,
+                                 WS-RPT-DETAIL-LINE,
+                                 TP90-RECORD-KEY
+      *
+           MOVE WS-CUSTNAMS-CNT           TO WS-DISPLAY-MASK-1
+           DISPLAY 'MBRRECON: ' WS-DISPLAY-MASK-1 ' CUSTNAMS RECORDS'
+           MOVE WS-CUSTNAMV-CNT           TO WS-DISPLAY-MASK-1
+           DISPLAY 'MBRRECON: ' WS-DISPLAY-MASK-1 ' CUSTNAMV RECORDS'
+           MOVE WS-MISSING-FROM-V-CNT     TO WS-DISPLAY-MASK-1
+           DISPLAY 'MBRRECON: ' WS-DISPLAY-MASK-1 ' MISSING FROM V'
+           MOVE WS-MISSING-FROM-S-CNT     TO WS-DISPLAY-MASK-1
+           DISPLAY 'MBRRECON: ' WS-DISPLAY-MASK-1 ' MISSING FROM S'
+           MOVE WS-MISMATCH-CNT           TO WS-DISPLAY-MASK-1
+           DISPLAY 'MBRRECON: ' WS-DISPLAY-MASK-1 ' VALUE MISMATCHES'
+           .
+       9900-EXIT.
+           EXIT.
