@@ -0,0 +1,59 @@
+      *****************************************************************
+      *                                                               *
+      * (C) COPYRIGHT IBM CORPORATION 2023.                           *
+      *     Copyright Contributors to the GenevaERS Project.          *
+      * SPDX-License-Identifier: Apache-2.0                           *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+      * Licensed under the Apache License,                            *
+      * Version 2.0 (the "License");                                  *
+      * you may not use this file except in                           *
+      * compliance with the License.                                  *
+      * You may obtain a copy of the License at                       *
+      *                                                               *
+      *     http://www.apache.org/licenses/LICENSE-2.0                *
+      *                                                               *
+      *  Unless required by applicable law or                         *
+      *  agreed to in writing, software                               *
+      *  distributed under the License is distributed                 *
+      *  on an "AS IS" BASIS,                                         *
+      *  WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express *
+      *  or implied.                                                  *
+      *  See the License for the specific language governing          *
+      *  permissions and limitations under the License.               *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *     GVBCDL9C - COBOL CALLING INTERFACE CONSTANTS FOR GVBDL96.
+      *                THE GENERIC VALUE-FORMAT/CONTENT/DECIMALS/
+      *                SCALING CONVERSION ENGINE.
+      *
+      *     NOTES:  1) THE PARAMETER AREA ITSELF IS NOT PART OF THIS
+      *                COPYBOOK - SEE THE COMPANION COPYBOOK GVBCDL96
+      *                FOR DL96-PARAMETER-AREA.
+      *             2) COPY THIS BOOK ONCE PER PROGRAM.  WHERE A
+      *                PROGRAM HAS ITS OWN ESTABLISHED FIELD-NAME
+      *                PREFIX FOR THESE CONSTANTS, USE REPLACING TO
+      *                KEEP THAT PREFIX SO NO CALL SITE HAS TO CHANGE.
+      *
+      *----------------------------------------------------------------*
+
+       01  DL96-VALUE-FORMATS.
+           05  DL96-FMT-DISPLAY           PIC S9(04) COMP VALUE +1.
+           05  DL96-FMT-PACKED            PIC S9(04) COMP VALUE +2.
+           05  DL96-FMT-BINARY            PIC S9(04) COMP VALUE +3.
+      *
+       01  DL96-VALUE-CONTENTS.
+           05  DL96-CONTENT-NUMERIC       PIC S9(04) COMP VALUE +1.
+      *
+       01  DL96-SIGN-VALUES.
+           05  DL96-SIGNED                PIC  X(01)      VALUE 'Y'.
+           05  DL96-UNSIGNED              PIC  X(01)      VALUE 'N'.
+      *
+       01  DL96-JUSTIFY-VALUES.
+           05  DL96-JUSTIFY-LEFT          PIC  X(01)      VALUE 'L'.
+           05  DL96-JUSTIFY-RIGHT         PIC  X(01)      VALUE 'R'.
+      *
+       01  DL96-FORMAT-ERR-VALUES.
+           05  DL96-NO-FORMAT-ERR         PIC  X(01)      VALUE SPACE.
+           05  DL96-HAS-FORMAT-ERR        PIC  X(01)      VALUE 'Y'.
