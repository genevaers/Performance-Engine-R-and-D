@@ -0,0 +1,65 @@
+      *****************************************************************
+      *                                                               *
+      * (C) COPYRIGHT IBM CORPORATION 2023.                           *
+      *     Copyright Contributors to the GenevaERS Project.          *
+      * SPDX-License-Identifier: Apache-2.0                           *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+      * Licensed under the Apache License,                            *
+      * Version 2.0 (the "License");                                  *
+      * you may not use this file except in                           *
+      * compliance with the License.                                  *
+      * You may obtain a copy of the License at                       *
+      *                                                               *
+      *     http://www.apache.org/licenses/LICENSE-2.0                *
+      *                                                               *
+      *  Unless required by applicable law or                         *
+      *  agreed to in writing, software                               *
+      *  distributed under the License is distributed                 *
+      *  on an "AS IS" BASIS,                                         *
+      *  WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express *
+      *  or implied.                                                  *
+      *  See the License for the specific language governing          *
+      *  permissions and limitations under the License.               *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *     GVBCTP9R - GVBTP90 RECORD AREA AND RECORD KEY FOR THE
+      *                CUSTNAMV CLUSTER.  THE PARAMETER AREA IS A
+      *                SEPARATE COMPANION COPYBOOK, GVBCTP9P, SINCE A
+      *                PROGRAM WITH MORE THAN ONE CONCURRENTLY OPEN DD
+      *                OFTEN SHARES THIS SINGLE RECORD AREA/KEY ACROSS
+      *                ALL OF ITS PARAMETER AREAS.
+      *
+      *     CALLING EXAMPLE:
+      *         CALL  GVBTP90 USING <parameter-area>,
+      *                              TP90-RECORD-AREA,
+      *                              TP90-RECORD-KEY.
+      *
+      *     NOTES:  1) THE RECORD KEY IS FIXED AT 10 BYTES, THE
+      *                LENGTH OF THE ACTUAL CUSTNAMV KEY (SEE
+      *                WS-CTL-START-KEY/WS-CTL-STOP-KEY IN MBRSEVS
+      *                AND WS-LAST-KEY-LOADED/WS-CURRENT-KEY IN
+      *                MLOADVS, BOTH ALREADY PIC X(10)) SO THE
+      *                CALLING PROGRAMS CANNOT DRIFT OUT OF SYNC WITH
+      *                EACH OTHER AGAIN.
+      *             2) COPY THIS BOOK ONCE PER PROGRAM (OR ONCE PER
+      *                GROUP OF DDS THAT SHARE ONE RECORD AREA).
+      *                WHERE A PROGRAM HAS ITS OWN ESTABLISHED
+      *                FIELD-NAME PREFIX, USE REPLACING TO KEEP THAT
+      *                PREFIX SO NO CALL SITE HAS TO CHANGE.
+      *             3) TP90-RECORD-KEY IS DEFINED AHEAD OF TP90-RECORD-
+      *                AREA SO THAT TP90-RECORD-AREA IS ALWAYS THE
+      *                LAST 01-LEVEL ITEM THIS BOOK COPIES IN.  A
+      *                PROGRAM THAT NEEDS TO BREAK THE RECORD AREA
+      *                DOWN INTO INDIVIDUAL FIELDS MAY THEREFORE
+      *                REDEFINE TP90-RECORD-AREA (OR ITS RENAMED
+      *                EQUIVALENT) IMMEDIATELY AFTER THE COPY
+      *                STATEMENT.
+      *
+      *----------------------------------------------------------------*
+
+       01  TP90-RECORD-KEY                PIC  X(10).
+      *
+       01  TP90-RECORD-AREA.
+           05  TP90-FB-RECORD-AREA        PIC  X(96)  VALUE SPACES.
