@@ -0,0 +1,64 @@
+      *****************************************************************
+      *                                                               *
+      * (C) COPYRIGHT IBM CORPORATION 2023.                           *
+      *     Copyright Contributors to the GenevaERS Project.          *
+      * SPDX-License-Identifier: Apache-2.0                           *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+      * Licensed under the Apache License,                            *
+      * Version 2.0 (the "License");                                  *
+      * you may not use this file except in                           *
+      * compliance with the License.                                  *
+      * You may obtain a copy of the License at                       *
+      *                                                               *
+      *     http://www.apache.org/licenses/LICENSE-2.0                *
+      *                                                               *
+      *  Unless required by applicable law or                         *
+      *  agreed to in writing, software                               *
+      *  distributed under the License is distributed                 *
+      *  on an "AS IS" BASIS,                                         *
+      *  WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express *
+      *  or implied.                                                  *
+      *  See the License for the specific language governing          *
+      *  permissions and limitations under the License.               *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *     GVBCTP9P - GVBTP90 CALLING PARAMETER AREA (ANCHOR, DDNAME,
+      *                FUNCTION/FILE-TYPE/FILE-MODE, RETURN CODES).
+      *                THE RECORD AREA AND RECORD KEY ARE A SEPARATE
+      *                COMPANION COPYBOOK, GVBCTP9R, SINCE A PROGRAM
+      *                THAT KEEPS ONE PARAMETER AREA PER CONCURRENTLY
+      *                OPEN DD OFTEN SHARES A SINGLE RECORD AREA/KEY
+      *                ACROSS ALL OF THEM.
+      *
+      *     CALLING EXAMPLE:
+      *         CALL  GVBTP90 USING TP90-PARAMETER-AREA,
+      *                              <record-area>, <record-key>.
+      *
+      *     NOTES:  1) COPY THIS BOOK ONCE PER DD THAT IS OPEN
+      *                CONCURRENTLY WITH ANOTHER DD, SINCE EACH SUCH
+      *                DD NEEDS ITS OWN ANCHOR/PARAMETER AREA.  WHERE
+      *                A PROGRAM HAS ITS OWN ESTABLISHED FIELD-NAME
+      *                PREFIX, USE REPLACING TO KEEP THAT PREFIX SO
+      *                NO CALL SITE HAS TO CHANGE.
+      *             2) A PROGRAM THAT APPENDS EXTRA FIELDS OF ITS OWN
+      *                TO THE END OF THIS GROUP (FOR EXAMPLE, TO BREAK
+      *                A DDNAME INTO PIECES) MAY DO SO WITH A 05-LEVEL
+      *                ENTRY WRITTEN IMMEDIATELY AFTER THE COPY
+      *                STATEMENT, SINCE TP90-PARAMETER-AREA IS THE
+      *                ONLY 01-LEVEL ITEM THIS BOOK DEFINES.
+      *
+      *----------------------------------------------------------------*
+
+       01  TP90-PARAMETER-AREA.
+           05  TP90-ANCHOR                POINTER.
+           05  TP90-DDNAME                PIC  X(08).
+           05  TP90-FUNCTION-CODE         PIC  X(02).
+           05  TP90-FILE-TYPE             PIC  X(01).
+           05  TP90-FILE-MODE             PIC  X(02).
+           05  TP90-RETURN-CODE           PIC  X(01).
+           05  TP90-VSAM-RETURN-CODE      PIC S9(04) COMP.
+           05  TP90-RECORD-LENGTH         PIC S9(04) COMP.
+           05  TP90-RECFM                 PIC  X(01).
+           05  TP90-ESDS                  PIC  X(01).
