@@ -0,0 +1,84 @@
+      *****************************************************************
+      *                                                               *
+      * (C) COPYRIGHT IBM CORPORATION 2023.                           *
+      *     Copyright Contributors to the GenevaERS Project.          *
+      * SPDX-License-Identifier: Apache-2.0                           *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+      * Licensed under the Apache License,                            *
+      * Version 2.0 (the "License");                                  *
+      * you may not use this file except in                           *
+      * compliance with the License.                                  *
+      * You may obtain a copy of the License at                       *
+      *                                                               *
+      *     http://www.apache.org/licenses/LICENSE-2.0                *
+      *                                                               *
+      *  Unless required by applicable law or                         *
+      *  agreed to in writing, software                               *
+      *  distributed under the License is distributed                 *
+      *  on an "AS IS" BASIS,                                         *
+      *  WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express *
+      *  or implied.                                                  *
+      *  See the License for the specific language governing          *
+      *  permissions and limitations under the License.               *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *     GVBCTP90 - COBOL CALLING INTERFACE CONSTANTS FOR GVBTP90.
+      *                THE GENERIC VSAM/QSAM I/O HANDLER USED BY THE
+      *                CUSTNAME FAMILY OF PROGRAMS.
+      *
+      *     CALLING EXAMPLE:
+      *         CALL  GVBTP90 USING <parameter-area>, <record-area>,
+      *                              <record-key>.
+      *
+      *     NOTES:  1) THE PARAMETER AREA, RECORD AREA, AND RECORD KEY
+      *                ARE NOT PART OF THIS COPYBOOK - SEE THE
+      *                COMPANION COPYBOOKS GVBCTP9P (PARAMETER AREA)
+      *                AND GVBCTP9R (RECORD AREA AND RECORD KEY) FOR
+      *                THOSE, SINCE A PROGRAM MAY NEED TO COPY THE
+      *                PARAMETER AREA MORE THAN ONCE (ONE PER
+      *                CONCURRENTLY-OPEN DD) WHILE THESE CONSTANTS,
+      *                AND USUALLY THE RECORD AREA/KEY TOO, ARE ONLY
+      *                EVER NEEDED ONCE PER PROGRAM.
+      *             2) COPY THIS BOOK ONCE PER PROGRAM.  WHERE A
+      *                PROGRAM HAS ITS OWN ESTABLISHED FIELD-NAME
+      *                PREFIX FOR THESE CONSTANTS, USE REPLACING TO
+      *                KEEP THAT PREFIX SO NO CALL SITE HAS TO CHANGE.
+      *
+      *----------------------------------------------------------------*
+
+       01  TP90-FUNCTION-CODES.
+           05  TP90-VALUE-CLOSE           PIC  X(02) VALUE 'CL'.
+           05  TP90-VALUE-DELETE          PIC  X(02) VALUE 'DL'.
+           05  TP90-VALUE-INFO            PIC  X(02) VALUE 'IN'.
+           05  TP90-VALUE-LOCATE          PIC  X(02) VALUE 'LO'.
+           05  TP90-VALUE-OPEN            PIC  X(02) VALUE 'OP'.
+           05  TP90-VALUE-READ            PIC  X(02) VALUE 'RD'.
+           05  TP90-VALUE-READNEXT        PIC  X(02) VALUE 'BR'.
+           05  TP90-VALUE-START-BROWSE    PIC  X(02) VALUE 'SB'.
+           05  TP90-VALUE-UPDATE          PIC  X(02) VALUE 'UP'.
+           05  TP90-VALUE-WRITE           PIC  X(02) VALUE 'WR'.
+           05  TP90-VALUE-RELEASE         PIC  X(02) VALUE 'RI'.
+      *
+       01  TP90-FILE-TYPES.
+           05  TP90-VALUE-SEQUENTIAL      PIC  X(01) VALUE 'S'.
+           05  TP90-VALUE-VSAM            PIC  X(01) VALUE 'V'.
+      *
+       01  TP90-FILE-MODES.
+           05  TP90-VALUE-INPUT           PIC  X(02) VALUE 'I '.
+           05  TP90-VALUE-OUTPUT          PIC  X(02) VALUE 'O '.
+           05  TP90-VALUE-IO              PIC  X(02) VALUE 'IO'.
+           05  TP90-VALUE-EXTEND          PIC  X(02) VALUE 'EX'.
+      *
+       01  TP90-RETURN-CODES.
+           05  TP90-VALUE-SUCCESSFUL      PIC  X(01) VALUE '0'.
+           05  TP90-VALUE-NOT-FOUND       PIC  X(01) VALUE '1'.
+           05  TP90-VALUE-END-OF-FILE     PIC  X(01) VALUE '2'.
+           05  TP90-VALUE-BAD-PARAMETER   PIC  X(01) VALUE 'B'.
+           05  TP90-VALUE-IO-ERROR        PIC  X(01) VALUE 'E'.
+           05  TP90-VALUE-LOGIC-ERROR     PIC  X(01) VALUE 'L'.
+      *
+       01  TP90-RECORD-FORMATS.
+           05  TP90-VALUE-FIXED-LEN       PIC  X(01) VALUE 'F'.
+           05  TP90-VALUE-VARIABLE-LEN    PIC  X(01) VALUE 'V'.
