@@ -42,6 +42,17 @@
       *            IS SPECIFIED WITH AN "S".
       *         5) UR66-SCOPE-REQUEST IS OPTIONAL.  THE DEFAULT IS "3"
       *            WHICH REQUESTS A SCOPE OF 'SYSTEMS'.
+      *         6) UR66-MAX-WAIT-MS IS OPTIONAL, DEFAULT ZERO (NO
+      *            TIMEOUT).  WHEN NON-ZERO ON AN ENQ REQUEST, THE
+      *            REQUEST IS FAILED WITH UR66-WAIT-TIMED-OUT RATHER
+      *            THAN WAITING INDEFINITELY IF CONTROL OF THE
+      *            RESOURCE IS NOT OBTAINED WITHIN THAT MANY
+      *            MILLISECONDS.
+      *         7) UR66-ELAPSED-WAIT-MS IS RETURNED ON EVERY ENQ
+      *            REQUEST - THE NUMBER OF MILLISECONDS THIS CALL
+      *            ACTUALLY WAITED TO OBTAIN THE RESOURCE, SO A
+      *            CALLER CAN TELL LOCK CONTENTION APART FROM PLAIN
+      *            I/O-BOUND ELAPSED TIME.
       *
       *----------------------------------------------------------------*
 
@@ -63,5 +74,14 @@
              88  UR66-SCOPE-STEP           VALUE '1'.
              88  UR66-SCOPE-SYSTEM         VALUE '2'.
              88  UR66-SCOPE-SYSTEMS        VALUE '3'.
-           05  FILLER                   PIC  X(003)
+      *B42 - OPTIONAL ENQ TIMEOUT AND RETURNED ELAPSED-WAIT TIME
+           05  UR66-MAX-WAIT-MS         PIC  S9(08) COMP
+                                           VALUE +0.
+           05  UR66-ELAPSED-WAIT-MS     PIC  S9(08) COMP
+                                           VALUE +0.
+           05  UR66-WAIT-STATUS         PIC  X(001)
+                                           VALUE SPACES.
+             88  UR66-WAIT-SUCCESSFUL      VALUE ' '.
+             88  UR66-WAIT-TIMED-OUT       VALUE 'T'.
+           05  FILLER                   PIC  X(002)
                                            VALUE SPACES.
